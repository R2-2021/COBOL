@@ -24,6 +24,15 @@
            05 hits             pic  9(009) occurs 10 times.
        01  first-ten           pic  9(002).
 
+      *    *** automated statistical check (chi-square goodness-of-fit,
+      *    *** 10 buckets => 9 degrees of freedom, 95% confidence level)
+       01  WK-CHI-AREA.
+           03  WK-CHI-TOTAL    pic  9(009) value zero.
+           03  WK-CHI-EXPECTED pic  9(009) value zero.
+           03  WK-CHI-DIFF     pic S9(009) value zero.
+           03  WK-CHI-SQ       float-long  value zero.
+           03  WK-CHI-LIMIT    float-long  value 16.919.
+
            COPY    CPFILEDUMP REPLACING ==:##:== BY ==WFD==.
 
            COPY    CPCOBRND   REPLACING ==:##:== BY ==WCR==.
@@ -138,6 +147,8 @@
                display tally1 ": " hits(tally1)
            end-perform
 
+           PERFORM S800-10     THRU    S800-EX
+
            MOVE Bin-Item-1 TO Disp-Item-1
            DISPLAY 'Bin-Item-1=' Bin-Item-1 ' Disp-Item-1=' Disp-Item-1
            END-DISPLAY
@@ -159,6 +170,38 @@
        M100-EX.
            STOP    RUN.
 
+      *    *** chi-square goodness-of-fit check against a uniform
+      *    *** distribution across the 10 hits() buckets, replacing the
+      *    *** old by-eye comparison of the DISPLAYed hit counts
+       S800-10.
+
+           MOVE    ZERO        TO      WK-CHI-TOTAL
+           MOVE    ZERO        TO      WK-CHI-SQ
+
+           PERFORM VARYING TALLY1 FROM 1 BY 1 UNTIL TALLY1 > 10
+               ADD     hits(TALLY1) TO WK-CHI-TOTAL
+           END-PERFORM
+
+           COMPUTE WK-CHI-EXPECTED = WK-CHI-TOTAL / 10
+
+           PERFORM VARYING TALLY1 FROM 1 BY 1 UNTIL TALLY1 > 10
+               COMPUTE WK-CHI-DIFF = hits(TALLY1) - WK-CHI-EXPECTED
+               COMPUTE WK-CHI-SQ   = WK-CHI-SQ +
+                       ((WK-CHI-DIFF * WK-CHI-DIFF) / WK-CHI-EXPECTED)
+           END-PERFORM
+
+           DISPLAY "CHI-SQUARE=" WK-CHI-SQ
+                   " LIMIT=" WK-CHI-LIMIT " (9 DF, 95%)"
+
+           IF      WK-CHI-SQ   >       WK-CHI-LIMIT
+                   DISPLAY "RANDOM DISTRIBUTION CHECK: NG - BIASED"
+           ELSE
+                   DISPLAY "RANDOM DISTRIBUTION CHECK: OK"
+           END-IF
+           .
+       S800-EX.
+           EXIT.
+
       *
        S900-10.
 
