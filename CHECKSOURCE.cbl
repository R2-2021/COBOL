@@ -2,17 +2,31 @@ IDENTIFICATION DIVISION.
  PROGRAM-ID. CHECKSOURCE.
  *>****************************************************************
  *>* This subprogram will scan a line of source code it is given *>*
- *>* looking for "LINKAGE SECTION" or "IDENTIFICATION DIVISION". **
+ *>* looking for "LINKAGE SECTION", "IDENTIFICATION DIVISION", **
+ *>* "PROCEDURE DIVISION" or "END PROGRAM". **
  *>* **
  *>* ****NOTE**** ****NOTE**** ****NOTE**** ****NOTE*** **
  *>* **
- *>* These two strings must be found IN THEIR ENTIRETY within **
+ *>* These strings must be found IN THEIR ENTIRETY within **
  *>* the 1st 80 columns of program source records, and cannot **
  *>* follow either a "*>" sequence OR a "*" in col 7. **
  *>****************************************************************
  *>* DATE CHANGE DESCRIPTION **
  *>* ====== ==================================================== **
  *>* GC0809 Initial coding. **
+ *>* RT0826 Added PROCEDURE DIVISION and END PROGRAM detection **
+ *>* for callers that need to locate a program's other **
+ *>* major division boundaries, not just its LINKAGE **
+ *>* SECTION and IDENTIFICATION DIVISION. **
+ *>* GC0809A Added EXEC SQL, CALL, COPY and SORT detection so **
+ *>* callers can also spot embedded SQL and the three **
+ *>* verbs that pull in or reorder other source/data. **
+ *>* GC0809B Fixed two WHEN clauses in 030-Scan-Compressed-Src **
+ *>* that shared the same discriminant as an earlier WHEN **
+ *>* (both keyed on the first letter alone), so EVALUATE **
+ *>* TRUE never reached the COPY/EXEC SQL checks except by **
+ *>* accident; folded each pair into one WHEN that tries **
+ *>* both keywords. **
  *>*****************************************************************
  ENVIRONMENT DIVISION.
  CONFIGURATION SECTION.
@@ -38,6 +52,12 @@ IDENTIFICATION DIVISION.
  01 Argument-2 PIC X(1).
  88 88-A2-LINKAGE-SECTION VALUE "L".
  88 88-A2-IDENTIFICATION-DIVISION VALUE "I".
+ 88 88-A2-PROCEDURE-DIVISION VALUE "P".
+ 88 88-A2-END-PROGRAM VALUE "E".
+ 88 88-A2-EXEC-SQL VALUE "Q".
+ 88 88-A2-CALL VALUE "C".
+ 88 88-A2-COPY VALUE "Y".
+ 88 88-A2-SORT VALUE "S".
  88 88-A2-Nothing-Special VALUE " ".
 
 
@@ -91,6 +111,37 @@ IDENTIFICATION DIVISION.
                  SET 88-A2-IDENTIFICATION-DIVISION TO TRUE
                  GOBACK
               END-IF
+         WHEN (CS-Char (I) = "P") AND (I < 63)
+              IF Compressed-Src (I : 18) = "PROCEDURE DIVISION"
+                 SET 88-A2-PROCEDURE-DIVISION TO TRUE
+                 GOBACK
+              END-IF
+         WHEN (CS-Char (I) = "E") AND (I < 70)
+              IF Compressed-Src (I : 11) = "END PROGRAM"
+                 SET 88-A2-END-PROGRAM TO TRUE
+                 GOBACK
+              ELSE
+                 IF (I < 73) AND
+                    Compressed-Src (I : 8) = "EXEC SQL"
+                    SET 88-A2-EXEC-SQL TO TRUE
+                    GOBACK
+                 END-IF
+              END-IF
+         WHEN (CS-Char (I) = "C") AND (I < 77)
+              IF Compressed-Src (I : 4) = "CALL"
+                 SET 88-A2-CALL TO TRUE
+                 GOBACK
+              ELSE
+                 IF Compressed-Src (I : 4) = "COPY"
+                    SET 88-A2-COPY TO TRUE
+                    GOBACK
+                 END-IF
+              END-IF
+         WHEN (CS-Char (I) = "S") AND (I < 77)
+              IF Compressed-Src (I : 4) = "SORT"
+                 SET 88-A2-SORT TO TRUE
+                 GOBACK
+              END-IF
      END-EVALUATE
  END-PERFORM
  .
