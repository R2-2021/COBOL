@@ -77,6 +77,13 @@
  ORGANIZATION IS LINE SEQUENTIAL
  FILE STATUS IS FSM-Status.
 
+ SELECT Dir-List ASSIGN TO Dir-List-File
+ ORGANIZATION IS LINE SEQUENTIAL.
+
+ SELECT Call-Graph ASSIGN TO Call-Graph-File
+ ORGANIZATION IS LINE SEQUENTIAL
+ FILE STATUS IS Call-Graph-Status.
+
  DATA DIVISION.
  FILE SECTION.
  FD Bat-File.
@@ -88,6 +95,16 @@
  FD Source-Code.
  01 Source-Code-Record PIC X(80).
 
+ FD Dir-List.
+ 01 Dir-List-Rec PIC X(256).
+
+ FD Call-Graph.
+ 01 Call-Graph-Rec.
+ 05 POT3-CALLER PIC X(010).
+ 05 POT3-CALLEE PIC X(020).
+ 05 POT3-RESOLVED PIC X(001).
+ 05 POT3-HITS PIC 9(006).
+
  WORKING-STORAGE SECTION.
  COPY screenio.
 
@@ -134,6 +151,10 @@
 
  01 Bat-File-Name PIC X(256).
 
+ 01 Call-Graph-File PIC X(256).
+
+ 01 Call-Graph-Status PIC 9(2).
+
  01 Cmd PIC X(512).
 
  01 Cobc-Cmd PIC X(256).
@@ -155,6 +176,8 @@
 
  01 Dir-Char PIC X(1).
 
+ 01 Dir-List-File PIC X(256).
+
  01 Dummy PIC X(1).
 
  01 Env-TEMP PIC X(256).
@@ -162,6 +185,8 @@
  01 File-Name.
  05 FN-Char OCCURS 256 TIMES PIC X(1).
 
+ 01 File-Exist-Details PIC X(36).
+
  01 File-Status-Message.
  05 FILLER PIC X(13) VALUE 'Status Code: '. 
  05 FSM-Status PIC 9(2).
@@ -238,6 +263,13 @@
 
  01 Report-Filename PIC X(256).
 
+ 01 Saved-Prog-Area.
+ 05 Saved-File-Name PIC X(256).
+ 05 Saved-Prog-Folder PIC X(256).
+ 05 Saved-Prog-File-Name PIC X(40).
+ 05 Saved-Prog-Name PIC X(31).
+ 05 Saved-Prog-Extension PIC X(30).
+
  78 Selection-Char VALUE '>'.
 
  01 Switch-Display.
@@ -246,6 +278,7 @@
  05 SD-Description PIC X(60).
 
  01 Switch-Keyword PIC X(12).
+ 88 Switch-Is-CASCADE VALUE '@CASCADE', '@CA'.
  88 Switch-Is-CONFIG VALUE '@CONFIG', '@C'.
  88 Switch-Is-DEBUG VALUE '@DEBUG', '@D'.
  88 Switch-Is-DLL VALUE '@DLL'.
@@ -255,6 +288,7 @@
  88 Switch-Is-TRACE VALUE '@TRACE', '@T'.
  88 Switch-Is-SOURCE VALUE '@SOURCE', '@S'.
  88 Switch-Is-XREF VALUE '@XREF', '@X'.
+ 88 Switch-Is-UNATTEND VALUE '@UNATTEND', '@U'.
 
  01 Switch-Keyword-And-Value PIC X(256).
  
@@ -269,6 +303,7 @@
 
  01 Switches.
  05 S-ARGS PIC X(75) VALUE SPACES.
+ 05 S-CASCADE PIC X(1) VALUE 'N'.
  05 S-CfgS.
  10 S-Cfg-BS2000 PIC X(1) VALUE ' '.
  10 S-Cfg-COBOL85 PIC X(1) VALUE ' '.
@@ -278,6 +313,7 @@
  10 S-Cfg-MF PIC X(1) VALUE ' '.
  10 S-Cfg-MVS PIC X(1) VALUE ' '.
  05 S-EXTRA PIC X(75) VALUE SPACES.
+ 05 S-UNATTEND PIC X(1) VALUE 'N'.
  05 S-Yes-No-Switches.
  10 S-DEBUG PIC X(1) VALUE 'N'.
  10 S-DLL PIC X(1) VALUE 'N'.
@@ -634,9 +670,15 @@
                                        Cobc-Output-Rec
 
  PERFORM 100-Initialization
+
+ IF S-UNATTEND = 'Y'
+   PERFORM 240-Run-Unattended
+   GO TO 009-Done
+ END-IF
+
  SET 88-Not-Complete TO TRUE
 
- 
+
  PERFORM UNTIL 88-Complete
  
    PERFORM 200-Let-User-Set-Switches
@@ -651,12 +693,17 @@
      PERFORM 220-Make-Listing
    END-IF
 
- 
+   IF (88-Compile-OK OR 88-Compile-OK-Warn)
+   AND (S-CASCADE = 'Y')
+     PERFORM 250-Recompile-Callers
+   END-IF
+
+
    IF (S-EXECUTE NOT = SPACES)
    AND (88-Output-File-Avail)
      PERFORM 230-Run-Program
    END-IF
- 
+
  END-PERFORM
 
 .
@@ -674,6 +721,17 @@
  *>* the ocic.exe command the editor/framework executes. Any **
  *>* underlined choice is the default value for that switch. **
  *>* **
+ *>* @CASCADE=YES|NO **
+ *>* ======== **
+ *>* This switch specifies whether ("@CASCADE=YES") or not **
+ *>* ("@CASCADE=NO") OCic should, after successfully compiling a **
+ *>* subprogram, look that subprogram up as a CALLEE in the call **
+ *>* graph COBFIND previously wrote to "COBFIND.POT3" (in the same **
+ *>* folder) and automatically recompile every CALLER found there, **
+ *>* so a subprogram's known callers never go stale in the same **
+ *>* run. If "COBFIND.POT3" does not exist, this switch has no **
+ *>* effect. **
+ *>* **
  *>* @CONFIG=BS2000|COBOL85|COBOL2002|DEFAULT|IBM|MF|MVS **
  *>* ======= **
  *>* This switch specifies the default cobc compiler configura- **
@@ -720,6 +778,17 @@
  *>* program operation, it has a significant effect on program **
  *>* run-time speed. **
  *>* **
+ *>* @UNATTEND=YES|NO **
+ *>* == **
+ *>* This switch specifies whether ("@UNATTEND=YES") or not **
+ *>* ("@UNATTEND=NO") OCic should run unattended: instead of **
+ *>* showing the switch-setting screen for one program, the **
+ *>* program-path-and-filename argument is treated as a **
+ *>* DIRECTORY, and every ".cbl"/".cob" file it contains is **
+ *>* compiled (and, per the other switches already given on the **
+ *>* command line, listed and/or executed) in turn with no **
+ *>* further user interaction. **
+ *>* **
  *>* @TRACE=YES|NO|ALL **
  *>* == **
  *>* This switch controls whether or not code will be added to **
@@ -812,6 +881,15 @@
 
  032-Process.
  EVALUATE TRUE
+   WHEN Switch-Is-CASCADE
+     MOVE 'CASCADE' TO Switch-Keyword
+     MOVE UPPER-CASE(Switch-Value) TO Switch-Value
+
+     PERFORM 040-Process-Yes-No-Value
+     IF 88-Switch-Is-Good
+       MOVE SV-1 TO S-CASCADE
+     END-IF
+
    WHEN Switch-Is-EXTRA
      MOVE J TO I
      UNSTRING Command-Line-Args DELIMITED BY '='
@@ -927,6 +1005,15 @@
        MOVE SV-1 TO S-XREF
      END-IF
 
+   WHEN Switch-Is-UNATTEND
+     MOVE 'UNATTEND' TO Switch-Keyword
+     MOVE UPPER-CASE(Switch-Value) TO Switch-Value
+
+     PERFORM 040-Process-Yes-No-Value
+     IF 88-Switch-Is-Good
+       MOVE SV-1 TO S-UNATTEND
+     END-IF
+
    WHEN OTHER
      MOVE SPACES TO Output-Message
      STRING '"'
@@ -1809,6 +1896,187 @@ CONTINUE
  EXIT.
  *>/
 
+ 240-Run-Unattended SECTION.
+ *>****************************************************************
+ *>* Compile every ".cbl"/".cob" program found in the directory   **
+ *>* named on the command line, applying the switch settings      **
+ *>* already parsed from the command line to each one in turn. No **
+ *>* switch-setting screen is shown - this section is entered     **
+ *>* instead of the normal interactive compile loop when          **
+ *>* @UNATTEND=YES was specified.                                 **
+ *>****************************************************************
+
+ 241-Init.
+ MOVE File-Name TO Prog-Folder
+ CALL "CBL_CHANGE_DIR"
+   USING TRIM(Prog-Folder,TRAILING)
+ END-CALL
+
+ ACCEPT Env-TEMP
+   FROM ENVIRONMENT "TEMP"
+ END-ACCEPT
+ MOVE SPACES TO Dir-List-File
+ STRING TRIM(Env-TEMP,TRAILING)
+   Dir-Char
+   'OC-DirList.TXT'
+   DELIMITED SIZE
+   INTO Dir-List-File
+ END-STRING
+
+ MOVE SPACES TO Cmd
+ IF OS-Windows
+   STRING 'dir /b /a-d "'
+     TRIM(Prog-Folder,TRAILING)
+     '\*.cbl" "'
+     TRIM(Prog-Folder,TRAILING)
+     '\*.cob" >'
+     TRIM(Dir-List-File,TRAILING)
+     ' 2>nul'
+     DELIMITED SIZE
+     INTO Cmd
+   END-STRING
+ ELSE
+   STRING 'ls -1 "'
+     TRIM(Prog-Folder,TRAILING)
+     '/"*.cbl "'
+     TRIM(Prog-Folder,TRAILING)
+     '/"*.cob >'
+     TRIM(Dir-List-File,TRAILING)
+     ' 2>/dev/null'
+     DELIMITED SIZE
+     INTO Cmd
+   END-STRING
+ END-IF
+
+ CALL 'SYSTEM'
+   USING TRIM(Cmd,TRAILING)
+ END-CALL
+ MOVE 0 TO RETURN-CODE
+ .
+
+ 242-Process-Each-File.
+ OPEN INPUT Dir-List
+ PERFORM FOREVER
+   READ Dir-List AT END
+     EXIT PERFORM
+   END-READ
+
+   IF Dir-List-Rec NOT = SPACES
+     MOVE Dir-List-Rec TO File-Name
+     PERFORM 106-Determine-Folder-Path
+
+     PERFORM 210-Run-Compiler
+
+     IF (88-Compile-OK OR 88-Compile-OK-Warn)
+     AND (S-XREF NOT = SPACE OR S-SOURCE NOT = SPACE)
+       PERFORM 220-Make-Listing
+     END-IF
+
+     IF (88-Compile-OK OR 88-Compile-OK-Warn)
+     AND (S-CASCADE = 'Y')
+       PERFORM 250-Recompile-Callers
+     END-IF
+
+     IF (S-EXECUTE NOT = SPACES)
+     AND (88-Output-File-Avail)
+       PERFORM 230-Run-Program
+     END-IF
+   END-IF
+ END-PERFORM
+ CLOSE Dir-List
+ .
+
+ 249-Done.
+ EXIT.
+ *>/
+
+ 250-Recompile-Callers SECTION.
+ *>****************************************************************
+ *>* After a subprogram has compiled successfully, look it up as **
+ *>* a CALLEE in the call graph COBFIND previously wrote to       **
+ *>* "COBFIND.POT3" (in the program's own folder) and recompile   **
+ *>* every CALLER found there, so a subprogram's known callers    **
+ *>* never go stale in the same run. Entered only when            **
+ *>* @CASCADE=YES was specified. If "COBFIND.POT3" does not       **
+ *>* exist, this section does nothing.                            **
+ *>****************************************************************
+
+ 251-Init.
+ MOVE File-Name TO Saved-File-Name
+ MOVE Prog-Folder TO Saved-Prog-Folder
+ MOVE Prog-File-Name TO Saved-Prog-File-Name
+ MOVE Prog-Name TO Saved-Prog-Name
+ MOVE Prog-Extension TO Saved-Prog-Extension
+
+ MOVE 'COBFIND.POT3' TO Call-Graph-File
+ OPEN INPUT Call-Graph
+ IF Call-Graph-Status = 35
+   GO TO 258-Restore
+ END-IF
+ IF Call-Graph-Status NOT = ZERO
+   GO TO 258-Restore
+ END-IF
+ .
+
+ 252-Scan-For-Callers.
+ PERFORM FOREVER
+   READ Call-Graph AT END
+     EXIT PERFORM
+   END-READ
+
+   IF UPPER-CASE(TRIM(POT3-CALLEE)) = UPPER-CASE(TRIM(Saved-Prog-Name))
+     MOVE SPACES TO File-Name
+     STRING TRIM(POT3-CALLER,TRAILING)
+       '.cbl'
+       DELIMITED SIZE
+       INTO File-Name
+     END-STRING
+
+     CALL "CBL_CHECK_FILE_EXIST"
+       USING TRIM(File-Name,TRAILING) File-Exist-Details
+     END-CALL
+     IF RETURN-CODE NOT = 0
+       MOVE SPACES TO File-Name
+       STRING TRIM(POT3-CALLER,TRAILING)
+         '.cob'
+         DELIMITED SIZE
+         INTO File-Name
+       END-STRING
+     END-IF
+
+     PERFORM 106-Determine-Folder-Path
+     PERFORM 210-Run-Compiler
+
+     IF (88-Compile-OK OR 88-Compile-OK-Warn)
+     AND (S-XREF NOT = SPACE OR S-SOURCE NOT = SPACE)
+       PERFORM 220-Make-Listing
+     END-IF
+   END-IF
+ END-PERFORM
+ CLOSE Call-Graph
+ .
+
+ 258-Restore.
+ MOVE Saved-File-Name TO File-Name
+ MOVE Saved-Prog-Folder TO Prog-Folder
+ MOVE Saved-Prog-File-Name TO Prog-File-Name
+ MOVE Saved-Prog-Name TO Prog-Name
+ MOVE Saved-Prog-Extension TO Prog-Extension
+ IF Saved-Prog-Folder = SPACES
+   ACCEPT Prog-Folder
+     FROM ENVIRONMENT 'CD'
+   END-ACCEPT
+ ELSE
+   CALL "CBL_CHANGE_DIR"
+     USING TRIM(Saved-Prog-Folder,TRAILING)
+   END-CALL
+ END-IF
+ .
+
+ 259-Done.
+ EXIT.
+ *>/
+
  900-Terminate SECTION.
  *>****************************************************************
  *>* Display a message and halt the program **
