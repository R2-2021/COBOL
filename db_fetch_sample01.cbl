@@ -1,17 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. db_fetch_sample01.
-       DIVISION. ENVIRONMENT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRM1-F ASSIGN WK-PRM1-F-NAME
+                         STATUS WK-PRM1-STATUS
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+      * PRM1-style ad hoc query parameters: table, column list, and an
+      * optional "column=value" WHERE filter - same convention as the
+      * other utilities' PRM1-F.
+       FD  PRM1-F
+           LABEL RECORDS ARE STANDARD.
+       01  PRM1-REC.
+           03  PRM1-TABLE      PIC  X(030).
+           03  FILLER          PIC  X(001).
+           03  PRM1-COLUMNS    PIC  X(060).
+           03  FILLER          PIC  X(001).
+           03  PRM1-WHERE      PIC  X(060).
       ***
        WORKING-STORAGE SECTION.
+       01  WK-PGM-NAME PIC X(020) VALUE "db_fetch_sample01".
+       01  WK-PRM1-F-NAME PIC X(032) VALUE "db_fetch_sample01.PRM1".
+       01  WK-PRM1-STATUS PIC 9(002) VALUE ZERO.
+       01  WK-TABLE PIC X(030) VALUE "test".
+           88  WK-TABLE-VALID          VALUE "test".
+       01  WK-COLUMNS PIC X(060) VALUE "tid, tname".
+           88  WK-COLUMNS-VALID        VALUES "tid, tname" "tid"
+                                               "tname".
+       01  WK-WHERE PIC X(060) VALUE SPACE.
+       01  WK-WHERE-COL PIC X(030) VALUE SPACE.
+           88  WK-WHERE-COL-VALID      VALUES "tid" "tname".
+       01  WK-WHERE-VAL PIC X(030) VALUE SPACE.
+       01  WK-WHERE-BOUND PIC X(001) VALUE "N".
+           88  WK-WHERE-IS-BOUND       VALUE "Y".
       * 1. �z�X�g�ϐ��̒�`
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME PIC X(32) VALUE "testdb".
        01 USERNAME PIC X(32) VALUE "********".
        01 PASSWORD PIC X(32) VALUE "********".
+       01 SQL-STMT PIC X(200).
+       01 WK-BIND-VALUE PIC X(030).
        01 TID PIC X(4).
        01 TNAME PIC X(10).
-       01 SW-AREA. 03 SW-NOTFOUND PIC X(01) VALUE SPACE.
+       01 SW-AREA.
+         03 SW-NOTFOUND PIC X(01) VALUE SPACE.
+         03 SW-CONNECT-ERROR PIC X(01) VALUE SPACE.
+         03 SW-FETCH-ERROR PIC X(01) VALUE SPACE.
        01 CST-AREA.
          03 CST-1X PIC X(01) VALUE "1".
          03 CST-SQL-NF PIC S9(09) COMP-5 VALUE +100.
@@ -21,34 +58,135 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.
        PROCEDURE DIVISION.
        MAIN-RTN. SECTION.
-      * 3. �f�[�^�x�[�X�ڑ�
+      * 3. �p�����[�^�ǂݍ���
+           PERFORM PARM-RTN.
 
+      * 4. �f�[�^�x�[�X�ڑ�
            EXEC SQL
              CONNECT :USERNAME IDENTIFIED BY :PASSWORD
              USING :DBNAME
            END-EXEC.
 
-      * 4.�f�[�^�x�[�X�A�N�Z�X
+           IF SQLCODE NOT = ZERO
+               DISPLAY WK-PGM-NAME " CONNECT ERROR SQLCODE="
+                       SQLCODE
+               MOVE CST-1X TO SW-CONNECT-ERROR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * 5.�f�[�^�x�[�X�A�N�Z�X
       *** DB �J�[�\���I�[�v������
            PERFORM OPEN-RTN.
+           IF SQLCODE NOT = ZERO
+               PERFORM CLOSE-RTN
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
       *** DBFETCH����
-           PERFORM FETCH-RTN UNTIL SW-NOTFOUND = CST-1X.
-      *** DB �J�[�\���N���[�Y���� PERFORM CLOSE-RTN.
+           PERFORM FETCH-RTN
+               UNTIL SW-NOTFOUND = CST-1X
+                  OR SW-FETCH-ERROR = CST-1X.
+      *** DB �J�[�\���N���[�Y����
+           PERFORM CLOSE-RTN.
+
+           IF SW-FETCH-ERROR = CST-1X
+               MOVE 20 TO RETURN-CODE
+           END-IF.
            STOP RUN.
        MAIN-EXIT.
            EXIT.
 
+      * Read the PRM1-F parameter record (table/column/WHERE override).
+       PARM-RTN SECTION.
+           OPEN INPUT PRM1-F.
+           IF WK-PRM1-STATUS = ZERO
+               READ PRM1-F
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PRM1-TABLE NOT = SPACE
+                           MOVE PRM1-TABLE TO WK-TABLE
+                       END-IF
+                       IF PRM1-COLUMNS NOT = SPACE
+                           MOVE PRM1-COLUMNS TO WK-COLUMNS
+                       END-IF
+                       IF PRM1-WHERE NOT = SPACE
+                           MOVE PRM1-WHERE TO WK-WHERE
+                       END-IF
+               END-READ
+               CLOSE PRM1-F
+           END-IF.
+
+           IF NOT WK-TABLE-VALID
+               DISPLAY WK-PGM-NAME " INVALID TABLE PARAMETER="
+                       WK-TABLE
+               STOP RUN
+           END-IF.
+           IF NOT WK-COLUMNS-VALID
+               DISPLAY WK-PGM-NAME " INVALID COLUMNS PARAMETER="
+                       WK-COLUMNS
+               STOP RUN
+           END-IF.
+
+           IF WK-WHERE = SPACE
+               STRING "SELECT " DELIMITED BY SIZE
+                       WK-COLUMNS DELIMITED BY SPACE
+                       " FROM " DELIMITED BY SIZE
+                       WK-TABLE DELIMITED BY SPACE
+                       INTO SQL-STMT
+           ELSE
+               UNSTRING WK-WHERE DELIMITED BY "="
+                   INTO WK-WHERE-COL WK-WHERE-VAL
+               END-UNSTRING
+               IF NOT WK-WHERE-COL-VALID
+                   DISPLAY WK-PGM-NAME " INVALID WHERE COLUMN="
+                           WK-WHERE-COL
+                   STOP RUN
+               END-IF
+               MOVE WK-WHERE-VAL TO WK-BIND-VALUE
+               MOVE "Y" TO WK-WHERE-BOUND
+               STRING "SELECT " DELIMITED BY SIZE
+                       WK-COLUMNS DELIMITED BY SPACE
+                       " FROM " DELIMITED BY SIZE
+                       WK-TABLE DELIMITED BY SPACE
+                       " WHERE " DELIMITED BY SIZE
+                       WK-WHERE-COL DELIMITED BY SPACE
+                       " = ?" DELIMITED BY SIZE
+                       INTO SQL-STMT
+           END-IF.
+       PARM-EXIT.
+           EXIT.
+
       *** DB �J�[�\���I�[�v������
        OPEN-RTN SECTION.
            EXEC SQL
-             DECLARE CSR01 CURSOR FOR
-             SELECT tid, tname
-             FROM test
+             PREPARE SQLSTMT FROM :SQL-STMT
            END-EXEC.
 
-           EXEC SQL
-             OPEN CSR01
-           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY WK-PGM-NAME " PREPARE ERROR SQLCODE="
+                       SQLCODE " " SQL-STMT
+           ELSE
+               EXEC SQL
+                 DECLARE CSR01 CURSOR FOR SQLSTMT
+               END-EXEC
+
+               IF WK-WHERE-IS-BOUND
+                   EXEC SQL
+                     OPEN CSR01 USING :WK-BIND-VALUE
+                   END-EXEC
+               ELSE
+                   EXEC SQL
+                     OPEN CSR01
+                   END-EXEC
+               END-IF
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY WK-PGM-NAME " OPEN ERROR SQLCODE="
+                           SQLCODE
+               END-IF
+           END-IF.
        OPEN-EXIT.
            EXIT.
 
@@ -59,12 +197,16 @@
              INTO : TID,:TNAME
            END-EXEC.
       *
-           IF SQLCODE = CST-SQL-NF
-           THEN
-               MOVE CST-1X TO SW-NOTFOUND
-           ELSE
-               DISPLAY TID TNAME
-           END-IF.
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   DISPLAY TID TNAME
+               WHEN CST-SQL-NF
+                   MOVE CST-1X TO SW-NOTFOUND
+               WHEN OTHER
+                   DISPLAY WK-PGM-NAME " FETCH ERROR SQLCODE="
+                           SQLCODE
+                   MOVE CST-1X TO SW-FETCH-ERROR
+           END-EVALUATE.
        FETCH-EXIT.
            EXIT.
       *** DB �J�[�\���N���[�Y����
@@ -72,5 +214,11 @@
            EXEC SQL
              CLOSE CSR01
            END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY WK-PGM-NAME " CLOSE ERROR SQLCODE="
+                       SQLCODE
+           END-IF.
        CLOSE-EXIT.
+           EXIT.
        END PROGRAM db_fetch_sample01.
