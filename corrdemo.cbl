@@ -3,6 +3,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Item-1 VALUE 1 PIC 99V99.
+       COPY CPEXCLOG REPLACING ==:##:== BY ==WEX==.
        PROCEDURE DIVISION.
        100-Main SECTION.
        P1.
@@ -12,5 +13,10 @@
                DISPLAY 'Error: ' FUNCTION EXCEPTION-STATUS
                DISPLAY 'Where: ' FUNCTION EXCEPTION-LOCATION
                DISPLAY ' What: ' FUNCTION EXCEPTION-STATEMENT
+               MOVE 'CORRDEMO' TO WEX-PGM
+               MOVE FUNCTION EXCEPTION-STATUS TO WEX-STATUS
+               MOVE FUNCTION EXCEPTION-LOCATION TO WEX-LOCATION
+               MOVE FUNCTION EXCEPTION-STATEMENT TO WEX-STATEMENT
+               CALL 'EXCLOG' USING WEX-EXCLOG-AREA
                END-ADD.
            STOP RUN.
