@@ -19,12 +19,49 @@
            03  I               BINARY-LONG VALUE ZERO.
            03  J               BINARY-LONG VALUE ZERO.
            03  K               BINARY-LONG VALUE ZERO.
+           03  WK-FIRST-POS    BINARY-LONG VALUE ZERO.
+           03  WK-SIGN-POS     BINARY-LONG VALUE ZERO.
+           03  WK-SIGN-CNT     BINARY-LONG VALUE ZERO.
+           03  WK-DOT-CNT      BINARY-LONG VALUE ZERO.
+
+      *    *** ID=DT用、YYYYMMDD項目の分解と閏年判定
+           03  WK-DT-YYYY      PIC  9(004) VALUE ZERO.
+           03  WK-DT-MM        PIC  9(002) VALUE ZERO.
+           03  WK-DT-DD        PIC  9(002) VALUE ZERO.
+           03  WK-DT-URUU      PIC  X(001) VALUE SPACE.
+           03  WK-DT-AMARI-400 BINARY-LONG VALUE ZERO.
+           03  WK-DT-AMARI-100 BINARY-LONG VALUE ZERO.
+           03  WK-DT-AMARI-4   BINARY-LONG VALUE ZERO.
+           03  WK-DT-SHOU      BINARY-LONG VALUE ZERO.
+      *    *** 平年の月別日数(2月は閏年判定でS080-10が29に補正する)
+           03  WK-DT-DAYS-TBL.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 28.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+           03  WK-DT-DAYS-TBL-R REDEFINES WK-DT-DAYS-TBL.
+             05  WK-DT-DAYS    OCCURS 12   PIC  9(002).
 
        LINKAGE                 SECTION.
        01  LINK-AREA.
-      *    *** ID=X9 �w�^�C�v���X�^�C�v�ɕϊ�
-      *    *** ID=XX XXX
-      *    *** ID=XX XXX
+      *    *** ID=X9  NUMERIC-EDIT CHECK (SIGN/DECIMAL POINT, ZERO FILL)
+      *    *** ID=99  UNSIGNED NUMERIC CHECK (DIGITS ONLY, ZERO FILL)
+      *    *** ID=AN  ALPHANUMERIC (NO CHECK, PASSED THROUGH AS-IS)
+      *    *** ID=JL  LEFT-JUSTIFY (NO CHECK)
+      *    *** ID=JR  RIGHT-JUSTIFY (NO CHECK)
+      *    *** ID=UC  CONVERT TO UPPER CASE (NO CHECK)
+      *    *** ID=LC  CONVERT TO LOWER CASE (NO CHECK)
+      *    *** ID=DT  YYYYMMDD DATE CHECK (VALID CALENDAR DATE)
+      *    *** ID=TL  PHONE NUMBER CHECK (DIGITS AND HYPHENS ONLY)
+      *    *** ID=ZP  POSTAL CODE CHECK (NNN-NNNN OR NNNNNNN)
            03  ENTCK-ID        PIC  X(002).
            03  ENTCK-ITEMIN    PIC  X(010).
            03  ENTCK-ITEMOUT   PIC  X(010).
@@ -36,9 +73,32 @@
 
        M100-10.
 
-           IF      ENTCK-ID    =       "X9"
-                   PERFORM S010-10     THRU    S010-EX
-           END-IF
+           EVALUATE    ENTCK-ID
+               WHEN    "X9"
+                       PERFORM S010-10     THRU    S010-EX
+               WHEN    "99"
+                       PERFORM S020-10     THRU    S020-EX
+               WHEN    "AN"
+                       PERFORM S030-10     THRU    S030-EX
+               WHEN    "JL"
+                       PERFORM S040-10     THRU    S040-EX
+               WHEN    "JR"
+                       PERFORM S050-10     THRU    S050-EX
+               WHEN    "UC"
+                       PERFORM S060-10     THRU    S060-EX
+               WHEN    "LC"
+                       PERFORM S070-10     THRU    S070-EX
+               WHEN    "DT"
+                       PERFORM S080-10     THRU    S080-EX
+               WHEN    "TL"
+                       PERFORM S090-10     THRU    S090-EX
+               WHEN    "ZP"
+                       PERFORM S100-10     THRU    S100-EX
+               WHEN    OTHER
+                       MOVE    SPACE       TO      ENTCK-ITEMOUT
+                       MOVE    "Y"         TO      ENTCK-ERROR
+                       MOVE    99          TO      ENTCK-ERRORNO
+           END-EVALUATE
            .
        M100-EX.
            EXIT    PROGRAM.
@@ -60,15 +120,281 @@
       *    *** .99      => OK
       *    *** 99       => OK
 
-      *    *** �E��
+           MOVE    SPACE       TO      ENTCK-ITEMOUT
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+           MOVE    ZERO        TO      WK-FIRST-POS
+           MOVE    ZERO        TO      WK-SIGN-POS
+           MOVE    ZERO        TO      WK-SIGN-CNT
+           MOVE    ZERO        TO      WK-DOT-CNT
+
+      *    *** RIGHT-JUSTIFY THE INPUT ITEM
            CALL "C$JUSTIFY" USING ENTCK-ITEMIN "R"
-      *    *** �O�X�y�[�X�����[��
-           INSPECT ENTCK-ITEMIN REPLACING ALL SPACE BY ZERO
-           INSPECT ENTCK-ITEMIN TALLING
+
+      *    *** SCAN EACH POSITION FOR SIGN/POINT/SPACE/INVALID CHARACTERS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               IF      ENTCK-ITEMIN(I:1) NOT =       SPACE
+               AND     WK-FIRST-POS        =       ZERO
+                       MOVE    I           TO      WK-FIRST-POS
+               END-IF
+               EVALUATE    TRUE
+                   WHEN    ENTCK-ITEMIN(I:1) IS NUMERIC
+                           CONTINUE
+                   WHEN    ENTCK-ITEMIN(I:1) = "+"
+                   WHEN    ENTCK-ITEMIN(I:1) = "-"
+                           ADD     1           TO      WK-SIGN-CNT
+                           MOVE    I           TO      WK-SIGN-POS
+                   WHEN    ENTCK-ITEMIN(I:1) = "."
+                           ADD     1           TO      WK-DOT-CNT
+                   WHEN    ENTCK-ITEMIN(I:1) = SPACE
+                       IF  WK-FIRST-POS NOT = ZERO AND ENTCK-ERROR = "N"
+                           MOVE    "Y"     TO      ENTCK-ERROR
+                           MOVE    01      TO      ENTCK-ERRORNO
+                       END-IF
+                   WHEN    OTHER
+                       IF  ENTCK-ERROR =   "N"
+                           MOVE    "Y"     TO      ENTCK-ERROR
+                           MOVE    02      TO      ENTCK-ERRORNO
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+
+           IF      ENTCK-ERROR =       "N"
+           AND     WK-SIGN-CNT >       1
+                   MOVE    "Y"         TO      ENTCK-ERROR
+                   MOVE    03          TO      ENTCK-ERRORNO
+           END-IF
+
+           IF      ENTCK-ERROR =       "N"
+           AND     WK-DOT-CNT  >       1
+                   MOVE    "Y"         TO      ENTCK-ERROR
+                   MOVE    04          TO      ENTCK-ERRORNO
+           END-IF
+
+           IF      ENTCK-ERROR =       "N"
+           AND     WK-SIGN-CNT =       1
+                   IF      WK-SIGN-POS NOT =   WK-FIRST-POS
+                   AND     WK-SIGN-POS NOT =   10
+                           MOVE    "Y"         TO      ENTCK-ERROR
+                           MOVE    05          TO      ENTCK-ERRORNO
+                   END-IF
+           END-IF
+
+      *    *** ZERO-FILL LEADING BLANKS, BUT ONLY ON A VALID ITEM
+           IF      ENTCK-ERROR =       "N"
+                   MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+                   INSPECT ENTCK-ITEMOUT REPLACING ALL SPACE BY ZERO
+           END-IF
            .
        S010-EX.
            EXIT.
 
+      *    *** ID=99 CHECK - UNSIGNED NUMERIC, ZERO-FILL LEADING BLANKS
+       S020-10.
+
+           MOVE    SPACE       TO      ENTCK-ITEMOUT
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+
+           CALL "C$JUSTIFY" USING ENTCK-ITEMIN "R"
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               IF      ENTCK-ITEMIN(I:1) NOT =       SPACE
+               AND     ENTCK-ITEMIN(I:1) NOT NUMERIC
+               AND     ENTCK-ERROR        =       "N"
+                       MOVE    "Y"         TO      ENTCK-ERROR
+                       MOVE    02          TO      ENTCK-ERRORNO
+               END-IF
+           END-PERFORM
+
+           IF      ENTCK-ERROR =       "N"
+                   MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+                   INSPECT ENTCK-ITEMOUT REPLACING ALL SPACE BY ZERO
+           END-IF
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** ID=AN CHECK - ALPHANUMERIC, NO VALIDATION, PASSED THROUGH
+       S030-10.
+
+           MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+           .
+       S030-EX.
+           EXIT.
+
+      *    *** ID=JL CHECK - LEFT-JUSTIFY, NO VALIDATION
+       S040-10.
+
+           MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+           CALL "C$JUSTIFY" USING ENTCK-ITEMOUT "L"
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+           .
+       S040-EX.
+           EXIT.
+
+      *    *** ID=JR CHECK - RIGHT-JUSTIFY, NO VALIDATION
+       S050-10.
+
+           MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+           CALL "C$JUSTIFY" USING ENTCK-ITEMOUT "R"
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+           .
+       S050-EX.
+           EXIT.
+
+      *    *** ID=UC CHECK - CONVERT TO UPPER CASE, NO VALIDATION
+       S060-10.
+
+           MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+           CALL    "C$TOUPPER" USING ENTCK-ITEMOUT,
+                               BY VALUE 10
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+           .
+       S060-EX.
+           EXIT.
+
+      *    *** ID=LC CHECK - CONVERT TO LOWER CASE, NO VALIDATION
+       S070-10.
+
+           MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+           CALL    "C$TOLOWER" USING ENTCK-ITEMOUT,
+                               BY VALUE 10
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+           .
+       S070-EX.
+           EXIT.
+
+      *    *** ID=DT CHECK - YYYYMMDD DATE CHECK (VALID CALENDAR DATE)
+       S080-10.
+
+           MOVE    SPACE       TO      ENTCK-ITEMOUT
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+
+           IF      ENTCK-ITEMIN(1:8)  IS NOT NUMERIC
+                   MOVE    "Y"         TO      ENTCK-ERROR
+                   MOVE    02          TO      ENTCK-ERRORNO
+                   GO TO   S080-EX
+           END-IF
+
+           MOVE    ENTCK-ITEMIN(1:4)  TO      WK-DT-YYYY
+           MOVE    ENTCK-ITEMIN(5:2)  TO      WK-DT-MM
+           MOVE    ENTCK-ITEMIN(7:2)  TO      WK-DT-DD
+
+           IF      WK-DT-MM   <       01
+           OR      WK-DT-MM   >       12
+                   MOVE    "Y"         TO      ENTCK-ERROR
+                   MOVE    10          TO      ENTCK-ERRORNO
+                   GO TO   S080-EX
+           END-IF
+
+      *    *** うるう年判定、４００年で割り切れる年は、２月は２９日
+      *    *** うるう年判定、１００年で割り切れる年は、２月は２８日
+      *    *** うるう年判定、　　４年で割り切れる年は、２月は２９日
+           DIVIDE  WK-DT-YYYY BY 400 GIVING WK-DT-SHOU
+                   REMAINDER WK-DT-AMARI-400
+           IF      WK-DT-AMARI-400 =   ZERO
+                   MOVE    "Y"         TO      WK-DT-URUU
+           ELSE
+               DIVIDE  WK-DT-YYYY BY 100 GIVING WK-DT-SHOU
+                       REMAINDER WK-DT-AMARI-100
+               IF      WK-DT-AMARI-100 =   ZERO
+                       MOVE    "N"         TO      WK-DT-URUU
+               ELSE
+                   DIVIDE  WK-DT-YYYY BY 4 GIVING WK-DT-SHOU
+                           REMAINDER WK-DT-AMARI-4
+                   IF      WK-DT-AMARI-4 = ZERO
+                       MOVE    "Y"         TO      WK-DT-URUU
+                   ELSE
+                       MOVE    "N"         TO      WK-DT-URUU
+                   END-IF
+               END-IF
+           END-IF
+
+           IF      WK-DT-MM   =       02
+           AND     WK-DT-URUU =       "Y"
+                   IF      WK-DT-DD   <       01
+                   OR      WK-DT-DD   >       29
+                           MOVE    "Y"         TO      ENTCK-ERROR
+                           MOVE    11          TO      ENTCK-ERRORNO
+                   END-IF
+           ELSE
+                   IF      WK-DT-DD   <       01
+                   OR      WK-DT-DD   >       WK-DT-DAYS (WK-DT-MM)
+                           MOVE    "Y"         TO      ENTCK-ERROR
+                           MOVE    11          TO      ENTCK-ERRORNO
+                   END-IF
+           END-IF
+
+           IF      ENTCK-ERROR =       "N"
+                   MOVE    ENTCK-ITEMIN(1:8)   TO      ENTCK-ITEMOUT
+           END-IF
+           .
+       S080-EX.
+           EXIT.
+
+      *    *** ID=TL CHECK - PHONE NUMBER (DIGITS AND HYPHENS ONLY)
+       S090-10.
+
+           MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+           MOVE    ZERO        TO      WK-FIRST-POS
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               IF      ENTCK-ITEMIN(I:1) NOT =       SPACE
+                       ADD     1           TO      WK-FIRST-POS
+                       IF      ENTCK-ITEMIN(I:1) IS NOT NUMERIC
+                       AND     ENTCK-ITEMIN(I:1) NOT =   "-"
+                       AND     ENTCK-ERROR         =   "N"
+                               MOVE    "Y"         TO      ENTCK-ERROR
+                               MOVE    12          TO      ENTCK-ERRORNO
+                       END-IF
+               END-IF
+           END-PERFORM
+
+           IF      WK-FIRST-POS =      ZERO
+           AND     ENTCK-ERROR  =      "N"
+                   MOVE    "Y"         TO      ENTCK-ERROR
+                   MOVE    13          TO      ENTCK-ERRORNO
+           END-IF
+           .
+       S090-EX.
+           EXIT.
+
+      *    *** ID=ZP CHECK - POSTAL CODE (NNN-NNNN OR NNNNNNN)
+       S100-10.
+
+           MOVE    ENTCK-ITEMIN        TO      ENTCK-ITEMOUT
+           MOVE    "N"         TO      ENTCK-ERROR
+           MOVE    ZERO        TO      ENTCK-ERRORNO
+
+           CALL "C$JUSTIFY" USING ENTCK-ITEMOUT "L"
+
+           EVALUATE TRUE
+               WHEN ENTCK-ITEMOUT(1:7) IS NUMERIC
+               AND  ENTCK-ITEMOUT(8:3) =        SPACES
+                   CONTINUE
+               WHEN ENTCK-ITEMOUT(1:3) IS NUMERIC
+               AND  ENTCK-ITEMOUT(4:1) =        "-"
+               AND  ENTCK-ITEMOUT(5:4) IS NUMERIC
+               AND  ENTCK-ITEMOUT(9:2) =        SPACES
+                   CONTINUE
+               WHEN OTHER
+                   MOVE    "Y"         TO      ENTCK-ERROR
+                   MOVE    14          TO      ENTCK-ERRORNO
+           END-EVALUATE
+           .
+       S100-EX.
+           EXIT.
+
 
 
 
