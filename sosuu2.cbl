@@ -1,41 +1,30 @@
-*>GPT ���L�q�����v���O�����ł��A�������͏C�������B
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PRIME-NUMBERS.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NUM PIC 9(5).
-01 I PIC 9(5).
-01 I2 PIC 9(5).
-01 wk-div pic 9(5).
-01 wk-rem pic 9(5).
-01 PRIME PIC X(3) VALUE 'YES'.
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-    DISPLAY 'ENTER A NUMBER: '.
-    ACCEPT NUM.
-    IF NUM <= 1
-        DISPLAY 'NOT A PRIME NUMBER'
-        STOP RUN
-    END-IF.
-    perform varying I2 from 2 by 1 until I2 > num
-      PERFORM VARYING I FROM 2 BY 1 UNTIL I > NUM / 2
-*>      IF NUM MOD I = 0
-        divide NUM by I giving wk-div remainder wk-rem
-        display "NUM=" NUM " I=" I " wk-rem=" wk-rem
-        if wk-rem = 0
-            MOVE 'NO' TO PRIME
-            EXIT PERFORM
-        END-IF
-        display I
-      END-PERFORM
-    end-perform.
-*>    IF PRIME = 'YES'
-*>        DISPLAY 'PRIME NUMBER'
-*>    ELSE
-*>        DISPLAY 'NOT A PRIME NUMBER'
-*>    END-IF.
-a.
-    STOP RUN.
\ No newline at end of file
+*>GPT が記述したプログラムです、小文字は修正した。
+*>判定ロジックは共通サブルーチン ISPRIME に一本化。
+*>ハッシュ表サイズに使う「NUM以上で最小の素数」を求めるデモ
+*>(素数サイズの表はキー衝突を減らせる)。
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRIME-NUMBERS2.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 NUM PIC 9(5).
+01 CANDIDATE PIC 9(5).
+COPY CPISPRIME REPLACING ==:##:== BY ==WIP==.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    DISPLAY 'ENTER A HASH TABLE SIZE: '.
+    ACCEPT NUM.
+    MOVE NUM TO CANDIDATE.
+    PERFORM FIND-NEXT-PRIME UNTIL WIP-RESULT = 'Y'.
+    DISPLAY 'NEXT PRIME TABLE SIZE >= ' NUM ' IS ' CANDIDATE.
+a.
+    STOP RUN.
+
+FIND-NEXT-PRIME.
+    MOVE CANDIDATE TO WIP-NUM.
+    CALL 'ISPRIME' USING WIP-ISPRIME-AREA.
+    IF WIP-RESULT NOT = 'Y'
+        ADD 1 TO CANDIDATE
+    END-IF.
