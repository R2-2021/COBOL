@@ -0,0 +1,89 @@
+      *    *** 例外情報(EXCEPTION-STATUS等) 共通ログ出力 サブルーチン
+      *    *** 呼び出し毎に共通例外ログへ1行追記する
+
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             EXCLOG.
+
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** 全プログラム共有の例外ログ(追記専用)
+           SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+               ORGANIZATION LINE   SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+       FD  POT1-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-REC             PIC  X(150).
+
+       WORKING-STORAGE         SECTION.
+
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "EXCLOG".
+
+           03  WK-POT1-F-NAME  PIC  X(032) VALUE "EXCLOG.LOG".
+           03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+
+           03  WK-DATE-YMD     PIC  9(008) VALUE ZERO.
+           03  WK-TIME-HMS     PIC  9(008) VALUE ZERO.
+
+      *    *** 例外ログ 1行分の編集エリア
+           03  WK-LOG-LINE.
+             05  WK-LOG-PGM    PIC  X(008) VALUE SPACE.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-YMD    PIC  9(008) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-HMS    PIC  9(008) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-STATUS PIC  X(040) VALUE SPACE.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-LOCATION PIC  X(060) VALUE SPACE.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-STATEMENT PIC  X(030) VALUE SPACE.
+
+       LINKAGE                 SECTION.
+
+           COPY    CPEXCLOG    REPLACING ==:##:== BY ==LEX==.
+
+       PROCEDURE   DIVISION    USING   LEX-EXCLOG-AREA
+           .
+       M100-10.
+
+           ACCEPT  WK-DATE-YMD FROM     DATE YYYYMMDD
+           ACCEPT  WK-TIME-HMS FROM     TIME
+
+           MOVE    LEX-PGM     TO       WK-LOG-PGM
+           MOVE    WK-DATE-YMD TO       WK-LOG-YMD
+           MOVE    WK-TIME-HMS TO       WK-LOG-HMS
+           MOVE    LEX-STATUS  TO       WK-LOG-STATUS
+           MOVE    LEX-LOCATION TO      WK-LOG-LOCATION
+           MOVE    LEX-STATEMENT TO     WK-LOG-STATEMENT
+
+           PERFORM S300-10     THRU    S300-EX
+           .
+       M100-EX.
+           EXIT     PROGRAM.
+
+      *    *** 共通例外ログへ1行追記
+       S300-10.
+
+           OPEN    EXTEND      POT1-F
+           IF      WK-POT1-STATUS =    05      OR      35
+                   OPEN    OUTPUT      POT1-F
+           END-IF
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT1-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   GO TO   S300-EX
+           END-IF
+
+           MOVE    WK-LOG-LINE TO      POT1-REC
+           WRITE   POT1-REC
+           CLOSE   POT1-F
+           .
+       S300-EX.
+           EXIT.
