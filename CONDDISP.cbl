@@ -3,7 +3,27 @@
        IDENTIFICATION          DIVISION.
        PROGRAM-ID.             CONDDISP.
 
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** CONDSET が記録する共有制御ファイル
+           SELECT CTL1-F           ASSIGN   WK-CTL1-F-NAME
+                               STATUS   WK-CTL1-STATUS
+               ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
+       FILE                    SECTION.
+
+      *    *** JOB/STEP 名、条件名、RETURN-CODE の履歴レコード
+       FD  CTL1-F
+           LABEL RECORDS ARE STANDARD.
+       01  CTL1-REC.
+           03  CTL1-STEP-NAME  PIC  X(020).
+           03  FILLER          PIC  X(001).
+           03  CTL1-COND-NAME  PIC  X(020).
+           03  FILLER          PIC  X(001).
+           03  CTL1-CODE       PIC  9(003).
 
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
@@ -14,10 +34,30 @@
            03  WK-A            PIC S9(009)V99 VALUE ZERO.
            03  WK-B            PIC S9(009)V99 VALUE ZERO.
 
+           03  WK-CTL1-F-NAME  PIC  X(032) VALUE "CONDSET.CTL1".
+           03  WK-CTL1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-CTL1-EOF     PIC  X(001) VALUE LOW-VALUE.
+
+           03  WK-ARGUMENT-NUMBER BINARY-LONG SYNC VALUE ZERO.
+           03  WK-LOOKUP-STEP  PIC  X(020) VALUE SPACE.
+           03  WK-FOUND-STEP   PIC  X(001) VALUE "N".
+               88  WK-STEP-FOUND          VALUE "Y".
+           03  WK-FOUND-CODE   PIC  9(003) VALUE ZERO.
+           03  WK-FOUND-COND-NAME PIC X(020) VALUE SPACE.
+
            COPY    CPFILEDUMP  REPLACING ==:##:== BY ==WFD==.
 
            COPY    CPDATETIME  REPLACING ==:##:== BY ==WDT==.
 
+      *    *** 業務条件名 ⇔ RETURN-CODE 対応表 (CONDSET と同じ内容)
+       01  TBL-COND-AREA.
+           03  TBL-COND-ITEM   OCCURS 3 TIMES
+                               INDEXED BY TBL-COND-IDX.
+               05  TBL-COND-NAME PIC X(020).
+               05  TBL-COND-CODE PIC 9(003).
+
+       01  WK-COND-NAME        PIC  X(020) VALUE "UNKNOWN".
+
        01  INDEX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  J               BINARY-LONG SYNC VALUE ZERO.
@@ -32,6 +72,11 @@
       *    *** RETURN-CODE DISPLAY
            PERFORM S100-10     THRU    S100-EX
 
+      *    *** 前工程コード検索
+           IF      WK-LOOKUP-STEP NOT =  SPACE
+                   PERFORM S150-10     THRU    S150-EX
+           END-IF
+
       *    *** CLOSE
            PERFORM S900-10     THRU    S900-EX
            .
@@ -50,8 +95,23 @@
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        WK-REC
 
+           MOVE    "NO-DATA            " TO
+                   TBL-COND-NAME (1)
+           MOVE    4           TO      TBL-COND-CODE (1)
+           MOVE    "WARN-RECON-DIFF     " TO
+                   TBL-COND-NAME (2)
+           MOVE    8           TO      TBL-COND-CODE (2)
+           MOVE    "FATAL-MASTER-MISSING" TO
+                   TBL-COND-NAME (3)
+           MOVE    16          TO      TBL-COND-CODE (3)
+
            ACCEPT  WK-RETURN   FROM    ENVIRONMENT "RETURN-CODE"
 
+           ACCEPT  WK-ARGUMENT-NUMBER FROM      ARGUMENT-NUMBER
+           IF      WK-ARGUMENT-NUMBER >   ZERO
+                   ACCEPT   WK-LOOKUP-STEP FROM ARGUMENT-VALUE
+           END-IF
+
       *****     CALL "COBDUMP" USING  WK-DATA
            .
        S010-EX.
@@ -60,14 +120,67 @@
       *    *** RETURN-CODE DISPLAY
        S100-10.
 
-           DISPLAY WK-PGM-NAME " RETURN-CODE" WK-RETURN
+           SET     TBL-COND-IDX TO      1
+           SEARCH  TBL-COND-ITEM
+               AT  END
+                   MOVE    "UNKNOWN"   TO      WK-COND-NAME
+               WHEN TBL-COND-CODE (TBL-COND-IDX) = WK-RETURN
+                   MOVE    TBL-COND-NAME (TBL-COND-IDX) TO
+                           WK-COND-NAME
+           END-SEARCH
+
+           DISPLAY WK-PGM-NAME " RETURN-CODE=" WK-RETURN
+                   " (" WK-COND-NAME ")"
            COMPUTE WK-A = ( 1.00 / 3.00 ) * 3.00
            DISPLAY WK-A
-           
+
            .
        S100-EX.
            EXIT.
 
+      *    *** 前工程コード検索 (CTL1-F 最終該当行を採用)
+       S150-10.
+
+           OPEN    INPUT       CTL1-F
+           IF      WK-CTL1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME
+                           " CTL1-F OPEN ERROR STATUS="
+                           WK-CTL1-STATUS
+           ELSE
+                   PERFORM UNTIL WK-CTL1-EOF = HIGH-VALUE
+                           READ    CTL1-F
+                               AT  END
+                                   MOVE    HIGH-VALUE TO WK-CTL1-EOF
+                               NOT AT  END
+                                   IF      CTL1-STEP-NAME =
+                                           WK-LOOKUP-STEP
+                                           MOVE    "Y" TO
+                                                   WK-FOUND-STEP
+                                           MOVE    CTL1-CODE TO
+                                                   WK-FOUND-CODE
+                                           MOVE    CTL1-COND-NAME TO
+                                                   WK-FOUND-COND-NAME
+                                   END-IF
+                           END-READ
+                   END-PERFORM
+                   CLOSE   CTL1-F
+                   IF      WK-STEP-FOUND
+                           DISPLAY WK-PGM-NAME
+                               " " WK-LOOKUP-STEP
+                               " RETURN-CODE="
+                               WK-FOUND-CODE
+                               " (" WK-FOUND-COND-NAME
+                               ")"
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " 該当ステップなし="
+                                   WK-LOOKUP-STEP
+                   END-IF
+           END-IF
+           .
+       S150-EX.
+           EXIT.
+
       *    *** CLOSE
        S900-10.
 
