@@ -0,0 +1,94 @@
+      *    *** FIBN
+      *    *** LIP-N 番目のフィボナッチ数を返す共通サブルーチン
+      *    *** (FIBONACCI/FIBONACCI2 の反復表計算とビネの公式を
+      *    ***  1本化したもの。反復表計算を正とし、ビネの公式は
+      *    ***  検算専用に使う)
+
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             FIBN.
+
+       DATA                    DIVISION.
+
+       WORKING-STORAGE         SECTION.
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(004) VALUE "FIBN".
+
+           03  WK-FIBONACCI    PIC S9(036) PACKED-DECIMAL VALUE ZERO.
+           03  WK-R5           PIC S9V9(10) PACKED-DECIMAL VALUE ZERO.
+           03  WK-R5P          PIC S9V9(10) PACKED-DECIMAL VALUE ZERO.
+           03  WK-R5M          PIC S9V9(10) PACKED-DECIMAL VALUE ZERO.
+
+       01  SW-AREA.
+           03  SW-TABLE-BUILT  PIC  X(001) VALUE "N".
+
+       01  INDEX-AREA.
+           03  I               BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** FIB(174) は PIC S9(036) の桁数を超える為、173 が
+      *    *** この表で保持できる最大の項数
+       01  TABLE-AREA.
+           03  TBL-FI          OCCURS 173
+                               PIC S9(036) PACKED-DECIMAL VALUE ZERO.
+
+       LINKAGE                 SECTION.
+
+           COPY    CPFIBN      REPLACING ==:##:== BY ==LIP==.
+
+       PROCEDURE               DIVISION    USING   LIP-FIBN-AREA
+           .
+       M100-10.
+
+           IF      LIP-N       <       1
+                OR LIP-N       >       173
+                   MOVE    ZERO        TO      LIP-VALUE
+                   MOVE    "E"         TO      LIP-CHECK
+                   GO TO   M100-EX
+           END-IF
+
+           IF      SW-TABLE-BUILT NOT =  "Y"
+                   PERFORM S100-10     THRU    S100-EX
+           END-IF
+
+           MOVE    TBL-FI (LIP-N) TO  LIP-VALUE
+
+      *    *** ビネの公式による検算(浮動小数点丸め誤差が出る為、
+      *    *** 反復表計算の値と一致するかを確認するだけに使う)
+           PERFORM S200-10     THRU    S200-EX
+
+           IF      WK-FIBONACCI =      TBL-FI (LIP-N)
+                   MOVE    "Y"         TO      LIP-CHECK
+           ELSE
+                   MOVE    "N"         TO      LIP-CHECK
+           END-IF
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** 反復表計算で TBL-FI(1)～TBL-FI(173) を作成する
+       S100-10.
+
+           MOVE    1           TO      TBL-FI (1)
+                                       TBL-FI (2)
+           PERFORM VARYING I FROM 3 BY 1
+                   UNTIL   I           >       173
+                   COMPUTE TBL-FI (I) = TBL-FI (I - 2)
+                                       + TBL-FI (I - 1)
+           END-PERFORM
+
+           MOVE    "Y"         TO      SW-TABLE-BUILT
+           .
+       S100-EX.
+           EXIT.
+
+      *    *** ビネの公式で LIP-N 番目の近似値を計算する
+       S200-10.
+
+           COMPUTE WK-R5  ROUNDED = 5 ** 0.5
+           COMPUTE WK-R5P ROUNDED = (1 + WK-R5) / 2.0
+           COMPUTE WK-R5M ROUNDED = (1 - WK-R5) / 2.0
+
+           COMPUTE WK-FIBONACCI ROUNDED =
+                 ( WK-R5P ** LIP-N - WK-R5M ** LIP-N ) / WK-R5
+           .
+       S200-EX.
+           EXIT.
