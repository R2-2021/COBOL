@@ -36,7 +36,11 @@
            03  PRM1-WIDTH      PIC  9(003).
            03  FILLER          PIC  X(001).
            03  PRM1-HEIGHT     PIC  9(003).
-           03  FILLER          PIC  X(100).
+           03  FILLER          PIC  X(001).
+           03  PRM1-FILEZOKU   PIC  X(004).
+           03  FILLER          PIC  X(001).
+           03  PRM1-OUTMODE    PIC  X(001).
+           03  FILLER          PIC  X(093).
 
       *    *** png 以外のDIR　インプットし、ファイル属性変更
        FD  PIN1-F
@@ -80,6 +84,10 @@
            03  WK-OCCURS       PIC  9(002) VALUE 10.
            03  WK-WIDTH        PIC  9(003) VALUE 200.
            03  WK-HEIGHT       PIC  9(003) VALUE 256.
+           03  WK-FILEZOKU     PIC  X(004) VALUE ".jpg".
+           03  WK-OUTMODE      PIC  X(001) VALUE "T".
+               88  WK-OUTMODE-TABLE       VALUE "T".
+               88  WK-OUTMODE-GRID        VALUE "G".
 
            03  WK-TD.
              05  FILLER           PIC  X(013) VALUE "<td><a href=""".
@@ -104,6 +112,30 @@
              05  WK-TD-HEIGHT     PIC  9(003) VALUE ZERO.
              05  FILLER           PIC  X(007) VALUE """></td>".
 
+           03  WK-GRID-STYLE-WIDTH PIC  9(003) VALUE ZERO.
+
+           03  WK-GRID-CELL.
+             05  FILLER           PIC  X(028) VALUE
+                 "<div class=""html001-cell""><a href=""".
+             05  WK-GRID-A-FILENAME PIC  X(008) VALUE SPACE.
+             05  WK-GRID-A-FILEZOKU PIC  X(004) VALUE SPACE.
+             05  FILLER           PIC  X(002) VALUE """>".
+             05  WK-GRID-A-FILENAME2 PIC X(008) VALUE SPACE.
+             05  WK-GRID-A-FILEZOKU2 PIC X(004) VALUE SPACE.
+             05  FILLER           PIC  X(013) VALUE
+                 "<br><img src=""".
+             05  WK-GRID-IMG-FILENAME.
+               07  WK-GRID-IMG-ID PIC  X(002) VALUE SPACE.
+               07  WK-GRID-IMG-NUM PIC 9(006) VALUE ZERO.
+             05  WK-GRID-IMG-FILEZOKU PIC X(004) VALUE SPACE.
+             05  FILLER           PIC  X(007) VALUE """ alt=""".
+             05  WK-GRID-ALT-ID   PIC  X(002) VALUE SPACE.
+             05  WK-GRID-ALT-NUM  PIC  9(006) VALUE ZERO.
+             05  WK-GRID-ALT-FILEZOKU PIC X(004) VALUE SPACE.
+             05  FILLER           PIC  X(017) VALUE
+                 """ loading=""lazy"">".
+             05  FILLER           PIC  X(011) VALUE "</a></div>".
+
            COPY    CPFILEDUMP  REPLACING ==:##:== BY ==WFD==.
 
            COPY    CPDATETIME  REPLACING ==:##:== BY ==WDT==.
@@ -116,12 +148,12 @@
            05  PIC-X           PIC X.
        01  PIC-Halfword        REDEFINES PIC-XX PIC 9(4) COMP-X.
 
-       01  TBL-AREA,
+       01  TBL-AREA.
            03  TBL01-AREA      OCCURS 10000.
              05  TBL01-FILENAME PIC  X(008) VALUE SPACE.
              05  TBL01-FILEZOKU PIC  X(004) VALUE SPACE.
 
-       01  INDEX-AREA,
+       01  INDEX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  J               BINARY-LONG SYNC VALUE ZERO.
            03  K               BINARY-LONG SYNC VALUE ZERO.
@@ -141,7 +173,12 @@
            PERFORM S030-10     THRU    S030-EX
 
       *    *** HTML TABLE WRITE
-           PERFORM S100-10     THRU    S100-EX
+           IF      WK-OUTMODE-GRID
+                   PERFORM S105-10     THRU    S105-EX
+                   PERFORM S110-10     THRU    S110-EX
+           ELSE
+                   PERFORM S100-10     THRU    S100-EX
+           END-IF
 
       *    *** CLOSE
            PERFORM S900-10     THRU    S900-EX
@@ -235,7 +272,8 @@
                    MOVE    PRM1-OCCURS TO      WK-OCCURS
            ELSE
                    DISPLAY WK-PGM-NAME
-                           " PRM1-F OCCURS(18:2) 横個数、指定する"
+                           " PRM1-F OCCURS(18:2) 横個数、"
+                           "指定する"
                            PRM1-REC
                    STOP    RUN
            END-IF
@@ -258,6 +296,14 @@
                    STOP    RUN
            END-IF
 
+           IF      PRM1-FILEZOKU IS    NOT     EQUAL   TO      SPACE
+                   MOVE    PRM1-FILEZOKU TO    WK-FILEZOKU
+           END-IF
+
+           IF      PRM1-OUTMODE IS     NOT     EQUAL   TO      SPACE
+                   MOVE    PRM1-OUTMODE TO     WK-OUTMODE
+           END-IF
+
            .
        S020-EX.
            EXIT.
@@ -313,7 +359,7 @@
                                                WK-TD-ALT-ID
                    MOVE    I           TO      WK-TD-IMG-NUM
                                                WK-TD-ALT-NUM
-                   MOVE    ".jpg"      TO      WK-TD-IMG-FILEZOKU
+                   MOVE    WK-FILEZOKU TO      WK-TD-IMG-FILEZOKU
                                                WK-TD-ALT-FILEZOKU
                    MOVE    WK-WIDTH    TO      WK-TD-WIDTH
                    MOVE    WK-HEIGHT   TO      WK-TD-HEIGHT
@@ -349,6 +395,88 @@
        S100-EX.
            EXIT.
 
+      *    *** RESPONSIVE CSS GRID STYLE WRITE
+       S105-10.
+
+           MOVE    WK-WIDTH    TO      WK-GRID-STYLE-WIDTH
+
+           MOVE    "<style>"   TO      POT1-REC
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+
+           STRING  ".html001-grid{display:grid;"
+                   "grid-template-columns:"
+                   "repeat(auto-fill,minmax("
+                   DELIMITED BY SIZE
+                   INTO    POT1-REC
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+
+           STRING  WK-GRID-STYLE-WIDTH "px,1fr));gap:8px}"
+                   DELIMITED BY SIZE
+                   INTO    POT1-REC
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+
+           STRING  ".html001-cell{text-align:center}"
+                   ".html001-cell img{max-width:100%;height:auto}"
+                   DELIMITED BY SIZE
+                   INTO    POT1-REC
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+
+           MOVE    "</style>"  TO      POT1-REC
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+
+           MOVE    "<div class=""html001-grid"">" TO POT1-REC
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+           .
+       S105-EX.
+           EXIT.
+
+      *    *** RESPONSIVE CSS GRID BODY WRITE
+       S110-10.
+
+           PERFORM VARYING I FROM PRM1-FROM BY 1
+                   UNTIL I > PRM1-TO
+
+                   MOVE    WK-ID       TO      WK-GRID-IMG-ID
+                                               WK-GRID-ALT-ID
+                   MOVE    I           TO      WK-GRID-IMG-NUM
+                                               WK-GRID-ALT-NUM
+                   MOVE    WK-FILEZOKU TO      WK-GRID-IMG-FILEZOKU
+                                               WK-GRID-ALT-FILEZOKU
+
+                   PERFORM VARYING T1 FROM 1 BY 1
+                           UNTIL T1 > T1-MAX
+                       IF      WK-GRID-IMG-FILENAME =
+                               TBL01-FILENAME (T1)
+                               MOVE    TBL01-FILEZOKU(T1) TO
+                                       WK-GRID-IMG-FILEZOKU
+                                       WK-GRID-ALT-FILEZOKU
+                               MOVE    T1-MAX      TO      T1
+                       END-IF
+                   END-PERFORM
+                   MOVE    WK-GRID-IMG-FILENAME TO
+                           WK-GRID-A-FILENAME
+                           WK-GRID-A-FILENAME2
+                   MOVE    WK-GRID-IMG-FILEZOKU TO
+                           WK-GRID-A-FILEZOKU
+                           WK-GRID-A-FILEZOKU2
+
+                   WRITE   POT1-REC    FROM    WK-GRID-CELL
+                   ADD     1           TO      WK-POT1-CNT
+           END-PERFORM
+
+           MOVE    "</div>"    TO      POT1-REC
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+           .
+       S110-EX.
+           EXIT.
+
       *    *** CLOSE
        S900-10.
 
