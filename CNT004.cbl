@@ -1,61 +1,100 @@
-      *****  Mission 2-4 ���\��  *****  100 ��тɕ\������
-
-       identification   division.
-       program-id.      cnt004.
-      *
-       data             division.
-       working-storage  section.
-       01  wcnt         pic 9(9) value 0.
-       01  wcnt-d       pic ZZZ,ZZZ,ZZ9 value zero
-       01  cnt          pic 9(9) value 0.
-       01  cnt-d        pic ZZZ,ZZZ,ZZ9 value zero
-       01  cnt1         pic 9(9) value 0.
-       01  wtime.
-           03  hh       pic 9(2).
-           03  mm       pic 9(2).
-           03  ss       pic 9(2).
-       01  stime        pic 9(6) value 0.
-       01  etime        pic 9(6) value 0.
-       01  xtime        pic 9(6) value 0.
-      *
-       procedure        division.
-      *    ***** wcnt = 999,999,999 �܂ŌJ��Ԃ� *****
-           perform until wcnt = 999
-              display "cnt 999,999,999 �܂ł̎���,999�ŏI���"
-      *       ***** wcnt �̎擾 *****
-              accept wcnt
-              if wcnt = 999
-                then
-                  continue
-                else
-      *           ***** ������� �̎擾 *****
-                  move zero to cnt cnt1
-                  accept wtime from time
-                  compute stime = (hh * 3600) + (mm * 60) + ss
-      *           ***** ���� �̊J�n *****
-                  perform until cnt = wcnt
-                    add 1 to cnt cnt1
-      *
-      *             add 1 to cnt
-                    if cnt1 = 1000000 then
-                        move  cnt to cnt-d
-                        display cnt-d  move zero to cnt1
-                        else continue
-                     end-if
-                  end-perform
-      *           ***** ������� �̎擾 *****
-                  move  wcnt to wcnt-d
-                  display wcnt-d "���܂ł̎��Ԃ́H"
-                  accept wtime from time
-      *           ***** ���v�����̎Z�o��\�� *****
-                  compute etime = ((hh * 3600) + (mm * 60) + ss)
-                  compute xtime = etime - stime
-                  compute hh    = xtime / 3600
-                  compute etime = xtime - (hh * 3600)
-                  compute mm    = xtime / 60
-                  compute ss    = xtime - (mm * 60)
-                  display "time = " hh ":" mm ":" ss
-              end-if
-           end-perform
-           display "!!! cnt004 ended !!!"
-           stop run.
+      *****  Mission 2-4 loop timing check  *****  reports every 1,000,000
+
+       identification   division.
+       program-id.      cnt004.
+      *
+       data             division.
+       working-storage  section.
+       01  wcnt         pic 9(9) value 0.
+       01  wcnt-d       pic ZZZ,ZZZ,ZZ9 value zero.
+       01  cnt          pic 9(9) value 0.
+       01  cnt-d        pic ZZZ,ZZZ,ZZ9 value zero.
+       01  cnt1         pic 9(9) value 0.
+       01  wtime.
+           03  hh       pic 9(2).
+           03  mm       pic 9(2).
+           03  ss       pic 9(2).
+       01  stime        pic 9(6) value 0.
+       01  etime        pic 9(6) value 0.
+       01  xtime        pic 9(6) value 0.
+      *
+      *    ***** repeatable throughput benchmark (no ACCEPT needed) *****
+       01  wk-argument-number pic 9(2) value 0.
+       01  wk-argument-value  pic 9(9) value 0.
+       01  wk-rate            pic 9(9)v99 value 0.
+       01  wk-rate-d          pic ZZZ,ZZZ,ZZ9.99 value 0.
+       01  bench-tbl-area.
+           03  bench-tbl-item  pic 9(9) value 0
+                               occurs 4 times
+                               indexed by bench-idx.
+      *
+       procedure        division.
+      *    ***** command-line argument present: batch benchmark mode *****
+           accept   wk-argument-number from argument-number
+           if       wk-argument-number > 0
+               move     1000000     to bench-tbl-item (1)
+               move    10000000     to bench-tbl-item (2)
+               move    50000000     to bench-tbl-item (3)
+               move   100000000     to bench-tbl-item (4)
+               accept   wk-argument-value from argument-value
+               if       wk-argument-value > 0
+                   move     wk-argument-value to wcnt
+                   perform  bench-rtn
+               else
+                   perform varying bench-idx from 1 by 1
+                           until bench-idx > 4
+                       move    bench-tbl-item (bench-idx) to wcnt
+                       perform bench-rtn
+                   end-perform
+               end-if
+               display "!!! cnt004 ended !!!"
+               stop run
+           end-if
+      *
+      *    ***** wcnt = 999,999,999 まで繰り返す (interactive mode) *****
+           perform until wcnt = 999
+              display "cnt to 999,999,999, enter 999 to end"
+      *       ***** get wcnt *****
+              accept wcnt
+              if wcnt = 999
+                then
+                  continue
+                else
+                  perform bench-rtn
+              end-if
+           end-perform
+           display "!!! cnt004 ended !!!"
+           stop run.
+      *
+      *    ***** count up to the given target and report elapsed time *****
+      *    ***** and throughput (counts per second)                   *****
+       bench-rtn.
+           move zero to cnt cnt1
+           accept wtime from time
+           compute stime = (hh * 3600) + (mm * 60) + ss
+           perform until cnt = wcnt
+             add 1 to cnt cnt1
+             if cnt1 = 1000000 then
+                 move  cnt to cnt-d
+                 display cnt-d  move zero to cnt1
+                 else continue
+              end-if
+           end-perform
+           move  wcnt to wcnt-d
+           display wcnt-d " target reached, elapsed time:"
+           accept wtime from time
+           compute etime = ((hh * 3600) + (mm * 60) + ss)
+           compute xtime = etime - stime
+           compute hh    = xtime / 3600
+           compute etime = xtime - (hh * 3600)
+           compute mm    = xtime / 60
+           compute ss    = xtime - (mm * 60)
+           display "time = " hh ":" mm ":" ss
+           if xtime > 0
+               compute wk-rate = wcnt / xtime
+           else
+               move wcnt to wk-rate
+           end-if
+           move wk-rate to wk-rate-d
+           display "rate = " wk-rate-d " counts/sec"
+           .
