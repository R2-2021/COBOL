@@ -3,7 +3,27 @@
        IDENTIFICATION          DIVISION.
        PROGRAM-ID.             CONDSET.
 
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** 前工程の業務コードを記録する共有制御ファイル
+           SELECT CTL1-F           ASSIGN   WK-CTL1-F-NAME
+                               STATUS   WK-CTL1-STATUS
+               ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
+       FILE                    SECTION.
+
+      *    *** JOB/STEP 名、条件名、RETURN-CODE の履歴レコード
+       FD  CTL1-F
+           LABEL RECORDS ARE STANDARD.
+       01  CTL1-REC.
+           03  CTL1-STEP-NAME  PIC  X(020).
+           03  FILLER          PIC  X(001).
+           03  CTL1-COND-NAME  PIC  X(020).
+           03  FILLER          PIC  X(001).
+           03  CTL1-CODE       PIC  9(003).
 
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
@@ -11,10 +31,25 @@
 
            03  WK-REC          PIC  X(100) VALUE SPACE.
 
+           03  WK-CTL1-F-NAME  PIC  X(032) VALUE "CONDSET.CTL1".
+           03  WK-CTL1-STATUS  PIC  9(002) VALUE ZERO.
+
+           03  WK-ARGUMENT-NUMBER BINARY-LONG SYNC VALUE ZERO.
+           03  WK-STEP-NAME    PIC  X(020) VALUE "CONDSET".
+           03  WK-COND-NAME    PIC  X(020) VALUE SPACE.
+           03  WK-COND-CODE    PIC  9(003) VALUE 98.
+
            COPY    CPFILEDUMP  REPLACING ==:##:== BY ==WFD==.
 
            COPY    CPDATETIME  REPLACING ==:##:== BY ==WDT==.
 
+      *    *** 業務条件名 ⇔ RETURN-CODE 対応表
+       01  TBL-COND-AREA.
+           03  TBL-COND-ITEM   OCCURS 3 TIMES
+                               INDEXED BY TBL-COND-IDX.
+               05  TBL-COND-NAME PIC X(020).
+               05  TBL-COND-CODE PIC 9(003).
+
        01  INDEX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  J               BINARY-LONG SYNC VALUE ZERO.
@@ -29,6 +64,9 @@
       *    *** RETURN-CODE SET
            PERFORM S100-10     THRU    S100-EX
 
+      *    *** 共有制御ファイルへ記録
+           PERFORM S200-10     THRU    S200-EX
+
       *    *** CLOSE
            PERFORM S900-10     THRU    S900-EX
            .
@@ -47,6 +85,28 @@
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        WK-REC
 
+           MOVE    "NO-DATA            " TO
+                   TBL-COND-NAME (1)
+           MOVE    4           TO      TBL-COND-CODE (1)
+           MOVE    "WARN-RECON-DIFF     " TO
+                   TBL-COND-NAME (2)
+           MOVE    8           TO      TBL-COND-CODE (2)
+           MOVE    "FATAL-MASTER-MISSING" TO
+                   TBL-COND-NAME (3)
+           MOVE    16          TO      TBL-COND-CODE (3)
+
+           ACCEPT  WK-ARGUMENT-NUMBER FROM      ARGUMENT-NUMBER
+
+           EVALUATE WK-ARGUMENT-NUMBER
+               WHEN 0
+                   CONTINUE
+               WHEN 1
+                   ACCEPT   WK-COND-NAME FROM ARGUMENT-VALUE
+               WHEN OTHER
+                   ACCEPT   WK-COND-NAME FROM ARGUMENT-VALUE
+                   ACCEPT   WK-STEP-NAME FROM ARGUMENT-VALUE
+           END-EVALUATE
+
       *****     CALL "COBDUMP" USING  WK-DATA
            .
        S010-EX.
@@ -55,11 +115,53 @@
       *    *** RETURN-CODE SET
        S100-10.
 
-           MOVE    98          TO      RETURN-CODE
+           IF      WK-COND-NAME =      SPACE
+                   MOVE    98          TO      WK-COND-CODE
+                   MOVE    "UNKNOWN            " TO WK-COND-NAME
+           ELSE
+                   SET     TBL-COND-IDX TO      1
+                   SEARCH  TBL-COND-ITEM
+                       AT  END
+                           DISPLAY WK-PGM-NAME
+                                   " 未定義の条件名="
+                                   WK-COND-NAME
+                           MOVE    98  TO      WK-COND-CODE
+                       WHEN TBL-COND-NAME (TBL-COND-IDX) = WK-COND-NAME
+                           MOVE    TBL-COND-CODE (TBL-COND-IDX) TO
+                                   WK-COND-CODE
+                   END-SEARCH
+           END-IF
+
+           MOVE    WK-COND-CODE TO     RETURN-CODE
+
+           DISPLAY WK-PGM-NAME " RETURN-CODE=" WK-COND-CODE
+                   " (" WK-COND-NAME ")"
            .
        S100-EX.
            EXIT.
 
+      *    *** 共有制御ファイルへ記録
+       S200-10.
+
+           OPEN    EXTEND      CTL1-F
+           IF      WK-CTL1-STATUS =    05      OR      35
+                   OPEN    OUTPUT      CTL1-F
+           END-IF
+           IF      WK-CTL1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME
+                           " CTL1-F OPEN ERROR STATUS="
+                           WK-CTL1-STATUS
+           ELSE
+                   MOVE    WK-STEP-NAME TO     CTL1-STEP-NAME
+                   MOVE    WK-COND-NAME TO     CTL1-COND-NAME
+                   MOVE    WK-COND-CODE TO     CTL1-CODE
+                   WRITE   CTL1-REC
+                   CLOSE   CTL1-F
+           END-IF
+           .
+       S200-EX.
+           EXIT.
+
       *    *** CLOSE
        S900-10.
 
