@@ -18,6 +18,10 @@
        PROGRAM-ID.             FILECOMP.
 
        ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
 
@@ -46,6 +50,16 @@
                                STATUS   WK-POT1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** コンペアー結果 機械可読サマリー(RECNO,BYTOFSキー)
+       SELECT POT2-F           ASSIGN   WK-POT2-F-NAME
+                               STATUS   WK-POT2-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** パック項目 許容差モード レイアウト パラメーター
+       SELECT PRM1-F           ASSIGN   WK-PRM1-F-NAME
+                               STATUS   WK-PRM1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -79,6 +93,18 @@
        01  POT1-REC.
            03  FILLER          PIC  X(10000).
 
+       FD  POT2-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-POT2-LEN.
+       01  POT2-REC.
+           03  FILLER          PIC  X(10000).
+
+       FD  PRM1-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-PRM1-LEN.
+       01  PRM1-REC.
+           03  FILLER          PIC  X(200).
+
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "FILECOMP".
@@ -88,17 +114,22 @@
            03  WK-PIN3-F-NAME  PIC  X(032) VALUE "FILECOMP.PIN3".
            03  WK-PIN4-F-NAME  PIC  X(032) VALUE "FILECOMP.PIN4".
            03  WK-POT1-F-NAME  PIC  X(032) VALUE "FILECOMP.POT1".
+           03  WK-POT2-F-NAME  PIC  X(032) VALUE "FILECOMP.POT2".
+           03  WK-PRM1-F-NAME  PIC  X(032) VALUE "FILECOMP.PRM1".
 
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PIN2-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PIN3-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PIN4-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT2-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-PRM1-STATUS  PIC  9(002) VALUE ZERO.
 
            03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
            03  WK-PIN2-EOF     PIC  X(001) VALUE LOW-VALUE.
            03  WK-PIN3-EOF     PIC  X(001) VALUE LOW-VALUE.
            03  WK-PIN4-EOF     PIC  X(001) VALUE LOW-VALUE.
+           03  WK-PRM1-EOF     PIC  X(001) VALUE LOW-VALUE.
 
            03  WK-PIN1-LEN     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN2-LEN     BINARY-LONG SYNC VALUE ZERO.
@@ -106,6 +137,8 @@
            03  WK-PIN3-LEN     BINARY-LONG SYNC VALUE 10000.
            03  WK-PIN4-LEN     BINARY-LONG SYNC VALUE 10000.
            03  WK-POT1-LEN     BINARY-LONG SYNC VALUE 10000.
+           03  WK-POT2-LEN     BINARY-LONG SYNC VALUE 10000.
+           03  WK-PRM1-LEN     BINARY-LONG SYNC VALUE 200.
            03  WK-PIN3-END-BYTE PIC X(001) VALUE LOW-VALUE.
            03  WK-PIN4-END-BYTE PIC X(001) VALUE LOW-VALUE.
 
@@ -114,26 +147,32 @@
            03  WK-PIN3-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN4-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-POT1-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT2-CNT     BINARY-LONG SYNC VALUE ZERO.
 
            03  WK-PIN1-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN2-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN3-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN4-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-POT1-CNT-E   PIC --,---,---,--9 VALUE ZERO.
+           03  WK-POT2-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN3-0D0A-CNT-E PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN4-0D0A-CNT-E PIC --,---,---,--9 VALUE ZERO.
            03  WK-L-MAX2-E     PIC --,---,---,--9 VALUE ZERO.
            03  WK-MATCH-CNT-E  PIC --,---,---,--9 VALUE ZERO.
            03  WK-COMP-CNT-E   PIC --,---,---,--9 VALUE ZERO.
+           03  WK-KEY-UNMATCH-CNT-E PIC --,---,---,--9 VALUE ZERO.
 
            03  WK-COMP-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-MATCH-CNT    BINARY-LONG SYNC VALUE ZERO.
+           03  WK-KEY-UNMATCH-CNT BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN3-0D0A-CNT BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN4-0D0A-CNT BINARY-LONG SYNC VALUE ZERO.
            03  WK-MODE         PIC  X(001) VALUE SPACE.
+           03  WK-PRM1-CNT     BINARY-LONG SYNC VALUE ZERO.
 
            03  WK-MEI1.
-             05  FILLER        PIC  X(011) VALUE "ｱﾝﾏｯﾁ ｶｳﾝﾄ=".
+             05  FILLER        PIC  X(011)
+                              VALUE "ｱﾝﾏｯﾁ ｶｳﾝﾄ=".
              05  WK-MEI1-COMP-CNT  PIC  ZZZ,ZZZ,ZZ9 VALUE ZERO.
              05  FILLER        PIC  X(010) VALUE " PIN1-CNT=".
              05  WK-MEI1-PIN1-CNT  PIC  ZZZ,ZZZ,ZZ9 VALUE ZERO.
@@ -145,15 +184,41 @@
              05  WK-MEI1-COM   PIC  X(020) VALUE SPACE.
 
            03  WK-MEI2.
-             05  FILLER        PIC  X(016) VALUE "ｱﾝﾏｯﾁ ﾚｺｰﾄﾞｽｳ  =".
+             05  FILLER        PIC  X(016)
+               VALUE "ｱﾝﾏｯﾁ ﾚｺｰﾄﾞｽｳ  =".
              05  WK-MEI2-COMP-CNT  PIC  ZZZ,ZZZ,ZZ9 VALUE ZERO.
              05  WK-MEI2-COM   PIC  X(014) VALUE SPACE.
              05  WK-MEI2-COM2  PIC  X(014) VALUE SPACE.
 
            03  WK-MEI3.
-             05  FILLER        PIC  X(016) VALUE "ｱﾝﾏｯﾁ ｶﾗﾑ(ﾊﾞｲﾄ)=".
+             05  FILLER        PIC  X(016)
+               VALUE "ｱﾝﾏｯﾁ ｶﾗﾑ(ﾊﾞｲﾄ)=".
              05  WK-MEI3-COMP-BYT  PIC  ZZZ,ZZZ,ZZ9 VALUE ZERO.
 
+      *    *** 機械可読サマリー(POT2-F)用レコード
+      *    *** WK-MACH-TYPE : S=最終結果 L=レコード長アンマッチ
+      *    ***                M=レコード内容アンマッチ(見出し)
+      *    ***                D=アンマッチ バイト位置明細
+      *    ***                C=レコード件数アンマッチ
+           03  WK-MACH-REC.
+             05  FILLER        PIC  X(005) VALUE "TYPE=".
+             05  WK-MACH-TYPE  PIC  X(001) VALUE SPACE.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  FILLER        PIC  X(006) VALUE "RECNO=".
+             05  WK-MACH-RECNO PIC  9(009) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  FILLER        PIC  X(007) VALUE "BYTOFS=".
+             05  WK-MACH-BYTOFS PIC 9(009) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  FILLER        PIC  X(005) VALUE "VAL1=".
+             05  WK-MACH-VAL1  PIC  9(009) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  FILLER        PIC  X(005) VALUE "VAL2=".
+             05  WK-MACH-VAL2  PIC  9(009) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  FILLER        PIC  X(007) VALUE "RESULT=".
+             05  WK-MACH-RESULT PIC X(002) VALUE SPACE.
+
        01  WK-COMP-REC         PIC  X(10000) VALUE SPACE.
        01  WK-COMP2-REC        PIC  X(10000) VALUE SPACE.
        01  WK-PIN1-REC         PIC  X(10000) VALUE SPACE.
@@ -196,10 +261,72 @@
            03  SW-LENG         PIC  X(001) VALUE "0".
            03  SW-YES          PIC  X(001) VALUE "Y".
            03  SW-BINARY       PIC  X(001) VALUE "N".
+      *    *** パック項目 許容差モード ON/OFF (BINARY モード専用)
+           03  SW-TOL          PIC  X(001) VALUE "N".
+
+      *    *** キー一致モード ON/OFF (LINE SEQUENTIAL モード専用)
+           03  SW-KEYMODE      PIC  X(001) VALUE "N".
 
        01  SAVE-AREA.
            03  SV-I            BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** 許容差レイアウト パラメーター項目
+      *    *** 形式 START=nnnnn,LEN=nnn,TYPE=P,TOL=nnnnnnnnn
+       01  PRM-WORK-AREA.
+           03  WK-PRM01        PIC  X(010) VALUE SPACE.
+           03  WK-PRM02        PIC  X(010) VALUE SPACE.
+           03  WK-PRM03        PIC  X(010) VALUE SPACE.
+           03  WK-PRM04        PIC  X(010) VALUE SPACE.
+           03  WK-PRM05        PIC  X(010) VALUE SPACE.
+           03  WK-PRM06        PIC  X(010) VALUE SPACE.
+           03  WK-PRM07        PIC  X(010) VALUE SPACE.
+           03  WK-PRM08        PIC  X(010) VALUE SPACE.
+           03  P01-L           BINARY-LONG SYNC VALUE ZERO.
+           03  P02-L           BINARY-LONG SYNC VALUE ZERO.
+           03  P03-L           BINARY-LONG SYNC VALUE ZERO.
+           03  P04-L           BINARY-LONG SYNC VALUE ZERO.
+           03  P05-L           BINARY-LONG SYNC VALUE ZERO.
+           03  P06-L           BINARY-LONG SYNC VALUE ZERO.
+           03  P07-L           BINARY-LONG SYNC VALUE ZERO.
+           03  P08-L           BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** 許容差レイアウト テーブル (PRM1-F より展開)
+       01  TBL01-AREA.
+           03  TBL01-CNT       BINARY-LONG SYNC VALUE ZERO.
+           03  TBL01-TBL       OCCURS 100.
+             05  TBL01-START   PIC  9(005) VALUE ZERO.
+             05  TBL01-LEN     PIC  9(003) VALUE ZERO.
+             05  TBL01-TYPE    PIC  X(001) VALUE SPACE.
+             05  TBL01-TOL     PIC  9(009) VALUE ZERO.
+
+      *    *** キー一致モード キー位置パラメーター (PIN1/PIN2 共通)
+       01  KEY-WORK-AREA.
+           03  WK-KEY-START    PIC  9(005) VALUE ZERO.
+           03  WK-KEY-LEN      PIC  9(003) VALUE ZERO.
+           03  WK-KEY-HIT      BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** キー一致モード PIN2 キャッシュテーブル
+      *    *** (メモリー上限の為 TBL02-CNT は 3000 件までとする)
+       01  TBL02-AREA.
+           03  TBL02-CNT       BINARY-LONG SYNC VALUE ZERO.
+           03  TBL02-TBL       OCCURS 3000.
+             05  TBL02-KEY     PIC  X(999) VALUE SPACE.
+             05  TBL02-LEN     BINARY-LONG SYNC VALUE ZERO.
+             05  TBL02-SEQ     BINARY-LONG SYNC VALUE ZERO.
+             05  TBL02-MATCHED PIC  X(001) VALUE "N".
+             05  TBL02-REC     PIC  X(10000) VALUE SPACE.
+
+      *    *** パック項目アンパック用ワーク (START/LENごとに右詰め)
+       01  WK-TOL-PACK1        PIC  X(008) VALUE LOW-VALUE.
+       01  WK-TOL-PACK1-N      REDEFINES WK-TOL-PACK1
+                               PIC  S9(15) COMP-3.
+       01  WK-TOL-PACK2        PIC  X(008) VALUE LOW-VALUE.
+       01  WK-TOL-PACK2-N      REDEFINES WK-TOL-PACK2
+                               PIC  S9(15) COMP-3.
+       01  WK-TOL-DIFF         PIC  S9(015) VALUE ZERO.
+       01  WK-TOL-HIT          BINARY-LONG SYNC VALUE ZERO.
+       01  WK-TOL-OFS          BINARY-LONG SYNC VALUE ZERO.
+
        PROCEDURE               DIVISION.
        M100-10.
 
@@ -221,6 +348,21 @@
       *    *** WRITE POT1 （バイナリーファイル コンペアー結果）
                    PERFORM S310-10     THRU    S310-EX
            ELSE
+               IF      SW-KEYMODE  =       "Y"
+
+      *    *** PIN2 を全件読込み、キーで索引化する
+                   PERFORM S150-10     THRU    S150-EX
+
+      *    *** READ PIN1(インプット　LINE SEQUENTIALファイル)
+                   PERFORM S100-10     THRU    S100-EX
+
+      *    *** PIN1 の１件毎に PIN2 テーブルをキーで検索し比較
+                   PERFORM S250-10     THRU    S250-EX
+                          UNTIL   WK-PIN1-EOF   =     HIGH-VALUE
+
+      *    *** キー未一致のまま残った PIN2 側レコードを報告
+                   PERFORM S260-10     THRU    S260-EX
+               ELSE
 
       *    *** READ PIN1(インプット　LINE SEQUENTIALファイル)
                    PERFORM S100-10     THRU    S100-EX
@@ -232,6 +374,7 @@
                    PERFORM S200-10     THRU    S200-EX
                           UNTIL   WK-PIN1-EOF   =     HIGH-VALUE OR
                                   WK-PIN2-EOF   =     HIGH-VALUE
+               END-IF
 
       *    *** WRITE POT1 （ファイル コンペアー結果）
                    PERFORM S210-10     THRU    S210-EX
@@ -286,6 +429,23 @@
                            " OK ? Y/N"
                    ACCEPT  SW-YES
                END-PERFORM
+
+               DISPLAY " "
+               DISPLAY WK-PGM-NAME " TOLERANCE CHECK ON PACKED "
+                       "FIELDS ? Y/N"
+               ACCEPT  SW-TOL
+               IF      SW-TOL      =       "Y"
+                   MOVE    "N"         TO      SW-YES
+                   PERFORM UNTIL SW-YES =      "Y"
+                       DISPLAY " "
+                       DISPLAY WK-PGM-NAME " TOLERANCE LAYOUT "
+                               "PARAMETER FILE NAME"
+                       ACCEPT  WK-PRM1-F-NAME
+                       DISPLAY WK-PGM-NAME " FILE NAME="
+                               WK-PRM1-F-NAME " OK ? Y/N"
+                       ACCEPT  SW-YES
+                   END-PERFORM
+               END-IF
            ELSE
                MOVE    "N"         TO      SW-YES
                PERFORM UNTIL SW-YES =      "Y"
@@ -306,6 +466,25 @@
                            " OK ? Y/N"
                    ACCEPT  SW-YES
                END-PERFORM
+
+               DISPLAY " "
+               DISPLAY WK-PGM-NAME " KEYED MATCH MODE (COMPARE "
+                       "BY KEY, NOT BY RECORD POSITION) ? Y/N"
+               ACCEPT  SW-KEYMODE
+               IF      SW-KEYMODE  =       "Y"
+                   MOVE    "N"         TO      SW-YES
+                   PERFORM UNTIL SW-YES =      "Y"
+                       DISPLAY " "
+                       DISPLAY WK-PGM-NAME " KEY START COLUMN"
+                       ACCEPT  WK-KEY-START
+                       DISPLAY WK-PGM-NAME " KEY LENGTH"
+                       ACCEPT  WK-KEY-LEN
+                       DISPLAY WK-PGM-NAME " KEY START="
+                               WK-KEY-START " LEN=" WK-KEY-LEN
+                               " OK ? Y/N"
+                       ACCEPT  SW-YES
+                   END-PERFORM
+               END-IF
            END-IF
 
            OPEN    INPUT       PIN1-F
@@ -343,6 +522,29 @@
                    STOP    RUN
            END-IF
 
+           OPEN    OUTPUT      POT2-F
+           IF      WK-POT2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT2-F OPEN ERROR STATUS="
+                           WK-POT2-STATUS
+                   STOP    RUN
+           END-IF
+
+           IF      SW-TOL      =       "Y"
+               OPEN    INPUT       PRM1-F
+               IF      WK-PRM1-STATUS NOT =  ZERO
+                       DISPLAY WK-PGM-NAME " PRM1-F OPEN ERROR STATUS="
+                               WK-PRM1-STATUS
+                       STOP    RUN
+               END-IF
+               PERFORM S015-10     THRU    S015-EX
+               CLOSE   PRM1-F
+               IF      WK-PRM1-STATUS NOT =  ZERO
+                       DISPLAY WK-PGM-NAME " PRM1-F CLOSE ERROR STATUS="
+                               WK-PRM1-STATUS
+                       STOP    RUN
+               END-IF
+           END-IF
+
            MOVE    "O"         TO      WFD-ID
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
@@ -351,6 +553,64 @@
        S010-EX.
            EXIT.
 
+      *    *** 許容差レイアウト パラメーター読込み(PRM1-F ==> TBL01-AREA)
+       S015-10.
+
+           PERFORM UNTIL WK-PRM1-EOF = "Y"
+               READ    PRM1-F
+                   AT END
+                       MOVE    "Y"         TO      WK-PRM1-EOF
+                   NOT AT END
+                       ADD     1           TO      TBL01-CNT
+                       UNSTRING PRM1-REC   DELIMITED BY "," OR "=" OR
+                                            SPACE
+                               INTO    WK-PRM01  COUNT P01-L
+                                       WK-PRM02  COUNT P02-L
+                                       WK-PRM03  COUNT P03-L
+                                       WK-PRM04  COUNT P04-L
+                                       WK-PRM05  COUNT P05-L
+                                       WK-PRM06  COUNT P06-L
+                                       WK-PRM07  COUNT P07-L
+                                       WK-PRM08  COUNT P08-L
+                       END-UNSTRING
+                       MOVE    ZERO        TO TBL01-START (TBL01-CNT)
+                                              TBL01-LEN   (TBL01-CNT)
+                                              TBL01-TOL   (TBL01-CNT)
+                       MOVE    SPACE       TO TBL01-TYPE  (TBL01-CNT)
+                       IF      WK-PRM01 = "START"
+                           MOVE FUNCTION NUMVAL (WK-PRM02) TO
+                                               TBL01-START (TBL01-CNT)
+                       END-IF
+                       IF      WK-PRM03 = "LEN"
+                           MOVE FUNCTION NUMVAL (WK-PRM04) TO
+                                               TBL01-LEN   (TBL01-CNT)
+                       END-IF
+                       IF      WK-PRM05 = "TYPE"
+                               MOVE  WK-PRM06 TO TBL01-TYPE  (TBL01-CNT)
+                       END-IF
+
+      *    *** TYPE="P"(許容差比較)行は、WK-TOL-PACK1/WK-TOL-PACK2が
+      *    *** PIC X(008)止まりなので、LENが8を超えると比較時の参照修飾
+      *    *** 開始位置(9-LEN)がゼロ以下になってしまう - 読込み直後に弾く
+                       IF      WK-PRM05 = "TYPE"
+                       AND     WK-PRM06 = "P"
+                       AND     TBL01-LEN (TBL01-CNT) >     8
+                               DISPLAY WK-PGM-NAME
+                                   " PRM1-F LEN ERROR TYPE=P LEN="
+                                   TBL01-LEN (TBL01-CNT)
+                                   " (MAX 8) CNT=" TBL01-CNT
+                               STOP    RUN
+                       END-IF
+                       IF      WK-PRM07 = "TOL"
+                           MOVE FUNCTION NUMVAL (WK-PRM08) TO
+                                               TBL01-TOL   (TBL01-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       S015-EX.
+           EXIT.
+
       *    *** READ PIN1
        S100-10.
 
@@ -487,6 +747,32 @@
        S130-EX.
            EXIT.
 
+      *    *** キー一致モード: PIN2 を全件読込みキャッシュ化する
+       S150-10.
+
+           PERFORM UNTIL WK-PIN2-EOF = HIGH-VALUE
+               PERFORM S110-10     THRU    S110-EX
+               IF      WK-PIN2-EOF NOT =   HIGH-VALUE
+                   ADD     1           TO      TBL02-CNT
+                   IF      TBL02-CNT   >       3000
+                       DISPLAY WK-PGM-NAME
+                               " KEYED MATCH TABLE OVER TBL02-CNT="
+                               TBL02-CNT
+                       STOP    RUN
+                   END-IF
+                   MOVE    SPACE       TO      TBL02-KEY (TBL02-CNT)
+                   MOVE    WK-PIN2-REC (WK-KEY-START:WK-KEY-LEN) TO
+                           TBL02-KEY (TBL02-CNT) (1:WK-KEY-LEN)
+                   MOVE    WK-PIN2-LEN TO      TBL02-LEN (TBL02-CNT)
+                   MOVE    WK-PIN2-CNT TO      TBL02-SEQ (TBL02-CNT)
+                   MOVE    "N"         TO      TBL02-MATCHED (TBL02-CNT)
+                   MOVE    WK-PIN2-REC TO      TBL02-REC (TBL02-CNT)
+               END-IF
+           END-PERFORM
+           .
+       S150-EX.
+           EXIT.
+
       *    *** PIN1,PIN2 CHECK 
        S200-10.
 
@@ -499,7 +785,8 @@
                    MOVE    WK-PIN1-CNT TO      WK-MEI1-PIN1-CNT
                    MOVE    WK-PIN1-LEN TO      WK-MEI1-PIN1-LEN
                    MOVE    WK-PIN2-LEN TO      WK-MEI1-PIN2-LEN
-                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ " TO  WK-MEI1-COM
+                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ "
+                       TO  WK-MEI1-COM
                    MOVE    150         TO      WK-POT1-LEN
                    WRITE   POT1-REC    FROM    WK-MEI1
                    IF      WK-POT1-STATUS =    ZERO
@@ -516,6 +803,14 @@
                    ELSE
                            MOVE    WK-PIN1-LEN TO      L-MAX
                    END-IF
+
+                   MOVE    "L"         TO      WK-MACH-TYPE
+                   MOVE    WK-PIN1-CNT TO      WK-MACH-RECNO
+                   MOVE    ZERO        TO      WK-MACH-BYTOFS
+                   MOVE    WK-PIN1-LEN TO      WK-MACH-VAL1
+                   MOVE    WK-PIN2-LEN TO      WK-MACH-VAL2
+                   MOVE    SPACE       TO      WK-MACH-RESULT
+                   PERFORM S205-10     THRU    S205-EX
            END-IF
 
            IF      L-MAX       >       L-MAX2
@@ -582,6 +877,27 @@
                            STOP    RUN
                    END-IF
 
+                   MOVE    "M"         TO      WK-MACH-TYPE
+                   MOVE    WK-PIN1-CNT TO      WK-MACH-RECNO
+                   MOVE    ZERO        TO      WK-MACH-BYTOFS
+                   MOVE    WK-PIN1-LEN TO      WK-MACH-VAL1
+                   MOVE    WK-PIN2-LEN TO      WK-MACH-VAL2
+                   MOVE    SPACE       TO      WK-MACH-RESULT
+                   PERFORM S205-10     THRU    S205-EX
+
+                   PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > L-MAX
+                       IF      WK-COMP-REC (I:1) = "?"
+                           MOVE    "D"         TO      WK-MACH-TYPE
+                           MOVE    WK-PIN1-CNT TO      WK-MACH-RECNO
+                           MOVE    I           TO      WK-MACH-BYTOFS
+                           MOVE    ZERO        TO      WK-MACH-VAL1
+                           MOVE    ZERO        TO      WK-MACH-VAL2
+                           MOVE    SPACE       TO      WK-MACH-RESULT
+                           PERFORM S205-10     THRU    S205-EX
+                       END-IF
+                   END-PERFORM
+
                    MOVE    WK-COMP-CNT TO      WK-MEI1-COMP-CNT
                    MOVE    WK-PIN1-CNT TO      WK-MEI1-PIN1-CNT
                    MOVE    WK-PIN1-LEN TO      WK-MEI1-PIN1-LEN
@@ -720,17 +1036,44 @@
        S200-EX.
            EXIT.
 
+      *    *** WRITE POT2 （機械可読サマリー レコード出力）
+       S205-10.
+
+           MOVE    WK-MACH-REC TO      POT2-REC
+           MOVE    79          TO      WK-POT2-LEN
+           WRITE   POT2-REC
+           IF      WK-POT2-STATUS =    ZERO
+                   ADD     1           TO      WK-POT2-CNT
+           ELSE
+                   DISPLAY WK-PGM-NAME " POT2-F WRITE ERROR STATUS="
+                           WK-POT2-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S205-EX.
+           EXIT.
+
       *    *** WRITE POT1 1
        S210-10.
 
            MOVE    WK-COMP-CNT TO      WK-MEI2-COMP-CNT
 
            IF      SW-LENG     =       "1"
-                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ " TO WK-MEI2-COM
+                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ "
+                       TO WK-MEI2-COM
            END-IF
 
            IF      WK-PIN1-EOF NOT =   WK-PIN2-EOF
-                   MOVE    " ｹﾝｽｳ  ｱﾝﾏｯﾁ " TO WK-MEI2-COM2
+                   MOVE    " ｹﾝｽｳ  ｱﾝﾏｯﾁ "
+                       TO WK-MEI2-COM2
+
+                   MOVE    "C"         TO      WK-MACH-TYPE
+                   MOVE    ZERO        TO      WK-MACH-RECNO
+                   MOVE    ZERO        TO      WK-MACH-BYTOFS
+                   MOVE    WK-PIN1-CNT TO      WK-MACH-VAL1
+                   MOVE    WK-PIN2-CNT TO      WK-MACH-VAL2
+                   MOVE    SPACE       TO      WK-MACH-RESULT
+                   PERFORM S205-10     THRU    S205-EX
            END-IF
 
            MOVE    150         TO      WK-POT1-LEN
@@ -763,10 +1106,301 @@
        S210-EX.
            EXIT.
 
+      *    *** キー一致モード: PIN1 の１件を PIN2 テーブルとキーで比較
+       S250-10.
+
+           MOVE    ZERO        TO      WK-KEY-HIT
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > TBL02-CNT OR WK-KEY-HIT NOT = ZERO
+                   IF      TBL02-MATCHED (K) =  "N" AND
+                           TBL02-KEY (K) (1:WK-KEY-LEN) =
+                           WK-PIN1-REC (WK-KEY-START:WK-KEY-LEN)
+                           MOVE    K           TO      WK-KEY-HIT
+                   END-IF
+           END-PERFORM
+
+           IF      WK-KEY-HIT  =       ZERO
+
+      *    *** PIN1 のキーに該当する PIN2 レコードが無い
+                   ADD     1           TO      WK-COMP-CNT
+
+                   MOVE    "K"         TO      WK-MACH-TYPE
+                   MOVE    WK-PIN1-CNT TO      WK-MACH-RECNO
+                   MOVE    ZERO        TO      WK-MACH-BYTOFS
+                   MOVE    WK-PIN1-LEN TO      WK-MACH-VAL1
+                   MOVE    ZERO        TO      WK-MACH-VAL2
+                   MOVE    "NG"        TO      WK-MACH-RESULT
+                   PERFORM S205-10     THRU    S205-EX
+
+                   MOVE    SPACE       TO      POT1-REC
+                   WRITE   POT1-REC
+                   IF      WK-POT1-STATUS =    ZERO
+                           ADD     1           TO      WK-POT1-CNT
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " POT1-F WRITE ERROR STATUS="
+                                   WK-POT1-STATUS
+                           STOP    RUN
+                   END-IF
+
+                   MOVE    ZERO        TO      WK-MEI1-COMP-CNT
+                   MOVE    WK-PIN1-CNT TO      WK-MEI1-PIN1-CNT
+                   MOVE    WK-PIN1-LEN TO      WK-MEI1-PIN1-LEN
+                   MOVE    ZERO        TO      WK-MEI1-PIN2-LEN
+                   MOVE    " ｷｰｱｲﾃ(PIN2)ﾅｼ"
+                       TO  WK-MEI1-COM
+                   MOVE    150         TO      WK-POT1-LEN
+                   WRITE   POT1-REC    FROM    WK-MEI1
+                   IF      WK-POT1-STATUS =    ZERO
+                           ADD     1           TO      WK-POT1-CNT
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " POT1-F WRITE ERROR STATUS="
+                                   WK-POT1-STATUS
+                           STOP    RUN
+                   END-IF
+
+                   MOVE    WK-PIN1-LEN TO      WK-POT1-LEN
+                   MOVE    PIN1-REC    TO      POT1-REC
+                   WRITE   POT1-REC
+                   IF      WK-POT1-STATUS =    ZERO
+                           ADD     1           TO      WK-POT1-CNT
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " POT1-F WRITE ERROR STATUS="
+                                   WK-POT1-STATUS
+                           STOP    RUN
+                   END-IF
+           ELSE
+                   MOVE    "Y"         TO
+                                       TBL02-MATCHED (WK-KEY-HIT)
+                   MOVE    TBL02-LEN (WK-KEY-HIT) TO WK-PIN2-LEN
+                   MOVE    TBL02-REC (WK-KEY-HIT) TO WK-PIN2-REC
+
+                   IF      WK-PIN1-LEN =       WK-PIN2-LEN
+                           MOVE    WK-PIN1-LEN TO      L-MAX
+                   ELSE
+                           MOVE    "1"         TO      SW-LENG
+
+                           MOVE    ZERO        TO      WK-MEI1-COMP-CNT
+                           MOVE    WK-PIN1-CNT TO      WK-MEI1-PIN1-CNT
+                           MOVE    WK-PIN1-LEN TO      WK-MEI1-PIN1-LEN
+                           MOVE    WK-PIN2-LEN TO      WK-MEI1-PIN2-LEN
+                           MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ "
+                               TO  WK-MEI1-COM
+                           MOVE    150         TO      WK-POT1-LEN
+                           WRITE   POT1-REC    FROM    WK-MEI1
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1           TO      WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+
+                           IF      WK-PIN1-LEN >       WK-PIN2-LEN
+                                   MOVE    WK-PIN2-LEN TO      L-MAX
+                           ELSE
+                                   MOVE    WK-PIN1-LEN TO      L-MAX
+                           END-IF
+
+                           MOVE    "L"         TO      WK-MACH-TYPE
+                           MOVE    WK-PIN1-CNT TO      WK-MACH-RECNO
+                           MOVE    ZERO        TO      WK-MACH-BYTOFS
+                           MOVE    WK-PIN1-LEN TO      WK-MACH-VAL1
+                           MOVE    WK-PIN2-LEN TO      WK-MACH-VAL2
+                           MOVE    SPACE       TO      WK-MACH-RESULT
+                           PERFORM S205-10     THRU    S205-EX
+                   END-IF
+
+                   IF      L-MAX       >       L-MAX2
+                           MOVE    L-MAX       TO      L-MAX2
+                   END-IF
+                   MOVE    ZERO        TO      SW-COMP
+                   MOVE    SPACE       TO      WK-COMP-REC
+                   MOVE    SPACE       TO      WK-COMP2-REC
+
+                   IF      WK-PIN1-REC (1:L-MAX) = WK-PIN2-REC (1:L-MAX)
+                           CONTINUE
+                   ELSE
+                       PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > L-MAX
+                           IF      WK-PIN1-REC (I:1) = WK-PIN2-REC (I:1)
+                                   CONTINUE
+                           ELSE
+                               MOVE    "?"        TO WK-COMP-REC (I:1)
+                                                      WK-COMP2-REC (I:1)
+                               MOVE    "1"        TO SW-COMP
+                           END-IF
+                       END-PERFORM
+                   END-IF
+
+                   IF      SW-COMP     =       "1"
+                           ADD     1           TO      WK-COMP-CNT
+                   ELSE
+                           ADD     1           TO      WK-MATCH-CNT
+                   END-IF
+
+                   IF      SW-COMP     =       "1"
+
+                           MOVE    SPACE       TO      POT1-REC
+                           WRITE   POT1-REC
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1           TO      WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+
+                           MOVE    "M"         TO      WK-MACH-TYPE
+                           MOVE    WK-PIN1-CNT TO      WK-MACH-RECNO
+                           MOVE    ZERO        TO      WK-MACH-BYTOFS
+                           MOVE    WK-PIN1-LEN TO      WK-MACH-VAL1
+                           MOVE    WK-PIN2-LEN TO      WK-MACH-VAL2
+                           MOVE    SPACE       TO      WK-MACH-RESULT
+                           PERFORM S205-10     THRU    S205-EX
+
+                           PERFORM VARYING I FROM 1 BY 1
+                               UNTIL I > L-MAX
+                               IF      WK-COMP-REC (I:1) = "?"
+                                   MOVE    "D"       TO WK-MACH-TYPE
+                                   MOVE    WK-PIN1-CNT TO WK-MACH-RECNO
+                                   MOVE    I         TO WK-MACH-BYTOFS
+                                   MOVE    ZERO      TO WK-MACH-VAL1
+                                   MOVE    ZERO      TO WK-MACH-VAL2
+                                   MOVE    SPACE     TO WK-MACH-RESULT
+                                   PERFORM S205-10   THRU    S205-EX
+                               END-IF
+                           END-PERFORM
+
+                           MOVE    WK-COMP-CNT TO      WK-MEI1-COMP-CNT
+                           MOVE    WK-PIN1-CNT TO      WK-MEI1-PIN1-CNT
+                           MOVE    WK-PIN1-LEN TO      WK-MEI1-PIN1-LEN
+                           MOVE    WK-PIN2-LEN TO      WK-MEI1-PIN2-LEN
+                           MOVE    " ｱﾝﾏｯﾁ"    TO
+                                               WK-MEI1-COM
+                           MOVE    150         TO      WK-POT1-LEN
+                           WRITE   POT1-REC    FROM    WK-MEI1
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1           TO      WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+
+                           MOVE    WK-PIN1-LEN TO      WK-POT1-LEN
+                           MOVE    PIN1-REC    TO      POT1-REC
+                           WRITE   POT1-REC
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1           TO      WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+
+                           MOVE    L-MAX       TO      WK-POT1-LEN
+                           WRITE   POT1-REC    FROM    WK-COMP-REC
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1           TO      WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+
+                           MOVE    WK-PIN2-LEN TO      WK-POT1-LEN
+                           MOVE    WK-PIN2-REC TO      POT1-REC
+                           WRITE   POT1-REC
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1           TO      WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+                   END-IF
+           END-IF
+
+      *    *** READ PIN1
+           PERFORM S100-10     THRU    S100-EX
+           .
+       S250-EX.
+           EXIT.
+
+      *    *** キー一致モード: 相手が見つからなかった PIN2 側を報告
+       S260-10.
+
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > TBL02-CNT
+                   IF      TBL02-MATCHED (K) =  "N"
+                           ADD     1        TO WK-KEY-UNMATCH-CNT
+                           ADD     1        TO WK-COMP-CNT
+
+                           MOVE    "K"      TO WK-MACH-TYPE
+                           MOVE    TBL02-SEQ (K) TO WK-MACH-RECNO
+                           MOVE    ZERO     TO WK-MACH-BYTOFS
+                           MOVE    ZERO     TO WK-MACH-VAL1
+                           MOVE    TBL02-LEN (K) TO WK-MACH-VAL2
+                           MOVE    "NG"     TO WK-MACH-RESULT
+                           PERFORM S205-10  THRU    S205-EX
+
+                           MOVE    SPACE    TO      POT1-REC
+                           WRITE   POT1-REC
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1        TO WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+
+                           MOVE    ZERO     TO WK-MEI1-COMP-CNT
+                           MOVE    TBL02-SEQ (K) TO WK-MEI1-PIN1-CNT
+                           MOVE    ZERO     TO WK-MEI1-PIN1-LEN
+                           MOVE    TBL02-LEN (K) TO WK-MEI1-PIN2-LEN
+                           MOVE    " ｷｰｱｲﾃ(PIN1)ﾅｼ"
+                               TO  WK-MEI1-COM
+                           MOVE    150      TO WK-POT1-LEN
+                           WRITE   POT1-REC FROM    WK-MEI1
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1        TO WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+
+                           MOVE    TBL02-LEN (K) TO WK-POT1-LEN
+                           MOVE    TBL02-REC (K) TO POT1-REC
+                           WRITE   POT1-REC
+                           IF      WK-POT1-STATUS =    ZERO
+                               ADD     1        TO WK-POT1-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                           END-IF
+                   END-IF
+           END-PERFORM
+           .
+       S260-EX.
+           EXIT.
+
       *    *** PIN3,PIN4 CHECK 
        S300-10.
-           
-           IF      WK-PIN3-LEN =       WK-PIN4-LEN
+                      IF      WK-PIN3-LEN =       WK-PIN4-LEN
                    MOVE    WK-PIN3-LEN TO      L-MAX
            ELSE
                    MOVE    "1"         TO      SW-LENG
@@ -775,7 +1409,8 @@
                    MOVE    WK-PIN3-CNT TO      WK-MEI1-PIN1-CNT
                    MOVE    WK-PIN3-LEN TO      WK-MEI1-PIN1-LEN
                    MOVE    WK-PIN4-LEN TO      WK-MEI1-PIN2-LEN
-                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ " TO  WK-MEI1-COM
+                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ "
+                       TO  WK-MEI1-COM
                    MOVE    150         TO      WK-POT1-LEN
                    WRITE   POT1-REC    FROM    WK-MEI1
                    IF      WK-POT1-STATUS =    ZERO
@@ -792,6 +1427,14 @@
                    ELSE
                            MOVE    WK-PIN3-LEN TO      L-MAX
                    END-IF
+
+                   MOVE    "L"         TO      WK-MACH-TYPE
+                   MOVE    WK-PIN3-CNT TO      WK-MACH-RECNO
+                   MOVE    ZERO        TO      WK-MACH-BYTOFS
+                   MOVE    WK-PIN3-LEN TO      WK-MACH-VAL1
+                   MOVE    WK-PIN4-LEN TO      WK-MACH-VAL2
+                   MOVE    SPACE       TO      WK-MACH-RESULT
+                   PERFORM S205-10     THRU    S205-EX
            END-IF
 
            IF      L-MAX       >       L-MAX2
@@ -805,6 +1448,19 @@
            ELSE
                PERFORM VARYING I FROM 1 BY 1
                    UNTIL I > L-MAX
+                   MOVE    ZERO        TO      WK-TOL-HIT
+                   IF      SW-TOL      =       "Y"
+                       PERFORM VARYING K FROM 1 BY 1
+                           UNTIL K > TBL01-CNT
+                           IF      TBL01-START (K) = I
+                                   MOVE    K   TO      WK-TOL-HIT
+                           END-IF
+                       END-PERFORM
+                   END-IF
+
+                   IF      WK-TOL-HIT  NOT =  ZERO
+                       PERFORM S320-10     THRU    S320-EX
+                   ELSE
                    IF      PIN3-REC (I:1) =    PIN4-REC (I:1)
                            CONTINUE
                    ELSE
@@ -835,6 +1491,7 @@
                            MOVE    SPACE       TO      PIN4-REC (I:1)
                            MOVE    "Y"         TO      SW-SEIGYO
                    END-IF
+                   END-IF
                END-PERFORM
            END-IF
 
@@ -856,6 +1513,27 @@
                            STOP    RUN
                    END-IF
 
+                   MOVE    "M"         TO      WK-MACH-TYPE
+                   MOVE    WK-PIN3-CNT TO      WK-MACH-RECNO
+                   MOVE    ZERO        TO      WK-MACH-BYTOFS
+                   MOVE    WK-PIN3-LEN TO      WK-MACH-VAL1
+                   MOVE    WK-PIN4-LEN TO      WK-MACH-VAL2
+                   MOVE    SPACE       TO      WK-MACH-RESULT
+                   PERFORM S205-10     THRU    S205-EX
+
+                   PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > L-MAX
+                       IF      WK-COMP-REC (I:1) = "?"
+                           MOVE    "D"         TO      WK-MACH-TYPE
+                           MOVE    WK-PIN3-CNT TO      WK-MACH-RECNO
+                           MOVE    I           TO      WK-MACH-BYTOFS
+                           MOVE    ZERO        TO      WK-MACH-VAL1
+                           MOVE    ZERO        TO      WK-MACH-VAL2
+                           MOVE    SPACE       TO      WK-MACH-RESULT
+                           PERFORM S205-10     THRU    S205-EX
+                       END-IF
+                   END-PERFORM
+
                    MOVE    WK-COMP-CNT TO      WK-MEI1-COMP-CNT
                    MOVE    WK-PIN3-CNT TO      WK-MEI1-PIN1-CNT
                    MOVE    WK-PIN3-LEN TO      WK-MEI1-PIN1-LEN
@@ -993,16 +1671,69 @@
        S300-EX.
            EXIT.
 
+      *    *** 許容差チェック（パック項目を右詰めアンパックして比較）
+      *    *** TBL01-TYPE が "P" 以外の行は対象外、通常比較にフォール
+      *    *** バックする（I はレイアウト末尾までまとめて進める）
+       S320-10.
+
+           IF      TBL01-TYPE (WK-TOL-HIT) NOT = "P"
+                   MOVE    ZERO        TO      WK-TOL-HIT
+               IF      PIN3-REC (I:1) =    PIN4-REC (I:1)
+                       CONTINUE
+               ELSE
+                       MOVE    "?"         TO     WK-COMP-REC (I:1)
+                                                  WK-COMP2-REC (I:1)
+                       MOVE    "1"         TO     SW-COMP
+               END-IF
+           ELSE
+               MOVE    LOW-VALUE   TO      WK-TOL-PACK1
+                                           WK-TOL-PACK2
+               COMPUTE WK-TOL-OFS = 9 - TBL01-LEN (WK-TOL-HIT)
+               MOVE    PIN3-REC (I:TBL01-LEN (WK-TOL-HIT)) TO
+                       WK-TOL-PACK1 (WK-TOL-OFS:TBL01-LEN (WK-TOL-HIT))
+               MOVE    PIN4-REC (I:TBL01-LEN (WK-TOL-HIT)) TO
+                       WK-TOL-PACK2 (WK-TOL-OFS:TBL01-LEN (WK-TOL-HIT))
+
+               COMPUTE WK-TOL-DIFF = WK-TOL-PACK1-N - WK-TOL-PACK2-N
+               IF      WK-TOL-DIFF <       ZERO
+                       COMPUTE WK-TOL-DIFF = WK-TOL-DIFF * -1
+               END-IF
+
+               IF      WK-TOL-DIFF >       TBL01-TOL (WK-TOL-HIT)
+                   PERFORM VARYING J FROM I BY 1
+                       UNTIL J > I + TBL01-LEN (WK-TOL-HIT) - 1
+                       MOVE    "?"         TO     WK-COMP-REC (J:1)
+                                                  WK-COMP2-REC (J:1)
+                   END-PERFORM
+                   MOVE    "1"         TO      SW-COMP
+               END-IF
+
+               COMPUTE I = I + TBL01-LEN (WK-TOL-HIT) - 1
+           END-IF
+           .
+       S320-EX.
+           EXIT.
+
       *    *** WRITE POT1 1
        S310-10.
            MOVE    WK-COMP-CNT TO      WK-MEI2-COMP-CNT
 
            IF      SW-LENG     =       "1"
-                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ " TO WK-MEI2-COM
+                   MOVE    " ﾚﾝｸﾞｽ ｱﾝﾏｯﾁ "
+                       TO WK-MEI2-COM
            END-IF
 
            IF      WK-PIN3-EOF NOT =   WK-PIN4-EOF
-                   MOVE    " ｹﾝｽｳ  ｱﾝﾏｯﾁ " TO WK-MEI2-COM2
+                   MOVE    " ｹﾝｽｳ  ｱﾝﾏｯﾁ "
+                       TO WK-MEI2-COM2
+
+                   MOVE    "C"         TO      WK-MACH-TYPE
+                   MOVE    ZERO        TO      WK-MACH-RECNO
+                   MOVE    ZERO        TO      WK-MACH-BYTOFS
+                   MOVE    WK-PIN3-CNT TO      WK-MACH-VAL1
+                   MOVE    WK-PIN4-CNT TO      WK-MACH-VAL2
+                   MOVE    SPACE       TO      WK-MACH-RESULT
+                   PERFORM S205-10     THRU    S205-EX
            END-IF
 
            MOVE    150         TO      WK-POT1-LEN
@@ -1074,6 +1805,25 @@
                    STOP    RUN
            END-IF
 
+           MOVE    "S"         TO      WK-MACH-TYPE
+           MOVE    ZERO        TO      WK-MACH-RECNO
+           MOVE    ZERO        TO      WK-MACH-BYTOFS
+           MOVE    WK-MATCH-CNT TO     WK-MACH-VAL1
+           MOVE    WK-COMP-CNT TO      WK-MACH-VAL2
+           IF      WK-COMP-CNT =       ZERO
+                   MOVE    "OK"        TO      WK-MACH-RESULT
+           ELSE
+                   MOVE    "NG"        TO      WK-MACH-RESULT
+           END-IF
+           PERFORM S205-10     THRU    S205-EX
+
+           CLOSE   POT2-F
+           IF      WK-POT2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT2-F CLOSE ERROR STATUS="
+                           WK-POT2-STATUS
+                   STOP    RUN
+           END-IF
+
            MOVE    "C"         TO      WFD-ID
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
@@ -1098,12 +1848,24 @@
            MOVE    WK-POT1-CNT TO      WK-POT1-CNT-E
            DISPLAY WK-PGM-NAME " POT1 ｹﾝｽｳ = " WK-POT1-CNT-E
                    " (" WK-POT1-F-NAME ")"
+           MOVE    WK-POT2-CNT TO      WK-POT2-CNT-E
+           DISPLAY WK-PGM-NAME " POT2 ｹﾝｽｳ = " WK-POT2-CNT-E
+                   " (" WK-POT2-F-NAME ")"
            MOVE    L-MAX2      TO      WK-L-MAX2-E
-           DISPLAY WK-PGM-NAME " ﾁｪｯｸ ﾚﾝｸﾞｽ= " WK-L-MAX2-E
+           DISPLAY WK-PGM-NAME " ﾁｪｯｸ ﾚﾝｸﾞｽ= "
+                       WK-L-MAX2-E
            MOVE    WK-MATCH-CNT TO      WK-MATCH-CNT-E
-           DISPLAY WK-PGM-NAME " ﾏｯﾁ  ｹﾝｽｳ = " WK-MATCH-CNT-E
+           DISPLAY WK-PGM-NAME " ﾏｯﾁ  ｹﾝｽｳ = "
+                       WK-MATCH-CNT-E
            MOVE    WK-COMP-CNT TO      WK-COMP-CNT-E
-           DISPLAY WK-PGM-NAME " ｱﾝﾏｯﾁｹﾝｽｳ = " WK-COMP-CNT-E
+           DISPLAY WK-PGM-NAME " ｱﾝﾏｯﾁｹﾝｽｳ = "
+                       WK-COMP-CNT-E
+
+           IF      SW-KEYMODE  =       "Y"
+                   MOVE    WK-KEY-UNMATCH-CNT TO WK-KEY-UNMATCH-CNT-E
+                   DISPLAY WK-PGM-NAME " ｷｰﾐｯﾁｪﾅｼ = "
+                               WK-KEY-UNMATCH-CNT-E
+           END-IF
 
            MOVE    "E"         TO      WDT-DATE-TIME-ID
            CALL    "DATETIME"  USING   WDT-DATETIME-AREA
