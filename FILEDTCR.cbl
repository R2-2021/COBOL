@@ -32,6 +32,16 @@
                                STATUS   WK-POT1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** 他ファイル参照キー 出力（REF=OUT の項目値を書き出す）
+       SELECT REFO-F           ASSIGN   WK-REFO-F-NAME
+                               STATUS   WK-REFO-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** 他ファイル参照キー 入力（REF=IN の項目値を読み込む）
+       SELECT REFI-F           ASSIGN   WK-REFI-F-NAME
+                               STATUS   WK-REFI-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -58,7 +68,7 @@
                                PIC S9(010).
              05                PIC  X(022).
 
-           03  SIO1-KEY2-X
+           03  SIO1-KEY2-X.
              05  SIO1-KEY2-X2  PIC  X(010).
              05  SIO1-KEY2-9   REDEFINES SIO1-KEY2-X2
                                PIC S9(010).
@@ -78,6 +88,16 @@
            03  POT1-DATA.
              05  FILLER        PIC  X(10000).
 
+       FD  REFO-F
+           LABEL RECORDS ARE STANDARD.
+       01  REFO-REC.
+           03  REFO-DATA       PIC  X(256).
+
+       FD  REFI-F
+           LABEL RECORDS ARE STANDARD.
+       01  REFI-REC.
+           03  REFI-DATA       PIC  X(256).
+
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "FILEDTCR".
@@ -86,15 +106,20 @@
            03  WK-PIN1-F-NAME  PIC  X(032) VALUE "FILEDTCR.PIN1".
            03  WK-SIO1-F-NAME  PIC  X(032) VALUE "SORTWORK".
            03  WK-POT1-F-NAME  PIC  X(032) VALUE "FILEDTCR.POT1".
+           03  WK-REFO-F-NAME  PIC  X(032) VALUE "FILEDTCR.REFO".
+           03  WK-REFI-F-NAME  PIC  X(032) VALUE "FILEDTCR.REFI".
 
            03  WK-PRM1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-SIO1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-REFO-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-REFI-STATUS  PIC  9(002) VALUE ZERO.
 
            03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
            03  WK-PRM1-EOF     PIC  X(001) VALUE LOW-VALUE.
            03  WK-SIO1-EOF     PIC  X(001) VALUE LOW-VALUE.
+           03  WK-REFI-EOF     PIC  X(001) VALUE LOW-VALUE.
 
            03  WK-PRM1-LEN     BINARY-LONG SYNC VALUE ZERO.
 
@@ -169,6 +194,8 @@
              05  TBL01-DT-ZERO PIC  X(001) VALUE SPACE.
       *    *** DT=NN のNNダブりチェック
              05  TBL01-DT-CNT  BINARY-LONG SYNC VALUE ZERO.
+      *    *** REF=OUT 作成値をREFO-Fへ出力、REF=IN はREFI-Fから読込む
+             05  TBL01-DT-REF  PIC  X(003) VALUE SPACE.
 
            03  TBL02-AREA      OCCURS 3.
              05  TBL02-KEY-P   BINARY-LONG SYNC VALUE ZERO.
@@ -196,7 +223,7 @@
            05  PIC-X           PIC X.
        01  PIC-Halfword        REDEFINES PIC-XX PIC 9(4) COMP-X.
 
-       01  INDEX-AREA,
+       01  INDEX-AREA.
            03  OCC01           USAGE IS INDEX   VALUE ZERO.
       *    *** INDEXED BY 句の定義不要
       *     03  IDX01           BINARY-LONG SYNC VALUE ZERO.
@@ -211,6 +238,8 @@
            03  L3              BINARY-LONG SYNC VALUE ZERO.
            03  M               BINARY-LONG SYNC VALUE ZERO.
            03  N               BINARY-LONG SYNC VALUE ZERO.
+           03  WK-RNDLEN       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-SRCLEN       BINARY-LONG SYNC VALUE ZERO.
            03  P               BINARY-LONG SYNC VALUE ZERO.
            03  P1              BINARY-LONG SYNC VALUE ZERO.
            03  P2              BINARY-LONG SYNC VALUE ZERO.
@@ -237,13 +266,15 @@
            03  P19-L           BINARY-LONG SYNC VALUE ZERO.
            03  P20-L           BINARY-LONG SYNC VALUE ZERO.
 
-       01  SW-AREA,
+       01  SW-AREA.
            03  SW-YES          PIC  X(001) VALUE "N".
            03  SW-CSV          PIC  X(001) VALUE "N".
            03  SW-KEY1         PIC  X(001) VALUE "N".
            03  SW-KEY2         PIC  X(001) VALUE "N".
            03  SW-KEY3         PIC  X(001) VALUE "N".
            03  SW-PRINT        PIC  X(001) VALUE "N".
+           03  SW-REFOUT       PIC  X(001) VALUE "N".
+           03  SW-REFIN        PIC  X(001) VALUE "N".
 
        PROCEDURE               DIVISION.
        M100-SEC                SECTION.
@@ -1232,6 +1263,10 @@
                                    PERFORM S026-10     THRU    S026-EX
                                WHEN "CRE"
                                    PERFORM S027-10     THRU    S027-EX
+                               WHEN "REFO"
+                                   PERFORM S028-10     THRU    S028-EX
+                               WHEN "REFI"
+                                   PERFORM S029-10     THRU    S029-EX
                                WHEN OTHER
                                    CONTINUE
                            END-EVALUATE
@@ -1261,6 +1296,26 @@
                    STOP    RUN
            END-IF
 
+           IF      SW-REFOUT   =       "Y"
+                   OPEN    OUTPUT      REFO-F
+                   IF      WK-REFO-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " REFO-F OPEN ERROR STATUS="
+                                   WK-REFO-STATUS
+                           STOP    RUN
+                   END-IF
+           END-IF
+
+           IF      SW-REFIN    =       "Y"
+                   OPEN    INPUT       REFI-F
+                   IF      WK-REFI-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " REFI-F OPEN ERROR STATUS="
+                                   WK-REFI-STATUS
+                           STOP    RUN
+                   END-IF
+           END-IF
+
       *    *** PRM1-F KEY=N 組合せチェック
            IF    ( SW-KEY1     =       "N" AND
                    SW-KEY2     =       "N" AND
@@ -1281,10 +1336,13 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N PARA ERROR "
                    DISPLAY WK-PGM-NAME 
-                           " KEY=N 指定無し：ＳＯＲＴしない、"
-                   DISPLAY WK-PGM-NAME 
-                           " KEY=1のみ、KEY=1と2のみ、KEY=1と2と3のみ、
-                           いずれかで指定する"
+                        " KEY=N 指定無し：ＳＯＲＴしない、"
+                   DISPLAY WK-PGM-NAME
+                        " KEY=1のみ、KEY=1と2のみ、"
+                   DISPLAY WK-PGM-NAME
+                        " KEY=1と2と3のみ、"
+                   DISPLAY WK-PGM-NAME
+                        " いずれかで指定する"
                    STOP    RUN
            END-IF
       *    *** PRM1-F KEY=N 指定無い時、ＳＯＲＴしないで出力する
@@ -1318,7 +1376,7 @@
                    DISPLAY WK-PGM-NAME " PRM1-F READ PARA ERROR="
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " SORT=XXX XはSPACE,A,Dのいずれかで指定する"
+                 " SORT=XXX XはSPACE,A,Dのいずれかで指定する"
                    STOP    RUN
            END-IF
            .
@@ -1342,7 +1400,7 @@
                        DISPLAY WK-PGM-NAME " PRM1-F DT=NN PARA ERROR="
                                PRM1-REC
                        DISPLAY WK-PGM-NAME 
-                               " DT=NN NN 同じものが指定されている"
+                        " DT=NN NN 同じものが指定されている"
                        STOP    RUN
                    END-IF
            ELSE
@@ -1359,7 +1417,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN POS= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN POS= 2つめに指定する"
+                DISPLAY WK-PGM-NAME " DT=NN POS= 2つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1384,7 +1442,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN LEN= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN LEN= 3つめに指定する"
+                DISPLAY WK-PGM-NAME " DT=NN LEN= 3つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1407,7 +1465,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN TYPE= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN TYPE= 4つめに指定する"
+               DISPLAY WK-PGM-NAME " DT=NN TYPE= 4つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1434,7 +1492,7 @@
                                                ",CODE LEN= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME " TYPE=NUM,CODEの時、"
-                                             " NUM=1-10の範囲で指定する"
+                                     " NUM=1-10の範囲で指定する"
                            STOP    RUN
                    END-IF
            END-IF
@@ -1447,7 +1505,7 @@
                            DISPLAY WK-PGM-NAME " PRM1-F  DT=NN TYPE=DAT"
                                                "E,DTCD LEN= PARA ERROR="
                                    PRM1-REC
-                           DISPLAY WK-PGM-NAME " TYPE=DATE,DTCDの時、"
+                          DISPLAY WK-PGM-NAME " TYPE=DATE,DTCDの時、"
                                              " LEN=8のみ指定する"
                            STOP    RUN
                    END-IF
@@ -1459,7 +1517,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F IDX= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN IDX= 5つめに指定する"
+                DISPLAY WK-PGM-NAME " DT=NN IDX= 5つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1498,7 +1556,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN FROM= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN FROM= 6つめに指定する"
+               DISPLAY WK-PGM-NAME " DT=NN FROM= 6つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1512,7 +1570,7 @@
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN FROM= PARA ERROR="
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " DT=NN FROM= 0-100000000 範囲で指定する"
+                        " DT=NN FROM= 0-100000000 範囲で指定する"
                    STOP    RUN
                END-IF
            END-IF
@@ -1535,7 +1593,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN TO= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN TO= 7つめに指定する"
+                 DISPLAY WK-PGM-NAME " DT=NN TO= 7つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1549,7 +1607,7 @@
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN TO= PARA ERROR="
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " DT=NN TO= 0-100000000 範囲で指定する"
+                          " DT=NN TO= 0-100000000 範囲で指定する"
                    STOP    RUN
                END-IF
            END-IF
@@ -1589,7 +1647,7 @@
                                " PRM1-F DT=NN SIGN= PARA ERROR="
                                PRM1-REC
                        DISPLAY WK-PGM-NAME 
-                           " DT=NN SIGN= -,1,2,3,Y,N いずれかで指定する"
+                  " DT=NN SIGN= -,1,2,3,Y,N いずれかで指定する"
                        STOP    RUN
                END-IF
            ELSE
@@ -1604,7 +1662,7 @@
                                " PRM1-F DT=NN BETWEEN= PARA ERROR="
                                PRM1-REC
                        DISPLAY WK-PGM-NAME 
-                            " DT=NN BETWEEN= 1-100000000 範囲で指定する"
+                     " DT=NN BETWEEN= 1-100000000 範囲で指定する"
                        STOP    RUN
                END-IF
              END-IF
@@ -1632,7 +1690,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN ZERO= PARA ERROR="
                                        PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN ZERO= 9つめに指定する"
+               DISPLAY WK-PGM-NAME " DT=NN ZERO= 9つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1644,18 +1702,56 @@
                            " PRM1-F DT=NN ZERO=X PARA ERROR="
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " DT=NN ZERO= N,Y いずれかで指定する"
+                          " DT=NN ZERO= N,Y いずれかで指定する"
                    STOP    RUN
                END-IF
            END-IF
 
            IF      WK-PRM08    =       "DATE" OR "DTCD"
                IF      WK-PRM17    =       "ZERO"
-                       DISPLAY WK-PGM-NAME 
+                       DISPLAY WK-PGM-NAME
                             " DT=NN TYPE=DATE,DTCD ZERO= 指定不可"
                        STOP    RUN
                END-IF
            END-IF
+
+      *    *** 第１０パラメータ（省略可：他ファイル参照キー用）
+           IF      WK-PRM19    =       "REF" OR SPACE
+                   CONTINUE
+           ELSE
+                   DISPLAY WK-PGM-NAME " PRM1-F DT=NN REF= PARA ERROR="
+                                       PRM1-REC
+               DISPLAY WK-PGM-NAME " DT=NN REF= 10個めに指定する"
+                   STOP    RUN
+           END-IF
+
+           IF      WK-PRM19    =       "REF"
+               IF      WK-PRM20    =       "OUT" OR "IN"
+                       MOVE    WK-PRM20    TO      TBL01-DT-REF (I)
+               ELSE
+                       DISPLAY WK-PGM-NAME
+                               " PRM1-F DT=NN REF=X PARA ERROR="
+                               PRM1-REC
+                       DISPLAY WK-PGM-NAME
+                        " DT=NN REF= OUT,IN いずれかで指定する"
+                       STOP    RUN
+               END-IF
+
+               IF      WK-PRM08    NOT =   "CODE" AND "NUM"
+                       DISPLAY WK-PGM-NAME
+                               " PRM1-F DT=NN REF= PARA ERROR="
+                               PRM1-REC
+                       DISPLAY WK-PGM-NAME
+                     " DT=NN REF= TYPE=CODE,NUMの項目のみ指定可"
+                       STOP    RUN
+               END-IF
+
+               IF      WK-PRM20    =       "OUT"
+                       MOVE    "Y"         TO      SW-REFOUT
+               ELSE
+                       MOVE    "Y"         TO      SW-REFIN
+               END-IF
+           END-IF
            .
        S022-EX.
            EXIT.
@@ -1756,7 +1852,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N POS= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " KEY=N POS= 2つめに指定する"
+                DISPLAY WK-PGM-NAME " KEY=N POS= 2つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1778,7 +1874,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N LEN= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " KEY=N LEN= 3つめに指定する"
+                DISPLAY WK-PGM-NAME " KEY=N LEN= 3つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1806,7 +1902,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N TYPE= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " KEY=N TYPE= 4つめに指定する"
+               DISPLAY WK-PGM-NAME " KEY=N TYPE= 4つめに指定する"
                    STOP    RUN
            END-IF
 
@@ -1842,6 +1938,28 @@
        S027-EX.
            EXIT.
 
+      *    *** REFO=他ファイル参照キー出力ファイル名（省略可）
+       S028-SEC                SECTION.
+       S028-10.
+
+           IF      WK-PRM02    NOT =   SPACE
+                   MOVE    WK-PRM02    TO     WK-REFO-F-NAME
+           END-IF
+           .
+       S028-EX.
+           EXIT.
+
+      *    *** REFI=他ファイル参照キー入力ファイル名（省略可）
+       S029-SEC                SECTION.
+       S029-10.
+
+           IF      WK-PRM02    NOT =   SPACE
+                   MOVE    WK-PRM02    TO     WK-REFI-F-NAME
+           END-IF
+           .
+       S029-EX.
+           EXIT.
+
       *    *** RND 作成 AND RELEASE
        S100-SEC                SECTION.
        S100-10.
@@ -1948,13 +2066,25 @@
                            MOVE    WK-DATA-S9(N:L) TO  SIO1-DATA (P:L)
                          END-IF
                        WHEN TBL01-DT-TYPE(K) = "KANA"
-                           MOVE    WCR-KANA (K) TO     SIO1-DATA (P:L)
+                           MOVE    10          TO      WK-SRCLEN
+                           PERFORM S104-10     THRU    S104-EX
+                           MOVE    WCR-KANA (K) (1:WK-RNDLEN) TO
+                                               SIO1-DATA (P:WK-RNDLEN)
                        WHEN TBL01-DT-TYPE(K) = "ALPHA"
-                           MOVE    WCR-ALPHA (K) TO    SIO1-DATA (P:L)
+                           MOVE    10          TO      WK-SRCLEN
+                           PERFORM S104-10     THRU    S104-EX
+                           MOVE    WCR-ALPHA (K) (1:WK-RNDLEN) TO
+                                               SIO1-DATA (P:WK-RNDLEN)
                        WHEN TBL01-DT-TYPE(K) = "SNAME"
-                           MOVE    WCR-S-NAME (K) TO   SIO1-DATA (P:L)
+                           MOVE    20          TO      WK-SRCLEN
+                           PERFORM S104-10     THRU    S104-EX
+                           MOVE    WCR-S-NAME (K) (1:WK-RNDLEN) TO
+                                               SIO1-DATA (P:WK-RNDLEN)
                        WHEN TBL01-DT-TYPE(K) = "SUTF8"
-                           MOVE    WCR-S-NAME8(K) TO   SIO1-DATA (P:L)
+                           MOVE    30          TO      WK-SRCLEN
+                           PERFORM S104-10     THRU    S104-EX
+                           MOVE    WCR-S-NAME8(K) (1:WK-RNDLEN) TO
+                                               SIO1-DATA (P:WK-RNDLEN)
                        WHEN TBL01-DT-TYPE(K) = "DATE"
                            MOVE    "R"         TO      WDW-DATE2-ID
                            MOVE    WCR-NUM (K) TO      WK-DATA-9
@@ -1969,6 +2099,20 @@
                            MOVE    WDW-DATE2-YMD TO    SIO1-DATA (P:L)
                    END-EVALUATE
 
+      *    *** REF=IN の項目はWCR作成値を捨て、REFI-Fの値で上書きする
+                   IF      TBL01-DT-REF (K) =    "IN"
+                           MOVE    P           TO      P1
+                           MOVE    L           TO      L1
+                           PERFORM S110-10     THRU    S110-EX
+                   END-IF
+
+      *    *** REF=OUT の項目はKEY生成値をREFO-Fへ書き出す
+                   IF      TBL01-DT-REF (K) =    "OUT"
+                           MOVE    P           TO      P1
+                           MOVE    L           TO      L1
+                           PERFORM S120-10     THRU    S120-EX
+                   END-IF
+
                    IF      SW-CSV      =       "Y"
                        MOVE    ","         TO      SIO1-DATA(P+L:1)
                    END-IF
@@ -2068,6 +2212,79 @@
        S100-EX.
            EXIT.
 
+      *    *** TYPE=KANA,ALPHA,SNAME,SUTF8 の文字数をFROM=～TO=で指定
+      *    *** した範囲でランダムに決める（FROM=,TO=無指定時は全桁）
+       S104-SEC                SECTION.
+       S104-10.
+
+           IF      TBL01-DT-FROM (K) = ZERO AND
+                   TBL01-DT-TO   (K) = ZERO
+                   MOVE    FUNCTION MIN(L WK-SRCLEN) TO WK-RNDLEN
+           ELSE
+                   COMPUTE WK-RNDLEN = TBL01-DT-FROM (K) +
+                           FUNCTION INTEGER(WCR-RND (K) *
+                           (TBL01-DT-TO (K) - TBL01-DT-FROM (K) + 1))
+                   IF      WK-RNDLEN   <       1
+                           MOVE    1           TO      WK-RNDLEN
+                   END-IF
+                   MOVE    FUNCTION MIN(WK-RNDLEN L WK-SRCLEN) TO
+                                       WK-RNDLEN
+           END-IF
+           .
+       S104-EX.
+           EXIT.
+
+      *    *** REF=IN 項目の値をREFI-Fから読み込み、SIO1-DATAへ上書きする
+      *    *** 末尾まで読んだら先頭行へ巻き戻し、繰り返し使用する
+       S110-SEC                SECTION.
+       S110-10.
+
+           READ    REFI-F
+               AT END
+                   CLOSE   REFI-F
+                   OPEN    INPUT       REFI-F
+                   IF      WK-REFI-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " REFI-F REOPEN ERROR STATUS="
+                                   WK-REFI-STATUS
+                           STOP    RUN
+                   END-IF
+                   READ    REFI-F
+                       AT END
+                           DISPLAY WK-PGM-NAME
+                       " REFI-F ｹﾝ無し（空ファイル） FILE="
+                                   WK-REFI-F-NAME
+                           STOP    RUN
+                   END-READ
+           END-READ
+
+           IF      WK-REFI-STATUS NOT =  ZERO AND 10
+                   DISPLAY WK-PGM-NAME " REFI-F READ ERROR STATUS="
+                           WK-REFI-STATUS
+                   STOP    RUN
+           END-IF
+
+           MOVE    REFI-DATA (1:L1) TO SIO1-DATA (P1:L1)
+           .
+       S110-EX.
+           EXIT.
+
+      *    *** REF=OUT 項目の作成値をREFO-Fへ１件ずつ書き出す
+       S120-SEC                SECTION.
+       S120-10.
+
+           MOVE    SPACE       TO      REFO-REC
+           MOVE    SIO1-DATA (P1:L1) TO REFO-DATA (1:L1)
+           WRITE   REFO-REC
+           IF      WK-REFO-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " REFO-F WRITE ERROR STATUS="
+                           WK-REFO-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S120-EX.
+           EXIT.
+
       *    *** RETURN AND WRITE
        S200-SEC                SECTION.
        S200-10.
@@ -2140,6 +2357,26 @@
                    STOP    RUN
            END-IF
 
+           IF      SW-REFOUT   =       "Y"
+                   CLOSE   REFO-F
+                   IF      WK-REFO-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " REFO-F CLOSE ERROR STATUS="
+                                   WK-REFO-STATUS
+                           STOP    RUN
+                   END-IF
+           END-IF
+
+           IF      SW-REFIN    =       "Y"
+                   CLOSE   REFI-F
+                   IF      WK-REFI-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " REFI-F CLOSE ERROR STATUS="
+                                   WK-REFI-STATUS
+                           STOP    RUN
+                   END-IF
+           END-IF
+
            MOVE    "C"         TO      WFD-ID
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
@@ -2164,6 +2401,15 @@
            DISPLAY WK-PGM-NAME " POT1 ｹﾝｽｳ = " WK-POT1-CNT-E
                    " (" WK-POT1-F-NAME ")"
 
+           IF      SW-REFOUT   =       "Y"
+                   DISPLAY WK-PGM-NAME " REFO 出力      ("
+                           WK-REFO-F-NAME ")"
+           END-IF
+           IF      SW-REFIN    =       "Y"
+                   DISPLAY WK-PGM-NAME " REFI 参照入力  ("
+                           WK-REFI-F-NAME ")"
+           END-IF
+
            MOVE    "E"         TO      WDT-DATE-TIME-ID
            CALL    "DATETIME"  USING   WDT-DATETIME-AREA
            .
