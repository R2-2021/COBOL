@@ -35,13 +35,15 @@
 
            03  WK-PIN1-CNT-E   PIC --,---,---,--9 VALUE ZERO.
 
-           03  WK-K1           PIC  X(100) VALUE SPACE.
-           03  WK-K2           PIC  X(100) VALUE SPACE.
-           03  WK-K3           PIC  X(100) VALUE SPACE.
+           03  WK-DELIM        PIC  X(001) VALUE ",".
+           03  WK-FLDCNT       PIC  9(002) VALUE 3.
+           03  WK-KEYFLD       PIC  9(002) VALUE 1.
+           03  WK-VALFLD       PIC  9(002) VALUE 2.
 
-           03  WK-K1-LEN       BINARY-LONG SYNC VALUE ZERO.
-           03  WK-K2-LEN       BINARY-LONG SYNC VALUE ZERO.
-           03  WK-K3-LEN       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-K-AREA.
+             05  WK-K-ITEM     OCCURS 5.
+               07  WK-K        PIC  X(100) VALUE SPACE.
+               07  WK-K-LEN    BINARY-LONG SYNC VALUE ZERO.
 
            COPY    CPFILEDUMP  REPLACING ==:##:== BY ==WFD==.
 
@@ -88,9 +90,9 @@
                            IF      WK-PIN1-LEN =       ZERO
                                 OR PIN1-REC (1:1) =   "%"
       *    *** ジャパリ
-                                OR PIN1-REC(1:12) = 
+                                OR PIN1-REC(1:12) =
                                    X"E382B8E383A3E38391E383AA"
-                                OR WK-K2   (1:1)  = SPACE
+                                OR WK-K (WK-VALFLD) (1:1) = SPACE
                                    CONTINUE
       *    *** TBL01 SET
                            ELSE
@@ -132,6 +134,39 @@
       *     MOVE    "S"         TO      WDT-DATE-TIME-ID
       *     CALL    "DATETIME"  USING   WDT-DATETIME-AREA
 
+           IF      LDE08-FILE-NAME IS  NOT     EQUAL   TO      SPACE
+                   MOVE    LDE08-FILE-NAME TO  WK-PIN1-F-NAME
+           END-IF
+           IF      LDE08-DELIM IS      NOT     EQUAL   TO      SPACE
+                   MOVE    LDE08-DELIM TO      WK-DELIM
+           END-IF
+           IF      LDE08-FLDCNT IS     GREATER THAN    ZERO
+                   MOVE    LDE08-FLDCNT TO     WK-FLDCNT
+           END-IF
+           IF      WK-FLDCNT   >       5
+                   DISPLAY WK-PGM-NAME " LDE08-FLDCNT PARA ERROR="
+                           LDE08-FLDCNT
+                   STOP    RUN
+           END-IF
+
+           IF      LDE08-KEYFLD IS     GREATER THAN    ZERO
+                   MOVE    LDE08-KEYFLD TO     WK-KEYFLD
+           END-IF
+           IF      WK-KEYFLD   >       WK-FLDCNT
+                   DISPLAY WK-PGM-NAME " LDE08-KEYFLD PARA ERROR="
+                           LDE08-KEYFLD
+                   STOP    RUN
+           END-IF
+
+           IF      LDE08-VALFLD IS     GREATER THAN    ZERO
+                   MOVE    LDE08-VALFLD TO     WK-VALFLD
+           END-IF
+           IF      WK-VALFLD   >       WK-FLDCNT
+                   DISPLAY WK-PGM-NAME " LDE08-VALFLD PARA ERROR="
+                           LDE08-VALFLD
+                   STOP    RUN
+           END-IF
+
            OPEN    INPUT       PIN1-F
 
       *     MOVE    "O"         TO      WFD-ID
@@ -146,12 +181,7 @@
       *    *** READ PIN1
        S020-10.
 
-           MOVE    SPACE       TO      WK-K1
-                                       WK-K2
-                                       WK-K3
-           MOVE    ZERO        TO      WK-K1-LEN
-                                       WK-K2-LEN
-                                       WK-K3-LEN
+           MOVE    SPACE       TO      WK-K-AREA
 
            READ    PIN1-F
                AT  END
@@ -160,11 +190,13 @@
                    ADD     1           TO      WK-PIN1-CNT
 
                    UNSTRING PIN1-REC
-                           DELIMITED BY ","
+                           DELIMITED BY WK-DELIM
                            INTO
-                           WK-K1    COUNT WK-K1-LEN
-                           WK-K2    COUNT WK-K2-LEN
-                           WK-K3    COUNT WK-K3-LEN
+                           WK-K (1) COUNT WK-K-LEN (1)
+                           WK-K (2) COUNT WK-K-LEN (2)
+                           WK-K (3) COUNT WK-K-LEN (3)
+                           WK-K (4) COUNT WK-K-LEN (4)
+                           WK-K (5) COUNT WK-K-LEN (5)
            END-READ
            .
        S020-EX.
@@ -178,10 +210,12 @@
                    STOP    RUN
            END-IF
 
-           MOVE    WK-K1       TO      TBL01-NAME       (K1)
-           MOVE    WK-K1-LEN   TO      TBL01-NAME-LEN   (K1)
-           MOVE    WK-K2       TO      TBL01-NFADDR     (K1)
-           MOVE    WK-K2-LEN   TO      TBL01-NFADDR-LEN (K1)
+           MOVE    WK-K (WK-KEYFLD) TO TBL01-NAME       (K1)
+           MOVE    WK-K-LEN (WK-KEYFLD) TO
+                                       TBL01-NAME-LEN   (K1)
+           MOVE    WK-K (WK-VALFLD) TO TBL01-NFADDR     (K1)
+           MOVE    WK-K-LEN (WK-VALFLD) TO
+                                       TBL01-NFADDR-LEN (K1)
            .
        S022-EX.
            EXIT.
