@@ -1,54 +1,115 @@
-      *    *** PRIME_NUMBER
-
-       IDENTIFICATION          DIVISION.
-       PROGRAM-ID.             PRIME_NUMBER.
-
-       DATA                    DIVISION.
-
-       WORKING-STORAGE         SECTION.
-       01  WORK-AREA.
-           03  WK-PGM-NAME     PIC  X(012) VALUE "PRIME_NUMBER".
-
-           03  WK-NUMBER-DISP  PIC  ZZZ9   VALUE ZERO.
-           03  WK-NUMBER       BINARY-LONG SYNC VALUE ZERO.
-           03  WK-AMARI        BINARY-LONG SYNC VALUE ZERO.
-
-       01  SW-AREA.
-           03  SW-HIT          PIC  X(001) VALUE "N".
-
-       01  INDEX-AREA.
-           03  I               BINARY-LONG SYNC VALUE ZERO.
-           03  I2              BINARY-LONG SYNC VALUE ZERO.
-           03  I2-MAX          BINARY-LONG SYNC VALUE ZERO.
-
-       01  TABLE-AREA.
-           03  TBL01-AREA      OCCURS 1000.
-             05  TBL01-NUMBER  BINARY-LONG SYNC VALUE ZERO.
-
-       PROCEDURE               DIVISION.
-       M100-10.
-
-           PERFORM VARYING I FROM 2 BY 1
-                   UNTIL   I > 1000
-                   MOVE    "N"         TO      SW-HIT
-                   PERFORM VARYING I2 FROM 1 BY 1
-                           UNTIL   I2 > I2-MAX
-                                OR SW-HIT = "Y"
-                           DIVIDE I BY  TBL01-NUMBER (I2) 
-                                   GIVING WK-NUMBER
-                                   REMAINDER WK-AMARI
-                           IF      WK-AMARI    =       ZERO
-                                   MOVE    "Y"         TO      SW-HIT
-                           END-IF
-                   END-PERFORM
-                   IF      SW-HIT      =       "N"
-                           MOVE    I           TO      WK-NUMBER-DISP
-                           DISPLAY WK-NUMBER-DISP "," WITH NO ADVANCING
-                           MOVE    I           TO      TBL01-NUMBER (I2)
-                           MOVE    I2          TO      I2-MAX
-                   END-IF
-           END-PERFORM
-           .
-       M100-EX.
-           STOP    RUN.
-
+      *    *** PRIME_NUMBER
+      *    *** LNP-ID=L(list, default) 1000までの素数を表示
+      *    *** LNP-ID=N(next)          LNP-N 以上の最小の素数を返す
+
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             PRIME_NUMBER.
+
+       DATA                    DIVISION.
+
+       WORKING-STORAGE         SECTION.
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(012) VALUE "PRIME_NUMBER".
+
+           03  WK-NUMBER-DISP  PIC  ZZZ9   VALUE ZERO.
+           03  WK-NUMBER       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-AMARI        BINARY-LONG SYNC VALUE ZERO.
+
+       01  SW-AREA.
+           03  SW-HIT          PIC  X(001) VALUE "N".
+           03  SW-TABLE-BUILT  PIC  X(001) VALUE "N".
+
+       01  INDEX-AREA.
+           03  I               BINARY-LONG SYNC VALUE ZERO.
+           03  I2              BINARY-LONG SYNC VALUE ZERO.
+           03  I2-MAX          BINARY-LONG SYNC VALUE ZERO.
+
+       01  TABLE-AREA.
+           03  TBL01-AREA      OCCURS 1000.
+             05  TBL01-NUMBER  BINARY-LONG SYNC VALUE ZERO.
+
+       LINKAGE                 SECTION.
+
+           COPY    CPPRIME     REPLACING ==:##:== BY ==LNP==.
+
+       PROCEDURE               DIVISION    USING   LNP-PRIME-AREA
+           .
+       M100-10.
+
+           IF      SW-TABLE-BUILT NOT =   "Y"
+                   PERFORM S100-10     THRU    S100-EX
+           END-IF
+
+           EVALUATE LNP-ID
+               WHEN "N"
+                   PERFORM S200-10     THRU    S200-EX
+               WHEN SPACE
+                   PERFORM S300-10     THRU    S300-EX
+               WHEN "L"
+                   PERFORM S300-10     THRU    S300-EX
+               WHEN OTHER
+                   DISPLAY WK-PGM-NAME " LNP-ID ERROR LNP-ID="
+                           LNP-ID
+                   STOP    RUN
+           END-EVALUATE
+           .
+       M100-EX.
+           EXIT    PROGRAM.
+
+      *    *** 1000までの素数表を作成(初回呼び出し時のみ)
+       S100-10.
+
+           PERFORM VARYING I FROM 2 BY 1
+                   UNTIL   I > 1000
+                   MOVE    "N"         TO      SW-HIT
+                   PERFORM VARYING I2 FROM 1 BY 1
+                           UNTIL   I2 > I2-MAX
+                                OR SW-HIT = "Y"
+                           DIVIDE I BY  TBL01-NUMBER (I2)
+                                   GIVING WK-NUMBER
+                                   REMAINDER WK-AMARI
+                           IF      WK-AMARI    =       ZERO
+                                   MOVE    "Y"         TO      SW-HIT
+                           END-IF
+                   END-PERFORM
+                   IF      SW-HIT      =       "N"
+                           MOVE    I           TO      TBL01-NUMBER (I2)
+                           MOVE    I2          TO      I2-MAX
+                   END-IF
+           END-PERFORM
+
+           MOVE    "Y"         TO      SW-TABLE-BUILT
+           .
+       S100-EX.
+           EXIT.
+
+      *    *** LNP-N 以上の最小の素数を検索
+       S200-10.
+
+           MOVE    "N"         TO      LNP-FOUND
+           MOVE    ZERO        TO      LNP-PRIME
+
+           PERFORM VARYING I2 FROM 1 BY 1
+                   UNTIL   I2 > I2-MAX
+                        OR LNP-FOUND = "Y"
+                   IF      TBL01-NUMBER (I2) >=       LNP-N
+                           MOVE    TBL01-NUMBER (I2) TO      LNP-PRIME
+                           MOVE    "Y"         TO      LNP-FOUND
+                   END-IF
+           END-PERFORM
+           .
+       S200-EX.
+           EXIT.
+
+      *    *** 1000までの素数を表示(元のスタンドアロン動作)
+       S300-10.
+
+           PERFORM VARYING I2 FROM 1 BY 1
+                   UNTIL   I2 > I2-MAX
+                   MOVE    TBL01-NUMBER (I2) TO      WK-NUMBER-DISP
+                   DISPLAY WK-NUMBER-DISP "," WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY SPACE
+           .
+       S300-EX.
+           EXIT.
