@@ -1,68 +1,110 @@
 000010* @OPTIONS MAIN
 000020*----------------------------------------------------------------
-000030* ����(SIN)�A�]��(COS)�A����(TAN)�̃O���t��`�悵�܂��B
+000030* Plots a SIN, COS or TAN graph, to the screen and a print file.
 000040*----------------------------------------------------------------
 000050 IDENTIFICATION DIVISION.
 000060 PROGRAM-ID. SAMSIN.
-000070 DATA DIVISION.
-000080 WORKING-STORAGE SECTION.
-000090 01 WK-A PIC X(1) VALUE SPACE.
-000100 01 PI PIC S9(3)V9(15) VALUE 3.141592653589793.
-000100 01 VAL PIC S9(3)V9(15).
-000110 01 LINE-POS PIC 9(2).
-000120 01 COL-POS PIC 9(2).
-000130 01 GRAPH-CODE PIC X(1).
-000140 01 COUNTER PIC 9(4) BINARY.
-000150 01 S-COUNTER PIC S9(4) BINARY.
-000160 PROCEDURE DIVISION. 
-677
-000170 DISPLAY "�ǂ̃O���t��`���܂����H(SIN:S, COS:C, TAN:T) >> "
-000180 WITH NO ADVANCING.
-000190 ACCEPT GRAPH-CODE.
-000200 PERFORM TEST BEFORE
-000210 VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 80
-000220 DISPLAY "-" AT LINE 13 COLUMN COUNTER
-000230 END-PERFORM.
+000070 ENVIRONMENT DIVISION.
+000075 INPUT-OUTPUT SECTION.
+000076 FILE-CONTROL.
+000077     SELECT PRT1-F        ASSIGN   WK-PRT1-F-NAME
+000078                          STATUS   WK-PRT1-STATUS
+000079         ORGANIZATION LINE   SEQUENTIAL.
+000080 DATA DIVISION.
+000082 FILE SECTION.
+000084 FD  PRT1-F
+000086     LABEL RECORDS ARE STANDARD.
+000088 01  PRT1-REC PIC X(80).
+000090 WORKING-STORAGE SECTION.
+000100 01 WK-A PIC X(1) VALUE SPACE.
+000110 01 PI PIC S9(3)V9(15) VALUE 3.141592653589793.
+000120 01 VAL PIC S9(3)V9(15).
+000130 01 LINE-POS PIC 9(2).
+000140 01 COL-POS PIC 9(2).
+000150 01 GRAPH-CODE PIC X(1).
+000160 01 COUNTER PIC 9(4) BINARY.
+000170 01 S-COUNTER PIC S9(4) BINARY.
+000175 01 WK-PRT1-F-NAME PIC X(32) VALUE "SAMSIN.PRT".
+000176 01 WK-PRT1-STATUS PIC 9(2) VALUE ZERO.
+000180 01 WK-GRID-AREA.
+000190     03 WK-GRID-LINE OCCURS 25 TIMES PIC X(80) VALUE SPACES.
+000200 PROCEDURE DIVISION.
+000210 DISPLAY "Which graph to draw? (SIN:S, COS:C, TAN:T) >> "
+000220 WITH NO ADVANCING.
+000230 ACCEPT GRAPH-CODE.
 000240 PERFORM TEST BEFORE
-000250 VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 26
-000260 DISPLAY "|" AT LINE COUNTER COLUMN 40
+000250 VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 80
+000260 MOVE "-" TO WK-GRID-LINE(13)(COUNTER:1)
 000270 END-PERFORM.
-000280 DISPLAY "+" AT LINE 13 COLUMN 40.
-000290*----------------------------------------------------------------
-000300* ����(SIN)�̃O���t��`�悵�܂��B
-000310*----------------------------------------------------------------
-000320 EVALUATE GRAPH-CODE
-000330 WHEN "S"
-000340 PERFORM TEST BEFORE
-000350 VARYING S-COUNTER FROM -39 BY 1 UNTIL S-COUNTER = 40
-000360 COMPUTE VAL = 12 * (FUNCTION SIN(PI / 39 * S-COUNTER))
-000370 COMPUTE LINE-POS ROUNDED = 13 - VAL
-000380 COMPUTE COL-POS = 40 + S-COUNTER
-000390 DISPLAY "*" AT LINE LINE-POS COLUMN COL-POS
-000400 END-PERFORM
-000410*----------------------------------------------------------------
-000420* �]��(COS)�̃O���t��`�悵�܂��B
-000430*----------------------------------------------------------------
-000440 WHEN "C"
-000450 PERFORM TEST BEFORE
-000460 VARYING S-COUNTER FROM -39 BY 1 UNTIL S-COUNTER = 40
-000470 COMPUTE VAL = 12 * (FUNCTION COS(PI / 39 * S-COUNTER))
-000480 COMPUTE LINE-POS ROUNDED = 13 - VAL
-000490 COMPUTE COL-POS = 40 + S-COUNTER
-000500 DISPLAY "*" AT LINE LINE-POS COLUMN COL-POS
-000510 END-PERFORM
-000520*----------------------------------------------------------------
-000530* ����(TAN)�̃O���t��`�悵�܂��B
-000540*----------------------------------------------------------------
-000550 WHEN "T"
-000560 PERFORM TEST BEFORE
-000570 VARYING S-COUNTER FROM -38 BY 1 UNTIL S-COUNTER = 39
-000580 COMPUTE VAL = 0.5 * (FUNCTION TAN(PI / 2 / 39 * S-COUNTER))
-000590 COMPUTE LINE-POS ROUNDED = 13 - VAL
-000600 COMPUTE COL-POS = 40 + S-COUNTER
-000610 DISPLAY "*" AT LINE LINE-POS COLUMN COL-POS
-000620 END-PERFORM
-000630 END-EVALUATE.
-           ACCEPT WK-A.
-000640 END PROGRAM
-           SAMSIN.
\ No newline at end of file
+000280 PERFORM TEST BEFORE
+000290 VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 26
+000300 MOVE "|" TO WK-GRID-LINE(COUNTER)(40:1)
+000310 END-PERFORM.
+000320 MOVE "+" TO WK-GRID-LINE(13)(40:1).
+000330*----------------------------------------------------------------
+000340* Plot the SIN graph into the grid.
+000350*----------------------------------------------------------------
+000360 EVALUATE GRAPH-CODE
+000370 WHEN "S"
+000380 PERFORM TEST BEFORE
+000390 VARYING S-COUNTER FROM -39 BY 1 UNTIL S-COUNTER = 40
+000400 COMPUTE VAL = 12 * (FUNCTION SIN(PI / 39 * S-COUNTER))
+000410 COMPUTE LINE-POS ROUNDED = 13 - VAL
+000420 COMPUTE COL-POS = 40 + S-COUNTER
+000430 IF LINE-POS >= 1 AND LINE-POS <= 25
+000440     AND COL-POS >= 1 AND COL-POS <= 80
+000450     MOVE "*" TO WK-GRID-LINE(LINE-POS)(COL-POS:1)
+000460 END-IF
+000470 END-PERFORM
+000480*----------------------------------------------------------------
+000490* Plot the COS graph into the grid.
+000500*----------------------------------------------------------------
+000510 WHEN "C"
+000520 PERFORM TEST BEFORE
+000530 VARYING S-COUNTER FROM -39 BY 1 UNTIL S-COUNTER = 40
+000540 COMPUTE VAL = 12 * (FUNCTION COS(PI / 39 * S-COUNTER))
+000550 COMPUTE LINE-POS ROUNDED = 13 - VAL
+000560 COMPUTE COL-POS = 40 + S-COUNTER
+000570 IF LINE-POS >= 1 AND LINE-POS <= 25
+000580     AND COL-POS >= 1 AND COL-POS <= 80
+000590     MOVE "*" TO WK-GRID-LINE(LINE-POS)(COL-POS:1)
+000600 END-IF
+000610 END-PERFORM
+000620*----------------------------------------------------------------
+000630* Plot the TAN graph into the grid.
+000640*----------------------------------------------------------------
+000650 WHEN "T"
+000660 PERFORM TEST BEFORE
+000670 VARYING S-COUNTER FROM -38 BY 1 UNTIL S-COUNTER = 39
+000680 COMPUTE VAL = 0.5 * (FUNCTION TAN(PI / 2 / 39 * S-COUNTER))
+000690 COMPUTE LINE-POS ROUNDED = 13 - VAL
+000700 COMPUTE COL-POS = 40 + S-COUNTER
+000710 IF LINE-POS >= 1 AND LINE-POS <= 25
+000720     AND COL-POS >= 1 AND COL-POS <= 80
+000730     MOVE "*" TO WK-GRID-LINE(LINE-POS)(COL-POS:1)
+000740 END-IF
+000750 END-PERFORM
+000760 END-EVALUATE.
+000770 PERFORM OUTPUT-GRID.
+000780 ACCEPT WK-A.
+000790 STOP RUN.
+000800*----------------------------------------------------------------
+000810* Write the finished grid to the screen and to a print file.
+000820*----------------------------------------------------------------
+000830 OUTPUT-GRID.
+000840 OPEN OUTPUT PRT1-F.
+000850 IF WK-PRT1-STATUS NOT = ZERO
+000860     DISPLAY "SAMSIN PRT1-F OPEN ERROR STATUS=" WK-PRT1-STATUS
+000870 END-IF.
+000880 PERFORM TEST BEFORE
+000890 VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 25
+000900     DISPLAY WK-GRID-LINE(COUNTER)
+000910     IF WK-PRT1-STATUS = ZERO
+000920         WRITE PRT1-REC FROM WK-GRID-LINE(COUNTER)
+000930     END-IF
+000940 END-PERFORM.
+000950 IF WK-PRT1-STATUS = ZERO
+000960     CLOSE PRT1-F
+000970 END-IF.
+000980 END PROGRAM
+           SAMSIN.
