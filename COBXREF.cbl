@@ -11,6 +11,17 @@
                                STATUS   WK-PIN1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** XREF対象ソースを1行ずつ読む
+      *    *** (LISTINGとは別扱い)
+       SELECT PIN2-F           ASSIGN   WK-LISTING-FILE
+                               STATUS   WK-PIN2-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** データ名,段落名の真の相互参照
+       SELECT POT2-F           ASSIGN   WK-POT2-F-NAME
+                               STATUS   WK-POT2-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -22,6 +33,20 @@
            03  PIN1-COM        PIC  X(001).
            03  PIN1-PGM-ID     PIC  X(050).
 
+       FD  PIN2-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-PIN2-LEN.
+       01  PIN2-REC             PIC  X(200).
+
+       FD  POT2-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT2-REC.
+           03  POT2-F-NAME     PIC  X(050).
+           03  POT2-TYPE       PIC  X(001).
+           03  POT2-NAME       PIC  X(030).
+           03  POT2-DEF-LINE   PIC  9(006).
+           03  POT2-USE-LINE   PIC  9(006).
+
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "COBXREF".
@@ -50,6 +75,41 @@
                07  WK-LISTING-POT1-OPEN  PIC X(001) VALUE "O".
                07  WK-LISTING-POT1-CLOSE PIC X(001) VALUE "C".
 
+      *    *** データ名,段落名XREF用ワーク
+       01  WK-XREF-AREA.
+           03  WK-PIN2-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-PIN2-EOF     PIC  X(001) VALUE LOW-VALUE.
+           03  WK-PIN2-LEN     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PIN2-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PIN2-LINE    BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-POT2-F-NAME  PIC  X(032) VALUE "COBXREF.POT2".
+           03  WK-POT2-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT2-CNT     BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-PROC-CNT     PIC  9(003) VALUE ZERO.
+           03  WK-DIV-CNT      PIC  9(003) VALUE ZERO.
+
+           03  WK-UNST-PTR     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-TOKEN        PIC  X(030) VALUE SPACE.
+
+           03  WK-DELI1        PIC  X(001) VALUE SPACE.
+           03  WK-DELI2        PIC  X(001) VALUE SPACE.
+           03  WK-DELI3        PIC  X(001) VALUE SPACE.
+           03  WK-DELI4        PIC  X(001) VALUE SPACE.
+
+           03  WK-PIN2-DT01    PIC  X(030) VALUE SPACE.
+           03  WK-PIN2-DT02    PIC  X(030) VALUE SPACE.
+           03  WK-PIN2-DT03    PIC  X(030) VALUE SPACE.
+           03  WK-PIN2-DT04    PIC  X(030) VALUE SPACE.
+           03  WK-PIN2-DT05    PIC  X(030) VALUE SPACE.
+
+           03  L1              BINARY-LONG SYNC VALUE ZERO.
+           03  L2              BINARY-LONG SYNC VALUE ZERO.
+           03  L3              BINARY-LONG SYNC VALUE ZERO.
+           03  L4              BINARY-LONG SYNC VALUE ZERO.
+           03  L5              BINARY-LONG SYNC VALUE ZERO.
+
        01  PIC-XX.
            05  FILLER          PIC X VALUE LOW-VALUE.
            05  PIC-X           PIC X VALUE LOW-VALUE.
@@ -62,15 +122,65 @@
        01  IDX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  I2              BINARY-LONG SYNC VALUE ZERO.
+           03  I3              BINARY-LONG SYNC VALUE ZERO.
+           03  I3-MAX          BINARY-LONG SYNC VALUE ZERO.
+           03  I4              BINARY-LONG SYNC VALUE ZERO.
+           03  I4-MAX          BINARY-LONG SYNC VALUE ZERO.
+           03  I5              BINARY-LONG SYNC VALUE ZERO.
 
        01  SW-AREA.
            03  SW-YES          PIC  X(001) VALUE "N".
+           03  SW-IN-PROC      PIC  X(001) VALUE "N".
+           03  SW-FOUND        PIC  X(001) VALUE "N".
+           03  SW-RESERVED     PIC  X(001) VALUE "N".
+
+      *    *** 単語1つだけの行を段落名と誤認しないための予約語一覧
+      *    *** (このリスト自体がCOBXREF.cbl内で単独行として使われる
+      *    *** スコープ終端子・キーワード)
+       01  TBL04-RESERVED.
+           05  FILLER          PIC  X(030) VALUE "CONTINUE".
+           05  FILLER          PIC  X(030) VALUE "ELSE".
+           05  FILLER          PIC  X(030) VALUE "END-IF".
+           05  FILLER          PIC  X(030) VALUE "END-EVALUATE".
+           05  FILLER          PIC  X(030) VALUE "END-PERFORM".
+           05  FILLER          PIC  X(030) VALUE "END-READ".
+           05  FILLER          PIC  X(030) VALUE "END-WRITE".
+           05  FILLER          PIC  X(030) VALUE "END-REWRITE".
+           05  FILLER          PIC  X(030) VALUE "END-STRING".
+           05  FILLER          PIC  X(030) VALUE "END-UNSTRING".
+           05  FILLER          PIC  X(030) VALUE "END-CALL".
+           05  FILLER          PIC  X(030) VALUE "END-ADD".
+           05  FILLER          PIC  X(030) VALUE "END-SUBTRACT".
+           05  FILLER          PIC  X(030) VALUE "END-COMPUTE".
+           05  FILLER          PIC  X(030) VALUE "END-MULTIPLY".
+           05  FILLER          PIC  X(030) VALUE "END-DIVIDE".
+           05  FILLER          PIC  X(030) VALUE "END-SEARCH".
+           05  FILLER          PIC  X(030) VALUE "END-START".
+           05  FILLER          PIC  X(030) VALUE "END-DELETE".
+           05  FILLER          PIC  X(030) VALUE "WHEN".
+           05  FILLER          PIC  X(030) VALUE "OTHER".
+       01  TBL04-AREA          REDEFINES TBL04-RESERVED.
+           05  TBL04-WORD      OCCURS 21 PIC  X(030).
 
        01  TBL-AREA.
            03  TBL01-AREA.
              05  TBL01-PGM-ID  OCCURS 1000
                                PIC  X(050) VALUE SPACE.
 
+      *    *** 対象ファイル内で定義されている
+      *    *** 段落名一覧
+           03  TBL02-AREA.
+             05  TBL02-ROW     OCCURS 300.
+               07  TBL02-PARA-NAME     PIC  X(030) VALUE SPACE.
+               07  TBL02-PARA-LINE     BINARY-LONG VALUE ZERO.
+
+      *    *** 対象ファイル内で定義されている
+      *    *** データ名一覧
+           03  TBL03-AREA.
+             05  TBL03-ROW     OCCURS 1000.
+               07  TBL03-DATA-NAME     PIC  X(030) VALUE SPACE.
+               07  TBL03-DATA-LINE     BINARY-LONG VALUE ZERO.
+
        PROCEDURE               DIVISION.
        M100-10.
 
@@ -156,6 +266,14 @@
                    STOP    RUN
            END-IF
 
+      *    *** POT2(データ名,段落名XREF) OPEN
+           OPEN    OUTPUT      POT2-F
+           IF      WK-POT2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT2-F OPEN ERROR STATUS="
+                           WK-POT2-STATUS
+                   STOP    RUN
+           END-IF
+
       *    *** FILEDUMP OPEN
            MOVE    "O"         TO      WFD-ID
            MOVE    WK-PGM-NAME TO      WFD-PGM
@@ -254,6 +372,9 @@
                                        WK-LISTING-FILE
                                        WK-LISTING-REP-FILE
                                        WK-LISTING-POT1-ID
+
+      *    *** データ名,段落名XREF作成
+           PERFORM S230-10     THRU    S230-EX
            .
        S100-EX.
            EXIT.
@@ -272,6 +393,9 @@
                                        WK-LISTING-FILE
                                        WK-LISTING-REP-FILE
                                        WK-LISTING-POT1-ID
+
+      *    *** データ名,段落名XREF作成
+           PERFORM S230-10     THRU    S230-EX
            .
        S200-EX.
            EXIT.
@@ -286,6 +410,17 @@
                    STOP    RUN
            END-IF
 
+      *    *** POT2(データ名,段落名XREF) CLOSE
+           CLOSE   POT2-F
+           IF      WK-POT2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT2-F CLOSE ERROR STATUS="
+                           WK-POT2-STATUS
+                   STOP    RUN
+           END-IF
+
+           DISPLAY WK-PGM-NAME " POT2(XREF) ｹﾝｽｳ = " WK-POT2-CNT
+                   " (" WK-POT2-F-NAME ")"
+
       *    *** FILEDUMP CLOSE
            MOVE    "C"         TO      WFD-ID
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
@@ -303,3 +438,254 @@
            .
        S900-EX.
            EXIT.
+
+      *    *** PIN2(XREF対象ソース) OPEN
+       S210-10.
+
+           OPEN    INPUT       PIN2-F
+           IF      WK-PIN2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN2-F OPEN ERROR STATUS="
+                           WK-PIN2-STATUS
+                   DISPLAY WK-PGM-NAME " PIN2-F FILE NAME="
+                           WK-LISTING-FILE (1:50)
+                   STOP    RUN
+           END-IF
+           MOVE    LOW-VALUE   TO      WK-PIN2-EOF
+           MOVE    ZERO        TO      WK-PIN2-LINE
+           .
+       S210-EX.
+           EXIT.
+
+      *    *** PIN2 READ
+       S211-10.
+
+           READ    PIN2-F
+
+           IF      WK-PIN2-STATUS =    ZERO
+                   ADD     1           TO      WK-PIN2-CNT
+                                               WK-PIN2-LINE
+           ELSE
+               IF  WK-PIN2-STATUS =    10
+                   MOVE    HIGH-VALUE  TO      WK-PIN2-EOF
+               ELSE
+                   DISPLAY WK-PGM-NAME " PIN2-F READ ERROR STATUS="
+                           WK-PIN2-STATUS
+                   STOP    RUN
+               END-IF
+           END-IF
+           .
+       S211-EX.
+           EXIT.
+
+      *    *** PIN2 CLOSE
+       S212-10.
+
+           CLOSE   PIN2-F
+           IF      WK-PIN2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN2-F CLOSE ERROR STATUS="
+                           WK-PIN2-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S212-EX.
+           EXIT.
+
+      *    *** データ名,段落名XREF作成 (WK-LISTING-FILE対象)
+       S230-10.
+
+           MOVE    ZERO        TO      I3-MAX      I4-MAX      I3
+                                       I4
+           MOVE    "N"         TO      SW-IN-PROC
+
+      *    *** 第1パス 定義行の収集
+           PERFORM S210-10     THRU    S210-EX
+           PERFORM S211-10     THRU    S211-EX
+           PERFORM UNTIL WK-PIN2-EOF = HIGH-VALUE
+                   PERFORM S231-10     THRU    S231-EX
+                   PERFORM S211-10     THRU    S211-EX
+           END-PERFORM
+           PERFORM S212-10     THRU    S212-EX
+
+      *    *** 第2パス 使用箇所をPOT2へ書き出し
+           PERFORM S210-10     THRU    S210-EX
+           PERFORM S211-10     THRU    S211-EX
+           PERFORM UNTIL WK-PIN2-EOF = HIGH-VALUE
+                   PERFORM S232-10     THRU    S232-EX
+                   PERFORM S211-10     THRU    S211-EX
+           END-PERFORM
+           PERFORM S212-10     THRU    S212-EX
+           .
+       S230-EX.
+           EXIT.
+
+      *    *** 定義行判定 (段落名,データ名をTBLへ登録)
+       S231-10.
+
+           IF      PIN2-REC (7:1) =    "*"
+                   CONTINUE
+           ELSE
+      *    *** 左寄せ
+                   CALL    "C$JUSTIFY" USING PIN2-REC "L"
+      *    *** 大文字変換
+                   CALL    "C$TOUPPER" USING PIN2-REC ,
+                                       BY VALUE WK-PIN2-LEN
+
+                   INSPECT PIN2-REC TALLYING
+                           WK-PROC-CNT FOR ALL "PROCEDURE"
+                           WK-DIV-CNT  FOR ALL "DIVISION"
+                   IF      WK-PROC-CNT >       ZERO AND
+                           WK-DIV-CNT  >       ZERO
+                           MOVE    "Y"         TO      SW-IN-PROC
+                   END-IF
+
+                   MOVE    1           TO      WK-UNST-PTR
+                   UNSTRING PIN2-REC
+                       DELIMITED BY ALL SPACE OR '"' OR "." OR "'"
+                       INTO WK-PIN2-DT01 DELIMITER WK-DELI1 COUNT L1
+                            WK-PIN2-DT02 DELIMITER WK-DELI2 COUNT L2
+                       WITH POINTER WK-UNST-PTR
+
+                   MOVE    "N"         TO      SW-RESERVED
+                   PERFORM VARYING I5 FROM 1 BY 1
+                           UNTIL   I5 > 21 OR SW-RESERVED = "Y"
+                           IF      TBL04-WORD (I5) = WK-PIN2-DT01
+                                   MOVE    "Y"     TO      SW-RESERVED
+                           END-IF
+                   END-PERFORM
+
+                   IF      SW-IN-PROC  =       "Y" AND
+                           WK-PIN2-DT01 NOT =  SPACE AND
+                           WK-PIN2-DT02 =      SPACE AND
+                           SW-RESERVED  =      "N"
+      *    *** 行全体が"名前."だけ=段落名定義
+      *    *** (CONTINUE/END-IF等、単独行で現れる予約語は除外)
+                           ADD     1           TO      I3
+                           IF      I3          >       300
+                                   DISPLAY WK-PGM-NAME
+                                           " TBL02 OVER MAX=300 I3=" I3
+                                   STOP    RUN
+                           END-IF
+                           MOVE    WK-PIN2-DT01 TO TBL02-PARA-NAME (I3)
+                           MOVE    WK-PIN2-LINE TO TBL02-PARA-LINE (I3)
+                           MOVE    I3          TO      I3-MAX
+                   ELSE
+                       IF      L1          NOT =   ZERO AND
+                               L1          <       3    AND
+                               WK-PIN2-DT01 (1:L1) IS NUMERIC AND
+                               WK-PIN2-DT02 NOT =  SPACE AND
+                               WK-PIN2-DT02 NOT =  "FILLER"
+      *    *** "レベル番号 名前"=データ名定義
+                               ADD     1           TO      I4
+                               IF      I4          >       1000
+                                   DISPLAY WK-PGM-NAME
+                                           " TBL03 OVER MAX=1000 I4=" I4
+                                   STOP    RUN
+                               END-IF
+                               MOVE    WK-PIN2-DT02 TO
+                                       TBL03-DATA-NAME (I4)
+                               MOVE    WK-PIN2-LINE TO
+                                       TBL03-DATA-LINE (I4)
+                               MOVE    I4          TO      I4-MAX
+                       END-IF
+                   END-IF
+           END-IF
+           .
+       S231-EX.
+           EXIT.
+
+      *    *** 使用行判定
+      *    *** (定義済みの名前が現れたらPOT2へ)
+       S232-10.
+
+           IF      PIN2-REC (7:1) =    "*"
+                   CONTINUE
+           ELSE
+      *    *** 左寄せ
+                   CALL    "C$JUSTIFY" USING PIN2-REC "L"
+      *    *** 大文字変換
+                   CALL    "C$TOUPPER" USING PIN2-REC ,
+                                       BY VALUE WK-PIN2-LEN
+
+                   MOVE    1           TO      WK-UNST-PTR
+                   UNSTRING PIN2-REC
+                       DELIMITED BY ALL SPACE OR '"' OR "." OR "'"
+                       INTO WK-PIN2-DT01 DELIMITER WK-DELI1 COUNT L1
+                            WK-PIN2-DT02 DELIMITER WK-DELI2 COUNT L2
+                            WK-PIN2-DT03 DELIMITER WK-DELI3 COUNT L3
+                            WK-PIN2-DT04 DELIMITER WK-DELI4 COUNT L4
+                       WITH POINTER WK-UNST-PTR
+
+                   IF      WK-PIN2-DT01 NOT =  SPACE
+                           MOVE    WK-PIN2-DT01 TO      WK-TOKEN
+                           PERFORM S233-10     THRU    S233-EX
+                   END-IF
+                   IF      WK-PIN2-DT02 NOT =  SPACE
+                           MOVE    WK-PIN2-DT02 TO      WK-TOKEN
+                           PERFORM S233-10     THRU    S233-EX
+                   END-IF
+                   IF      WK-PIN2-DT03 NOT =  SPACE
+                           MOVE    WK-PIN2-DT03 TO      WK-TOKEN
+                           PERFORM S233-10     THRU    S233-EX
+                   END-IF
+                   IF      WK-PIN2-DT04 NOT =  SPACE
+                           MOVE    WK-PIN2-DT04 TO      WK-TOKEN
+                           PERFORM S233-10     THRU    S233-EX
+                   END-IF
+           END-IF
+           .
+       S232-EX.
+           EXIT.
+
+      *    *** WK-TOKENをTBL02,TBL03と照合しPOT2へ書き出し
+       S233-10.
+
+           MOVE    "N"         TO      SW-FOUND
+           PERFORM VARYING I2 FROM 1 BY 1
+                   UNTIL   I2 > I3-MAX OR SW-FOUND = "Y"
+                   IF      TBL02-PARA-NAME (I2) = WK-TOKEN AND
+                           TBL02-PARA-LINE (I2) NOT = WK-PIN2-LINE
+                           MOVE    "Y"         TO      SW-FOUND
+                           MOVE    WK-LISTING-FILE (1:50) TO
+                                   POT2-F-NAME
+                           MOVE    "P"         TO      POT2-TYPE
+                           MOVE    TBL02-PARA-NAME (I2) TO POT2-NAME
+                           MOVE    TBL02-PARA-LINE (I2) TO
+                                   POT2-DEF-LINE
+                           MOVE    WK-PIN2-LINE TO      POT2-USE-LINE
+                           WRITE   POT2-REC
+                           ADD     1           TO      WK-POT2-CNT
+                           IF      WK-POT2-STATUS NOT = ZERO
+                                   DISPLAY WK-PGM-NAME
+                                           " POT2-F WRITE ERROR"
+                                           " STATUS=" WK-POT2-STATUS
+                                   STOP    RUN
+                           END-IF
+                   END-IF
+           END-PERFORM
+
+           MOVE    "N"         TO      SW-FOUND
+           PERFORM VARYING I2 FROM 1 BY 1
+                   UNTIL   I2 > I4-MAX OR SW-FOUND = "Y"
+                   IF      TBL03-DATA-NAME (I2) = WK-TOKEN AND
+                           TBL03-DATA-LINE (I2) NOT = WK-PIN2-LINE
+                           MOVE    "Y"         TO      SW-FOUND
+                           MOVE    WK-LISTING-FILE (1:50) TO
+                                   POT2-F-NAME
+                           MOVE    "D"         TO      POT2-TYPE
+                           MOVE    TBL03-DATA-NAME (I2) TO POT2-NAME
+                           MOVE    TBL03-DATA-LINE (I2) TO
+                                   POT2-DEF-LINE
+                           MOVE    WK-PIN2-LINE TO      POT2-USE-LINE
+                           WRITE   POT2-REC
+                           ADD     1           TO      WK-POT2-CNT
+                           IF      WK-POT2-STATUS NOT = ZERO
+                                   DISPLAY WK-PGM-NAME
+                                           " POT2-F WRITE ERROR"
+                                           " STATUS=" WK-POT2-STATUS
+                                   STOP    RUN
+                           END-IF
+                   END-IF
+           END-PERFORM
+           .
+       S233-EX.
+           EXIT.
