@@ -20,6 +20,36 @@
                                STATUS   WK-POT1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** CALLしているがPROGRAM-IDが
+      *    *** 見つからない対象の一覧
+       SELECT POT2-F           ASSIGN   WK-POT2-F-NAME
+                               STATUS   WK-POT2-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** CALL関係を集約したコールグラフ
+      *    *** (重複除去)
+       SELECT POT3-F           ASSIGN   WK-POT3-F-NAME
+                               STATUS   WK-POT3-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** CALL側とPROCEDURE DIVISION USING側の
+      *    *** BY CONTENT/REFERENCE/VALUE不一致一覧
+       SELECT POT4-F           ASSIGN   WK-POT4-F-NAME
+                               STATUS   WK-POT4-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** PROGRAM-IDはあるが、誰からもCALL,COPY
+      *    *** されていない孤立プログラム一覧
+       SELECT POT5-F           ASSIGN   WK-POT5-F-NAME
+                               STATUS   WK-POT5-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** どのCBLからもCOPYされていない
+      *    *** 孤立コピー部品一覧
+       SELECT POT6-F           ASSIGN   WK-POT6-F-NAME
+                               STATUS   WK-POT6-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -44,15 +74,62 @@
              05  POT1-LINENO   PIC  9(006) VALUE ZERO.
              05  POT1-F-NAME   PIC  X(032) VALUE SPACE.
 
+       FD  POT2-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT2-REC.
+           03  POT2-PGID       PIC  X(010) VALUE SPACE.
+           03  POT2-CALLNM     PIC  X(020) VALUE SPACE.
+           03  POT2-LINENO     PIC  9(006) VALUE ZERO.
+           03  POT2-F-NAME     PIC  X(032) VALUE SPACE.
+
+       FD  POT3-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT3-REC.
+           03  POT3-CALLER     PIC  X(010) VALUE SPACE.
+           03  POT3-CALLEE     PIC  X(020) VALUE SPACE.
+           03  POT3-RESOLVED   PIC  X(001) VALUE "N".
+           03  POT3-HITS       PIC  9(006) VALUE ZERO.
+
+       FD  POT4-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT4-REC.
+           03  POT4-CALLER     PIC  X(010) VALUE SPACE.
+           03  POT4-CALLEE     PIC  X(020) VALUE SPACE.
+           03  POT4-CALL-MODE  PIC  X(010) VALUE SPACE.
+           03  POT4-DIV-MODE   PIC  X(010) VALUE SPACE.
+           03  POT4-LINENO     PIC  9(006) VALUE ZERO.
+           03  POT4-F-NAME     PIC  X(032) VALUE SPACE.
+
+       FD  POT5-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT5-REC.
+           03  POT5-PGID       PIC  X(010) VALUE SPACE.
+           03  POT5-F-NAME     PIC  X(032) VALUE SPACE.
+
+       FD  POT6-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT6-REC.
+           03  POT6-CPNAME     PIC  X(010) VALUE SPACE.
+
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "COBFIND".
 
            03  WK-PIN1-F-NAME  PIC  X(032) VALUE "COBFIND.PIN1".
            03  WK-POT1-F-NAME  PIC  X(032) VALUE "COBFIND.POT1".
+           03  WK-POT2-F-NAME  PIC  X(032) VALUE "COBFIND.POT2".
+           03  WK-POT3-F-NAME  PIC  X(032) VALUE "COBFIND.POT3".
+           03  WK-POT4-F-NAME  PIC  X(032) VALUE "COBFIND.POT4".
+           03  WK-POT5-F-NAME  PIC  X(032) VALUE "COBFIND.POT5".
+           03  WK-POT6-F-NAME  PIC  X(032) VALUE "COBFIND.POT6".
 
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT2-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT3-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT4-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT5-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT6-STATUS  PIC  9(002) VALUE ZERO.
 
            03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
 
@@ -60,10 +137,18 @@
 
            03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-POT1-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT2-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT3-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT4-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT5-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT6-CNT     BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-CALL-MODE    PIC  X(010) VALUE SPACE.
 
            03  WK-CALL-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-COPY-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PGID-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PROC-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-OTHER-CNT    BINARY-LONG SYNC VALUE ZERO.
 
            03  WK-UNST-PTR     BINARY-LONG SYNC VALUE ZERO.
@@ -91,7 +176,12 @@
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  I-MAX           BINARY-LONG SYNC VALUE ZERO.
            03  J               BINARY-LONG SYNC VALUE ZERO.
+           03  J-MAX           BINARY-LONG SYNC VALUE ZERO.
            03  K               BINARY-LONG SYNC VALUE ZERO.
+           03  M               BINARY-LONG SYNC VALUE ZERO.
+           03  M-MAX           BINARY-LONG SYNC VALUE ZERO.
+           03  N               BINARY-LONG SYNC VALUE ZERO.
+           03  N-MAX           BINARY-LONG SYNC VALUE ZERO.
            03  L1              BINARY-LONG SYNC VALUE ZERO.
            03  L2              BINARY-LONG SYNC VALUE ZERO.
            03  L3              BINARY-LONG SYNC VALUE ZERO.
@@ -103,11 +193,43 @@
            03  TBL01-F-NAME    OCCURS 500
                                PIC  X(032) VALUE SPACE.
 
+      *    *** 全ファイル中のPROGRAM-ID一覧
+      *    *** (CALL解決チェック用、PROCEDURE DIVISION
+      *    *** USINGのBY指定も併せて持つ)
+      *    *** TBL02-USED は、CALL又はCOPYされたら
+      *    *** "Y"、孤立プログラム検出用
+           03  TBL02-ROW       OCCURS 500.
+               05  TBL02-PGID      PIC  X(010) VALUE SPACE.
+               05  TBL02-LINKMODE  PIC  X(010) VALUE SPACE.
+               05  TBL02-F-NAME    PIC  X(032) VALUE SPACE.
+               05  TBL02-USED      PIC  X(001) VALUE "N".
+
+      *    *** CALLER→CALLEEの一意な辺だけを持つ
+      *    *** コールグラフ
+           03  TBL03-ROW       OCCURS 500.
+               05  TBL03-CALLER    PIC  X(010) VALUE SPACE.
+               05  TBL03-CALLEE    PIC  X(020) VALUE SPACE.
+               05  TBL03-RESOLVED  PIC  X(001) VALUE "N".
+               05  TBL03-HITS      BINARY-LONG VALUE ZERO.
+
+      *    *** このツリーに存在するコピー部品一覧
+      *    *** TBL04-USED は、どこかのCBLからCOPYされたら
+      *    *** "Y"、孤立コピー部品検出用
+           03  TBL04-ROW       OCCURS 20.
+               05  TBL04-CPNAME    PIC  X(010) VALUE SPACE.
+               05  TBL04-USED      PIC  X(001) VALUE "N".
+
        01  SAVE-AREA.
            03  SV-PGID         PIC  X(010) VALUE SPACE.
+           03  SV-CALLNM       PIC  X(020) VALUE SPACE.
+           03  SV-PGID-IDX     BINARY-LONG SYNC VALUE ZERO.
+           03  SV-CPNAME-IDX   BINARY-LONG SYNC VALUE ZERO.
 
        01  SW-AREA.
            03  SW-SET          PIC  X(001) VALUE "0".
+           03  SW-PGID-FOUND   PIC  X(001) VALUE "N".
+           03  SW-EDGE-FOUND   PIC  X(001) VALUE "N".
+           03  SW-CPNAME-FOUND PIC  X(001) VALUE "N".
 
        PROCEDURE               DIVISION.
        M100-10.
@@ -115,6 +237,9 @@
       *    *** OPEN POT1
            PERFORM S010-10     THRU    S010-EX
 
+      *    *** コピー部品一覧 TBL SET
+           PERFORM S015-10     THRU    S015-EX
+
       *    *** OPEN PIN1
            PERFORM S011-10     THRU    S011-EX
 
@@ -133,6 +258,31 @@
       *    *** CLOSE PIN1
            PERFORM S012-10     THRU    S012-EX
 
+      *    *** PIN1を流用する、XXX.CBL 各ファイルの
+      *    *** PROGRAM-ID収集に使う
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL   I > I-MAX
+
+      *    *** OPEN PIN1
+                   MOVE    TBL01-F-NAME (I) TO WK-PIN1-F-NAME
+                   PERFORM S011-10     THRU    S011-EX
+
+      *    *** READ PIN1
+                   PERFORM S020-10     THRU    S020-EX
+
+                   PERFORM UNTIL   WK-PIN1-EOF   =     HIGH-VALUE
+
+      *    *** PROGRAM-ID TBL SET
+                           PERFORM S150-10     THRU    S150-EX
+
+      *    *** READ PIN1
+                           PERFORM S020-10     THRU    S020-EX
+                   END-PERFORM
+
+      *    *** CLOSE PIN1
+                   PERFORM S012-10     THRU    S012-EX
+           END-PERFORM
+
       *    *** PIN1を流用する、XXX.CBL 各ファイル入力に使う
            PERFORM VARYING I FROM 1 BY 1
                    UNTIL   I > I-MAX
@@ -157,13 +307,13 @@
                    PERFORM S012-10     THRU    S012-EX
            END-PERFORM
 
-      *    *** CLOSE POT1
+      *    *** CLOSE POT1,POT2
            PERFORM S900-10     THRU    S900-EX
            .
        M100-EX.
            STOP    RUN.
 
-      *    *** OPEN POT1
+      *    *** OPEN POT1,POT2,POT3,POT4
        S010-10.
 
            DISPLAY WK-PGM-NAME " START"
@@ -183,6 +333,41 @@
            MOVE    WK-PGM-NAME TO      WFD-PGM
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
+
+           OPEN    OUTPUT      POT2-F
+           IF      WK-POT2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT2-F OPEN ERROR STATUS="
+                           WK-POT2-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    OUTPUT      POT3-F
+           IF      WK-POT3-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT3-F OPEN ERROR STATUS="
+                           WK-POT3-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    OUTPUT      POT4-F
+           IF      WK-POT4-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT4-F OPEN ERROR STATUS="
+                           WK-POT4-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    OUTPUT      POT5-F
+           IF      WK-POT5-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT5-F OPEN ERROR STATUS="
+                           WK-POT5-STATUS
+                   STOP    RUN
+           END-IF
+
+           OPEN    OUTPUT      POT6-F
+           IF      WK-POT6-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT6-F OPEN ERROR STATUS="
+                           WK-POT6-STATUS
+                   STOP    RUN
+           END-IF
            .
        S010-EX.
            EXIT.
@@ -219,6 +404,36 @@
        S012-EX.
            EXIT.
 
+      *    *** このツリーで使用しているコピー部品を
+      *    *** TBL04へ登録(孤立コピー部品検出用、初期値は未使用)
+       S015-10.
+
+           MOVE    1           TO      N-MAX
+           MOVE    "CPFILEDUMP" TO     TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPDATETIME" TO     TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPCOBRND"  TO      TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPEXCLOG"  TO      TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPFIBN"    TO      TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPISPRIME" TO      TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPPRIME"   TO      TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPDATEWEEK" TO     TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPDECODE05" TO     TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPDECODE07" TO     TBL04-CPNAME (N-MAX)
+           ADD     1           TO      N-MAX
+           MOVE    "CPDECODE08" TO     TBL04-CPNAME (N-MAX)
+           .
+       S015-EX.
+           EXIT.
+
       *    *** READ PIN1
        S020-10.
 
@@ -255,6 +470,133 @@
        S100-EX.
            EXIT.
 
+      *    *** PROGRAM-ID TBL SET
+       S150-10.
+
+           MOVE    ZERO        TO      WK-PGID-CNT WK-PROC-CNT
+                                       L1 L2 L3 L4 L5
+
+      *    *** 左寄せ
+           CALL    "C$JUSTIFY" USING   PIN1-REC "L"
+      *    *** 大文字変換
+           CALL    "C$TOUPPER" USING   PIN1-REC , BY VALUE WK-PIN1-LEN
+
+           INSPECT PIN1-REC TALLYING
+                   WK-PGID-CNT FOR ALL "PROGRAM-ID"
+                   WK-PROC-CNT FOR ALL "PROCEDURE"
+
+           IF      (WK-PGID-CNT >       ZERO OR
+                     WK-PROC-CNT >      ZERO)  AND
+                   PIN1-REC (7:1) NOT =  "*"
+
+                   MOVE    1           TO      WK-UNST-PTR
+                   UNSTRING PIN1-REC
+                       DELIMITED BY ALL SPACE OR '"' OR "." OR "'"
+                       INTO WK-PIN1-DT01 DELIMITER WK-DELI1 COUNT L1
+                            WK-PIN1-DT02 DELIMITER WK-DELI2 COUNT L2
+                            WK-PIN1-DT03 DELIMITER WK-DELI3 COUNT L3
+                            WK-PIN1-DT04 DELIMITER WK-DELI4 COUNT L4
+                            WK-PIN1-DT05 DELIMITER WK-DELI5 COUNT L5
+                       WITH POINTER WK-UNST-PTR
+
+                   IF      WK-PIN1-DT01 =      "PROGRAM-ID"
+                           ADD     1           TO      J
+                           IF      J           >       500
+                                   DISPLAY WK-PGM-NAME
+                                           " TBL02 OVER MAX=500 J=" J
+                                   STOP    RUN
+                           END-IF
+                           MOVE    WK-PIN1-DT03 TO   TBL02-PGID (J)
+                           MOVE    WK-PIN1-F-NAME TO TBL02-F-NAME (J)
+                           MOVE    "N"         TO      TBL02-USED (J)
+                           MOVE    J           TO      J-MAX
+                   END-IF
+
+      *    *** PROCEDURE DIVISION USING の BY 指定を記録
+                   IF      J           >       ZERO        AND
+                           WK-PIN1-DT01 =      "PROCEDURE" AND
+                           WK-PIN1-DT02 =      "DIVISION"  AND
+                           WK-PIN1-DT03 =      "USING"
+                           IF      WK-PIN1-DT04 =      "BY"
+                                   MOVE    WK-PIN1-DT05 TO
+                                           TBL02-LINKMODE (J)
+                           ELSE
+                                   MOVE    "REFERENCE" TO
+                                           TBL02-LINKMODE (J)
+                           END-IF
+                   END-IF
+           END-IF
+           .
+       S150-EX.
+           EXIT.
+
+      *    *** CALLターゲットがPROGRAM-ID一覧に無いか検索
+       S205-10.
+
+           MOVE    "N"         TO      SW-PGID-FOUND
+           MOVE    ZERO        TO      SV-PGID-IDX
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL   K > J-MAX OR SW-PGID-FOUND = "Y"
+                   IF      TBL02-PGID (K) = SV-CALLNM
+                           MOVE    "Y"         TO      SW-PGID-FOUND
+                           MOVE    K           TO      SV-PGID-IDX
+                   END-IF
+           END-PERFORM
+           .
+       S205-EX.
+           EXIT.
+
+      *    *** CALLER→CALLEEの辺をコールグラフTBLへ
+      *    *** 重複無く登録
+       S206-10.
+
+           MOVE    "N"         TO      SW-EDGE-FOUND
+           PERFORM VARYING M FROM 1 BY 1
+                   UNTIL   M > M-MAX OR SW-EDGE-FOUND = "Y"
+                   IF      TBL03-CALLER (M) = SV-PGID AND
+                           TBL03-CALLEE (M) = SV-CALLNM
+                           ADD     1           TO      TBL03-HITS (M)
+                           MOVE    "Y"         TO      SW-EDGE-FOUND
+                   END-IF
+           END-PERFORM
+
+           IF      SW-EDGE-FOUND = "N"
+                   ADD     1           TO      M-MAX
+                   IF      M-MAX       >       500
+                           DISPLAY WK-PGM-NAME
+                                   " TBL03 OVER MAX=500 M-MAX=" M-MAX
+                           STOP    RUN
+                   END-IF
+                   MOVE    SV-PGID     TO      TBL03-CALLER (M-MAX)
+                   MOVE    SV-CALLNM   TO      TBL03-CALLEE (M-MAX)
+                   MOVE    SW-PGID-FOUND TO    TBL03-RESOLVED (M-MAX)
+                   MOVE    1           TO      TBL03-HITS (M-MAX)
+           END-IF
+           .
+       S206-EX.
+           EXIT.
+
+      *    *** COPYターゲットがTBL04(コピー部品一覧)に
+      *    *** あるか検索、あれば使用済にする
+       S207-10.
+
+           MOVE    "N"         TO      SW-CPNAME-FOUND
+           MOVE    ZERO        TO      SV-CPNAME-IDX
+           PERFORM VARYING N FROM 1 BY 1
+                   UNTIL   N > N-MAX OR SW-CPNAME-FOUND = "Y"
+                   IF      TBL04-CPNAME (N) = SV-CALLNM
+                           MOVE    "Y"         TO      SW-CPNAME-FOUND
+                           MOVE    N           TO      SV-CPNAME-IDX
+                   END-IF
+           END-PERFORM
+           IF      SW-CPNAME-FOUND = "Y"
+                   MOVE    "Y"         TO      TBL04-USED
+                                                   (SV-CPNAME-IDX)
+           END-IF
+           .
+       S207-EX.
+           EXIT.
+
       *    *** FIND CHECK WRITE POT1
        S200-10.
 
@@ -360,6 +702,91 @@
                                            " STATUS="  WK-POT1-STATUS
                                    STOP    RUN
                            END-IF
+
+      *    *** CALLのターゲットが
+      *    *** PROGRAM-ID一覧に無い場合はPOT2に記録
+                           IF      WK-PIN1-DT01(1:4) = "CALL"
+                                   MOVE    WK-PIN1-DT02 TO SV-CALLNM
+                                   PERFORM S205-10 THRU    S205-EX
+
+      *    *** 孤立プログラム検出用、使用済にする
+                                   IF      SW-PGID-FOUND = "Y"
+                                           MOVE    "Y"     TO
+                                                   TBL02-USED
+                                                       (SV-PGID-IDX)
+                                   END-IF
+
+      *    *** コールグラフへ登録
+                                   PERFORM S206-10 THRU    S206-EX
+
+                                   IF      SW-PGID-FOUND = "N"
+                                           MOVE    SV-PGID     TO
+                                                   POT2-PGID
+                                           MOVE    SV-CALLNM   TO
+                                                   POT2-CALLNM
+                                           MOVE    WK-LINENO   TO
+                                                   POT2-LINENO
+                                           MOVE    WK-PIN1-F-NAME TO
+                                                   POT2-F-NAME
+                                           WRITE   POT2-REC
+                                           ADD     1           TO
+                                                   WK-POT2-CNT
+                                           IF      WK-POT2-STATUS
+                                                           NOT = ZERO
+                                               DISPLAY WK-PGM-NAME
+                                                 " POT2-F WRITE ERROR"
+                                                 " STATUS="
+                                                 WK-POT2-STATUS
+                                               STOP    RUN
+                                           END-IF
+                                   END-IF
+
+      *    *** CALL側とPROCEDURE DIVISION USING側の
+      *    *** 引き渡し方法不一致チェック
+                                   IF      SW-PGID-FOUND = "Y" AND
+                                           TBL02-LINKMODE
+                                               (SV-PGID-IDX) NOT = SPACE
+                                           IF      WK-PIN1-DT04 = "BY"
+                                               MOVE WK-PIN1-DT05 TO
+                                                    WK-CALL-MODE
+                                           ELSE
+                                               MOVE "REFERENCE" TO
+                                                    WK-CALL-MODE
+                                           END-IF
+                                           IF      WK-CALL-MODE NOT =
+                                                   TBL02-LINKMODE
+                                                       (SV-PGID-IDX)
+                                               MOVE SV-PGID TO
+                                                    POT4-CALLER
+                                               MOVE SV-CALLNM TO
+                                                    POT4-CALLEE
+                                               MOVE WK-CALL-MODE TO
+                                                    POT4-CALL-MODE
+                                               MOVE TBL02-LINKMODE
+                                                   (SV-PGID-IDX) TO
+                                                    POT4-DIV-MODE
+                                               MOVE WK-LINENO TO
+                                                    POT4-LINENO
+                                               MOVE WK-PIN1-F-NAME TO
+                                                    POT4-F-NAME
+                                               WRITE POT4-REC
+                                               ADD  1 TO WK-POT4-CNT
+                                               IF   WK-POT4-STATUS
+                                                        NOT = ZERO
+                                                 DISPLAY WK-PGM-NAME
+                                                   " POT4-F WRITE"
+                                                   " ERROR STATUS="
+                                                   WK-POT4-STATUS
+                                                 STOP RUN
+                                               END-IF
+                                           END-IF
+                                   END-IF
+                           ELSE
+      *    *** COPYターゲットがコピー部品一覧(TBL04)に
+      *    *** あれば使用済にする、孤立コピー部品検出用
+                                   MOVE    WK-PIN1-DT02 TO SV-CALLNM
+                                   PERFORM S207-10 THRU    S207-EX
+                           END-IF
                        END-IF
                    END-IF
            END-IF
@@ -368,9 +795,18 @@
        S200-EX.
            EXIT.
 
-      *    *** CLOSE POT1
+      *    *** CLOSE POT1,POT2,POT3,POT4,POT5
        S900-10.
 
+      *    *** コールグラフTBLをPOT3へ書き出す
+           PERFORM S910-10     THRU    S910-EX
+
+      *    *** 孤立プログラム一覧をPOT5へ書き出す
+           PERFORM S920-10     THRU    S920-EX
+
+      *    *** 孤立コピー部品一覧をPOT6へ書き出す
+           PERFORM S925-10     THRU    S925-EX
+
            CLOSE   POT1-F
            IF      WK-POT1-STATUS NOT =  ZERO
                    DISPLAY WK-PGM-NAME " POT1-F CLOSE ERROR STATUS="
@@ -382,6 +818,41 @@
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
 
+           CLOSE   POT2-F
+           IF      WK-POT2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT2-F CLOSE ERROR STATUS="
+                           WK-POT2-STATUS
+                   STOP    RUN
+           END-IF
+
+           CLOSE   POT3-F
+           IF      WK-POT3-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT3-F CLOSE ERROR STATUS="
+                           WK-POT3-STATUS
+                   STOP    RUN
+           END-IF
+
+           CLOSE   POT4-F
+           IF      WK-POT4-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT4-F CLOSE ERROR STATUS="
+                           WK-POT4-STATUS
+                   STOP    RUN
+           END-IF
+
+           CLOSE   POT5-F
+           IF      WK-POT5-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT5-F CLOSE ERROR STATUS="
+                           WK-POT5-STATUS
+                   STOP    RUN
+           END-IF
+
+           CLOSE   POT6-F
+           IF      WK-POT6-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT6-F CLOSE ERROR STATUS="
+                           WK-POT6-STATUS
+                   STOP    RUN
+           END-IF
+
            DISPLAY WK-PGM-NAME " END"
 
       *    *** PIN1-F-NAME LAST FILE NAME
@@ -389,9 +860,86 @@
                    " (" WK-PIN1-F-NAME ")"
            DISPLAY WK-PGM-NAME " POT1 ｹﾝｽｳ = " WK-POT1-CNT
                    " (" WK-POT1-F-NAME ")"
+           DISPLAY WK-PGM-NAME " POT2(未解決CALL) ｹﾝｽｳ = "
+                   WK-POT2-CNT " (" WK-POT2-F-NAME ")"
+           DISPLAY WK-PGM-NAME " POT3(CALL-GRAPH) ｹﾝｽｳ = "
+                   WK-POT3-CNT " (" WK-POT3-F-NAME ")"
+           DISPLAY WK-PGM-NAME " POT4(BY-FUICHI) ｹﾝｽｳ = "
+                   WK-POT4-CNT " (" WK-POT4-F-NAME ")"
+           DISPLAY WK-PGM-NAME " POT5(ｺﾘﾂ) ｹﾝｽｳ = "
+                   WK-POT5-CNT " (" WK-POT5-F-NAME ")"
+           DISPLAY WK-PGM-NAME " POT6(CPｺﾘﾂ) ｹﾝｽｳ = "
+                   WK-POT6-CNT " (" WK-POT6-F-NAME ")"
 
            MOVE    "E"         TO      WDT-DATE-TIME-ID
            CALL    "DATETIME"  USING   WDT-DATETIME-AREA
            .
        S900-EX.
            EXIT.
+
+      *    *** コールグラフTBL書き出し
+       S910-10.
+
+           PERFORM VARYING M FROM 1 BY 1
+                   UNTIL   M > M-MAX
+                   MOVE    TBL03-CALLER (M) TO POT3-CALLER
+                   MOVE    TBL03-CALLEE (M) TO POT3-CALLEE
+                   MOVE    TBL03-RESOLVED (M) TO POT3-RESOLVED
+                   MOVE    TBL03-HITS (M) TO    POT3-HITS
+                   WRITE   POT3-REC
+                   ADD     1           TO      WK-POT3-CNT
+                   IF      WK-POT3-STATUS NOT = ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " POT3-F WRITE ERROR STATUS="
+                                   WK-POT3-STATUS
+                           STOP    RUN
+                   END-IF
+           END-PERFORM
+           .
+       S910-EX.
+           EXIT.
+
+      *    *** 孤立プログラム(誰からもCALL,COPY
+      *    *** されていないPROGRAM-ID)一覧書き出し
+       S920-10.
+
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL   J > J-MAX
+                   IF      TBL02-USED (J) =    "N"
+                           MOVE    TBL02-PGID (J) TO   POT5-PGID
+                           MOVE    TBL02-F-NAME (J) TO POT5-F-NAME
+                           WRITE   POT5-REC
+                           ADD     1           TO      WK-POT5-CNT
+                           IF      WK-POT5-STATUS NOT = ZERO
+                                   DISPLAY WK-PGM-NAME
+                                           " POT5-F WRITE ERROR"
+                                           " STATUS="  WK-POT5-STATUS
+                                   STOP    RUN
+                           END-IF
+                   END-IF
+           END-PERFORM
+           .
+       S920-EX.
+           EXIT.
+
+      *    *** 孤立コピー部品(どのCBLからもCOPY
+      *    *** されていないコピー部品)一覧書き出し
+       S925-10.
+
+           PERFORM VARYING N FROM 1 BY 1
+                   UNTIL   N > N-MAX
+                   IF      TBL04-USED (N) =    "N"
+                           MOVE    TBL04-CPNAME (N) TO POT6-CPNAME
+                           WRITE   POT6-REC
+                           ADD     1           TO      WK-POT6-CNT
+                           IF      WK-POT6-STATUS NOT = ZERO
+                                   DISPLAY WK-PGM-NAME
+                                           " POT6-F WRITE ERROR"
+                                           " STATUS="  WK-POT6-STATUS
+                                   STOP    RUN
+                           END-IF
+                   END-IF
+           END-PERFORM
+           .
+       S925-EX.
+           EXIT.
