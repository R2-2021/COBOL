@@ -21,19 +21,56 @@
        01  SW-AREA.
            05  SW-X            PIC  X(001) VALUE ZERO.
 
-      * LINKAGE SECTION.
-      * 01  LINK-AREA.
-      *     03  LA-STATUS       PIC  9(002).
-      *     03  WK-MSG          PIC  X(041).
-
-      * PROCEDURE DIVISION USING LINK-AREA.
-      *    *** サブルーチンからメインに変更する、
-      *    *** ステータス入力して、内容表示
-       PROCEDURE DIVISION .
-       000-FILESTATUS.
+       LINKAGE SECTION.
+      *    *** ID=I 対話モード（ACCEPT/DISPLAY、旧来の動作のまま）
+      *    *** ID=C サブルーチンモード（FSTS-STATUS入力、FSTS-MSG出力）
+       01  LINK-AREA.
+           03  FSTS-ID         PIC  X(001).
+           03  FSTS-STATUS     PIC  9(002).
+           03  FSTS-MSG        PIC  X(041).
+
+       PROCEDURE DIVISION USING LINK-AREA.
+       M100-10.
+           EVALUATE FSTS-ID
+               WHEN "I"
+                       PERFORM S010-10     THRU    S010-EX
+               WHEN "C"
+                       PERFORM S020-10     THRU    S020-EX
+               WHEN OTHER
+                       MOVE    ALL "?"     TO      FSTS-MSG
+           END-EVALUATE
+           .
+       M100-EX.
+           EXIT PROGRAM.
+
+      *    *** ID=I 対話モード：コンソールからステータス入力して内容表示
+       S010-10.
            DISPLAY 'FILESTATUS 入力（数字２桁）？'
            ACCEPT  WK-STATUS FROM CONSOLE
 
+           PERFORM S030-10     THRU    S030-EX
+
+           DISPLAY WK-STATUS " : " WK-MSG
+
+           MOVE    WK-STATUS   TO      FSTS-STATUS
+           MOVE    WK-MSG      TO      FSTS-MSG
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** ID=C サブルーチンモード：入力ステータスから内容を返すのみ
+       S020-10.
+           MOVE    FSTS-STATUS TO      WK-STATUS
+
+           PERFORM S030-10     THRU    S030-EX
+
+           MOVE    WK-MSG      TO      FSTS-MSG
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** WK-STATUS からWK-MSG を求める、共通テーブル参照部
+       S030-10.
            MOVE    ALL "?"     TO      WK-MSG
            EVALUATE WK-STATUS
              WHEN 00 MOVE ' SUCCESS 成功'           TO WK-MSG
@@ -69,10 +106,22 @@
              WHEN 57 MOVE ' LINAGE SPECIFICATIONS INVALID '
                      TO WK-MSG
              WHEN 61 MOVE ' FILE SHARING FAILURE '  TO WK-MSG
+      *    *** 90-99 インプリメンタ定義（実装者定義）の範囲
+             WHEN 90 MOVE ' UNSPECIFIED ERROR '     TO WK-MSG
              WHEN 91 MOVE ' FILE NOT AVAILABLE '    TO WK-MSG
-           END-EVALUATE. 
-
-           DISPLAY WK-STATUS " : " WK-MSG
+             WHEN 92 MOVE ' LOGIC ERROR '           TO WK-MSG
+             WHEN 93 MOVE ' RESOURCE NOT AVAILABLE ' TO WK-MSG
+             WHEN 94 MOVE ' SEQUENCE ERROR '        TO WK-MSG
+             WHEN 95 MOVE ' INVALID OR INCOMPLETE FILE INFORMATION '
+                     TO WK-MSG
+             WHEN 96 MOVE ' FILE NAME INFORMATION NOT AVAILABLE '
+                     TO WK-MSG
+             WHEN 97 MOVE ' OPEN SUCCESSFUL, NONSTANDARD FILE '
+                     TO WK-MSG
+             WHEN 98 MOVE ' FILE LOCKED BY ANOTHER PROCESS '
+                     TO WK-MSG
+             WHEN 99 MOVE ' INVALID PARAMETER '     TO WK-MSG
+           END-EVALUATE
            .
-       EXIT PROGRAM.
+       S030-EX.
            EXIT.
