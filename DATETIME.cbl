@@ -1,14 +1,33 @@
       *    *** 処理時間、ＬＵＰ時間 計算 サブルーチン
+      *    *** S/L/E 呼び出し毎に共通バッチタイミングログへ追記する
 
        IDENTIFICATION          DIVISION.
        PROGRAM-ID.             DATETIME.
 
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** S/L/E 共通タイミングログ(全バッチ共有、追記専用)
+       SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
+       FILE                    SECTION.
+
+       FD  POT1-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-REC             PIC  X(080).
+
        WORKING-STORAGE         SECTION.
 
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "DATETIME".
 
+           03  WK-POT1-F-NAME  PIC  X(032) VALUE "DATETIME.LOG".
+           03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+
            03  WK-DATE-TIME-S.
              05  WK-DATE-YMD-S.
                07  WK-DATE-YY-S PIC  9(002) VALUE ZERO.
@@ -61,6 +80,32 @@
            03  WK-SEC-21       PIC  9(009)V99 VALUE ZERO.
            03  WK-SEC-22       PIC  9(009)V99 VALUE ZERO.
 
+      *    *** 共通タイミングログ 1行分の編集エリア
+           03  WK-LOG-LINE.
+             05  WK-LOG-PGM    PIC  X(008) VALUE SPACE.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-ID     PIC  X(001) VALUE SPACE.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-YMD.
+               07  WK-LOG-YY   PIC  9(002) VALUE ZERO.
+               07  FILLER      PIC  X(001) VALUE "/".
+               07  WK-LOG-MM   PIC  9(002) VALUE ZERO.
+               07  FILLER      PIC  X(001) VALUE "/".
+               07  WK-LOG-DD   PIC  9(002) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-HMS.
+               07  WK-LOG-HH   PIC  9(002) VALUE ZERO.
+               07  FILLER      PIC  X(001) VALUE ":".
+               07  WK-LOG-MI   PIC  9(002) VALUE ZERO.
+               07  FILLER      PIC  X(001) VALUE ":".
+               07  WK-LOG-SS   PIC  9(002) VALUE ZERO.
+               07  FILLER      PIC  X(001) VALUE ".".
+               07  WK-LOG-SM   PIC  9(002) VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-SEC-D  PIC  ZZZ,ZZZ,ZZ9.99 VALUE ZERO.
+             05  FILLER        PIC  X(001) VALUE SPACE.
+             05  WK-LOG-COM    PIC  X(020) VALUE SPACE.
+
        01  TBL-AREA.
            03  TBL01-AREA.
              05  FILLER        PIC  X(018) VALUE "January  February ".
@@ -73,18 +118,30 @@
              05  TBL01-MM-NA   OCCURS 12
                                PIC X(009).
            03  TBL02-AREA.
-             05  FILLER        PIC  N(009) VALUE NC"Ｊａｎｕａｒｙ　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｆｅｂｒｕａｒｙ　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｍａｒｃｈ　　　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ａｐｒｉｌ　　　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｍａｙ　　　　　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｊｕｎｅ　　　　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｊｕｌｙ　　　　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ａｕｇｕｓｔ　　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｓｅｐｔｅｍｂｅｒ".
-             05  FILLER        PIC  N(009) VALUE NC"Ｏｃｔｏｂｅｒ　　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｎｏｖｅｍｂｅｒ　".
-             05  FILLER        PIC  N(009) VALUE NC"Ｄｅｃｅｍｂｅｒ　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｊａｎｕａｒｙ　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｆｅｂｒｕａｒｙ　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｍａｒｃｈ　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ａｐｒｉｌ　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｍａｙ　　　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｊｕｎｅ　　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｊｕｌｙ　　　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ａｕｇｕｓｔ　　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｓｅｐｔｅｍｂｅｒ".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｏｃｔｏｂｅｒ　　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｎｏｖｅｍｂｅｒ　".
+             05  FILLER        PIC  N(009)
+                 VALUE NC"Ｄｅｃｅｍｂｅｒ　".
            03  TBL02-AREA-R    REDEFINES TBL02-AREA.
              05  TBL02-MM-NK1  OCCURS 12
                                PIC N(009).
@@ -189,6 +246,9 @@
       *     DISPLAY LDT-DATE-TIME-N
       *     DISPLAY LDT-DATE-DAY-N
 
+                   MOVE    ZERO        TO      WK-SEC-D
+                   PERFORM S300-10     THRU    S300-EX
+
       *    *** ラップ（経過）処理
       *    *** LDT-DATE-TIME-ID=L,LUP
                WHEN LDT-DATE-TIME-ID =  "L"
@@ -259,9 +319,10 @@
       *    *** 曜日は終了日付の曜日表示
                            LDT-DATE-WEEK-NK "(" 
                            LDT-DATE-WEEK-NA ")"
-                   DISPLAY LDT-DATE-TIME-PGM " " 
+                   DISPLAY LDT-DATE-TIME-PGM " "
                            LDT-DATE-LUP-COM " LUP 処理時間"
                             WK-SEC-D "秒でした"
+                   PERFORM S300-10     THRU    S300-EX
                    MOVE    LDT-DATE-TIME TO    WK-DATE-TIME-S2
 
       *    *** 終了処理
@@ -333,8 +394,9 @@
                            "."      LDT-DATE-SM " "
                            LDT-DATE-WEEK-NK "(" 
                            LDT-DATE-WEEK-NA ")"
-                   DISPLAY LDT-DATE-TIME-PGM 
+                   DISPLAY LDT-DATE-TIME-PGM
                            " 処理時間" WK-SEC-D "秒でした"
+                   PERFORM S300-10     THRU    S300-EX
       *    *** ERROR 処理
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " LDT-DATE-TIME-ID ERROR"
@@ -385,6 +447,16 @@
                               * ( WK-DAY-DDD-E + (365 - WK-DAY-DDD-S)))
                END-IF
            END-IF.
+
+      *    *** 処理時間がLDT-DATE-ALERT-SECを超えたらアラート表示
+      *    *** LDT-DATE-ALERT-SEC=0（未指定）の時はチェックしない
+           IF      LDT-DATE-ALERT-SEC >   ZERO
+           AND     WK-SEC-D           >   LDT-DATE-ALERT-SEC
+                   DISPLAY WK-PGM-NAME " *** ALERT *** "
+                           LDT-DATE-TIME-PGM
+                           " PROCESSING TIME=" WK-SEC-D
+                           " THRESHOLD=" LDT-DATE-ALERT-SEC "秒"
+           END-IF.
        S100-EX.
            EXIT.
 
@@ -437,3 +509,34 @@
            END-IF.
        S200-EX.
            EXIT.
+
+      *    *** 共通タイミングログへ1行追記(S/L/E共通)
+       S300-10.
+           MOVE    LDT-DATE-TIME-PGM TO WK-LOG-PGM.
+           MOVE    LDT-DATE-TIME-ID  TO WK-LOG-ID.
+           MOVE    LDT-DATE-YY       TO WK-LOG-YY.
+           MOVE    LDT-DATE-MM       TO WK-LOG-MM.
+           MOVE    LDT-DATE-DD       TO WK-LOG-DD.
+           MOVE    LDT-DATE-HH       TO WK-LOG-HH.
+           MOVE    LDT-DATE-MI       TO WK-LOG-MI.
+           MOVE    LDT-DATE-SS       TO WK-LOG-SS.
+           MOVE    LDT-DATE-SM       TO WK-LOG-SM.
+           MOVE    WK-SEC-D          TO WK-LOG-SEC-D.
+           MOVE    LDT-DATE-LUP-COM TO WK-LOG-COM.
+
+           OPEN    EXTEND      POT1-F.
+           IF      WK-POT1-STATUS =    05      OR      35
+                   OPEN    OUTPUT      POT1-F
+           END-IF.
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT1-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   GO TO   S300-EX
+           END-IF.
+
+           MOVE    WK-LOG-LINE TO      POT1-REC.
+           WRITE   POT1-REC.
+
+           CLOSE   POT1-F.
+       S300-EX.
+           EXIT.
