@@ -65,11 +65,15 @@
 
            03  WK-PRM          PIC  X(003) VALUE SPACE.
 
-      *    *** 100,000 Œ@10.03•b
-      *    *** OCCURS 1,000,000 ‚Å‚àˆ—‰Â”\
-      *    *** KEY X TYPE‚Ì‚Ý
+      *    *** KEY1-3 種別、CH:文字 ZD:数字（右詰めゼロ編集）
+           03  WK-TYPE1        PIC  X(002) VALUE "CH".
+           03  WK-TYPE2        PIC  X(002) VALUE "CH".
+           03  WK-TYPE3        PIC  X(002) VALUE "CH".
+
+      *    *** OCCURS 1,000,000件まで拡張（従来は10,000件まで）
+      *    *** KEY1-3はCH(文字)・ZD(数字、右詰めゼロ編集)の両方に対応
        01  TBL-AREA.
-           03  TBL01-AREA      OCCURS 1 TO 10000 TIMES
+           03  TBL01-AREA      OCCURS 1 TO 1000000 TIMES
                                DEPENDING ON TBL01-IDX-MAX
                                ASCENDING KEY TBL01-KEY1
                                              TBL01-KEY2
@@ -84,7 +88,7 @@
 
            COPY    CPDATETIME  REPLACING ==:##:== BY ==WDT==.
 
-       01  INDEX-AREA,
+       01  INDEX-AREA.
       *     03  TBL01-IDX-MAX   BINARY-LONG SYNC VALUE ZERO.
            03  TBL01-IDX-MAX   BINARY-LONG SYNC VALUE ZERO.
       *    *** INDEXED BY ‹å‚Ì’è‹`•s—v
@@ -100,7 +104,9 @@
            03  P2              BINARY-LONG SYNC VALUE ZERO.
            03  P3              BINARY-LONG SYNC VALUE ZERO.
 
-       01  SW-AREA,
+           03  PX              BINARY-LONG SYNC VALUE ZERO.
+
+       01  SW-AREA.
            03  SW-YES          PIC  X(001) VALUE "N".
     
        PROCEDURE               DIVISION.
@@ -299,6 +305,18 @@
                    PRM1-REC(5:3) IS NUMERIC
                    MOVE    FUNCTION NUMVAL(PRM1-REC(1:3)) TO P1
                    MOVE    FUNCTION NUMVAL(PRM1-REC(5:3)) TO L1
+                   IF      PRM1-REC(9:2) =     "ZD" OR SPACE
+                           IF      PRM1-REC(9:2) = "ZD"
+                                   MOVE    "ZD"    TO      WK-TYPE1
+                           ELSE
+                                   MOVE    "CH"    TO      WK-TYPE1
+                           END-IF
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " PRM1-F KEY1 TYPE PARA ERROR="
+                                   PRM1-REC
+                           STOP    RUN
+                   END-IF
                    IF      WK-PRM(2:1) = SPACE
                            EXIT    PARAGRAPH
                    END-IF
@@ -328,6 +346,18 @@
                    PRM1-REC(5:3) IS NUMERIC
                    MOVE    FUNCTION NUMVAL(PRM1-REC(1:3)) TO P2
                    MOVE    FUNCTION NUMVAL(PRM1-REC(5:3)) TO L2
+                   IF      PRM1-REC(9:2) =     "ZD" OR SPACE
+                           IF      PRM1-REC(9:2) = "ZD"
+                                   MOVE    "ZD"    TO      WK-TYPE2
+                           ELSE
+                                   MOVE    "CH"    TO      WK-TYPE2
+                           END-IF
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " PRM1-F KEY2 TYPE PARA ERROR="
+                                   PRM1-REC
+                           STOP    RUN
+                   END-IF
                    IF      WK-PRM(3:1) = SPACE
                            EXIT    PARAGRAPH
                    END-IF
@@ -359,6 +389,18 @@
                    PRM1-REC(5:3) IS NUMERIC
                    MOVE    FUNCTION NUMVAL(PRM1-REC(1:3)) TO P3
                    MOVE    FUNCTION NUMVAL(PRM1-REC(5:3)) TO L3
+                   IF      PRM1-REC(9:2) =     "ZD" OR SPACE
+                           IF      PRM1-REC(9:2) = "ZD"
+                                   MOVE    "ZD"    TO      WK-TYPE3
+                           ELSE
+                                   MOVE    "CH"    TO      WK-TYPE3
+                           END-IF
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " PRM1-F KEY3 TYPE PARA ERROR="
+                                   PRM1-REC
+                           STOP    RUN
+                   END-IF
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY3 PARA ERROR="
                            WK-PRM
@@ -380,17 +422,42 @@
 
                    IF      WK-PIN1-STATUS =    ZERO
                            ADD     1           TO      WK-PIN1-CNT
-                           MOVE    PIN1-REC(P1:L1) TO
-                                   TBL01-KEY1 (TBL01-IDX)
+
+                           IF      WK-TYPE1    =       "ZD"
+                               MOVE    ZERO    TO
+                                       TBL01-KEY1 (TBL01-IDX)
+                               COMPUTE PX = 11 - L1
+                               MOVE    PIN1-REC(P1:L1) TO
+                                       TBL01-KEY1 (TBL01-IDX) (PX:L1)
+                           ELSE
+                               MOVE    PIN1-REC(P1:L1) TO
+                                       TBL01-KEY1 (TBL01-IDX)
+                           END-IF
 
                            IF      WK-PRM(2:1) =         "A" OR "D"
-                               MOVE    PIN1-REC(P2:L2) TO
+                               IF      WK-TYPE2    =       "ZD"
+                                   MOVE    ZERO    TO
+                                           TBL01-KEY2 (TBL01-IDX)
+                                   COMPUTE PX = 11 - L2
+                                   MOVE    PIN1-REC(P2:L2) TO
+                                       TBL01-KEY2 (TBL01-IDX) (PX:L2)
+                               ELSE
+                                   MOVE    PIN1-REC(P2:L2) TO
                                        TBL01-KEY2 (TBL01-IDX)
-                           END-IF 
+                               END-IF
+                           END-IF
 
                            IF      WK-PRM(3:1) =         "A" OR "D"
-                               MOVE    PIN1-REC(P3:L3) TO
+                               IF      WK-TYPE3    =       "ZD"
+                                   MOVE    ZERO    TO
+                                           TBL01-KEY3 (TBL01-IDX)
+                                   COMPUTE PX = 11 - L3
+                                   MOVE    PIN1-REC(P3:L3) TO
+                                       TBL01-KEY3 (TBL01-IDX) (PX:L3)
+                               ELSE
+                                   MOVE    PIN1-REC(P3:L3) TO
                                        TBL01-KEY3 (TBL01-IDX)
+                               END-IF
                            END-IF
 
                            MOVE    PIN1-DATA   TO  TBL01-DATA(TBL01-IDX)
