@@ -22,6 +22,43 @@
                                STATUS   WK-POT1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** MERGE=Y 指定時の入力ソート済みファイル（最大5本）
+       SELECT MRG1-F           ASSIGN   WK-MRG1-F-NAME
+                               STATUS   WK-MRG1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       SELECT MRG2-F           ASSIGN   WK-MRG2-F-NAME
+                               STATUS   WK-MRG2-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       SELECT MRG3-F           ASSIGN   WK-MRG3-F-NAME
+                               STATUS   WK-MRG3-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       SELECT MRG4-F           ASSIGN   WK-MRG4-F-NAME
+                               STATUS   WK-MRG4-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       SELECT MRG5-F           ASSIGN   WK-MRG5-F-NAME
+                               STATUS   WK-MRG5-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** CHKPT=Y 指定時の中断再開チェックポイント（MERGE=Y専用、
+      *    *** POT1へ書いた件数だけを覚え、再開時にPOT1をEXTENDで
+      *    *** 開き直し、MRG1～5側は再マージして同じ件数分読み捨てる）
+       SELECT CHK1-F           ASSIGN   WK-CHK1-F-NAME
+                               STATUS   WK-CHK1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** ARG-1=ADHOC 指定時の簡易対話ソート（sorting.cbl相当）
+       SELECT ADH1-F           ASSIGN   KEYBOARD
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       SELECT ADH2-F           ASSIGN   DISPLAY
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       SELECT ADH3-F           ASSIGN   "ADHOCWORK".
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -42,21 +79,31 @@
        SD  SIO1-F
            LABEL RECORDS ARE STANDARD.
        01  SIO1-REC.
-           03  SIO1-KEY1-X.
-             05  SIO1-KEY1-X2  PIC  X(010).
-             05  SIO1-KEY1-9   REDEFINES SIO1-KEY1-X2
-                               PIC S9(010).
-             05                PIC  X(054).
-
-           03  SIO1-KEY2-X
-             05  SIO1-KEY2-X2  PIC  X(010).
-             05  SIO1-KEY2-9   REDEFINES SIO1-KEY2-X2
-                               PIC S9(010).
-             05                PIC  X(054).
-
-           03  SIO1-KEY3-X.
-             05  SIO1-KEY3-X2  PIC  X(010).
-             05  SIO1-KEY3-9   REDEFINES SIO1-KEY3-X2
+      *    *** KEY=最大９個、SORTのKEY句には添字が書けないので
+      *    *** KEY1～KEY9を名前で用意し、格納はOCCURS側で行う
+           03  SIO1-KEY-G.
+             05  SIO1-KEY1     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY2     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY3     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY4     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY5     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY6     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY7     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY8     PIC  X(010).
+             05  FILLER        PIC  X(054).
+             05  SIO1-KEY9     PIC  X(010).
+             05  FILLER        PIC  X(054).
+      *    *** 格納・変換処理は添字Kで回すので、OCCURS側で見る
+           03  SIO1-KEY-T      REDEFINES SIO1-KEY-G OCCURS 9.
+             05  SIO1-KEY-X2   PIC  X(010).
+             05  SIO1-KEY-9    REDEFINES SIO1-KEY-X2
                                PIC S9(010).
              05                PIC  X(054).
       *    *** KEY=64 バイトあるので、レコード長最大32686にした
@@ -68,6 +115,40 @@
            03  POT1-DATA.
              05  FILLER        PIC  X(32686).
 
+       FD  MRG1-F
+           LABEL RECORDS ARE STANDARD.
+       01  MRG1-REC              PIC  X(32686).
+
+       FD  MRG2-F
+           LABEL RECORDS ARE STANDARD.
+       01  MRG2-REC              PIC  X(32686).
+
+       FD  MRG3-F
+           LABEL RECORDS ARE STANDARD.
+       01  MRG3-REC              PIC  X(32686).
+
+       FD  MRG4-F
+           LABEL RECORDS ARE STANDARD.
+       01  MRG4-REC              PIC  X(32686).
+
+       FD  MRG5-F
+           LABEL RECORDS ARE STANDARD.
+       01  MRG5-REC              PIC  X(32686).
+
+       FD  CHK1-F
+           LABEL RECORDS ARE STANDARD.
+       01  CHK1-REC.
+           03  CHK1-POT1-CNT     PIC  9(009).
+
+       FD  ADH1-F.
+       01  ADH1-REC              PIC  X(255).
+
+       FD  ADH2-F.
+       01  ADH2-REC              PIC  X(255).
+
+       SD  ADH3-F.
+       01  ADH3-REC              PIC  X(255).
+
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "COBSORT ".
@@ -77,9 +158,25 @@
            03  WK-SIO1-F-NAME  PIC  X(032) VALUE "SORTWORK".
            03  WK-POT1-F-NAME  PIC  X(032) VALUE SPACE.
 
+      *    *** MERGE=Y 指定時の入力ソート済みファイル名（最大5本）
+           03  WK-MRG1-F-NAME  PIC  X(032) VALUE SPACE.
+           03  WK-MRG2-F-NAME  PIC  X(032) VALUE SPACE.
+           03  WK-MRG3-F-NAME  PIC  X(032) VALUE SPACE.
+           03  WK-MRG4-F-NAME  PIC  X(032) VALUE SPACE.
+           03  WK-MRG5-F-NAME  PIC  X(032) VALUE SPACE.
+
+      *    *** CHKPT=Y 指定時のチェックポイントファイル名
+           03  WK-CHK1-F-NAME  PIC  X(032) VALUE SPACE.
+
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PRM1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-MRG1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-MRG2-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-MRG3-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-MRG4-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-MRG5-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-CHK1-STATUS  PIC  9(002) VALUE ZERO.
 
            03  WK-PRM1-EOF     PIC  X(001) VALUE LOW-VALUE.
            03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
@@ -100,20 +197,18 @@
            03  WK-INCLUDE-CNT  BINARY-LONG SYNC VALUE ZERO.
            03  WK-LUP-CNT      BINARY-LONG SYNC VALUE ZERO.
 
-           03  WK-PRM
-             05 WK-PRM1        PIC  X(001) VALUE SPACE.
-             05 WK-PRM2        PIC  X(001) VALUE SPACE.
-             05 WK-PRM3        PIC  X(001) VALUE SPACE.
-
       *    *** ＰＡＣＫはこのファイル入力ではエラーになるので、
       *    *** ＰＤ指定不可とする
       *     ORGANIZATION LINE   SEQUENTIAL.
-           03  WK-KEY-CHAR.
-             05  WK-KEY1-CHAR  PIC  X(002) VALUE SPACE.
-             05  WK-KEY2-CHAR  PIC  X(002) VALUE SPACE.
-             05  WK-KEY3-CHAR  PIC  X(002) VALUE SPACE.
-
            03  WK-KEY          BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** SORT=の降順用、英数字キーの反転変換テーブル
+           03  WK-CNV-FROM     PIC  X(063) VALUE
+               " 0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrs
+      -       "tuvwxyz".
+           03  WK-CNV-TO       PIC  X(063) VALUE
+               "zyxwvutsrqponmlkjihgfedcbaZYXWVUTSRQPONMLKJIHGFEDCBA9876
+      -       "543210 ".
            03  WK-ARGUMENT-NUMBER BINARY-LONG SYNC VALUE ZERO.
            03  WK-SU-X         PIC  X(010) VALUE ZERO.
            03  WK-SU-ZD        REDEFINES WK-SU-X
@@ -141,9 +236,9 @@
              05  WK-CSVDT19    PIC  X(064) VALUE SPACE.
              05  WK-CSVDT20    PIC  X(064) VALUE SPACE.
            03  WK-CSVDT-R      REDEFINES WK-CSVDT.
-             05  WK-CSVDT-T    OCCURS 20
+             05  WK-CSVDT-T    OCCURS 20.
                07  WK-CSVDT-T2 PIC  X(064).
-               07  WK-CSVDT-T-R REDEFINES WK-CSVDT-T2
+               07  WK-CSVDT-T-R REDEFINES WK-CSVDT-T2.
                  09  WK-CSVDT-T-ZD
                                PIC  9(010).
                  09            PIC  X(054).
@@ -228,36 +323,69 @@
                                PIC  9(010).
                07              PIC X(022) VALUE ZERO.
 
+      *    *** SORT= / KEY= 用、KEY=1～9まで任意個
+           03  TBL03-AREA      OCCURS 9.
+             05  TBL03-POS     BINARY-LONG SYNC VALUE ZERO.
+             05  TBL03-LEN     BINARY-LONG SYNC VALUE ZERO.
+             05  TBL03-TYPE    PIC  X(002) VALUE SPACE.
+             05  TBL03-DIR     PIC  X(001) VALUE SPACE.
+
+      *    *** MERGE=Y 時の M-IN=1～5 で指定したファイル名一覧
+           03  TBL04-AREA      OCCURS 5.
+             05  TBL04-NAME    PIC  X(032) VALUE SPACE.
+
        01  INDEX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  I-MAX           BINARY-LONG SYNC VALUE ZERO.
            03  J               BINARY-LONG SYNC VALUE ZERO.
 
+           03  K               BINARY-LONG SYNC VALUE ZERO.
+           03  KEY-MAX         BINARY-LONG SYNC VALUE ZERO.
+
            03  L               BINARY-LONG SYNC VALUE ZERO.
-           03  L1              BINARY-LONG SYNC VALUE ZERO.
-           03  L2              BINARY-LONG SYNC VALUE ZERO.
-           03  L3              BINARY-LONG SYNC VALUE ZERO.
+           03  LL              BINARY-LONG SYNC VALUE ZERO.
            03  O               BINARY-LONG SYNC VALUE ZERO.
            03  O-MAX           BINARY-LONG SYNC VALUE ZERO.
            03  P               BINARY-LONG SYNC VALUE ZERO.
-           03  P1              BINARY-LONG SYNC VALUE ZERO.
-           03  P2              BINARY-LONG SYNC VALUE ZERO.
-           03  P3              BINARY-LONG SYNC VALUE ZERO.
-           03  P1X             BINARY-LONG SYNC VALUE ZERO.
-           03  P2X             BINARY-LONG SYNC VALUE ZERO.
-           03  P3X             BINARY-LONG SYNC VALUE ZERO.
+           03  PX              BINARY-LONG SYNC VALUE ZERO.
            03  PR1             BINARY-LONG SYNC VALUE ZERO.
            03  PR1-MAX         BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** MERGE=Y 用、突合せ対象ファイル数と作業添字
+           03  WK-MERGE-MAX    BINARY-LONG SYNC VALUE ZERO.
+           03  MM              BINARY-LONG SYNC VALUE ZERO.
+           03  MM-MIN          BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** CHKPT=Y 用、再開時にスキップすべきPOT1既書込み件数と、
+      *    *** チェックポイント書き直し間隔のカウンタ
+           03  WK-CHKPT-SKIP-CNT BINARY-LONG SYNC VALUE ZERO.
+           03  WK-CHKPT-TOTAL-CNT BINARY-LONG SYNC VALUE ZERO.
+           03  WK-CHKPT-IVL-CNT BINARY-LONG SYNC VALUE ZERO.
+           03  WK-CHKPT-IVL-MAX BINARY-LONG SYNC VALUE 500.
+
        01  SW-AREA.
            03  SW-YES          PIC  X(001) VALUE "N".
            03  SW-CSV          PIC  X(001) VALUE "N".
-           03  SW-KEY1         PIC  X(001) VALUE "N".
-           03  SW-KEY2         PIC  X(001) VALUE "N".
-           03  SW-KEY3         PIC  X(001) VALUE "N".
            03  SW-OMIT         PIC  X(001) VALUE "N".
            03  SW-INCLUDE      PIC  X(001) VALUE "N".
            03  SW-INCLUDE2     PIC  X(001) VALUE "N".
+           03  SW-MERGE        PIC  X(001) VALUE "N".
+           03  WK-MRG-CMP      PIC  X(001) VALUE SPACE.
+           03  SW-ADHOC        PIC  X(001) VALUE "N".
+           03  SW-CHKPT        PIC  X(001) VALUE "N".
+
+      *    *** MERGE=Y 用、ファイル毎の現在レコード・キー・EOFの作業域
+       01  MRG-WK-AREA.
+           03  MRG-WK-TBL      OCCURS 5.
+             05  MRG-WK-F-NAME PIC  X(032) VALUE SPACE.
+             05  MRG-WK-STATUS PIC  9(002) VALUE ZERO.
+             05  MRG-WK-EOF    PIC  X(001) VALUE LOW-VALUE.
+             05  MRG-WK-KEY-G.
+               07  MRG-WK-KEY-T OCCURS 9.
+                 09  MRG-WK-KEY-X2 PIC X(064) VALUE SPACE.
+                 09  MRG-WK-KEY-9 REDEFINES MRG-WK-KEY-X2
+                               PIC  S9(010).
+             05  MRG-WK-DATA   PIC  X(32686) VALUE SPACE.
 
        PROCEDURE               DIVISION.
        M100-SEC                SECTION.
@@ -269,876 +397,30 @@
       *    *** PRM1 READ
            PERFORM S020-10     THRU    S020-EX
 
-           EVALUATE WK-PRM
-               WHEN "A  "
-                 IF      WK-KEY1-CHAR =      "CH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 ELSE
-
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-IF
-
-               WHEN "D  "
-                 IF      WK-KEY1-CHAR =      "CH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 ELSE
-
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-IF
-
-               WHEN "AA "
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCH  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZD  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCH  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZD  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "AD "
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCH  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZD  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCH  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZD  "
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "DA "
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCH  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZD  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCH  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZD  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "DD "
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCH  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZD  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCH  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZD  "
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "AAA"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "AAD"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "ADA"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "ADD"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       ASCENDING  KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "DAA"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "DAD"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       ASCENDING  KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "DDA"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       ASCENDING  KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
-
-               WHEN "DDD"
-                 EVALUATE TRUE
-
-                     WHEN WK-KEY-CHAR  =      "CHCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "CHZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-X
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDCHZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-X
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDCH"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-X
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-
-                     WHEN WK-KEY-CHAR  =      "ZDZDZD"
-                     SORT    SIO1-F
-                       DESCENDING KEY SIO1-KEY1-9
-                       DESCENDING KEY SIO1-KEY2-9
-                       DESCENDING KEY SIO1-KEY3-9
-      *    *** READ AND RELEASE
-                       INPUT  PROCEDURE S100-SEC   THRU    S100-EX
-      *    *** RETURN AND WRITE
-                       OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
-                 END-EVALUATE
+           IF      KEY-MAX     =       ZERO
+                   DISPLAY WK-PGM-NAME " PRM1-F SORT= PARA ERROR"
+                   STOP    RUN
+           END-IF
 
-           END-EVALUATE
+           IF      SW-MERGE    =       "Y"
+      *    *** MERGE= / M-IN= 指定時は、SORTの代わりにN-WAYマージを行う
+                   PERFORM S034-10     THRU    S034-EX
+           ELSE
+                   SORT    SIO1-F
+                     ASCENDING  KEY SIO1-KEY1
+                     ASCENDING  KEY SIO1-KEY2
+                     ASCENDING  KEY SIO1-KEY3
+                     ASCENDING  KEY SIO1-KEY4
+                     ASCENDING  KEY SIO1-KEY5
+                     ASCENDING  KEY SIO1-KEY6
+                     ASCENDING  KEY SIO1-KEY7
+                     ASCENDING  KEY SIO1-KEY8
+                     ASCENDING  KEY SIO1-KEY9
+      *    *** READ AND RELEASE
+                     INPUT  PROCEDURE S100-SEC   THRU    S100-EX
+      *    *** RETURN AND WRITE
+                     OUTPUT PROCEDURE S200-SEC   THRU    S200-EX
+           END-IF
 
       *    *** CLOSE
            PERFORM S900-10     THRU    S900-EX
@@ -1159,6 +441,9 @@
 
       *    *** PRM1-F 指定無し（ARGUMENT-NUMBER=0）、既定値使用
       *    *** ARGUMENT-NUMBER=1 の時、PRM1-F 指定する
+      *    *** ARGUMENT-NUMBER=2 の時、PRM1-F,入力ファイル の順に指定する
+      *    *** ARGUMENT-NUMBER=3 の時、PRM1-F,入力ファイル,出力ファイル
+      *    *** の順に指定する（F-IN=/F-OT= 未指定時の既定値として使う）
            EVALUATE WK-ARGUMENT-NUMBER
                WHEN 0
                    CONTINUE
@@ -1168,13 +453,41 @@
                            WK-ARGUMENT-NUMBER
                    DISPLAY WK-PGM-NAME " ARG-1=" WK-PRM1-F-NAME
 
+               WHEN 2
+                   ACCEPT  WK-PRM1-F-NAME FROM ARGUMENT-VALUE
+                   ACCEPT  WK-PIN1-F-NAME FROM ARGUMENT-VALUE
+                   DISPLAY WK-PGM-NAME " ARGUMENT-NUMBER="
+                           WK-ARGUMENT-NUMBER
+                   DISPLAY WK-PGM-NAME " ARG-1=" WK-PRM1-F-NAME
+                   DISPLAY WK-PGM-NAME " ARG-2=" WK-PIN1-F-NAME
+
+               WHEN 3
+                   ACCEPT  WK-PRM1-F-NAME FROM ARGUMENT-VALUE
+                   ACCEPT  WK-PIN1-F-NAME FROM ARGUMENT-VALUE
+                   ACCEPT  WK-POT1-F-NAME FROM ARGUMENT-VALUE
+                   DISPLAY WK-PGM-NAME " ARGUMENT-NUMBER="
+                           WK-ARGUMENT-NUMBER
+                   DISPLAY WK-PGM-NAME " ARG-1=" WK-PRM1-F-NAME
+                   DISPLAY WK-PGM-NAME " ARG-2=" WK-PIN1-F-NAME
+                   DISPLAY WK-PGM-NAME " ARG-3=" WK-POT1-F-NAME
+
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " WK-ARGUMENT-NUMBER ERROR="
                            WK-ARGUMENT-NUMBER
-                   DISPLAY WK-PGM-NAME " PRM1-F 1個まで指定可"
+                   DISPLAY WK-PGM-NAME " 起動引数は3個まで"
                    STOP    RUN
            END-EVALUATE
 
+      *    *** ARG-1=ADHOC の時は、PRM1-F無しでキーボードから標準入力
+      *    *** を読み、画面へ昇順ソート結果を表示するだけの簡易モード
+           IF      WK-PRM1-F-NAME =    "ADHOC"
+                   MOVE    "Y"         TO      SW-ADHOC
+                   DISPLAY WK-PGM-NAME " ADHOC SORT MODE"
+                   PERFORM S035-10     THRU    S035-EX
+                   DISPLAY WK-PGM-NAME " END"
+                   STOP    RUN
+           END-IF
+
       *    *** SORT-F はOPEN いらない
 
            OPEN    INPUT       PRM1-F
@@ -1252,6 +565,18 @@
       *    *** OMIT= チェック
                            PERFORM S027-10     THRU    S027-EX
 
+                       WHEN WK-PRM1DT01(1:5) =    "MERGE"
+      *    *** MERGE= チェック
+                           PERFORM S028-10     THRU    S028-EX
+
+                       WHEN WK-PRM1DT01(1:4) =    "M-IN"
+      *    *** M-IN= チェック
+                           PERFORM S029-10     THRU    S029-EX
+
+                       WHEN WK-PRM1DT01(1:5) =    "CHKPT"
+      *    *** CHKPT= チェック
+                           PERFORM S036-10     THRU    S036-EX
+
                        WHEN OTHER
                            CONTINUE
                    END-EVALUATE
@@ -1267,45 +592,61 @@
                END-IF
            END-PERFORM
 
-      *    *** PRM1-F KEY=N 組合せチェック
-
-           IF    ( SW-KEY1     =       "Y" AND
-                   SW-KEY2     =       "N" AND
-                   SW-KEY3     =       "N" )    OR
+      *    *** PRM1-F KEY=N 組合せチェック、SORT=で指定した個数分、
+      *    *** KEY=1から順に指定されているか
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > KEY-MAX
+               IF      TBL03-POS (K) =     ZERO
+                   DISPLAY WK-PGM-NAME " PRM1-F KEY=N PARA ERROR "
+                   DISPLAY WK-PGM-NAME
+                           " KEY=1から順に"
+                           "SORT=の個数分指定する"
+                   STOP    RUN
+               END-IF
+           END-PERFORM
 
-                 ( SW-KEY1     =       "Y" AND
-                   SW-KEY2     =       "Y" AND
-                   SW-KEY3     =       "N" )    OR
+           IF      SW-MERGE    =       "Y"
+      *    *** MERGE=Y の時は、M-IN=N も2本以上、1から順に必要
+                   IF      WK-MERGE-MAX <       2
+                           DISPLAY WK-PGM-NAME
+                                   " PRM1-F M-IN=N PARA ERROR"
+                           DISPLAY WK-PGM-NAME
+                                   " M-IN=を2本以上指定する"
+                           STOP    RUN
+                   END-IF
 
-                 ( SW-KEY1     =       "Y" AND
-                   SW-KEY2     =       "Y" AND
-                   SW-KEY3     =       "Y" )
-                   CONTINUE
+                   PERFORM VARYING MM FROM 1 BY 1
+                           UNTIL MM >  WK-MERGE-MAX
+                       IF      TBL04-NAME (MM) =   SPACE
+                           DISPLAY WK-PGM-NAME
+                                   " PRM1-F M-IN=N PARA ERROR "
+                           DISPLAY WK-PGM-NAME
+                                   " M-IN=1から順に指定する"
+                           STOP    RUN
+                       END-IF
+                   END-PERFORM
            ELSE
-                   DISPLAY WK-PGM-NAME " PRM1-F KEY=N PARA ERROR "
-                   DISPLAY WK-PGM-NAME 
-                           " KEY=N 指定無し：ＳＯＲＴしない、"
-                   DISPLAY WK-PGM-NAME 
-                           " KEY=1のみ、KEY=1と2のみ、KEY=1と2と3のみ、
-                           いずれかを指定する"
-                   STOP    RUN
-           END-IF
-      *    *** PRM1-F KEY=N 指定無い時、ＳＯＲＴしないで出力する
-           IF      SW-KEY2     =       "N"
-                   MOVE    SPACE       TO      WK-PRM(2:1)
-           END-IF
-           IF      SW-KEY3     =       "N"
-                   MOVE    SPACE       TO      WK-PRM(3:1)
-           END-IF
+                   OPEN    INPUT       PIN1-F
+                   IF      WK-PIN1-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " PIN1-F OPEN ERROR STATUS="
+                                   WK-PIN1-STATUS
+                           STOP    RUN
+                   END-IF
 
-           OPEN    INPUT       PIN1-F
-           IF      WK-PIN1-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN1-F OPEN ERROR STATUS="
-                           WK-PIN1-STATUS
-                   STOP    RUN
+      *    *** CHKPT=は SORT本体(SORT文一括処理)には効かない為、
+      *    *** MERGE=Y以外での指定は無視する
+                   IF      SW-CHKPT    =       "Y"
+                           DISPLAY WK-PGM-NAME
+                                   " CHKPTハMERGEﾖｳ.ﾑｼｽﾙ"
+                           MOVE    "N"         TO      SW-CHKPT
+                   END-IF
            END-IF
 
-           OPEN    OUTPUT      POT1-F
+           IF      SW-CHKPT    =       "Y"
+                   PERFORM S036-20     THRU    S036-20-EX
+           ELSE
+                   OPEN    OUTPUT      POT1-F
+           END-IF
            IF      WK-POT1-STATUS NOT =  ZERO
                    DISPLAY WK-PGM-NAME " POT1-F OPEN ERROR STATUS="
                            WK-POT1-STATUS
@@ -1315,20 +656,37 @@
        S020-EX.
            EXIT.
 
-      *    *** SORT= CHECK
+      *    *** SORT= CHECK、KEY=1～9に対応するA(昇順)/D(降順)を
+      *    *** 指定した個数分TBL03-DIRへ格納する
        S021-SEC                SECTION.
        S021-10.
-           IF    ( WK-PRM1DT02(1:1) =  "A" OR "D"          ) AND
-                 ( WK-PRM1DT02(2:1) =  "A" OR "D" OR SPACE ) AND
-                 ( WK-PRM1DT02(3:1) =  "A" OR "D" OR SPACE )
-                   MOVE    WK-PRM1DT02(1:3) TO    WK-PRM
+           MOVE    ZERO        TO      P
+           INSPECT WK-PRM1DT02 TALLYING P
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF      P           >=      1 AND P <= 9
+                   CONTINUE
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F SORT= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " SORT= A,Dを指定 KEY1,2,3の順で"
-                           " A:昇順,D:降順で指定 1つ目は必須"
+                   DISPLAY WK-PGM-NAME " SORT= A,Dを1-9個指定"
+                           " A:昇順,D:降順 1つ目は必須"
                    STOP    RUN
            END-IF
+
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > P
+               IF      WK-PRM1DT02(K:1) =  "A" OR "D"
+                       MOVE    WK-PRM1DT02(K:1) TO    TBL03-DIR(K)
+               ELSE
+                       DISPLAY WK-PGM-NAME
+                               " PRM1-F SORT= PARA ERROR="
+                               PRM1-REC
+                       DISPLAY WK-PGM-NAME " SORT= A,Dのみ指定可"
+                       STOP    RUN
+               END-IF
+           END-PERFORM
+
+           MOVE    P           TO      KEY-MAX
            .
        S021-EX.
            EXIT.
@@ -1337,12 +695,14 @@
        S022-SEC                SECTION.
        S022-10.
 
-           IF      WK-PRM1DT02(1:1) = "1" OR "2" OR "3"
-                   CONTINUE
+           IF    ( WK-PRM1DT02(1:1) IS NUMERIC )     AND
+                 ( WK-PRM1DT02(1:1) NOT =   "0" )    AND
+                 ( WK-PRM1DT02(2:1) =       SPACE )
+                   MOVE    FUNCTION NUMVAL(WK-PRM1DT02(1:1)) TO   K
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY= PARA ERROR="
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " KEY= 1,2,3で指定 KEY=1は必須"
+                   DISPLAY WK-PGM-NAME " KEY= 1-9指定 KEY=1は必須"
                    STOP    RUN
            END-IF
 
@@ -1358,7 +718,7 @@
                                    " PRM1-F KEY=N POS= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME " PRM1-F CSV=Nの時、"
-                                   " KEY=N POS= 1-32686の範囲で指定"
+                                   " KEY=N POS=1-32686で指定"
                            STOP    RUN
                        END-IF
 
@@ -1398,7 +758,7 @@
                                    " PRM1-F KEY=N LEN= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME
-                                  " KEY=N LEN= 1-64(ZDは10)の範囲で指定"
+                                  " KEY=N LEN=1-64(ZDは10)で指定"
                            STOP    RUN
                    END-IF
            ELSE
@@ -1409,20 +769,8 @@
                    STOP    RUN
            END-IF
 
-           EVALUATE WK-PRM1DT02(1:1)
-               WHEN "1"
-                   MOVE    L           TO      L1
-                   MOVE    P           TO      P1
-                   MOVE    "Y"         TO      SW-KEY1
-               WHEN "2"
-                   MOVE    L           TO      L2
-                   MOVE    P           TO      P2
-                   MOVE    "Y"         TO      SW-KEY2
-               WHEN "3"
-                   MOVE    L           TO      L3
-                   MOVE    P           TO      P3
-                   MOVE    "Y"         TO      SW-KEY3
-           END-EVALUATE
+           MOVE    P           TO      TBL03-POS (K)
+           MOVE    L           TO      TBL03-LEN (K)
 
            IF      WK-PRM1DT07(1:4) = "TYPE"
                    IF      WK-PRM1DT08(1:2) =  "CH" OR "ZD"
@@ -1443,14 +791,7 @@
                    STOP    RUN
            END-IF
 
-           EVALUATE WK-PRM1DT02(1:1)
-               WHEN "1"
-                    MOVE    WK-PRM1DT08(1:2) TO   WK-KEY1-CHAR
-               WHEN "2"
-                    MOVE    WK-PRM1DT08(1:2) TO   WK-KEY2-CHAR
-               WHEN "3"
-                    MOVE    WK-PRM1DT08(1:2) TO   WK-KEY3-CHAR
-           END-EVALUATE
+           MOVE    WK-PRM1DT08(1:2) TO    TBL03-TYPE (K)
            .
        S022-EX.
            EXIT.
@@ -1477,8 +818,10 @@
        S024-SEC                SECTION.
        S024-10.
 
-           IF      WK-PRM1DT02 =       SPACE
-      *    *** ファイル名未記入時は、入力をする
+      *    *** F-IN= 未記入時は、起動引数(ARG-2)の指定を優先する
+           IF      WK-PRM1DT02 =       SPACE   AND
+                   WK-PIN1-F-NAME =    SPACE
+      *    *** どちらも無い時は、入力をする
                    MOVE    "N"         TO      SW-YES
                    PERFORM UNTIL SW-YES =      "Y"
                            DISPLAY " "
@@ -1490,7 +833,9 @@
                            ACCEPT  SW-YES
                    END-PERFORM
            ELSE
-                   MOVE    WK-PRM1DT02 TO      WK-PIN1-F-NAME
+                   IF      WK-PRM1DT02 NOT =   SPACE
+                           MOVE    WK-PRM1DT02 TO      WK-PIN1-F-NAME
+                   END-IF
            END-IF           .
        S024-EX.
            EXIT.
@@ -1499,20 +844,24 @@
        S025-SEC                SECTION.
        S025-10.
 
-           IF      WK-PRM1DT02 =       SPACE
-      *    *** ファイル名未記入時は、入力をする
+      *    *** F-OT= 未記入時は、起動引数(ARG-3)の指定を優先する
+           IF      WK-PRM1DT02 =       SPACE   AND
+                   WK-POT1-F-NAME =    SPACE
+      *    *** どちらも無い時は、入力をする
                    MOVE    "N"         TO      SW-YES
                    PERFORM UNTIL SW-YES =      "Y"
                            DISPLAY " "
                            DISPLAY WK-PGM-NAME " OUTPUT FILE NAME"
-                           ACCEPT  WK-PIN1-F-NAME
+                           ACCEPT  WK-POT1-F-NAME
 
                            DISPLAY WK-PGM-NAME " FILE NAME="
-                                   WK-PIN1-F-NAME " OK ? Y/N"
+                                   WK-POT1-F-NAME " OK ? Y/N"
                            ACCEPT  SW-YES
                    END-PERFORM
            ELSE
-                   MOVE    WK-PRM1DT02 TO      WK-POT1-F-NAME
+                   IF      WK-PRM1DT02 NOT =   SPACE
+                           MOVE    WK-PRM1DT02 TO      WK-POT1-F-NAME
+                   END-IF
            END-IF
            .
        S025-EX.
@@ -1531,7 +880,7 @@
                                    " PRM1-F INCLUDE= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME
-                                   " INCLUDE=N N同じ値 違う値 0-9で指定"
+                                   " INCLUDE=N N同じ値不可0-9"
                            STOP    RUN
                    ELSE
                            CONTINUE
@@ -1560,7 +909,7 @@
                                    " PRM1-F INCLUDE=N POS= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME " PRM1-F CSV=Nの時、"
-                                   " INCLUDE=N POS= 1-32686の範囲で指定"
+                                   " INCLUDE=N POS=1-32686で指定"
                            STOP    RUN
                        END-IF
 
@@ -1573,7 +922,7 @@
                                    " PRM1-F INCLUDE=N POS= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME " PRM1-F CSV=Yの時、"
-                                   "INCLUDE=N POS= 1-20の範囲で指定"
+                                   "INCLUDE=N POS=1-20で指定"
                            STOP    RUN
                        END-IF
                    END-IF
@@ -1600,7 +949,7 @@
                                    " PRM1-FINCLUDE=N LEN= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME
-                             " INCLUDE=N LEN= 1-64(ZD 1-10)の範囲で指定"
+                             " INCLUDE=N LEN=1-64(ZD1-10)で指定"
                            STOP    RUN
                    END-IF
            ELSE
@@ -1668,7 +1017,7 @@
                                    " PRM1-F OMIT= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME
-                                   " OMIT=N N同じ値 違う値 0-9で指定"
+                                   " OMIT=N N同じ値不可0-9"
                            STOP    RUN
                    ELSE
                            CONTINUE
@@ -1696,7 +1045,7 @@
                                    " PRM1-F OMIT=N POS= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME " PRM1-F CSV=Nの時、"
-                                   " OMIT=N POS= 1-32686の範囲で指定"
+                                   " OMIT=N POS=1-32686で指定"
                            STOP    RUN
                        END-IF
 
@@ -1736,7 +1085,7 @@
                                    " PRM1-FOMIT=N LEN= PARA ERROR="
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME
-                                " OMIT=N LEN= 1-64(ZD 1-10)の範囲で指定"
+                                " OMIT=N LEN=1-64(ZD1-10)で指定"
                            STOP    RUN
                    END-IF
            ELSE
@@ -1791,6 +1140,384 @@
        S027-EX.
            EXIT.
 
+      *    *** MERGE= CHECK、Y指定でSORTの代わりにN-WAYマージを行う
+       S028-SEC                SECTION.
+       S028-10.
+
+           IF      WK-PRM1DT02 =       "Y" OR "N"
+                   MOVE    WK-PRM1DT02 TO      SW-MERGE
+           ELSE
+                   DISPLAY WK-PGM-NAME " PRM1-F MERGE= PARA ERROR="
+                           PRM1-REC
+                   DISPLAY WK-PGM-NAME " MERGE= Y,Nのみ指定可"
+                   STOP    RUN
+           END-IF
+           .
+       S028-EX.
+           EXIT.
+
+      *    *** M-IN= CHECK、MERGE=Yの時の入力ソート済みファイル名
+      *    *** M-IN=1,ファイル名 ～ M-IN=5,ファイル名 の形式で指定する
+       S029-SEC                SECTION.
+       S029-10.
+
+           IF    ( WK-PRM1DT02(1:1) IS NUMERIC )     AND
+                 ( WK-PRM1DT02(1:1) NOT =   "0" )    AND
+                 ( WK-PRM1DT02(2:1) =       SPACE )
+                   MOVE    FUNCTION NUMVAL(WK-PRM1DT02(1:1)) TO   MM
+           ELSE
+                   DISPLAY WK-PGM-NAME " PRM1-F M-IN= PARA ERROR="
+                           PRM1-REC
+                   DISPLAY WK-PGM-NAME " M-IN= 1-5で指定"
+                   STOP    RUN
+           END-IF
+
+           IF      WK-PRM1DT03 =       SPACE
+                   DISPLAY WK-PGM-NAME " PRM1-F M-IN=N ファイル名 "
+                           "PARA ERROR=" PRM1-REC
+                   DISPLAY WK-PGM-NAME " M-IN=N ファイル名を"
+                           "第2ﾊﾟﾗﾒｰﾀで指定"
+                   STOP    RUN
+           END-IF
+
+           MOVE    WK-PRM1DT03 TO      TBL04-NAME (MM)
+
+           IF      MM          >       WK-MERGE-MAX
+                   MOVE    MM          TO      WK-MERGE-MAX
+           END-IF
+           .
+       S029-EX.
+           EXIT.
+
+      *    *** CHKPT= CHECK、中断再開用チェックポイントファイル名を
+      *    *** 指定する（MERGE=Y時のみ有効。SORT本体はSORT文任せの
+      *    *** 一括処理の為、途中再開の対象に出来ない）
+       S036-SEC                SECTION.
+       S036-10.
+
+           IF      WK-PRM1DT02 =       SPACE
+                   DISPLAY WK-PGM-NAME " PRM1-F CHKPT= PARA ERROR="
+                           PRM1-REC
+                   DISPLAY WK-PGM-NAME
+                           " CHKPT=ﾆﾌｧｲﾙ名ｦｼﾃｲｽﾙ"
+                   STOP    RUN
+           END-IF
+
+           MOVE    WK-PRM1DT02 TO      WK-CHK1-F-NAME
+           MOVE    "Y"         TO      SW-CHKPT
+           .
+       S036-EX.
+           EXIT.
+
+      *    *** CHKPT OPEN、前回異常終了時のチェックポイントが残って
+      *    *** いれば読み、POT1はEXTENDで開き直す。無ければ新規扱い
+      *    *** でPOT1をOUTPUTで開く
+       S036-20.
+
+           OPEN    INPUT       CHK1-F
+           IF      WK-CHK1-STATUS =    ZERO
+                   READ    CHK1-F
+                   MOVE    CHK1-POT1-CNT TO   WK-CHKPT-SKIP-CNT
+                   CLOSE   CHK1-F
+
+                   DISPLAY WK-PGM-NAME
+                           " CHKPT RESTART SKIP=" WK-CHKPT-SKIP-CNT
+                           " (" WK-CHK1-F-NAME ")"
+
+                   OPEN    EXTEND      POT1-F
+           ELSE
+                   MOVE    ZERO        TO      WK-CHKPT-SKIP-CNT
+                   OPEN    OUTPUT      POT1-F
+           END-IF
+           .
+       S036-20-EX.
+           EXIT.
+
+      *    *** MRG OPEN、M-IN=で指定された本数分開き、残りのスロットは
+      *    *** 空ファイルを作って開く（ASSIGN先は添字指定できないので
+      *    *** スロット毎に個別記述する）
+       S030-SEC                SECTION.
+       S030-10.
+
+           IF      WK-MERGE-MAX >=      1
+                   MOVE    TBL04-NAME (1) TO   WK-MRG1-F-NAME
+           ELSE
+                   MOVE    "COBSORT.MRG1.EMPTY" TO WK-MRG1-F-NAME
+                   OPEN    OUTPUT      MRG1-F
+                   CLOSE   MRG1-F
+           END-IF
+           OPEN    INPUT       MRG1-F
+           IF      WK-MRG1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " MRG1-F OPEN ERROR STATUS="
+                           WK-MRG1-STATUS
+                   STOP    RUN
+           END-IF
+
+           IF      WK-MERGE-MAX >=      2
+                   MOVE    TBL04-NAME (2) TO   WK-MRG2-F-NAME
+           ELSE
+                   MOVE    "COBSORT.MRG2.EMPTY" TO WK-MRG2-F-NAME
+                   OPEN    OUTPUT      MRG2-F
+                   CLOSE   MRG2-F
+           END-IF
+           OPEN    INPUT       MRG2-F
+           IF      WK-MRG2-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " MRG2-F OPEN ERROR STATUS="
+                           WK-MRG2-STATUS
+                   STOP    RUN
+           END-IF
+
+           IF      WK-MERGE-MAX >=      3
+                   MOVE    TBL04-NAME (3) TO   WK-MRG3-F-NAME
+           ELSE
+                   MOVE    "COBSORT.MRG3.EMPTY" TO WK-MRG3-F-NAME
+                   OPEN    OUTPUT      MRG3-F
+                   CLOSE   MRG3-F
+           END-IF
+           OPEN    INPUT       MRG3-F
+           IF      WK-MRG3-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " MRG3-F OPEN ERROR STATUS="
+                           WK-MRG3-STATUS
+                   STOP    RUN
+           END-IF
+
+           IF      WK-MERGE-MAX >=      4
+                   MOVE    TBL04-NAME (4) TO   WK-MRG4-F-NAME
+           ELSE
+                   MOVE    "COBSORT.MRG4.EMPTY" TO WK-MRG4-F-NAME
+                   OPEN    OUTPUT      MRG4-F
+                   CLOSE   MRG4-F
+           END-IF
+           OPEN    INPUT       MRG4-F
+           IF      WK-MRG4-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " MRG4-F OPEN ERROR STATUS="
+                           WK-MRG4-STATUS
+                   STOP    RUN
+           END-IF
+
+           IF      WK-MERGE-MAX >=      5
+                   MOVE    TBL04-NAME (5) TO   WK-MRG5-F-NAME
+           ELSE
+                   MOVE    "COBSORT.MRG5.EMPTY" TO WK-MRG5-F-NAME
+                   OPEN    OUTPUT      MRG5-F
+                   CLOSE   MRG5-F
+           END-IF
+           OPEN    INPUT       MRG5-F
+           IF      WK-MRG5-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " MRG5-F OPEN ERROR STATUS="
+                           WK-MRG5-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S030-EX.
+           EXIT.
+
+      *    *** MRG NEXT、スロットMMの次レコードを読み、KEY-MAXまでの
+      *    *** キーを編集する（S100-10のPOS指定キー編集ロジックを流用、
+      *    *** MERGE=Yの入力は整列済み抽出ファイルの単純固定レイアウト
+      *    *** 前提でCSV/OMIT/INCLUDEの再判定は行わない）
+       S031-SEC                SECTION.
+       S031-10.
+
+           EVALUATE MM
+               WHEN 1
+                   READ    MRG1-F      INTO    MRG-WK-DATA (MM)
+                   MOVE    WK-MRG1-STATUS TO   MRG-WK-STATUS (MM)
+               WHEN 2
+                   READ    MRG2-F      INTO    MRG-WK-DATA (MM)
+                   MOVE    WK-MRG2-STATUS TO   MRG-WK-STATUS (MM)
+               WHEN 3
+                   READ    MRG3-F      INTO    MRG-WK-DATA (MM)
+                   MOVE    WK-MRG3-STATUS TO   MRG-WK-STATUS (MM)
+               WHEN 4
+                   READ    MRG4-F      INTO    MRG-WK-DATA (MM)
+                   MOVE    WK-MRG4-STATUS TO   MRG-WK-STATUS (MM)
+               WHEN 5
+                   READ    MRG5-F      INTO    MRG-WK-DATA (MM)
+                   MOVE    WK-MRG5-STATUS TO   MRG-WK-STATUS (MM)
+           END-EVALUATE
+
+           IF      MRG-WK-STATUS (MM) =    ZERO
+                   PERFORM VARYING K FROM 1 BY 1 UNTIL K > KEY-MAX
+                       MOVE    SPACE   TO  MRG-WK-KEY-T (MM,K)
+                       IF      TBL03-TYPE(K) = "CH"
+                           MOVE
+                            MRG-WK-DATA(MM)
+                                (TBL03-POS(K):TBL03-LEN(K))
+                               TO  MRG-WK-KEY-X2 (MM,K)
+                       ELSE
+                           MOVE    ZERO    TO  MRG-WK-KEY-9 (MM,K)
+                           COMPUTE PX = 11 - TBL03-LEN(K)
+                           MOVE
+                            MRG-WK-DATA(MM)
+                                (TBL03-POS(K):TBL03-LEN(K))
+                               TO
+                            MRG-WK-KEY-9 (MM,K) (PX:TBL03-LEN(K))
+                       END-IF
+
+                       IF      TBL03-DIR(K) = "D"
+                           IF      TBL03-TYPE(K) = "CH"
+                               INSPECT MRG-WK-KEY-X2 (MM,K)
+                                   CONVERTING WK-CNV-FROM
+                                       TO WK-CNV-TO
+                           ELSE
+                               COMPUTE MRG-WK-KEY-9 (MM,K) =
+                                   9999999999 -
+                                   MRG-WK-KEY-9 (MM,K)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+           ELSE
+                   IF      MRG-WK-STATUS (MM) =    10
+                           MOVE    HIGH-VALUE  TO  MRG-WK-EOF (MM)
+                   ELSE
+                           DISPLAY WK-PGM-NAME
+                                   " MRGn-F READ ERROR STATUS="
+                                   MRG-WK-STATUS (MM) " SLOT=" MM
+                           STOP    RUN
+                   END-IF
+           END-IF
+           .
+       S031-EX.
+           EXIT.
+
+      *    *** MRG SELECT MIN、未EOFのスロットからキー最小のものを選ぶ
+       S032-SEC                SECTION.
+       S032-10.
+
+           MOVE    ZERO        TO      MM-MIN
+           PERFORM VARYING MM FROM 1 BY 1 UNTIL MM > WK-MERGE-MAX
+               IF      MRG-WK-EOF (MM) NOT =  HIGH-VALUE
+                   IF      MM-MIN      =       ZERO
+                           MOVE    MM          TO      MM-MIN
+                   ELSE
+                           PERFORM S033-10 THRU S033-EX
+                           IF      WK-MRG-CMP  =       "L"
+                                   MOVE    MM          TO      MM-MIN
+                           END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       S032-EX.
+           EXIT.
+
+      *    *** MRG COMPARE、スロットMMとMM-MINのキーをKEY=1から順に
+      *    *** 比較する、差が出た時点で打ち切る
+       S033-SEC                SECTION.
+       S033-10.
+
+           MOVE    SPACE       TO      WK-MRG-CMP
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > KEY-MAX OR
+                   WK-MRG-CMP  NOT =    SPACE
+               IF      MRG-WK-KEY-X2 (MM,K) <
+                       MRG-WK-KEY-X2 (MM-MIN,K)
+                       MOVE    "L"         TO      WK-MRG-CMP
+               ELSE
+                   IF      MRG-WK-KEY-X2 (MM,K) >
+                           MRG-WK-KEY-X2 (MM-MIN,K)
+                           MOVE    "H"         TO      WK-MRG-CMP
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF      WK-MRG-CMP  =       SPACE
+                   MOVE    "H"         TO      WK-MRG-CMP
+           END-IF
+           .
+       S033-EX.
+           EXIT.
+
+      *    *** MRG MAIN、全スロットを開いて先頭行を読み込み、以後は
+      *    *** 最小キーのレコードをPOT1-Fへ書き、そのスロットだけ
+      *    *** 次レコードを読む、をEOFになるまで繰り返す
+       S034-SEC                SECTION.
+       S034-10.
+
+           PERFORM S030-10     THRU    S030-EX
+
+           PERFORM VARYING MM FROM 1 BY 1 UNTIL MM > WK-MERGE-MAX
+               PERFORM S031-10 THRU S031-EX
+           END-PERFORM
+
+           PERFORM S032-10     THRU    S032-EX
+           PERFORM UNTIL MM-MIN =      ZERO
+               ADD     1           TO      WK-CHKPT-TOTAL-CNT
+
+      *    *** CHKPT=Y再開時、前回既にPOT1へ書き込み済みの件数分は
+      *    *** 読み捨てるだけでWRITEしない（マージの再計算そのものは
+      *    *** 軽い比較処理の為、MRG側の個別読み位置は覚えない）
+               IF      SW-CHKPT    =       "Y"      AND
+                       WK-CHKPT-TOTAL-CNT <=   WK-CHKPT-SKIP-CNT
+                       CONTINUE
+               ELSE
+                       MOVE    MRG-WK-DATA (MM-MIN) TO      POT1-DATA
+                       WRITE   POT1-REC
+                       IF      WK-POT1-STATUS NOT =  ZERO
+                               DISPLAY WK-PGM-NAME
+                                       " POT1-F WRITE ERROR STATUS="
+                                       WK-POT1-STATUS
+                               STOP    RUN
+                       END-IF
+                       ADD     1           TO      WK-POT1-CNT
+
+                       IF      SW-CHKPT    =       "Y"
+                               PERFORM S034-20 THRU S034-20-EX
+                       END-IF
+               END-IF
+
+               MOVE    MM-MIN      TO      MM
+               PERFORM S031-10     THRU    S031-EX
+               PERFORM S032-10     THRU    S032-EX
+           END-PERFORM
+           .
+       S034-EX.
+           EXIT.
+
+      *    *** CHECKPOINT WRITE、WK-CHKPT-IVL-MAX件毎にPOT1書込み
+      *    *** 済み件数をCHK1-Fへ書き直す
+       S034-20.
+
+           ADD     1           TO      WK-CHKPT-IVL-CNT
+           IF      WK-CHKPT-IVL-CNT >= WK-CHKPT-IVL-MAX
+                   OPEN    OUTPUT      CHK1-F
+                   IF      WK-CHK1-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " CHK1-F OPEN ERROR STATUS="
+                                   WK-CHK1-STATUS
+                           STOP    RUN
+                   END-IF
+
+                   COMPUTE CHK1-POT1-CNT =
+                           WK-CHKPT-SKIP-CNT   +   WK-POT1-CNT
+                   WRITE   CHK1-REC
+                   IF      WK-CHK1-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " CHK1-F WRITE ERROR STATUS="
+                                   WK-CHK1-STATUS
+                           STOP    RUN
+                   END-IF
+
+                   CLOSE   CHK1-F
+                   MOVE    ZERO        TO      WK-CHKPT-IVL-CNT
+           END-IF
+           .
+       S034-20-EX.
+           EXIT.
+
+      *    *** ADHOC SORT、sorting.cblと同じくKEYBOARD/DISPLAYを
+      *    *** 直結した、レコード全体昇順の簡易ソート
+       S035-SEC                SECTION.
+       S035-10.
+
+           SORT    ADH3-F
+             ASCENDING  KEY ADH3-REC
+             USING  ADH1-F
+             GIVING ADH2-F
+           .
+       S035-EX.
+           EXIT.
+
       *    *** READ AND RELEASE
        S100-SEC                SECTION.
        S100-10.
@@ -1845,56 +1572,39 @@
                                PERFORM S111-10     THRU    S111-EX
                            END-IF
 
-                           MOVE    SPACE           TO    SIO1-KEY1-X
-                           MOVE    SPACE           TO    SIO1-KEY2-X
-                           MOVE    SPACE           TO    SIO1-KEY3-X
-
-      *    *** KEY1= は必須 PRM2 参照しない
-                           IF      WK-KEY1-CHAR =         "CH"
-                               MOVE    WK-CSVDT-T(P1) TO     SIO1-KEY1-X
-                           ELSE
-                                MOVE    ZERO          TO     SIO1-KEY1-9
-                                MOVE    WK-CSV-L(P1)  TO  L1
-
-                                COMPUTE P1X = 11 - L1
-                                MOVE    WK-CSVDT-T(P1) (1:L1) TO
-                                        SIO1-KEY1-9 (P1X:L1)
-                                MOVE    1       TO   WK-KEY
-      *    *** TYPE=ZD 用 項目チェック
-                                PERFORM S120-10 THRU S120-EX
-                           END-IF
-
-                           IF      WK-PRM2     =         "A" OR "D"
-                               IF      WK-KEY2-CHAR =         "CH"
-                                   MOVE    WK-CSVDT-T(P2) TO SIO1-KEY2-X
+      *    *** KEY=1からKEY-MAXまで、POS=の項目をキー編集する
+                           PERFORM VARYING K FROM 1 BY 1
+                                   UNTIL K > KEY-MAX
+                               MOVE    SPACE       TO  SIO1-KEY-T(K)
+                               IF      TBL03-TYPE(K) = "CH"
+                                   MOVE
+                                    WK-CSVDT-T(TBL03-POS(K))
+                                       TO  SIO1-KEY-X2(K)
                                ELSE
-                                   MOVE    ZERO          TO  SIO1-KEY2-9
-                                   MOVE    WK-CSV-L(P2)  TO  L2
-
-                                   COMPUTE P2X = 11 - L2
-                                   MOVE    WK-CSVDT-T(P2) (1:L2) TO
-                                           SIO1-KEY2-9 (P2X:L2)
-                                   MOVE    2       TO   WK-KEY
+                                   MOVE    ZERO    TO  SIO1-KEY-9(K)
+                                   MOVE
+                                    WK-CSV-L(TBL03-POS(K)) TO  LL
+                                   COMPUTE PX = 11 - LL
+                                   MOVE
+                                    WK-CSVDT-T(TBL03-POS(K)) (1:LL)
+                                       TO  SIO1-KEY-9(K) (PX:LL)
+                                   MOVE    K       TO  WK-KEY
       *    *** TYPE=ZD 用 項目チェック
                                    PERFORM S120-10 THRU S120-EX
                                END-IF
-                           END-IF 
-
-                           IF      WK-PRM3     =         "A" OR "D"
-                               IF      WK-KEY3-CHAR =         "CH"
-                                   MOVE    WK-CSVDT-T(P3) TO SIO1-KEY3-X
-                               ELSE
-                                   MOVE    ZERO          TO  SIO1-KEY3-9
-                                   MOVE    WK-CSV-L(P3)  TO  L3
 
-                                   COMPUTE P3X = 11 - L3
-                                   MOVE    WK-CSVDT-T(P3) (1:L3) TO
-                                           SIO1-KEY3-9 (P3X:L3)
-                                   MOVE    3       TO   WK-KEY
-      *    *** TYPE=ZD 用 項目チェック
-                                   PERFORM S120-10 THRU S120-EX
+                               IF      TBL03-DIR(K) = "D"
+                                   IF      TBL03-TYPE(K) = "CH"
+                                       INSPECT SIO1-KEY-X2(K)
+                                           CONVERTING WK-CNV-FROM
+                                               TO WK-CNV-TO
+                                   ELSE
+                                       COMPUTE SIO1-KEY-9(K) =
+                                           9999999999 -
+                                           SIO1-KEY-9(K)
+                                   END-IF
                                END-IF
-                           END-IF
+                           END-PERFORM
                        ELSE
       *    *** CSV 以外の時
 
@@ -1909,49 +1619,40 @@
       *    *** ＺＤを指定しても残り、スペースになるので、ＳＯＲＴ順は正しい
       *    *** NUMVAL を指定しているので、内部表現のマイナスは処理されない
       *    *** ，カンマ以下は無視する
-                           MOVE    SPACE           TO    SIO1-KEY1-X
-                           MOVE    SPACE           TO    SIO1-KEY2-X
-                           MOVE    SPACE           TO    SIO1-KEY3-X
-
-                           IF      WK-KEY1-CHAR =         "CH"
-                               MOVE    PIN1-REC(P1:L1) TO    SIO1-KEY1-X
-                           ELSE
-                                MOVE    ZERO          TO     SIO1-KEY1-9
-                                COMPUTE P1X = 11 - L1
-                                MOVE    PIN1-REC(P1:L1) TO   SIO1-KEY1-9
-                                                             (P1X:L1)
-                                MOVE    1       TO   WK-KEY
-      *    *** TYPE=ZD 用 項目チェック
-                                PERFORM S120-10 THRU S120-EX
-                           END-IF
-
-                           IF      WK-PRM2     =         "A" OR "D"
-                               IF      WK-KEY2-CHAR =         "CH"
-                                   MOVE   PIN1-REC(P2:L2) TO SIO1-KEY2-X
+      *    *** KEY=1からKEY-MAXまで、POS=の項目をキー編集する
+                           PERFORM VARYING K FROM 1 BY 1
+                                   UNTIL K > KEY-MAX
+                               MOVE    SPACE       TO  SIO1-KEY-T(K)
+                               IF      TBL03-TYPE(K) = "CH"
+                                   MOVE
+                                    PIN1-REC(TBL03-POS(K):
+                                             TBL03-LEN(K))
+                                       TO  SIO1-KEY-X2(K)
                                ELSE
-                                MOVE    ZERO          TO     SIO1-KEY2-9
-                                COMPUTE P2X = 11 - L2
-                                MOVE    PIN1-REC(P2:L2) TO   SIO1-KEY2-9
-                                                             (P2X:L2)
-                                MOVE    2       TO   WK-KEY
+                                   MOVE    ZERO    TO  SIO1-KEY-9(K)
+                                   COMPUTE PX = 11 - TBL03-LEN(K)
+                                   MOVE
+                                    PIN1-REC(TBL03-POS(K):
+                                             TBL03-LEN(K))
+                                       TO
+                                    SIO1-KEY-9(K) (PX:TBL03-LEN(K))
+                                   MOVE    K       TO  WK-KEY
       *    *** TYPE=ZD 用 項目チェック
-                                PERFORM S120-10 THRU S120-EX
+                                   PERFORM S120-10 THRU S120-EX
                                END-IF
-                           END-IF
 
-                           IF      WK-PRM3     =         "A" OR "D"
-                               IF      WK-KEY3-CHAR =         "CH"
-                                   MOVE   PIN1-REC(P3:L3) TO SIO1-KEY3-X
-                               ELSE
-                                MOVE    ZERO          TO     SIO1-KEY3-9
-                                COMPUTE P3X = 11 - L3
-                                MOVE    PIN1-REC(P3:L3) TO   SIO1-KEY3-9
-                                                             (P3X:L3)
-                                MOVE    3       TO   WK-KEY
-      *    *** TYPE=ZD 用 項目チェック
-                                PERFORM S120-10 THRU S120-EX
+                               IF      TBL03-DIR(K) = "D"
+                                   IF      TBL03-TYPE(K) = "CH"
+                                       INSPECT SIO1-KEY-X2(K)
+                                           CONVERTING WK-CNV-FROM
+                                               TO WK-CNV-TO
+                                   ELSE
+                                       COMPUTE SIO1-KEY-9(K) =
+                                           9999999999 -
+                                           SIO1-KEY-9(K)
+                                   END-IF
                                END-IF
-                           END-IF
+                           END-PERFORM
                        END-IF
 
       *                 MOVE    WK-PIN1-CNT TO        WK-PIN1-CNTX
@@ -2124,65 +1825,27 @@
        S120-SEC                SECTION.
        S120-10.
 
-           IF      WK-KEY      =       1
-               IF      SIO1-KEY1-9 NOT NUMERIC
-                   DISPLAY WK-PGM-NAME 
-                           " PIN1-REC KEY1 NOT NUMERIC"
-                           " CSV=" SW-CSV " POS=" P1 " LEN=" L1 
-                           " TYPE=" WK-KEY1-CHAR
-                   CALL    "COBDUMP" USING     SIO1-KEY1-9
-                          STOP    RUN
-               END-IF
-           ELSE
-               IF      WK-KEY      =       2
-                   IF      SIO1-KEY2-9 NOT NUMERIC
-                       DISPLAY WK-PGM-NAME 
-                           DISPLAY WK-PGM-NAME 
-                           " PIN1-REC KEY2 NOT NUMERIC"
-                           " CSV=" SW-CSV " POS=" P2 " LEN=" L2 
-                           " TYPE=" WK-KEY2-CHAR
-                       CALL    "COBDUMP" USING     SIO1-KEY2-9
-                       STOP    RUN
-                   END-IF
-               ELSE
-                   IF      SIO1-KEY3-9 NOT NUMERIC
-                       DISPLAY WK-PGM-NAME
-                           " PIN1-REC KEY3 NOT NUMERIC"
-                           " CSV=" SW-CSV " POS=" P3 " LEN=" L3 
-                           " TYPE=" WK-KEY3-CHAR
-                       CALL    "COBDUMP" USING     SIO1-KEY3-9
-                       STOP    RUN
-                   END-IF
-               END-IF
+           IF      SIO1-KEY-9 (WK-KEY) NOT NUMERIC
+                   DISPLAY WK-PGM-NAME
+                           " PIN1-REC KEY=" WK-KEY " NOT NUMERIC"
+                           " CSV=" SW-CSV
+                           " POS=" TBL03-POS (WK-KEY)
+                           " LEN=" TBL03-LEN (WK-KEY)
+                           " TYPE=" TBL03-TYPE (WK-KEY)
+                   CALL    "COBDUMP" USING     SIO1-KEY-9 (WK-KEY)
+                   STOP    RUN
            END-IF
 
       *    *** POS= 間違って項目無い所の数指定した時
-           IF      WK-KEY      =       1
-               IF      L1          =       ZERO
+           IF      TBL03-LEN (WK-KEY) =    ZERO
                    DISPLAY WK-PGM-NAME
-                           " PIN1-REC KEY=1 POS=の項目長さゼロ"
-                           " CSV=" SW-CSV " POS=" P1 " LEN=" L1 
-                           " TYPE=" WK-KEY1-CHAR
+                           " PIN1-REC KEY=" WK-KEY
+                           " POS=の項目長さゼロ"
+                           " CSV=" SW-CSV
+                           " POS=" TBL03-POS (WK-KEY)
+                           " LEN=" TBL03-LEN (WK-KEY)
+                           " TYPE=" TBL03-TYPE (WK-KEY)
                    STOP    RUN
-               END-IF
-           ELSE
-               IF      WK-KEY      =       2
-                   IF      L2          =       ZERO
-                       DISPLAY WK-PGM-NAME
-                               " PIN1-REC KEY=2 POS=の項目長さゼロ"
-                               " CSV=" SW-CSV " POS=" P2 " LEN=" L2 
-                               " TYPE=" WK-KEY2-CHAR
-                       STOP    RUN
-                   END-IF
-               ELSE
-                   IF      L3          =       ZERO
-                       DISPLAY WK-PGM-NAME
-                               " PIN1-REC KEY=3 POS=の項目長さゼロ"
-                               " CSV=" SW-CSV " POS=" P3 " LEN=" L3 
-                               " TYPE=" WK-KEY3-CHAR
-                       STOP    RUN
-                   END-IF
-               END-IF
            END-IF
            .
        S120-EX.
@@ -2248,11 +1911,16 @@
                    STOP    RUN
            END-IF
 
-           CLOSE   PIN1-F
-           IF      WK-PIN1-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN1-F CLOSE ERROR STATUS="
-                           WK-PIN1-STATUS
-                   STOP    RUN
+           IF      SW-MERGE    =       "Y"
+                   CLOSE   MRG1-F  MRG2-F  MRG3-F  MRG4-F  MRG5-F
+           ELSE
+                   CLOSE   PIN1-F
+                   IF      WK-PIN1-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " PIN1-F CLOSE ERROR STATUS="
+                                   WK-PIN1-STATUS
+                           STOP    RUN
+                   END-IF
            END-IF
 
            CLOSE   POT1-F
@@ -2262,6 +1930,13 @@
                    STOP    RUN
            END-IF
 
+      *    *** CHKPT=Y かつ正常終了の場合、次回は最初から通常通り
+      *    *** 実行できるよう、チェックポイントファイルを削除する
+           IF      SW-CHKPT    =       "Y"
+                   CALL    "CBL_DELETE_FILE" USING WK-CHK1-F-NAME
+                   END-CALL
+           END-IF
+
            MOVE    "C"         TO      WFD-ID
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
@@ -2273,6 +1948,10 @@
            MOVE    WK-PIN1-CNT TO      WK-PIN1-CNT-E
            DISPLAY WK-PGM-NAME " PIN1 ｹﾝｽｳ = " WK-PIN1-CNT-E
                    " (" WK-PIN1-F-NAME ")"
+           IF      SW-CHKPT    =       "Y"
+                   COMPUTE WK-POT1-CNT =
+                           WK-CHKPT-SKIP-CNT   +   WK-POT1-CNT
+           END-IF
            MOVE    WK-POT1-CNT TO      WK-POT1-CNT-E
            DISPLAY WK-PGM-NAME " POT1 ｹﾝｽｳ = " WK-POT1-CNT-E
                    " (" WK-POT1-F-NAME ")"
