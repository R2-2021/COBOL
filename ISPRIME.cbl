@@ -0,0 +1,61 @@
+      *    *** ISPRIME
+      *    *** LIP-NUM が素数か判定する共通サブルーチン
+      *    *** (sosuu/sosuu2 の判定ロジックを1本化したもの)
+
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             ISPRIME.
+
+       DATA                    DIVISION.
+
+       WORKING-STORAGE         SECTION.
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(007) VALUE "ISPRIME".
+
+           03  WK-DIV          BINARY-LONG SYNC VALUE ZERO.
+           03  WK-REM          BINARY-LONG SYNC VALUE ZERO.
+
+       01  SW-AREA.
+           03  SW-HIT          PIC  X(001) VALUE "N".
+
+       01  INDEX-AREA.
+           03  I               BINARY-LONG SYNC VALUE ZERO.
+
+       LINKAGE                 SECTION.
+
+           COPY    CPISPRIME   REPLACING ==:##:== BY ==LIP==.
+
+       PROCEDURE               DIVISION    USING   LIP-ISPRIME-AREA
+           .
+       M100-10.
+
+           MOVE    "N"         TO      SW-HIT
+
+           IF      LIP-NUM     <       2
+                   MOVE    "N"         TO      LIP-RESULT
+                   GO TO   M100-EX
+           END-IF
+
+           IF      LIP-NUM     =       2
+                   MOVE    "Y"         TO      LIP-RESULT
+                   GO TO   M100-EX
+           END-IF
+
+           PERFORM VARYING I FROM 2 BY 1
+                   UNTIL   (I * I)     >       LIP-NUM
+                        OR SW-HIT = "Y"
+                   DIVIDE  LIP-NUM BY  I
+                           GIVING  WK-DIV
+                           REMAINDER WK-REM
+                   IF      WK-REM      =       ZERO
+                           MOVE    "Y"         TO      SW-HIT
+                   END-IF
+           END-PERFORM
+
+           IF      SW-HIT      =       "Y"
+                   MOVE    "N"         TO      LIP-RESULT
+           ELSE
+                   MOVE    "Y"         TO      LIP-RESULT
+           END-IF
+           .
+       M100-EX.
+           EXIT    PROGRAM.
