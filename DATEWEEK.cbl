@@ -6,12 +6,29 @@
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.
 
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+      *    *** 会社休日カレンダー(任意、未配置ならTBL06は空のまま)
+       SELECT PRM1-F           ASSIGN   WK-PRM1-F-NAME
+                               STATUS   WK-PRM1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                DIVISION.
+       FILE                SECTION.
+
+       FD  PRM1-F             LABEL RECORDS ARE STANDARD.
+       01  PRM1-REC           PIC  X(008).
+
        WORKING-STORAGE     SECTION.
 
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "DATEWEEK".
 
+           03  WK-PRM1-F-NAME  PIC  X(032) VALUE "DATEWEEK.CAL".
+           03  WK-PRM1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-PRM1-EOF     PIC  X(001) VALUE "N".
+
            03  WK-URUU         PIC  X(001) VALUE SPACE.
            03  WK-R-NISUU      BINARY-LONG SYNC VALUE ZERO.
            03  WK-NISUU2       BINARY-LONG SYNC VALUE ZERO.
@@ -23,6 +40,20 @@
            03  WK-AMARI-4      BINARY-LONG SYNC VALUE ZERO.
            03  WK-AMARI        BINARY-LONG SYNC VALUE ZERO.
 
+      *    *** S210-10 計算中の補正用(1桁のLDW-DATE2-WEEKに入らない
+      *    *** 8～12の中間値を一旦保持する)
+           03  WK-WEEK-TMP     PIC  9(002) VALUE ZERO.
+
+      *    *** 営業日計算(DATE2-ID="B")用
+           03  WK-BDAY-STEP    PIC  S9(001) VALUE ZERO.
+           03  WK-BDAY-REMAIN  BINARY-LONG SYNC VALUE ZERO.
+           03  WK-HOLIDAY-SW   PIC  X(001) VALUE "N".
+
+      *    *** 和暦変換(DATE2-ID="G")用、改元日(YYYYMMDD)
+           03  WK-ERA-SHOWA-1  PIC  9(008) VALUE 19261225.
+           03  WK-ERA-HEISEI-1 PIC  9(008) VALUE 19890108.
+           03  WK-ERA-REIWA-1  PIC  9(008) VALUE 20190501.
+
        01  INDEX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
            03  I2              BINARY-LONG SYNC VALUE ZERO.
@@ -36,6 +67,29 @@
              05  TBL01-R-NISUU BINARY-LONG SYNC VALUE ZERO.
              05  TBL01-URUU    PIC  X(001) VALUE SPACE.
 
+      *    *** 平年の月別日数(2月は閏年判定でS205-10が29に補正する)
+           03  TBL05-AREA.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 28.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+             05  FILLER        PIC  9(002) VALUE 30.
+             05  FILLER        PIC  9(002) VALUE 31.
+           03  TBL05-AREA-R    REDEFINES TBL05-AREA.
+             05  TBL05-DD      OCCURS 12
+                               PIC  9(002).
+
+      *    *** 会社休日カレンダー(一行YYYYMMDD、S010-10初回起動時にロード)
+           03  TBL06-AREA      OCCURS 3660.
+             05  TBL06-YMD     PIC  9(008) VALUE ZERO.
+           03  TBL06-MAX       BINARY-LONG SYNC VALUE ZERO.
+
        01  SW-AREA.
            03  SW-FIRST        PIC  X(001) VALUE "N".
 
@@ -77,6 +131,20 @@
       *    *** LDW-DATE2-WEEK SET
                    PERFORM S210-10     THRU    S210-EX
 
+      *    *** LDW-DATE2-YMD + LDW-BDAY-NUM(符号付き営業日数)
+      *    *** => LDW-DATE2-YMD(土日、休日を除いた結果の暦日)
+               WHEN LDW-DATE2-ID = "B"
+                   PERFORM S400-10     THRU    S400-EX
+
+      *    *** LDW-DATE2-YMD => 和暦(LDW-ERA-GO、LDW-ERA-YY)
+               WHEN LDW-DATE2-ID = "G"
+                   PERFORM S500-10     THRU    S500-EX
+
+      *    *** 和暦(LDW-ERA-GO、LDW-ERA-YY、DATE2-MM、DATE2-DD)
+      *    *** => LDW-DATE2-YMD、"G"の逆変換
+               WHEN LDW-DATE2-ID = "W"
+                   PERFORM S600-10     THRU    S600-EX
+
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " LDW-DATE2-ID ERROR" 
                           " LDW-DATE2-ID=" LDW-DATE2-ID
@@ -105,11 +173,42 @@
       *    *** その年の12月31日までの日数、0000年12月31日を366として、
                    MOVE    WK-R-NISUU    TO   TBL01-R-NISUU (I2)
            END-PERFORM
+      *    *** 会社休日カレンダー(TBL06)ロード
+           PERFORM S012-10     THRU    S012-EX
            MOVE    "Y"         TO      SW-FIRST
            .
        S010-EX.
            EXIT.
 
+      *    *** 会社休日カレンダーロード(PRM1-F ==> TBL06-AREA)
+      *    *** ファイル未配置(STATUS=35)の場合はTBL06を空のままとする
+       S012-10.
+           OPEN    INPUT       PRM1-F
+           IF      WK-PRM1-STATUS =    35
+                   GO TO   S012-EX
+           END-IF
+           IF      WK-PRM1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PRM1-F OPEN ERROR STATUS="
+                           WK-PRM1-STATUS
+                   STOP    RUN
+           END-IF
+
+           PERFORM UNTIL WK-PRM1-EOF = "Y"
+               READ    PRM1-F
+                   AT END
+                       MOVE    "Y"         TO      WK-PRM1-EOF
+                   NOT AT END
+                       ADD     1           TO      TBL06-MAX
+                       MOVE    PRM1-REC    TO
+                               TBL06-YMD (TBL06-MAX)
+               END-READ
+           END-PERFORM
+
+           CLOSE   PRM1-F
+           .
+       S012-EX.
+           EXIT.
+
       *    *** 閏年判定
        S011-10.
 
@@ -204,12 +303,9 @@
 
            ADD     I 1         GIVING  I2
 
-           IF      TBL01-URUU (I2) =   "Y"
-                   MOVE    29          TO      LDW-DATE2-DD2 (2)
-           ELSE
-                   MOVE    28          TO      LDW-DATE2-DD2 (2)
-           END-IF
            MOVE    TBL01-URUU (I2) TO  LDW-URUU
+      *    *** 当年の月別日数テーブルセット(2月は閏年補正)
+           PERFORM S205-10     THRU    S205-EX
 
            IF      LDW-DATE2-DD >=     01
                AND LDW-DATE2-DD <=     LDW-DATE2-DD2 (LDW-DATE2-MM)
@@ -234,38 +330,54 @@
        S200-EX.
            EXIT.
 
+      *    *** 当年(LDW-URUU既セット)の月別日数をLDW-DATE2-DD2へセット
+       S205-10.
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > 12
+                   MOVE    TBL05-DD (K) TO   LDW-DATE2-DD2 (K)
+           END-PERFORM
+
+           IF      LDW-URUU    =       "Y"
+                   MOVE    29          TO      LDW-DATE2-DD2 (2)
+           END-IF
+           .
+       S205-EX.
+           EXIT.
+
       *    *** 1900.1.1 は日曜；1、曜日計算する
       *    *** 日曜：1、月曜：２、…、土曜：７
        S210-10.
 
            DIVIDE  LDW-NISUU BY 7 GIVING WK-SHOU
-                   REMAINDER LDW-DATE2-WEEK
+                   REMAINDER WK-WEEK-TMP
 
       *    *** 補正する 0000年1月1日＝＞土曜日（7）
-      *    *** LDW-DATE2-WEEK => 1(日) + 6 => 7 土
+      *    *** WK-WEEK-TMP => 1(日) + 6 => 7 土
+      *    *** LDW-DATE2-WEEKは1桁の為、8～12になる間はWK-WEEK-TMP
+      *    *** (2桁)のまま補正し、最後に1～7の範囲でセットする
 
-           ADD      6          TO      LDW-DATE2-WEEK
+           ADD      6          TO      WK-WEEK-TMP
 
            EVALUATE TRUE
-               WHEN LDW-DATE2-WEEK = 8
-                   MOVE     1           TO      LDW-DATE2-WEEK
-               WHEN LDW-DATE2-WEEK = 9
-                   MOVE     2           TO      LDW-DATE2-WEEK
-               WHEN LDW-DATE2-WEEK = 10
-                   MOVE     3           TO      LDW-DATE2-WEEK
-               WHEN LDW-DATE2-WEEK = 11
-                   MOVE     4           TO      LDW-DATE2-WEEK
-               WHEN LDW-DATE2-WEEK = 12
-                   MOVE     5           TO      LDW-DATE2-WEEK
+               WHEN WK-WEEK-TMP = 8
+                   MOVE     1           TO      WK-WEEK-TMP
+               WHEN WK-WEEK-TMP = 9
+                   MOVE     2           TO      WK-WEEK-TMP
+               WHEN WK-WEEK-TMP = 10
+                   MOVE     3           TO      WK-WEEK-TMP
+               WHEN WK-WEEK-TMP = 11
+                   MOVE     4           TO      WK-WEEK-TMP
+               WHEN WK-WEEK-TMP = 12
+                   MOVE     5           TO      WK-WEEK-TMP
                WHEN OTHER
                    CONTINUE
            END-EVALUATE
 
       *    ACCEPT DAY-OF-WEEK に合わせる
-           IF      LDW-DATE2-WEEK =    1
+           IF      WK-WEEK-TMP =       1
                    MOVE    7           TO      LDW-DATE2-WEEK
            ELSE
-                   ADD     -1          TO      LDW-DATE2-WEEK
+                   COMPUTE LDW-DATE2-WEEK = WK-WEEK-TMP - 1
            END-IF
       *    *** DATETIME の WEEK 数字とは判断違う
            EVALUATE LDW-DATE2-WEEK
@@ -310,11 +422,9 @@
                    ADD     I2 -1       GIVING  I
                    MOVE    TBL01-YYYY (I2) TO  LDW-DATE2-YYYY
 
-                   IF      TBL01-URUU (I2) =   "Y"
-                        MOVE    29          TO      LDW-DATE2-DD2 (2)
-                   ELSE
-                        MOVE    28          TO      LDW-DATE2-DD2 (2)
-                   END-IF
+                   MOVE    TBL01-URUU (I2) TO  LDW-URUU
+      *    *** 当年の月別日数テーブルセット(2月は閏年補正)
+                   PERFORM S205-10     THRU    S205-EX
 
       *    *** WK-NISSU2 は受け渡されたDW-NISUUより、当年1月１日からの日数
                    IF      I           =       ZERO
@@ -357,3 +467,102 @@
            .
        S300-EX.
            EXIT.
+
+      *    *** LDW-DATE2-YMD + LDW-BDAY-NUM(符号付き営業日数) 計算
+      *    *** 土日(及びTBL06の会社休日)を除いて計算する
+       S400-10.
+
+      *    *** 開始日 => LDW-NISUU セット
+           PERFORM S200-10     THRU    S200-EX
+      *    *** 開始日の曜日セット(営業日数ゼロの時はこれが結果になる)
+           PERFORM S210-10     THRU    S210-EX
+
+           IF      LDW-BDAY-NUM <      ZERO
+                   MOVE    -1          TO      WK-BDAY-STEP
+                   COMPUTE WK-BDAY-REMAIN = 0 - LDW-BDAY-NUM
+           ELSE
+                   MOVE     1          TO      WK-BDAY-STEP
+                   MOVE    LDW-BDAY-NUM TO     WK-BDAY-REMAIN
+           END-IF
+
+           PERFORM UNTIL WK-BDAY-REMAIN = ZERO
+               ADD     WK-BDAY-STEP TO  LDW-NISUU
+      *    *** 1日移動した日の暦日(LDW-DATE2-YMD)と曜日セット
+               PERFORM S300-10     THRU    S300-EX
+               PERFORM S210-10     THRU    S210-EX
+      *    *** 会社休日かどうかチェック(TBL06、未ロード時はNのまま)
+               PERFORM S410-10     THRU    S410-EX
+               IF      LDW-DATE2-WEEK =    6
+               OR      LDW-DATE2-WEEK =    7
+               OR      WK-HOLIDAY-SW  =    "Y"
+                   CONTINUE
+               ELSE
+                   SUBTRACT 1      FROM    WK-BDAY-REMAIN
+               END-IF
+           END-PERFORM
+           .
+       S400-EX.
+           EXIT.
+
+      *    *** LDW-NISUU(移動後の1日)がTBL06の会社休日に該当するか判定
+      *    *** WK-HOLIDAY-SW=Y:休日  N:休日でない(TBL06未ロード含む)
+       S410-10.
+           MOVE    "N"         TO      WK-HOLIDAY-SW
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > TBL06-MAX
+                   IF      TBL06-YMD (K) = LDW-DATE2-YMD-9
+                           MOVE    "Y"     TO      WK-HOLIDAY-SW
+                   END-IF
+           END-PERFORM
+           .
+       S410-EX.
+           EXIT.
+
+      *    *** LDW-DATE2-YMD => 和暦(昭和/平成/令和)変換
+      *    *** 昭和元年(1926/12/25)より前の日付はLDW-ERA-GOをスペースのまま返す
+       S500-10.
+           MOVE    SPACE       TO      LDW-ERA-GO
+           MOVE    SPACE       TO      LDW-ERA-NAME
+           MOVE    ZERO        TO      LDW-ERA-YY
+
+           EVALUATE TRUE
+               WHEN LDW-DATE2-YMD-9 >=  WK-ERA-REIWA-1
+                   MOVE    "R"         TO      LDW-ERA-GO
+                   MOVE    "令和"      TO      LDW-ERA-NAME
+                   COMPUTE LDW-ERA-YY = LDW-DATE2-YYYY - 2018
+               WHEN LDW-DATE2-YMD-9 >=  WK-ERA-HEISEI-1
+                   MOVE    "H"         TO      LDW-ERA-GO
+                   MOVE    "平成"      TO      LDW-ERA-NAME
+                   COMPUTE LDW-ERA-YY = LDW-DATE2-YYYY - 1988
+               WHEN LDW-DATE2-YMD-9 >=  WK-ERA-SHOWA-1
+                   MOVE    "S"         TO      LDW-ERA-GO
+                   MOVE    "昭和"      TO      LDW-ERA-NAME
+                   COMPUTE LDW-ERA-YY = LDW-DATE2-YYYY - 1925
+               WHEN OTHER
+      *    *** 対応範囲外(昭和より前)、LDW-ERA-GOはスペースのまま
+                   CONTINUE
+           END-EVALUATE
+           .
+       S500-EX.
+           EXIT.
+
+      *    *** 和暦(LDW-ERA-GO、LDW-ERA-YY) => LDW-DATE2-YMD、S500-10の逆変換
+      *    *** LDW-DATE2-MM、LDW-DATE2-DD は呼出元が設定済みのものを使う
+      *    *** 未対応のLDW-ERA-GOの場合はLDW-DATE2-YYYYをゼロのまま返す
+       S600-10.
+           MOVE    ZERO        TO      LDW-DATE2-YYYY
+
+           EVALUATE TRUE
+               WHEN LDW-ERA-GO =        "R"
+                   COMPUTE LDW-DATE2-YYYY = LDW-ERA-YY + 2018
+               WHEN LDW-ERA-GO =        "H"
+                   COMPUTE LDW-DATE2-YYYY = LDW-ERA-YY + 1988
+               WHEN LDW-ERA-GO =        "S"
+                   COMPUTE LDW-DATE2-YYYY = LDW-ERA-YY + 1925
+               WHEN OTHER
+      *    *** 対応範囲外の元号、LDW-DATE2-YYYYはゼロのまま
+                   CONTINUE
+           END-EVALUATE
+           .
+       S600-EX.
+           EXIT.
