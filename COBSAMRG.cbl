@@ -0,0 +1,248 @@
+      *    *** COBSAM01～COBSAM10 コンパイラー互換性 リグレッションドライバー
+      *    *** 各サンプルを cobc -fsyntax-only で再コンパイルし、
+      *    *** RETURN-CODE と警告/エラー行数を前回結果と比較できるよう
+      *    *** POT1 に記録する (04 は元々の欠番)
+
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             COBSAMRG.
+
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+       SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** cobc の出力 (2>) を受けるログファイル
+      *    *** (ファイル名が固定 12 バイトの為、ASSIGN 項目を
+      *    ***  余白パディング無しの丁度のサイズで持つ)
+       SELECT LOG-F            ASSIGN   WK-LOG-F-NAME
+                               STATUS   WK-LOG-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+       FD  POT1-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-REC.
+           03  POT1-PGM-NAME   PIC  X(010) VALUE SPACE.
+           03  FILLER          PIC  X(001) VALUE SPACE.
+           03  POT1-RESULT     PIC  X(004) VALUE SPACE.
+           03  FILLER          PIC  X(001) VALUE SPACE.
+           03  POT1-RC         PIC  ----9  VALUE ZERO.
+           03  FILLER          PIC  X(005) VALUE "  RC=".
+           03  POT1-ERR-CNT    PIC  ZZ9    VALUE ZERO.
+           03  FILLER          PIC  X(007) VALUE "  ERR= ".
+           03  POT1-WARN-CNT   PIC  ZZ9    VALUE ZERO.
+           03  FILLER          PIC  X(007) VALUE "  WARN=".
+           03  POT1-LOG-NAME   PIC  X(012) VALUE SPACE.
+
+       FD  LOG-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-LOG-LEN.
+       01  LOG-REC             PIC  X(200).
+
+       WORKING-STORAGE         SECTION.
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "COBSAMRG".
+
+           03  WK-POT1-F-NAME  PIC  X(032) VALUE "COBSAMRG.POT1".
+           03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT1-CNT     BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** 内容が丁度 12 バイトになる為、パディング無しのサイズで
+      *    *** 持つ (ASSIGN 項目に余白があるとダイナミック ASSIGN で
+      *    ***  ファイルが見つからなくなる為)
+           03  WK-LOG-F-NAME   PIC  X(012) VALUE SPACE.
+           03  WK-LOG-STATUS   PIC  9(002) VALUE ZERO.
+           03  WK-LOG-EOF      PIC  X(001) VALUE LOW-VALUE.
+           03  WK-LOG-LEN      BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-OK-CNT       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-NG-CNT       BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-CC-BASE      PIC  X(033) VALUE
+               "cobc -fsyntax-only -std=ibm -I . ".
+           03  WK-CC-EXT       PIC  X(007) VALUE ".cbl 2>".
+           03  WK-LOG-EXT      PIC  X(004) VALUE ".LOG".
+           03  WK-CMD          PIC  X(064) VALUE SPACE.
+
+           03  WK-RC           PIC S9(009) VALUE ZERO.
+           03  WK-RC-E         PIC  ----9  VALUE ZERO.
+           03  WK-LOG-ERR-CNT  BINARY-LONG SYNC VALUE ZERO.
+           03  WK-LOG-WARN-CNT BINARY-LONG SYNC VALUE ZERO.
+           03  WK-TMP-CNT      BINARY-LONG SYNC VALUE ZERO.
+
+       01  INDEX-AREA.
+           03  I               BINARY-LONG SYNC VALUE ZERO.
+           03  I-MAX           BINARY-LONG SYNC VALUE 9.
+
+      *    *** リグレッション対象プログラム一覧 (COBSAM04 は元々存在せず、
+      *    *** 欠番のまま維持している)
+       01  TBL-AREA.
+           03  TBL01-AREA.
+             05  FILLER        PIC  X(010) VALUE "COBSAM01  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM02  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM03  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM05  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM06  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM07  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM08  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM09  ".
+             05  FILLER        PIC  X(010) VALUE "COBSAM10  ".
+           03  TBL01-AREA-R    REDEFINES TBL01-AREA.
+             05  TBL01-PGM-NAME OCCURS 9
+                               PIC X(010).
+
+           COPY    CPDATETIME  REPLACING ==:##:== BY ==WDT==.
+
+       PROCEDURE               DIVISION.
+       M100-10.
+
+           PERFORM S010-10     THRU    S010-EX
+
+           PERFORM S100-10     THRU    S100-EX
+                  VARYING I    FROM    1   BY  1
+                  UNTIL   I    >       I-MAX
+
+           PERFORM S900-10     THRU    S900-EX
+           .
+       M100-EX.
+           STOP    RUN.
+
+      *    *** OPEN
+       S010-10.
+           DISPLAY WK-PGM-NAME " START"
+
+           MOVE    WK-PGM-NAME TO      WDT-DATE-TIME-PGM
+           MOVE    "S"         TO      WDT-DATE-TIME-ID
+           CALL    "DATETIME"  USING   WDT-DATETIME-AREA
+
+           OPEN    OUTPUT      POT1-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT1-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** 対象プログラム 1 本を再コンパイルし、結果を POT1 に書く
+       S100-10.
+
+           MOVE    SPACE       TO      WK-LOG-F-NAME
+           STRING  TBL01-PGM-NAME (I) (1:8)  DELIMITED SIZE
+                   WK-LOG-EXT              DELIMITED SIZE
+                   INTO    WK-LOG-F-NAME
+
+           MOVE    SPACE       TO      WK-CMD
+           STRING  WK-CC-BASE              DELIMITED SIZE
+                   TBL01-PGM-NAME (I) (1:8)  DELIMITED SIZE
+                   WK-CC-EXT               DELIMITED SIZE
+                   WK-LOG-F-NAME           DELIMITED SIZE
+                   INTO    WK-CMD
+
+           CALL    "SYSTEM"    USING   WK-CMD
+           MOVE    RETURN-CODE TO      WK-RC
+
+           PERFORM S150-10     THRU    S150-EX
+
+           IF      WK-RC       =       ZERO
+              AND  WK-LOG-ERR-CNT =    ZERO
+                   MOVE    "OK"        TO      POT1-RESULT
+                   ADD     1           TO      WK-OK-CNT
+           ELSE
+                   MOVE    "NG"        TO      POT1-RESULT
+                   ADD     1           TO      WK-NG-CNT
+           END-IF
+
+           MOVE    TBL01-PGM-NAME (I) TO POT1-PGM-NAME
+           MOVE    WK-RC       TO      POT1-RC
+           MOVE    WK-LOG-ERR-CNT TO   POT1-ERR-CNT
+           MOVE    WK-LOG-WARN-CNT TO  POT1-WARN-CNT
+           MOVE    WK-LOG-F-NAME TO    POT1-LOG-NAME
+
+           WRITE   POT1-REC
+           ADD     1           TO      WK-POT1-CNT
+
+           MOVE    WK-RC       TO      WK-RC-E
+           DISPLAY WK-PGM-NAME " " TBL01-PGM-NAME (I)
+                   " " POT1-RESULT " RC=" WK-RC-E
+                   " ERR=" WK-LOG-ERR-CNT " WARN=" WK-LOG-WARN-CNT
+           .
+       S100-EX.
+           EXIT.
+
+      *    *** cobc の出力ログを開き、S160 で走査して閉じる
+       S150-10.
+
+           MOVE    ZERO        TO      WK-LOG-ERR-CNT
+                                       WK-LOG-WARN-CNT
+           MOVE    LOW-VALUE   TO      WK-LOG-EOF
+
+           OPEN    INPUT       LOG-F
+           IF      WK-LOG-STATUS NOT =   ZERO
+                   DISPLAY WK-PGM-NAME " LOG-F OPEN ERROR STATUS="
+                           WK-LOG-STATUS " (" WK-LOG-F-NAME ")"
+                   GO TO   S150-EX
+           END-IF
+
+           PERFORM S160-10     THRU    S160-EX
+                  UNTIL   WK-LOG-EOF  =       HIGH-VALUE
+
+           CLOSE   LOG-F
+           .
+       S150-EX.
+           EXIT.
+
+      *    *** ログ 1 行読み、warning:/error: の出現数を集計する
+       S160-10.
+
+           READ    LOG-F
+           IF      WK-LOG-STATUS =     ZERO
+                   MOVE    ZERO        TO      WK-TMP-CNT
+                   INSPECT LOG-REC     TALLYING WK-TMP-CNT
+                           FOR     ALL     "warning:"
+                   ADD     WK-TMP-CNT  TO      WK-LOG-WARN-CNT
+
+                   MOVE    ZERO        TO      WK-TMP-CNT
+                   INSPECT LOG-REC     TALLYING WK-TMP-CNT
+                           FOR     ALL     "error:"
+                   ADD     WK-TMP-CNT  TO      WK-LOG-ERR-CNT
+           ELSE
+               IF  WK-LOG-STATUS =     10
+                   MOVE    HIGH-VALUE  TO      WK-LOG-EOF
+               ELSE
+                   DISPLAY WK-PGM-NAME " LOG-F READ ERROR STATUS="
+                           WK-LOG-STATUS
+                   MOVE    HIGH-VALUE  TO      WK-LOG-EOF
+               END-IF
+           END-IF
+           .
+       S160-EX.
+           EXIT.
+
+      *    *** CLOSE + 集計サマリー
+       S900-10.
+
+           CLOSE   POT1-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " POT1-F CLOSE ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+
+           DISPLAY WK-PGM-NAME " END"
+           DISPLAY WK-PGM-NAME " ｹﾝｽｳ = " WK-POT1-CNT
+                   " OK = " WK-OK-CNT " NG = " WK-NG-CNT
+                   " (" WK-POT1-F-NAME ")"
+
+           MOVE    "E"         TO      WDT-DATE-TIME-ID
+           CALL    "DATETIME"  USING   WDT-DATETIME-AREA
+           .
+       S900-EX.
+           EXIT.
+
