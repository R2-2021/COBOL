@@ -52,6 +52,18 @@
                                STATUS   WK-POT1-STATUS
            ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** CSVOT=Y ���w�肳�ꂽ���A�J���}��؃e�L�X�g�o��
+       SELECT POT2-F           ASSIGN   WK-POT2-F-NAME
+                               STATUS   WK-POT2-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
+      *    *** CHKPT=Y指定時のチェックポイントファイル。KEY1ブレイク
+      *    *** 完了毎に処理済みPIN1件数を覚え、再開時に読み飛ばす件数
+      *    *** として使う
+       SELECT CHK1-F           ASSIGN   WK-CHK1-F-NAME
+                               STATUS   WK-CHK1-STATUS
+           ORGANIZATION LINE   SEQUENTIAL.
+
        DATA                    DIVISION.
        FILE                    SECTION.
 
@@ -94,7 +106,7 @@
 
        FD  PIN3-F
            LABEL RECORDS ARE STANDARD.
-       01  PIN3-REC
+       01  PIN3-REC.
            03  PIN3-KEY        PIC  9(004).
            03  PIN3-DATA       PIC  X(2048).
 
@@ -103,6 +115,17 @@
        01  POT1-REC.
            03  FILLER          PIC  X(300).
 
+       FD  POT2-F
+           LABEL RECORDS ARE STANDARD
+           RECORD VARYING DEPENDING ON WK-POT2-LEN.
+       01  POT2-REC.
+           03  FILLER          PIC  X(4000).
+
+       FD  CHK1-F
+           LABEL RECORDS ARE STANDARD.
+       01  CHK1-REC.
+           03  CHK1-PIN1-CNT   PIC  9(009).
+
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
            03  WK-PGM-NAME     PIC  X(008) VALUE "FILEITEM".
@@ -116,6 +139,8 @@
       *    *** INDEX FILE
            03  WK-PIN3-F-NAME  PIC  X(032) VALUE "TEST22.POT1".
            03  WK-POT1-F-NAME  PIC  X(032) VALUE "FILEITEM.POT1".
+           03  WK-POT2-F-NAME  PIC  X(032) VALUE "FILEITEM.POT2".
+           03  WK-CHK1-F-NAME  PIC  X(032) VALUE SPACE.
 
            03  WK-PRM1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PRM2-STATUS  PIC  9(002) VALUE ZERO.
@@ -123,6 +148,8 @@
            03  WK-PIN2-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PIN3-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-POT2-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-CHK1-STATUS  PIC  9(002) VALUE ZERO.
 
            03  WK-PRM1-EOF     PIC  X(001) VALUE LOW-VALUE.
            03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
@@ -131,20 +158,27 @@
            03  WK-PIN1-LEN     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN2-LEN     BINARY-LONG SYNC VALUE 10000.
            03  WK-PIN2-LENX    BINARY-LONG SYNC VALUE 10000.
+           03  WK-POT2-LEN     BINARY-LONG SYNC VALUE 4000.
 
            03  WK-PRM1-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PRM2-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN1-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN2-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-PIN3-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PIN3-UNMATCH-CNT
+                               BINARY-LONG SYNC VALUE ZERO.
            03  WK-POT1-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT2-CNT     BINARY-LONG SYNC VALUE ZERO.
 
            03  WK-PRM1-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PRM2-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN1-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN2-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN3-CNT-E   PIC --,---,---,--9 VALUE ZERO.
+           03  WK-PIN3-UNMATCH-CNT-E
+                               PIC --,---,---,--9 VALUE ZERO.
            03  WK-POT1-CNT-E   PIC --,---,---,--9 VALUE ZERO.
+           03  WK-POT2-CNT-E   PIC --,---,---,--9 VALUE ZERO.
 
            03  WK-PAGE         BINARY-LONG SYNC VALUE ZERO.
            03  WK-PAGE-E       PIC --,---,---,--9 VALUE ZERO.
@@ -157,10 +191,21 @@
            03  WK-F-OT-MODE    PIC  X(001) VALUE "O".
            03  WK-LISTID       PIC  X(060) VALUE SPACE.
 
+      *    *** CHKPT=Y時、再開時に読み飛ばすべきPIN1既処理件数
+           03  WK-CHKPT-SKIP-CNT BINARY-LONG SYNC VALUE ZERO.
+           03  WK-CHKPT-SKIP-IX BINARY-LONG SYNC VALUE ZERO.
+
            03  WK-KEY1-MID     PIC  X(010) VALUE "**KEY1���v".
            03  WK-KEY2-MID     PIC  X(010) VALUE "**KEY2���v".
            03  WK-KEY3-MID     PIC  X(010) VALUE "**KEY3���v".
            03  WK-KEY4-MID     PIC  X(010) VALUE "**��  ���v".
+           03  WK-KEY4B-MID    PIC  X(010) VALUE
+               X"2A2AEFBC94E8A8882020".
+           03  WK-KEY5B-MID    PIC  X(010) VALUE
+               X"2A2AEFBC95E8A8882020".
+      *    *** 頁／欄オーバーフロー時の途中集計見出し
+           03  WK-KEY-CONT-MID PIC  X(010) VALUE
+               X"2A2AE7B69AE3818D2020".
 
            03  WK-KENSU        PIC  X(004) VALUE "����".
 
@@ -180,6 +225,12 @@
       *    *** ���������v
            03  WK-KEY4-MID8    PIC  X(015) VALUE
                X"EFBC8AEFBC8AE7B78FE59088E8A888".
+      *    *** �j�d�x�S�v
+           03  WK-KEY4B-MID8   PIC  X(015) VALUE
+               X"EFBCABEFBCA5EFBCB9EFBC94E8A888".
+      *    *** �j�d�x�T�v
+           03  WK-KEY5B-MID8   PIC  X(015) VALUE
+               X"EFBCABEFBCA5EFBCB9EFBC95E8A888".
 
            03  WK-KEY1         PIC  X(010) VALUE SPACE.
            03  WK-KEY2         PIC  X(010) VALUE SPACE.
@@ -198,6 +249,12 @@
            03  WK-PSU-X        REDEFINES WK-PSU
                                PIC  X(006).
 
+      *    *** CSVOT=Y ���̍s�\�z�p�i1���ڂ��ƂɃJ���}�ŘA��j
+           03  WK-CSVOT-LINE   PIC  X(4000) VALUE SPACE.
+           03  WK-CSVOT-PTR    BINARY-LONG SYNC VALUE 1.
+           03  WK-CSVOT-FLD    PIC  X(020) VALUE SPACE.
+           03  WK-CSVOT-NUM    PIC  -ZZZZZZZZZZ9 VALUE SPACE.
+
            03  WK-TIT          PIC  X(060) VALUE SPACE.
            03  WK-DATA3        PIC  X(010) VALUE SPACE.
            03  WK-ARGUMENT-NUMBER BINARY-LONG SYNC VALUE ZERO.
@@ -211,6 +268,8 @@
            03  WK-KEY1-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-KEY2-CNT     BINARY-LONG SYNC VALUE ZERO.
            03  WK-KEY3-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-KEY4-CNT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-KEY5-CNT     BINARY-LONG SYNC VALUE ZERO.
 
            03  WK-CNT          PIC  ZZZ9   VALUE SPACE.
            03  WK-CNT2         PIC  -ZZ,ZZZ,ZZZ,ZZ9 VALUE SPACE.
@@ -337,17 +396,25 @@
 
        01  KEY-AREA.
 
-             05  KEY-OLD.
-               07  KEY-OLD2.
-                 09  KEY-OKEY1 PIC  X(010) VALUE LOW-VALUE.
-                 09  KEY-OKEY2 PIC  X(010) VALUE LOW-VALUE.
-               07  KEY-OKEY3   PIC  X(010) VALUE LOW-VALUE.
-
-             05  KEY-NEW.
-               07  KEY-NEW2.
-                 09  KEY-NKEY1 PIC  X(010) VALUE LOW-VALUE.
-                 09  KEY-NKEY2 PIC  X(010) VALUE LOW-VALUE.
-               07  KEY-NKEY3   PIC  X(010) VALUE LOW-VALUE.
+             05  KEY-OLD-5.
+               07  KEY-OLD-4.
+                 09  KEY-OLD.
+                   11  KEY-OLD2.
+                     13  KEY-OKEY1 PIC  X(010) VALUE LOW-VALUE.
+                     13  KEY-OKEY2 PIC  X(010) VALUE LOW-VALUE.
+                   11  KEY-OKEY3   PIC  X(010) VALUE LOW-VALUE.
+                 09  KEY-OKEY4     PIC  X(010) VALUE LOW-VALUE.
+               07  KEY-OKEY5       PIC  X(010) VALUE LOW-VALUE.
+
+             05  KEY-NEW-5.
+               07  KEY-NEW-4.
+                 09  KEY-NEW.
+                   11  KEY-NEW2.
+                     13  KEY-NKEY1 PIC  X(010) VALUE LOW-VALUE.
+                     13  KEY-NKEY2 PIC  X(010) VALUE LOW-VALUE.
+                   11  KEY-NKEY3   PIC  X(010) VALUE LOW-VALUE.
+                 09  KEY-NKEY4     PIC  X(010) VALUE LOW-VALUE.
+               07  KEY-NKEY5       PIC  X(010) VALUE LOW-VALUE.
 
        01  CNS-AREA.
       *    *** PX �̈󎚈ʒu
@@ -381,9 +448,11 @@
              05  TBL01-DT-K1SU PIC S9(011) VALUE ZERO PACKED-DECIMAL.
              05  TBL01-DT-K2SU PIC S9(011) VALUE ZERO PACKED-DECIMAL.
              05  TBL01-DT-K3SU PIC S9(011) VALUE ZERO PACKED-DECIMAL.
+             05  TBL01-DT-K4SU PIC S9(011) VALUE ZERO PACKED-DECIMAL.
+             05  TBL01-DT-K5SU PIC S9(011) VALUE ZERO PACKED-DECIMAL.
              05  TBL01-DT-TOSU PIC S9(011) VALUE ZERO PACKED-DECIMAL.
 
-           03  TBL02-AREA      OCCURS 3.
+           03  TBL02-AREA      OCCURS 5.
              05  TBL02-KEY-P   BINARY-LONG SYNC VALUE ZERO.
              05  TBL02-KEY-L   BINARY-LONG SYNC VALUE ZERO.
 
@@ -487,6 +556,8 @@
            03  L2              BINARY-LONG SYNC VALUE ZERO.
            03  L3              BINARY-LONG SYNC VALUE ZERO.
            03  L4              BINARY-LONG SYNC VALUE ZERO.
+           03  LK4             BINARY-LONG SYNC VALUE ZERO.
+           03  LK5             BINARY-LONG SYNC VALUE ZERO.
            03  M               BINARY-LONG SYNC VALUE ZERO.
            03  N               BINARY-LONG SYNC VALUE ZERO.
 
@@ -497,13 +568,15 @@
            03  P1              BINARY-LONG SYNC VALUE ZERO.
            03  P2              BINARY-LONG SYNC VALUE ZERO.
            03  P3              BINARY-LONG SYNC VALUE ZERO.
-           03  P4              BINARY-LONG SYNC VALUE ZERO
-           03  P5L             BINARY-LONG SYNC VALUE ZERO
-           03  P5R             BINARY-LONG SYNC VALUE ZERO
-           03  P5              BINARY-LONG SYNC VALUE ZERO
-           03  PX              BINARY-LONG SYNC VALUE ZERO
-           03  PX2             BINARY-LONG SYNC VALUE ZERO
-           03  P-L             BINARY-LONG SYNC VALUE ZERO
+           03  P4              BINARY-LONG SYNC VALUE ZERO.
+           03  P5L             BINARY-LONG SYNC VALUE ZERO.
+           03  P5R             BINARY-LONG SYNC VALUE ZERO.
+           03  P5              BINARY-LONG SYNC VALUE ZERO.
+           03  PK4             BINARY-LONG SYNC VALUE ZERO.
+           03  PK5             BINARY-LONG SYNC VALUE ZERO.
+           03  PX              BINARY-LONG SYNC VALUE ZERO.
+           03  PX2             BINARY-LONG SYNC VALUE ZERO.
+           03  P-L             BINARY-LONG SYNC VALUE ZERO.
            03  P-N             BINARY-LONG SYNC VALUE ZERO.
 
            03  P01-L           BINARY-LONG SYNC VALUE ZERO.
@@ -564,11 +637,18 @@
            03  SW-KEY1         PIC  X(001) VALUE "N".
            03  SW-KEY2         PIC  X(001) VALUE "N".
            03  SW-KEY3         PIC  X(001) VALUE "N".
+           03  SW-KEY4         PIC  X(001) VALUE "N".
+           03  SW-KEY5         PIC  X(001) VALUE "N".
            03  SW-KEY-BR       PIC  X(001) VALUE "N".
            03  SW-PIN2         PIC  X(001) VALUE "0".
       *    *** SW-UTF8 �͎~�߂�
       *     03  SW-UTF8         PIC  X(001) VALUE "N".
            03  SW-MID          PIC  X(001) VALUE "N".
+      *    *** "Y" = CSVOT=Y �w��AJ�J���}��؃e�L�X�g(POT2-F)���o��
+           03  SW-CSVOT        PIC  X(001) VALUE "N".
+      *    *** "Y" = CHKPT=指定あり、KEY1ブレイク毎にチェックポイント
+      *    *** を書き、再開時はそこから続きを処理する
+           03  SW-CHKPT        PIC  X(001) VALUE "N".
 
        01  SAVE-AREA.
            03  SV-CSV          PIC  X(001) VALUE "N".
@@ -641,7 +721,7 @@
                WHEN OTHER
                    DISPLAY WK-PGM-NAME " WK-ARGUMENT-NUMBER ERROR="
                            WK-ARGUMENT-NUMBER
-                   DISPLAY WK-PGM-NAME " PRM1-F,PRM2-F 2�܂Ŏw���"
+               DISPLAY WK-PGM-NAME " PRM1-F,PRM2-F 2�܂Ŏw���"
                    STOP    RUN
            END-EVALUATE
 
@@ -661,7 +741,8 @@
 
            READ    PRM2-F
                AT  END
-                   DISPLAY WK-PGM-NAME " PIN3-F 0 �� �ݒ�f�[�^���͂���"
+       DISPLAY WK-PGM-NAME " PIN3-F 0 �� �ݒ�f�[�^���"
+       DISPLAY WK-PGM-NAME "͂���"
                    STOP    RUN
                NOT  AT  END
                    CONTINUE
@@ -670,32 +751,38 @@
            IF      PRM2-A4TATE =       "0" OR "1"
                    MOVE    PRM2-A4TATE TO      SW-A4TATE
            ELSE
-                   DISPLAY WK-PGM-NAME " PRM2-F ��P�p���@�`�S�����O��"
-                           "�A�`�S�c���P�Ŏw�肷��"
+       DISPLAY WK-PGM-NAME " PRM2-F ��P�p���@�`�"
+                          "��S�����O��"
+                          "�A�`�S�c���P�Ŏw�肷��"
                    STOP    RUN
            END-IF
 
            IF      PRM2-MEISAI =       "0" OR "1"
                    MOVE    PRM2-MEISAI TO      SW-MEISAI
            ELSE
-                   DISPLAY WK-PGM-NAME " PRM2-F ��Q�p���@���ז����O��"
-                           "�A���חL���P�Ŏw�肷��"
+       DISPLAY WK-PGM-NAME " PRM2-F ��Q�p���@��"
+                          "��ז����O��"
+                          "�A���חL���P�Ŏw�肷��"
                    STOP    RUN
            END-IF
 
            IF      PRM2-KAIGYO =       "1" OR "2"
                    MOVE    PRM2-KAIGYO TO      SW-KAIGYO
            ELSE
-                   DISPLAY WK-PGM-NAME " PRM2-F ��R�p���@�P�s���s���P"
-                           "���A�Q�s���s���Q�Ŏw�肷��"
+       DISPLAY WK-PGM-NAME " PRM2-F ��R�p���@�P�"
+                          "��s���s���P"
+              "���A�Q�s���s���Q�Ŏw�肷��"
                    STOP    RUN
            END-IF
 
            IF      PRM2-KAIGYO-BR =    "0" OR "1"
                    MOVE    PRM2-KAIGYO-BR TO   SW-KAIGYO-BR
            ELSE
-                   DISPLAY WK-PGM-NAME " PRM2-F ��S�p���@�u���C�N��"
-                           "���s�������O���A���s�L�聁�P�Ŏw�肷��"
+       DISPLAY WK-PGM-NAME " PRM2-F ��S�p���@�u�"
+       "����C�N�����s��"
+       "������O���A���"
+       "��s�L�聁�P�Ŏw�肷��"
+       "�"
                    STOP    RUN
            END-IF
 
@@ -729,9 +816,9 @@
                            PRM2-MOJISU <=      277
                            CONTINUE
                    ELSE
-                           DISPLAY WK-PGM-NAME " PRM2-F�@��T�p���@"
-                                   "�������@�`�S��"
-                                   "�@�P�R�W����Q�V�V�͈̔͂Ŏw�肷��"
+                  DISPLAY WK-PGM-NAME " PRM2-F�@��T�p���@"
+                                  "�������@�`�S��"
+         "�@�P�R�W����Q�V�V�͈̔͂Ŏw�肷��"
                            STOP    RUN
                    END-IF
                ELSE
@@ -740,15 +827,15 @@
                            PRM2-MOJISU <=      190
                            CONTINUE
                    ELSE
-                           DISPLAY WK-PGM-NAME " PRM2-F�@��T�p���@"
+                  DISPLAY WK-PGM-NAME " PRM2-F�@��T�p���@"
                                    "�������@�`�S�c"
-                                   "�@�X�T����P�X�O�͈̔͂Ŏw�肷��"
+             "�@�X�T����P�X�O�͈̔͂Ŏw�肷��"
                            STOP    RUN
                    END-IF
                END-IF
            ELSE
                    DISPLAY WK-PGM-NAME " PRM2-F ��T�p���@"
-                                       "�������@�����ȊO "
+                             "�������@�����ȊO "
                    STOP    RUN
            END-IF
 
@@ -759,9 +846,9 @@
                            PRM2-GYOU   <=      95
                            CONTINUE
                    ELSE
-                           DISPLAY WK-PGM-NAME " PRM2-F�@��U�p���@"
+                  DISPLAY WK-PGM-NAME " PRM2-F�@��U�p���@"
                                    "�s���@�`�S��"
-                                   "�@�S�V����X�T�͈̔͂Ŏw�肷��"
+                 "�@�S�V����X�T�͈̔͂Ŏw�肷��"
                            STOP    RUN
                    END-IF
                ELSE
@@ -770,15 +857,15 @@
                            PRM2-GYOU   <=      138
                            CONTINUE
                    ELSE
-                           DISPLAY WK-PGM-NAME " PRM2-F�@��U�p���@"
+                  DISPLAY WK-PGM-NAME " PRM2-F�@��U�p���@"
                                    "�s���@�`�S�c"
-                                   "�@�U�X����P�R�W�͈̔͂Ŏw�肷��"
+             "�@�U�X����P�R�W�͈̔͂Ŏw�肷��"
                            STOP    RUN
                    END-IF
                END-IF
            ELSE
                    DISPLAY WK-PGM-NAME " PRM2-F ��U�p���@"
-                                       "�s���@�����ȊO "
+                                     "�s���@�����ȊO "
                    STOP    RUN
            END-IF
 
@@ -857,8 +944,12 @@
       *    *** ���ݎw�� �s��
       *                         WHEN "CSV"
       *                             PERFORM S028-10  THRU    S028-EX
+                               WHEN "CSVOT"
+                                   PERFORM S029-10  THRU    S029-EX
                                WHEN "MID"
                                    PERFORM S030-10  THRU    S030-EX
+                               WHEN "CHKPT"
+                                   PERFORM S031-10  THRU    S031-EX
                                WHEN OTHER
                                    CONTINUE
                            END-EVALUATE
@@ -874,6 +965,15 @@
                    END-IF
            END-PERFORM
 
+      *    *** CHKPT=はMODE=BINARY(PIN2-F)には効かない為、
+      *    *** MODE=LINE以外での指定は無視する
+           IF      SW-CHKPT    =       "Y"      AND
+                   WK-F-IN-MODE NOT =  "L"
+                   DISPLAY WK-PGM-NAME
+                           " CHKPTハMODE=LINEﾖｳ.ﾑｼｽﾙ"
+                   MOVE    "N"         TO      SW-CHKPT
+           END-IF
+
            IF      WK-F-IN-MODE =      "L"
                    OPEN    INPUT       PIN1-F
                    IF      WK-PIN1-STATUS NOT =  ZERO
@@ -882,6 +982,11 @@
                                    WK-PIN1-STATUS
                            STOP    RUN
                    END-IF
+
+                   IF      SW-CHKPT    =       "Y"
+                           PERFORM S032-10     THRU    S032-EX
+                           PERFORM S033-10     THRU    S033-EX
+                   END-IF
            ELSE
                    OPEN    INPUT       PIN2-F
                    IF      WK-PIN2-STATUS NOT =  ZERO
@@ -903,27 +1008,91 @@
                    STOP    RUN
            END-IF
 
+      *    *** CSVOT=Y �̎��APOT2-F ���I�[�v�����A���ڌ��o�͂�WRITE
+           IF      SW-CSVOT    =       "Y"
+                   IF      WK-F-OT-MODE =      "O"
+                           OPEN    OUTPUT      POT2-F
+                   ELSE
+                           OPEN    EXTEND      POT2-F
+                   END-IF
+                   IF      WK-POT2-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " POT2-F OPEN ERROR STATUS="
+                                   WK-POT2-STATUS
+                           STOP    RUN
+                   END-IF
+
+                   IF  WK-F-OT-MODE =      "O"
+                       MOVE    1           TO      WK-CSVOT-PTR
+                       MOVE    SPACE       TO      WK-CSVOT-LINE
+                       PERFORM VARYING I3 FROM 1 BY 1
+                               UNTIL I3 > WK-TBL01-MAX
+                           IF      I3          NOT =   1
+                               STRING  ","     DELIMITED BY SIZE
+                                       INTO    WK-CSVOT-LINE
+                                       WITH POINTER WK-CSVOT-PTR
+                           END-IF
+                           STRING  TBL01-DT-TIT (I3) DELIMITED BY SPACE
+                                   INTO    WK-CSVOT-LINE
+                                   WITH POINTER WK-CSVOT-PTR
+                       END-PERFORM
+
+                       MOVE    WK-CSVOT-LINE TO      POT2-REC
+                       COMPUTE WK-POT2-LEN = WK-CSVOT-PTR - 1
+                       WRITE   POT2-REC
+                       IF      WK-POT2-STATUS =    ZERO
+                               ADD     1       TO      WK-POT2-CNT
+                       ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT2-F WRITE ERROR STATUS="
+                                       WK-POT2-STATUS
+                               STOP    RUN
+                       END-IF
+                   END-IF
+           END-IF
+
       *    *** KEY �g�����`�F�b�N
            IF    ( SW-KEY1     =       "N" AND
                    SW-KEY2     =       "N" AND
-                   SW-KEY3     =       "N" )    OR
+                   SW-KEY3     =       "N" AND
+                   SW-KEY4     =       "N" AND
+                   SW-KEY5     =       "N" )    OR
 
                  ( SW-KEY1     =       "Y" AND
                    SW-KEY2     =       "N" AND
-                   SW-KEY3     =       "N" )    OR
+                   SW-KEY3     =       "N" AND
+                   SW-KEY4     =       "N" AND
+                   SW-KEY5     =       "N" )    OR
 
                  ( SW-KEY1     =       "Y" AND
                    SW-KEY2     =       "Y" AND
-                   SW-KEY3     =       "N" )    OR
+                   SW-KEY3     =       "N" AND
+                   SW-KEY4     =       "N" AND
+                   SW-KEY5     =       "N" )    OR
 
                  ( SW-KEY1     =       "Y" AND
                    SW-KEY2     =       "Y" AND
-                   SW-KEY3     =       "Y" )
+                   SW-KEY3     =       "Y" AND
+                   SW-KEY4     =       "N" AND
+                   SW-KEY5     =       "N" )    OR
+
+                 ( SW-KEY1     =       "Y" AND
+                   SW-KEY2     =       "Y" AND
+                   SW-KEY3     =       "Y" AND
+                   SW-KEY4     =       "Y" AND
+                   SW-KEY5     =       "N" )    OR
+
+                 ( SW-KEY1     =       "Y" AND
+                   SW-KEY2     =       "Y" AND
+                   SW-KEY3     =       "Y" AND
+                   SW-KEY4     =       "Y" AND
+                   SW-KEY5     =       "Y" )
                    CONTINUE
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N PARA ERROR "
                    DISPLAY WK-PGM-NAME 
-                           " KEY=N �w��Ȃ� 1 1,2 1,2,3 �Ŏw�肷��"
+                 " KEY=N �w��Ȃ� 1 1,2 1,2,3 "
+                 "1,2,3,4 1,2,3,4,5 �Ŏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -957,6 +1126,12 @@
            IF      TBL02-KEY-L (3) >       ZERO
                    ADD     1 TBL02-KEY-L (3) TO      PX2
            END-IF
+           IF      TBL02-KEY-L (4) >       ZERO
+                   ADD     1 TBL02-KEY-L (4) TO      PX2
+           END-IF
+           IF      TBL02-KEY-L (5) >       ZERO
+                   ADD     1 TBL02-KEY-L (5) TO      PX2
+           END-IF
 
       *    *** �����v�̎��̒����m�肷��
            PERFORM VARYING I FROM 1 BY 1
@@ -1050,8 +1225,8 @@
                            COMPUTE R = PRM2-GYOU - 5
                    END-IF
                    IF      CNS-L-SIZE >        PRM2-MOJISU
-                       DISPLAY WK-PGM-NAME " PRM1-F DT=XX ���ڐ����ް"
-                               " SUM=Y��SUM=N�ɂ��āA�W�v���ڌ��炷"
+           DISPLAY WK-PGM-NAME " PRM1-F DT=XX ���ڐ����ް"
+           " SUM=Y��SUM=N�ɂ��āA�W�v���ڌ��炷"
                        DISPLAY WK-PGM-NAME " CNS-L-SIZE=" CNS-L-SIZE
                                " > " PRM2-MOJISU
                        STOP    RUN
@@ -1065,8 +1240,8 @@
                            COMPUTE R = PRM2-GYOU - 5
                    END-IF
                    IF      CNS-L-SIZE >        PRM2-MOJISU
-                       DISPLAY WK-PGM-NAME " PRM1-F DT=XX ���ڐ����ް"
-                               " SUM=Y��SUM=N�ɂ��āA�W�v���ڌ��炷"
+           DISPLAY WK-PGM-NAME " PRM1-F DT=XX ���ڐ����ް"
+           " SUM=Y��SUM=N�ɂ��āA�W�v���ڌ��炷"
                        DISPLAY WK-PGM-NAME " CNS-L-SIZE=" CNS-L-SIZE
                                " > " PRM2-MOJISU
                        STOP    RUN
@@ -1223,7 +1398,7 @@
                    DISPLAY WK-PGM-NAME " PRM1-F TITLE=XX PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                         " TITLE=XX �^�C�g�����U�O�o�C�g�܂�"
+        " TITLE=XX �^�C�g�����U�O�o�C�g�܂�"
                    STOP    RUN
            END-IF
 
@@ -1232,7 +1407,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F TITLE PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " TITLE=XXX SPACE �ȊO�w�肷��"
+           DISPLAY WK-PGM-NAME " TITLE=XXX SPACE �ȊO�w�肷��"
                            PRM1-REC
                    STOP    RUN
            END-IF
@@ -1254,7 +1429,7 @@
                          DISPLAY WK-PGM-NAME " PRM1-F DT=NN PARA ERROR "
                                    PRM1-REC
                            DISPLAY WK-PGM-NAME 
-                                   " DT=NN NN �������̂��w�肳��Ă���"
+       " DT=NN NN �������̂��w�肳��Ă���"
                            STOP    RUN
                    END-IF
                    IF      I           >       WK-TBL01-MAX
@@ -1274,7 +1449,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN POS= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN POS= 2�߂Ɏw�肷��"
+               DISPLAY WK-PGM-NAME " DT=NN POS= 2�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1290,7 +1465,7 @@
                  DISPLAY WK-PGM-NAME " PRM1-F DT=NN POS=NNN PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " DT=NN POS=NNN 1-32760�͈̔͂Ŏw�肷��"
+                        " DT=NN POS=NNN 1-32760�͈̔͂Ŏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1300,7 +1475,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN LEN= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN LEN= 3�߂Ɏw�肷��"
+               DISPLAY WK-PGM-NAME " DT=NN LEN= 3�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1315,7 +1490,7 @@
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
       *                     " DT=NN LEN=NNN 1-40 �͈̔͂Ŏw�肷��"
-                           " DT=NN LEN=NNN 1-80 �͈̔͂Ŏw�肷��"
+                          " DT=NN LEN=NNN 1-80 �͈̔͂Ŏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1325,7 +1500,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN TYPE= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN TYPE= 4�߂Ɏw�肷��"
+              DISPLAY WK-PGM-NAME " DT=NN TYPE= 4�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1349,7 +1524,7 @@
                                DISPLAY WK-PGM-NAME
                                        " DT=NN TYPE=HE��"
                                DISPLAY WK-PGM-NAME 
-                                       " LEN=NNN 1-20 �͈̔͂Ŏw�肷��"
+                                " LEN=NNN 1-20 �͈̔͂Ŏw�肷��"
                                STOP    RUN
                        END-IF
                    WHEN  WK-PRM08 = "ZD" OR "Z1" OR "Z2" OR "Z3" 
@@ -1363,7 +1538,7 @@
                                DISPLAY WK-PGM-NAME
                                        " DT=NN TYPE=ZD,Z1,Z2,Z3��"
                                DISPLAY WK-PGM-NAME 
-                                       " LEN=NNN 1-11 �͈̔͂Ŏw�肷��"
+                                " LEN=NNN 1-11 �͈̔͂Ŏw�肷��"
                                STOP    RUN
                        END-IF
                    WHEN  WK-PRM08 = "C1" OR "C2" OR "C3" OR "CT"
@@ -1377,7 +1552,7 @@
                                DISPLAY WK-PGM-NAME
                                        " DT=NN TYPE=C1,C2.C3,CT��"
                                DISPLAY WK-PGM-NAME 
-                                       " LEN=NNN 1-9 �͈̔͂Ŏw�肷��"
+                                 " LEN=NNN 1-9 �͈̔͂Ŏw�肷��"
                                STOP    RUN
                        END-IF
       *    *** PACK��DT-L�𐔎������ɕϊ�
@@ -1407,7 +1582,7 @@
                            DISPLAY WK-PGM-NAME
                                    " DT=NN TYPE=PD,P1,P2,P3��"
                            DISPLAY WK-PGM-NAME 
-                                   " LEN=NNN 1-6 �͈̔͂Ŏw�肷��"
+                                 " LEN=NNN 1-6 �͈̔͂Ŏw�肷��"
                            STOP    RUN
                        END-IF
                END-EVALUATE
@@ -1416,7 +1591,7 @@
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
                            " TYPE=XX CH,HE,ZD,Z1,Z2,Z3,PD,P1,P2,P3"
-                           ",C1,C2,C3,CT �����ꂩ�Ŏw�肷��"
+                     ",C1,C2,C3,CT �����ꂩ�Ŏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1449,9 +1624,9 @@
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
                            " TYPE=PD,P1,P2,P3 "
-                           " F-IN��MODE=B(BINARY)�ȊO�̓G���["
+                       " F-IN��MODE=B(BINARY)�ȊO�̓G���["
                    DISPLAY WK-PGM-NAME 
-                           " F-IN��MODE=" WK-F-IN-MODE " F-IN=�̎w���"
+                 " F-IN��MODE=" WK-F-IN-MODE " F-IN=�̎w���"
                            "DT=���O�Ɏw�肷��"
                    STOP    RUN
                END-IF
@@ -1463,7 +1638,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN IDX= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN SUM= 5�߂Ɏw�肷��"
+               DISPLAY WK-PGM-NAME " DT=NN SUM= 5�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1499,7 +1674,7 @@
            ELSE
                   DISPLAY WK-PGM-NAME " PRM1-F DT=NN TITLE= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN TITLE= 6�߂Ɏw�肷��"
+             DISPLAY WK-PGM-NAME " DT=NN TITLE= 6�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -1515,8 +1690,12 @@
                               " PRM1-F DT=NN TITLE=XX PARA ERROR "
                                PRM1-REC
                        DISPLAY WK-PGM-NAME 
-                               " DT=NN TITLE=XX ���ڃ^�C�g�����w�肷��"
-                               " �ő�P�O�o�C�g�܂ŁA�����T�����܂�"
+       " DT=NN TITLE=XX ���ڃ^�C�g�����w�肷�"
+       ""
+       "�"
+       " �ő�P�O�o�C�g�܂ŁA�����T���"
+       ""
+       "��܂�"
                        STOP    RUN
                    END-IF
            ELSE
@@ -1524,8 +1703,11 @@
                            " PRM1-F DT=NN TITLE=XX PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " DT=NN TITLE=XX ���ڃ^�C�g�����w�肷��"
-                           " �ő�P�O�o�C�g�܂� �X�y�[�X�̓G���["
+       " DT=NN TITLE=XX ���ڃ^�C�g�����w�肷�"
+       ""
+       "�"
+       " �ő�P�O�o�C�g�܂� �X�y�[�X�̓G��"
+       "�["
                    STOP    RUN
            END-IF
 
@@ -1538,7 +1720,7 @@
                ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F DT=NN HEN= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " DT=NN TYPE=�����̎��A"
+              DISPLAY WK-PGM-NAME " DT=NN TYPE=�����̎��A"
                                        "HEN= 7�߂Ɏw�肷��"
                    STOP    RUN
                END-IF
@@ -1551,7 +1733,7 @@
                        DISPLAY WK-PGM-NAME 
                             " PRM1-F DT=NN TYPE=C1,C2,C3,CT PARA ERROR "
                                PRM1-REC
-                     DISPLAY WK-PGM-NAME " DT=NN TYPE=C1,C2,C3,CT�̎��A"
+               DISPLAY WK-PGM-NAME " DT=NN TYPE=C1,C2,C3,CT�̎��A"
                                        "HEN=ZK �̂ݎw���"
                        STOP    RUN
                    END-IF
@@ -1845,7 +2027,8 @@
                    DISPLAY WK-PGM-NAME " PRM1-F F-IN=XX PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                         " F-IN=XX �C���v�b�g�t�@�C�����R�Q�o�C�g�܂�"
+       " F-IN=XX �C���v�b�g�t�@�C�����R�Q"
+       "�o�C�g�܂�"
                    STOP    RUN
            END-IF
 
@@ -1911,7 +2094,9 @@
                    DISPLAY WK-PGM-NAME " PRM1-F F-OT=XX PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                         " F-IN=XX �A�E�g�v�b�g�t�@�C�����R�Q�o�C�g�܂�"
+       " F-IN=XX �A�E�g�v�b�g�t�@�C�����R"
+       ""
+       "�Q�o�C�g�܂�"
                    STOP    RUN
            END-IF
 
@@ -1972,7 +2157,9 @@
                    DISPLAY WK-PGM-NAME " PRM1-F LISTID=XX PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                         " LISTID=XX ���X�g�h�c���U�O�o�C�g�܂�"
+       " LISTID=XX ���X�g�h�c���U�O�o�C�g�"
+       ""
+       "��"
                    STOP    RUN
            END-IF
 
@@ -1991,13 +2178,13 @@
            IF      WK-PRM01    =       "KEY"      AND
                    WK-PRM02(1:P02-L) IS NUMERIC   AND
                    FUNCTION NUMVAL(WK-PRM02) >= 1 AND
-                   FUNCTION NUMVAL(WK-PRM02) <= 3
+                   FUNCTION NUMVAL(WK-PRM02) <= 5
                    MOVE    FUNCTION NUMVAL(WK-PRM02) TO I5
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " KEY=N 1-3�͈̔͂Ŏw�肷��"
+                           " KEY=N 1-5�͈̔͂Ŏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -2007,7 +2194,15 @@
                IF      I5          =       2
                    MOVE    "Y"         TO      SW-KEY2
                ELSE
-                   MOVE    "Y"         TO      SW-KEY3
+                   IF      I5          =       3
+                       MOVE    "Y"         TO      SW-KEY3
+                   ELSE
+                       IF      I5          =       4
+                           MOVE    "Y"         TO      SW-KEY4
+                       ELSE
+                           MOVE    "Y"         TO      SW-KEY5
+                       END-IF
+                   END-IF
                END-IF
            END-IF
 
@@ -2017,7 +2212,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N POS= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " KEY=N POS= 2�߂Ɏw�肷��"
+               DISPLAY WK-PGM-NAME " KEY=N POS= 2�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -2029,7 +2224,7 @@
                  DISPLAY WK-PGM-NAME " PRM1-F KEY=N POS=NNN PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " KEY=N POS=NNN 1-32760�͈̔͂Ŏw�肷��"
+                        " KEY=N POS=NNN 1-32760�͈̔͂Ŏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -2039,7 +2234,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEY=N LEN= PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " KEY=N LEN= 3�߂Ɏw�肷��"
+               DISPLAY WK-PGM-NAME " KEY=N LEN= 3�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -2064,13 +2259,13 @@
            IF      WK-PRM01    =       "KEYMID"   AND
                    WK-PRM02(1:P02-L) IS NUMERIC   AND
                    FUNCTION NUMVAL(WK-PRM02) >= 1 AND
-                   FUNCTION NUMVAL(WK-PRM02) <= 4
+                   FUNCTION NUMVAL(WK-PRM02) <= 6
                    MOVE    FUNCTION NUMVAL(WK-PRM02) TO I5
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEYMID=N PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " KEY=N 1-4�͈̔͂Ŏw�肷��"
+                           " KEY=N 1-6�͈̔͂Ŏw�肷��"
                    STOP    RUN
            END-IF
 
@@ -2080,7 +2275,7 @@
            ELSE
                    DISPLAY WK-PGM-NAME " PRM1-F KEYMID=N PARA ERROR "
                            PRM1-REC
-                   DISPLAY WK-PGM-NAME " KEYMID=N TITLE=2�߂Ɏw�肷��"
+           DISPLAY WK-PGM-NAME " KEYMID=N TITLE=2�߂Ɏw�肷��"
                    STOP    RUN
            END-IF
            IF      P04-L   =       ZERO
@@ -2088,8 +2283,11 @@
                    DISPLAY WK-PGM-NAME " PRM1-F KEYMID=N PARA ERROR "
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                        " KEYMID=N TITLE=XX �u���C�N�^�C�g�����w�肷��"
-                        " �ő�P�O�o�C�g�A�����T�����Ŏw��"
+       " KEYMID=N TITLE=XX �u���C�N�^�C�g����"
+       ""
+       "�w�肷��"
+       " �ő�P�O�o�C�g�A�����T�����"
+       "Ŏw��"
                         " P04-L=" P04-L
                    STOP    RUN
            END-IF
@@ -2105,6 +2303,10 @@
       *    *** 4�͑����v�̌��o���ύX
                        WHEN FUNCTION NUMVAL(WK-PRM02) = 4
                            MOVE    WK-PRM04    TO      WK-KEY4-MID
+                       WHEN FUNCTION NUMVAL(WK-PRM02) = 5
+                           MOVE    WK-PRM04    TO      WK-KEY4B-MID
+                       WHEN FUNCTION NUMVAL(WK-PRM02) = 6
+                           MOVE    WK-PRM04    TO      WK-KEY5B-MID
                    END-EVALUATE
            END-IF
            .
@@ -2126,6 +2328,20 @@
        S028-EX.
            EXIT.
 
+      *    *** CSVOT=Y,DT=NN�ŒΜ肵�����ڂ��A�J���}��؃e�L�X�g
+      *    *** (UTF8)�ŁAPOT2-F�ɕʓr�o�́B�擪�s�͍��ڌ��o��
+       S029-10.
+           IF      WK-PRM02    =       "Y" OR "N"
+                   MOVE    WK-PRM02 TO        SW-CSVOT
+           ELSE
+                   DISPLAY WK-PGM-NAME " PRM1-F CSVOT= Y OR N ERROR="
+                           PRM1-REC
+                   STOP    RUN
+           END-IF
+           .
+       S029-EX.
+           EXIT.
+
       *    *** MID=
        S030-10.
            IF      WK-PRM02    =       "Y" OR "N"
@@ -2139,10 +2355,68 @@
        S030-EX.
            EXIT.
 
+      *    *** CHKPT=チェックポイントファイル名
+       S031-10.
+           IF      WK-PRM02    =       SPACE
+                   DISPLAY WK-PGM-NAME " PRM1-F CHKPT= PARA ERROR="
+                           PRM1-REC
+                   DISPLAY WK-PGM-NAME
+                           " CHKPT=にファイル名を指定する"
+                   STOP    RUN
+           END-IF
+
+           MOVE    WK-PRM02    TO      WK-CHK1-F-NAME
+           MOVE    "Y"         TO      SW-CHKPT
+           .
+       S031-EX.
+           EXIT.
+
+      *    *** CHKPT OPEN、前回異常終了時のチェックポイントが残って
+      *    *** いれば読み、以後はPOT1/POT2をEXTENDで開き直させる。
+      *    *** 無ければ新規扱いで既存のO/E指定通り開かせる
+       S032-10.
+
+           OPEN    INPUT       CHK1-F
+           IF      WK-CHK1-STATUS =    ZERO
+                   READ    CHK1-F
+                   MOVE    CHK1-PIN1-CNT TO   WK-CHKPT-SKIP-CNT
+                   CLOSE   CHK1-F
+
+                   DISPLAY WK-PGM-NAME
+                           " CHKPT RESTART SKIP=" WK-CHKPT-SKIP-CNT
+                           " (" WK-CHK1-F-NAME ")"
+
+                   MOVE    "E"         TO      WK-F-OT-MODE
+           ELSE
+                   MOVE    ZERO        TO      WK-CHKPT-SKIP-CNT
+           END-IF
+           .
+       S032-EX.
+           EXIT.
+
+      *    *** CHKPT SKIP、再開時に前回既に集計済みのPIN1件数分だけ
+      *    *** 読み捨てる（KEY1ブレイク完了時にしか書かないチェック
+      *    *** ポイントなので、次のKEY1がちょうど途中から始まる）
+       S033-10.
+
+           PERFORM VARYING WK-CHKPT-SKIP-IX FROM 1 BY 1
+                   UNTIL WK-CHKPT-SKIP-IX > WK-CHKPT-SKIP-CNT
+               READ    PIN1-F
+               IF      WK-PIN1-STATUS NOT =  ZERO AND NOT =  4
+                   DISPLAY WK-PGM-NAME
+                           " CHKPT SKIP PIN1-F READ ERROR STATUS="
+                           WK-PIN1-STATUS
+                   STOP    RUN
+               END-IF
+           END-PERFORM
+           .
+       S033-EX.
+           EXIT.
+
       *    *** READ PIN1 OR PIN2
        S100-10.
 
-           MOVE    KEY-NEW     TO      KEY-OLD
+           MOVE    KEY-NEW-5   TO      KEY-OLD-5
       *    *** 
            IF      WK-F-IN-MODE =      "L"
                    READ    PIN1-F
@@ -2163,10 +2437,14 @@
                END-IF
                IF      TBL02-KEY-P (1) =   ZERO AND
                        TBL02-KEY-P (2) =   ZERO AND
-                       TBL02-KEY-P (3) =   ZERO
+                       TBL02-KEY-P (3) =   ZERO AND
+                       TBL02-KEY-P (4) =   ZERO AND
+                       TBL02-KEY-P (5) =   ZERO
                    MOVE    SPACE       TO  KEY-NKEY1
                                            KEY-NKEY2
                                            KEY-NKEY3
+                                           KEY-NKEY4
+                                           KEY-NKEY5
                ELSE
                    MOVE    TBL02-KEY-P (1) TO P1
                    MOVE    TBL02-KEY-L (1) TO L1
@@ -2177,9 +2455,17 @@
                    MOVE    TBL02-KEY-P (3) TO P3
                    MOVE    TBL02-KEY-L (3) TO L3
 
+                   MOVE    TBL02-KEY-P (4) TO PK4
+                   MOVE    TBL02-KEY-L (4) TO LK4
+
+                   MOVE    TBL02-KEY-P (5) TO PK5
+                   MOVE    TBL02-KEY-L (5) TO LK5
+
                    MOVE    PIN1-REC(P1:L1) TO  KEY-NKEY1
                    MOVE    PIN1-REC(P2:L2) TO  KEY-NKEY2
                    MOVE    PIN1-REC(P3:L3) TO  KEY-NKEY3
+                   MOVE    PIN1-REC(PK4:LK4) TO  KEY-NKEY4
+                   MOVE    PIN1-REC(PK5:LK5) TO  KEY-NKEY5
                END-IF
            ELSE
       *    *** WK-PIN1-STATUS PIN1,PIN2 ���ʂȂ̂ŁA���̂܂܂ɂ���
@@ -2222,9 +2508,11 @@
       *    *** ���݂o�h�m�R���g�p
        S110-10.
 
-      *     MOVE    PIN1-MM     TO      PIN3-KEY
-      *     COMPUTE PIN3-KEY = FUNCTION NUMVAL(WK-KEY2)
-      *     COMPUTE PIN3-KEY = FUNCTION NUMVAL(KEY-OKEY2) 
+      *    *** KEY-OKEY2 が数字でない内訳行はマスター照合対象外
+           IF      KEY-OKEY2 (1:4) IS NOT NUMERIC
+                   GO  TO  S110-EX
+           END-IF
+           COMPUTE PIN3-KEY = FUNCTION NUMVAL(KEY-OKEY2)
 
            READ    PIN3-F
                    KEY PIN3-KEY
@@ -2238,6 +2526,9 @@
                    ADD     1           TO      WK-PIN3-CNT
            ELSE
                IF  WK-PIN3-STATUS   =       23
+                   ADD     1           TO      WK-PIN3-UNMATCH-CNT
+                   DISPLAY WK-PGM-NAME " PIN3 ﾐﾂｶﾗﾅｲ KEY="
+                           PIN3-KEY
                    MOVE    SPACE       TO      WK-PIN3-I1
                                                WK-PIN3-I2
                                                WK-PIN3-I3
@@ -2304,7 +2595,7 @@
                              SW-SET2 = "Y"
 
                IF      Q2      >=      32759
-                       DISPLAY WK-PGM-NAME " PIN2-F �� X'0D0A' ���Ȃ�"
+             DISPLAY WK-PGM-NAME " PIN2-F �� X'0D0A' ���Ȃ�"
                        STOP    RUN
                END-IF
       *    *** Q < WK-PIN2-LEN �𔻒肵�āA���R�[�h�͈͓���"FF"���肷��
@@ -2395,7 +2686,7 @@
                                        CALL    "COBDUMP" USING 
                                                PIN2-REC (Q - 2 : 2 )
                                        DISPLAY WK-PGM-NAME
-                                               " PIN2-F ���R�[�h��=" Q3
+                                  " PIN2-F ���R�[�h��=" Q3
                                                " �Œ蒷�̂݉�"
                                        STOP    RUN
                                END-IF
@@ -2425,34 +2716,51 @@
                    PERFORM S100-10     THRU    S100-EX
            END-IF
 
-           IF      KEY-OLD     =       KEY-NEW
+           IF      KEY-OLD-5   =       KEY-NEW-5
                CONTINUE
            ELSE
-               IF      SW-KEY3     =       "Y"
-      *    *** KEY1,KEY2,KEY3 �u���C�N
-                   PERFORM S300-10     THRU    S300-EX
+               IF      SW-KEY5     =       "Y"
+      *    *** KEY1,KEY2,KEY3,KEY4,KEY5 �u���C�N
+                   PERFORM S291-10     THRU    S291-EX
                END-IF
 
-               IF      KEY-OLD2  =         KEY-NEW2
+               IF      KEY-OLD-4 =         KEY-NEW-4
                    CONTINUE
                ELSE
-                   IF      SW-KEY2     =       "Y"
-      *    *** KEY1,KEY2 �u���C�N
-                       PERFORM S310-10     THRU    S310-EX
+                   IF      SW-KEY4     =       "Y"
+      *    *** KEY1,KEY2,KEY3,KEY4 �u���C�N
+                       PERFORM S296-10     THRU    S296-EX
                    END-IF
 
-                   IF      KEY-OKEY1 =         KEY-NKEY1
+                   IF      KEY-OLD     =       KEY-NEW
                        CONTINUE
                    ELSE
-                       IF      SW-KEY1     =       "Y"
-      *    *** KEY1 �u���C�N
-                           PERFORM S320-10     THRU    S320-EX
+                       IF      SW-KEY3     =       "Y"
+      *    *** KEY1,KEY2,KEY3 �u���C�N
+                           PERFORM S300-10     THRU    S300-EX
                        END-IF
 
-      *    *** 0���ł��A�`�s�@�d�m�c���A�����v �����o��
-                       IF      KEY-NEW       =     HIGH-VALUE
+                       IF      KEY-OLD2  =         KEY-NEW2
+                           CONTINUE
+                       ELSE
+                           IF      SW-KEY2     =       "Y"
+      *    *** KEY1,KEY2 �u���C�N
+                               PERFORM S310-10     THRU    S310-EX
+                           END-IF
+
+                           IF      KEY-OKEY1 =         KEY-NKEY1
+                               CONTINUE
+                           ELSE
+                               IF      SW-KEY1     =       "Y"
+      *    *** KEY1 �u���C�N
+                                   PERFORM S320-10     THRU    S320-EX
+                               END-IF
+
+                               IF      KEY-NEW       =     HIGH-VALUE
       *    *** AT END �u���C�N
-                           PERFORM S330-10     THRU    S330-EX
+                                   PERFORM S330-10     THRU    S330-EX
+                               END-IF
+                           END-IF
                        END-IF
                    END-IF
                END-IF
@@ -2467,6 +2775,8 @@
            ADD     1           TO      WK-KEY1-CNT
                                        WK-KEY2-CNT
                                        WK-KEY3-CNT
+                                       WK-KEY4-CNT
+                                       WK-KEY5-CNT
 
            PERFORM VARYING I2 FROM 1 BY 1
                    UNTIL I2 > WK-TBL01-MAX
@@ -2513,6 +2823,26 @@
                        MOVE    WK-PSU  TO      WK-ZSU
                    END-IF
 
+                   ADD     WK-ZSU      TO      TBL01-DT-K5SU (I2)
+                       ON SIZE ERROR
+                       DISPLAY WK-PGM-NAME 
+                               " ADD TBL01-DT-K5SU ON SIZE ERROR"
+                       DISPLAY WK-PGM-NAME 
+                               " WK-PIN1-CNT=" WK-PIN1-CNT
+                               " WK-PIN2-CNT=" WK-PIN2-CNT
+                       STOP    RUN
+                   END-ADD
+
+                   ADD     WK-ZSU      TO      TBL01-DT-K4SU (I2)
+                       ON SIZE ERROR
+                       DISPLAY WK-PGM-NAME 
+                               " ADD TBL01-DT-K4SU ON SIZE ERROR"
+                       DISPLAY WK-PGM-NAME 
+                               " WK-PIN1-CNT=" WK-PIN1-CNT
+                               " WK-PIN2-CNT=" WK-PIN2-CNT
+                       STOP    RUN
+                   END-ADD
+
                    ADD     WK-ZSU      TO      TBL01-DT-K3SU (I2)
                        ON SIZE ERROR
                        DISPLAY WK-PGM-NAME 
@@ -2559,6 +2889,11 @@
                    CONTINUE
            ELSE
 
+                   IF      SW-CSVOT    =       "Y"
+                           MOVE    1           TO      WK-CSVOT-PTR
+                           MOVE    SPACE       TO      WK-CSVOT-LINE
+                   END-IF
+
                    PERFORM VARYING I FROM 1 BY 1
                            UNTIL I > WK-TBL01-MAX 
                        MOVE    TBL01-DT-P (I) TO P
@@ -2631,8 +2966,26 @@
       *    *** TYPE=Z3,P3
                                PERFORM S250-10     THRU    S250-EX
                        END-EVALUATE
+
+                       IF      SW-CSVOT    =       "Y"
+                           PERFORM S215-10     THRU    S215-EX
+                       END-IF
                    END-PERFORM
 
+                   IF      SW-CSVOT    =       "Y"
+                           MOVE    WK-CSVOT-LINE TO      POT2-REC
+                           COMPUTE WK-POT2-LEN = WK-CSVOT-PTR - 1
+                           WRITE   POT2-REC
+                           IF      WK-POT2-STATUS =    ZERO
+                               ADD     1           TO      WK-POT2-CNT
+                           ELSE
+                               DISPLAY WK-PGM-NAME
+                                       " POT2-F WRITE ERROR STATUS="
+                                       WK-POT2-STATUS
+                               STOP    RUN
+                           END-IF
+                   END-IF
+
                    ADD     1           TO      J
                    MOVE    1           TO      J2
       *    *** PRINT TBL WRITE CHECK
@@ -2642,6 +2995,32 @@
        S210-EX.
            EXIT.
 
+      *    *** CSVOT=Y ���ڂP�����AWK-CSVOT-LINE�ɃJ���}�ŒǉA
+       S215-10.
+           IF      I           NOT =   1
+                   STRING  ","         DELIMITED BY SIZE
+                           INTO    WK-CSVOT-LINE
+                           WITH POINTER WK-CSVOT-PTR
+           END-IF
+
+           EVALUATE TRUE
+               WHEN TBL01-DT-TYPE (I) = "CH" OR "HE"
+                   STRING  PIN1-REC (P:L) DELIMITED BY SIZE
+                           INTO    WK-CSVOT-LINE
+                           WITH POINTER WK-CSVOT-PTR
+               WHEN OTHER
+      *    *** CH,HE�ȊO�͑S��WK-ZSU�ɐ��l���Z�b�g�ς�
+                   MOVE    WK-ZSU      TO      WK-CSVOT-NUM
+                   MOVE    WK-CSVOT-NUM TO     WK-CSVOT-FLD
+                   CALL    "C$JUSTIFY" USING   WK-CSVOT-FLD "L"
+                   STRING  WK-CSVOT-FLD DELIMITED BY SPACE
+                           INTO    WK-CSVOT-LINE
+                           WITH POINTER WK-CSVOT-PTR
+           END-EVALUATE
+           .
+       S215-EX.
+           EXIT.
+
       *    *** TYPE=ZD,PD
        S220-10.
 
@@ -2676,8 +3055,8 @@
                          ( TBL01-DT-L(I) =     9 AND
                            WK-ZSU      >       999999999 )
                            DISPLAY WK-PGM-NAME 
-                                   " TYPE=C1,C2,C3,C4 �w�莞�� LEN=N "
-                                   "N ������Ȃ� N�̒l�傫������" 
+                             " TYPE=C1,C2,C3,C4 �w�莞�� LEN=N "
+            "N ������Ȃ� N�̒l�傫������" 
                            DISPLAY WK-PGM-NAME 
                                    " WK-PIN1-CNT=" WK-PIN1-CNT
                            DISPLAY WK-PGM-NAME 
@@ -3112,11 +3491,300 @@
                                    ADD     CNS-L-SIZE 1 TO   PN (I)
                            END-PERFORM
                    END-IF
+
+      *    *** 途中集計再表示
+                   PERFORM S285-10     THRU    S285-EX
+                   ADD     1           TO      J
            END-IF
            .
        S280-EX.
            EXIT.
 
+      *    *** PRM2-GYOU オーバーフロー時
+      *    *** 途中集計を再表示
+       S285-10.
+
+           MOVE    WK-PN1      TO      PX
+           MOVE    WK-KEY-CONT-MID TO  PR-LINE (J) (PX:10)
+           COMPUTE PX = PX + 11
+
+           IF      L1          NOT =   ZERO
+               MOVE    KEY-NKEY1 (1:L1) TO PR-LINE (J) (PX:L1)
+               COMPUTE PX = PX + L1 + 1
+           END-IF
+           IF      L2          NOT =   ZERO
+               MOVE    KEY-NKEY2 (1:L2) TO PR-LINE (J) (PX:L2)
+               COMPUTE PX = PX + L2 + 1
+           END-IF
+           IF      L3          NOT =   ZERO
+               MOVE    KEY-NKEY3 (1:L3) TO PR-LINE (J) (PX:L3)
+               COMPUTE PX = PX + L3 + 1
+           END-IF
+           IF      LK4         NOT =   ZERO
+               MOVE    KEY-NKEY4 (1:LK4) TO PR-LINE (J) (PX:LK4)
+               COMPUTE PX = PX + LK4 + 1
+           END-IF
+           IF      LK5         NOT =   ZERO
+               MOVE    KEY-NKEY5 (1:LK5) TO PR-LINE (J) (PX:LK5)
+               COMPUTE PX = PX + LK5 + 1
+           END-IF
+
+           EVALUATE TRUE
+               WHEN    SW-KEY5     =       "Y"
+                   MOVE    5           TO      I5
+               WHEN    SW-KEY4     =       "Y"
+                   MOVE    4           TO      I5
+               WHEN    SW-KEY3     =       "Y"
+                   MOVE    3           TO      I5
+               WHEN    SW-KEY2     =       "Y"
+                   MOVE    2           TO      I5
+               WHEN    SW-KEY1     =       "Y"
+                   MOVE    1           TO      I5
+               WHEN    OTHER
+                   MOVE    0           TO      I5
+           END-EVALUATE
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WK-TBL01-MAX
+             IF    ( TBL01-DT-TYPE(I) =  "ZD" OR "Z1" OR "Z2" OR
+                                         "Z3" OR
+                                         "PD" OR "P1" OR "P2" OR
+                                         "P3" ) AND
+                     TBL01-DT-SUM (I) =  "Y"
+
+                   MOVE    TBL01-DT-TIT (I)  TO
+                           PR-LINE (J) (PX:TBL01-DT-TITL (I))
+
+                   COMPUTE PX = PX + TBL01-DT-TITL(I) + 1
+
+                   EVALUATE I5
+                       WHEN    5
+                           MOVE    TBL01-DT-K5SU (I) TO WK-ZSU
+                       WHEN    4
+                           MOVE    TBL01-DT-K4SU (I) TO WK-ZSU
+                       WHEN    3
+                           MOVE    TBL01-DT-K3SU (I) TO WK-ZSU
+                       WHEN    2
+                           MOVE    TBL01-DT-K2SU (I) TO WK-ZSU
+                       WHEN    1
+                           MOVE    TBL01-DT-K1SU (I) TO WK-ZSU
+                       WHEN    OTHER
+                           MOVE    TBL01-DT-TOSU (I) TO WK-ZSU
+                   END-EVALUATE
+                   MOVE    "Y"         TO      SW-KEY-BR
+
+                   MOVE    PX          TO      P5
+                   EVALUATE TRUE
+                       WHEN TBL01-DT-TYPE (I) = "ZD" OR "PD"
+      *    *** TYPE=ZD,PD
+                            PERFORM S220-10     THRU    S220-EX
+                       WHEN TBL01-DT-TYPE (I) = "Z1" OR "P1"
+      *    *** TYPE=Z1,P1
+                            PERFORM S230-10     THRU    S230-EX
+                       WHEN TBL01-DT-TYPE (I) = "Z2" OR "P2"
+      *    *** TYPE=Z2,P2
+                            PERFORM S240-10     THRU    S240-EX
+                       WHEN TBL01-DT-TYPE (I) = "Z3" OR "P3"
+      *    *** TYPE=Z3,P3
+                            PERFORM S250-10     THRU    S250-EX
+                   END-EVALUATE
+
+                   COMPUTE PX = PX + HL + 1
+
+             END-IF
+           END-PERFORM
+           .
+       S285-EX.
+           EXIT.
+
+      *    *** KEY1,KEY2,KEY3,KEY4,KEY5 �u���C�N
+       S291-10.
+
+      *    *** PIN1 ZERO��ԕ�B�v
+           IF      KEY-OLD-5   =     LOW-VALUE
+                   CONTINUE
+           ELSE
+               IF      J2      =       1
+                   IF      SW-KAIGYO-BR =  "1" AND
+                           SW-KAIGYO    =  "1"
+                       ADD     1       TO      J
+                   END-IF
+               END-IF
+      *    *** PRINT TBL WRITE CHECK
+               PERFORM S280-10     THRU    S280-EX
+
+               MOVE    WK-PN1      TO       PX
+               MOVE    WK-KEY5B-MID    TO  PR-LINE (J) (PX:10)
+               COMPUTE PX = PX + 11
+
+               MOVE    KEY-OKEY1 (1:L1) TO PR-LINE (J) (PX:L1)
+               COMPUTE PX = PX + L1 + 1
+               MOVE    KEY-OKEY2 (1:L2) TO PR-LINE (J) (PX:L2)
+               COMPUTE PX = PX + L2 + 1
+               MOVE    KEY-OKEY3 (1:L3) TO PR-LINE (J) (PX:L3)
+               COMPUTE PX = PX + L3 + 1
+               MOVE    KEY-OKEY4 (1:LK4) TO PR-LINE (J) (PX:LK4)
+               COMPUTE PX = PX + LK4 + 1
+               MOVE    KEY-OKEY5 (1:LK5) TO PR-LINE (J) (PX:LK5)
+               COMPUTE PX = PX + LK5 + 1
+
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WK-TBL01-MAX 
+                 IF    ( TBL01-DT-TYPE(I) =  "ZD" OR "Z1" OR "Z2" OR
+                                             "Z3" OR
+                                             "PD" OR "P1" OR "P2" OR
+                                             "P3" ) AND 
+                         TBL01-DT-SUM (I) =  "Y"
+
+                       MOVE    TBL01-DT-TIT (I)  TO
+                               PR-LINE (J) (PX:TBL01-DT-TITL (I))
+
+                       COMPUTE PX = PX + TBL01-DT-TITL(I) + 1
+
+                       MOVE    TBL01-DT-K5SU (I) TO WK-ZSU
+                       MOVE    "Y"         TO      SW-KEY-BR
+
+                       MOVE   PX    TO    P5
+                       EVALUATE TRUE
+                           WHEN TBL01-DT-TYPE (I) = "ZD" OR "PD"
+      *    *** TYPE=ZD,PD
+                                PERFORM S220-10     THRU    S220-EX
+                           WHEN TBL01-DT-TYPE (I) = "Z1" OR "P1"
+      *    *** TYPE=Z1,P1
+                                PERFORM S230-10     THRU    S230-EX
+                           WHEN TBL01-DT-TYPE (I) = "Z2" OR "P2"
+      *    *** TYPE=Z2,P2
+                                PERFORM S240-10     THRU    S240-EX
+                           WHEN TBL01-DT-TYPE (I) = "Z3" OR "P3"
+      *    *** TYPE=Z3,P3
+                                PERFORM S250-10     THRU    S250-EX
+                       END-EVALUATE
+
+                       COMPUTE PX = PX + HL + 1
+
+                  END-IF
+               END-PERFORM
+
+               MOVE    WK-KENSU    TO      PR-LINE (J) (PX:04)
+               COMPUTE PX = PX + 4
+               MOVE    WK-KEY5-CNT TO      WK-CNT3
+               MOVE    WK-CNT3     TO      PR-LINE (J) (PX:11)
+
+               MOVE    ZERO        TO      WK-KEY5-CNT
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WK-TBL01-MAX 
+                       MOVE    ZERO        TO      TBL01-DT-K5SU (I)
+               END-PERFORM
+
+               IF      SW-KAIGYO-BR =  "0"
+                   ADD     1           TO      J
+               ELSE
+                   ADD     2           TO      J
+               END-IF
+               MOVE    J           TO      J2
+
+      *    *** PRINT TBL WRITE CHECK
+               PERFORM S280-10     THRU    S280-EX
+
+           END-IF
+           .
+       S291-EX.
+           EXIT.
+
+      *    *** KEY1,KEY2,KEY3,KEY4 �u���C�N
+       S296-10.
+
+      *    *** PIN1 ZERO��ԕ�B�v
+           IF      KEY-OLD-5   =     LOW-VALUE
+                   CONTINUE
+           ELSE
+               IF      J2      =       1
+                   IF      SW-KAIGYO-BR =  "1" AND
+                           SW-KAIGYO    =  "1"
+                       ADD     1       TO      J
+                   END-IF
+               END-IF
+      *    *** PRINT TBL WRITE CHECK
+               PERFORM S280-10     THRU    S280-EX
+
+               MOVE    WK-PN1      TO       PX
+               MOVE    WK-KEY4B-MID    TO  PR-LINE (J) (PX:10)
+               COMPUTE PX = PX + 11
+
+               MOVE    KEY-OKEY1 (1:L1) TO PR-LINE (J) (PX:L1)
+               COMPUTE PX = PX + L1 + 1
+               MOVE    KEY-OKEY2 (1:L2) TO PR-LINE (J) (PX:L2)
+               COMPUTE PX = PX + L2 + 1
+               MOVE    KEY-OKEY3 (1:L3) TO PR-LINE (J) (PX:L3)
+               COMPUTE PX = PX + L3 + 1
+               MOVE    KEY-OKEY4 (1:LK4) TO PR-LINE (J) (PX:LK4)
+               COMPUTE PX = PX + LK4 + 1
+
+               IF      LK5 NOT = ZERO
+                   COMPUTE PX = PX + LK5 + 1
+               END-IF
+
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WK-TBL01-MAX 
+                 IF    ( TBL01-DT-TYPE (I) = "ZD" OR "Z1" OR "Z2" OR
+                                             "Z3" OR
+                                             "PD" OR "P1" OR "P2" OR
+                                             "P3" ) AND 
+                         TBL01-DT-SUM (I) =  "Y"
+
+                       MOVE    TBL01-DT-TIT(I)  TO
+                               PR-LINE (J) (PX:TBL01-DT-TITL(I))
+
+                       COMPUTE PX = PX + TBL01-DT-TITL(I) + 1
+
+                       MOVE    TBL01-DT-K4SU (I) TO WK-ZSU
+                       MOVE    "Y"         TO      SW-KEY-BR
+
+                       MOVE   PX    TO    P5
+                       EVALUATE TRUE
+                           WHEN TBL01-DT-TYPE (I) = "ZD" OR "PD"
+      *    *** TYPE=ZD,PD
+                                PERFORM S220-10     THRU    S220-EX
+                           WHEN TBL01-DT-TYPE (I) = "Z1" OR "P1"
+      *    *** TYPE=Z1,P1
+                                PERFORM S230-10     THRU    S230-EX
+                           WHEN TBL01-DT-TYPE (I) = "Z2" OR "P2"
+      *    *** TYPE=Z2,P2
+                                PERFORM S240-10     THRU    S240-EX
+                           WHEN TBL01-DT-TYPE (I) = "Z3" OR "P3"
+      *    *** TYPE=Z3,P3
+                                PERFORM S250-10     THRU    S250-EX
+                       END-EVALUATE
+
+                       COMPUTE PX = PX + HL + 1
+                  END-IF
+               END-PERFORM
+               MOVE    WK-KENSU    TO      PR-LINE (J) (PX:04)
+               COMPUTE PX = PX + 4
+               MOVE    WK-KEY4-CNT TO      WK-CNT3
+               MOVE    WK-CNT3     TO      PR-LINE (J) (PX:11)
+
+               MOVE    ZERO        TO      WK-KEY4-CNT
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WK-TBL01-MAX 
+                       MOVE    ZERO        TO      TBL01-DT-K4SU (I)
+               END-PERFORM
+
+               IF      SW-KAIGYO-BR =  "0"
+                   ADD     1           TO      J
+               ELSE
+                   ADD     2           TO      J
+               END-IF
+               MOVE    J           TO      J2
+
+      *    *** PRINT TBL WRITE CHECK
+               PERFORM S280-10     THRU    S280-EX
+
+           END-IF
+           .
+       S296-EX.
+           EXIT.
+
       *    *** KEY1,KEY2,KEY3 �u���C�N
        S300-10.
 
@@ -3133,9 +3801,6 @@
       *    *** PRINT TBL WRITE CHECK
                PERFORM S280-10     THRU    S280-EX
 
-      *    *** PIN3 READ
-      *         PERFORM S110-10     THRU    S110-EX
-
                MOVE    WK-PN1      TO       PX
                MOVE    WK-KEY3-MID     TO  PR-LINE (J) (PX:10)
                COMPUTE PX = PX + 11
@@ -3150,6 +3815,13 @@
 
                COMPUTE PX = PX + L3 + 1
 
+               IF      LK4 NOT = ZERO
+                   COMPUTE PX = PX + LK4 + 1
+               END-IF
+               IF      LK5 NOT = ZERO
+                   COMPUTE PX = PX + LK5 + 1
+               END-IF
+
                PERFORM VARYING I FROM 1 BY 1
                        UNTIL I > WK-TBL01-MAX 
                  IF    ( TBL01-DT-TYPE(I) =  "ZD" OR "Z1" OR "Z2" OR
@@ -3230,7 +3902,7 @@
                PERFORM S280-10     THRU    S280-EX
 
       *    *** PIN3 READ
-      *         PERFORM S110-10     THRU    S110-EX
+           PERFORM S110-10     THRU    S110-EX
 
                MOVE    WK-PN1      TO       PX
 
@@ -3247,6 +3919,12 @@
                IF      L3  NOT = ZERO
                    COMPUTE PX = PX + L3 + 1
                END-IF
+               IF      LK4 NOT = ZERO
+                   COMPUTE PX = PX + LK4 + 1
+               END-IF
+               IF      LK5 NOT = ZERO
+                   COMPUTE PX = PX + LK5 + 1
+               END-IF
 
                PERFORM VARYING I FROM 1 BY 1
                        UNTIL I > WK-TBL01-MAX 
@@ -3343,6 +4021,12 @@
                IF      L3  NOT = ZERO
                    COMPUTE PX = PX + L3 + 1
                END-IF
+               IF      LK4 NOT = ZERO
+                   COMPUTE PX = PX + LK4 + 1
+               END-IF
+               IF      LK5 NOT = ZERO
+                   COMPUTE PX = PX + LK5 + 1
+               END-IF
 
                PERFORM VARYING I FROM 1 BY 1
                        UNTIL I > WK-TBL01-MAX 
@@ -3388,10 +4072,16 @@
 
                MOVE    ZERO        TO      WK-KEY1-CNT
                PERFORM VARYING I FROM 1 BY 1
-                       UNTIL I > WK-TBL01-MAX 
+                       UNTIL I > WK-TBL01-MAX
                        MOVE    ZERO        TO      TBL01-DT-K1SU (I)
                END-PERFORM
 
+      *    *** CHKPT=Y時、KEY1が丁度切り替わった今がPIN1側集計状態
+      *    *** が全てゼロに戻る唯一の安全なチェックポイント地点
+               IF      SW-CHKPT    =       "Y"
+                       PERFORM S321-10     THRU    S321-EX
+               END-IF
+
                IF      KEY-NEW =       HIGH-VALUE
                        IF      SW-KAIGYO-BR =  "0"
                                ADD     1       TO      J
@@ -3418,6 +4108,33 @@
        S320-EX.
            EXIT.
 
+      *    *** CHECKPOINT WRITE、KEY1ブレイク完了毎に処理済みPIN1
+      *    *** 件数をCHK1-Fへ書き直す
+       S321-10.
+
+           OPEN    OUTPUT      CHK1-F
+           IF      WK-CHK1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME
+                           " CHK1-F OPEN ERROR STATUS="
+                           WK-CHK1-STATUS
+                   STOP    RUN
+           END-IF
+
+           COMPUTE CHK1-PIN1-CNT =
+                   WK-CHKPT-SKIP-CNT   +   WK-PIN1-CNT   -   1
+           WRITE   CHK1-REC
+           IF      WK-CHK1-STATUS NOT =  ZERO
+                   DISPLAY WK-PGM-NAME
+                           " CHK1-F WRITE ERROR STATUS="
+                           WK-CHK1-STATUS
+                   STOP    RUN
+           END-IF
+
+           CLOSE   CHK1-F
+           .
+       S321-EX.
+           EXIT.
+
       *    *** AT END �u���C�N
        S330-10.
 
@@ -3437,6 +4154,12 @@
            IF      L3     NOT = ZERO
                    COMPUTE PX = PX + L3 + 1
            END-IF
+           IF      LK4    NOT = ZERO
+                   COMPUTE PX = PX + LK4 + 1
+           END-IF
+           IF      LK5    NOT = ZERO
+                   COMPUTE PX = PX + LK5 + 1
+           END-IF
 
            PERFORM VARYING I FROM 1 BY 1
                            UNTIL I > WK-TBL01-MAX 
@@ -3538,6 +4261,23 @@
                    STOP    RUN
            END-IF
 
+           IF      SW-CSVOT    =       "Y"
+                   CLOSE   POT2-F
+                   IF      WK-POT2-STATUS NOT =  ZERO
+                           DISPLAY WK-PGM-NAME
+                                   " POT2-F CLOSE ERROR STATUS="
+                                   WK-POT2-STATUS
+                           STOP    RUN
+                   END-IF
+           END-IF
+
+      *    *** CHKPT=Y かつ正常終了の場合、次回は最初から通常通り
+      *    *** 実行できるよう、チェックポイントファイルを削除する
+           IF      SW-CHKPT    =       "Y"
+                   CALL    "CBL_DELETE_FILE" USING WK-CHK1-F-NAME
+                   END-CALL
+           END-IF
+
            MOVE    "C"         TO      WFD-ID
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
@@ -3552,6 +4292,10 @@
            MOVE    WK-PRM2-CNT TO      WK-PRM2-CNT-E
            DISPLAY WK-PGM-NAME " PRM2 ���� = " WK-PRM2-CNT-E
                    " (" WK-PRM2-F-NAME ")"
+           IF      SW-CHKPT    =       "Y"
+                   COMPUTE WK-PIN1-CNT =
+                           WK-CHKPT-SKIP-CNT   +   WK-PIN1-CNT
+           END-IF
            MOVE    WK-PIN1-CNT TO      WK-PIN1-CNT-E
            DISPLAY WK-PGM-NAME " PIN1 ���� = " WK-PIN1-CNT-E
                    " (" WK-PIN1-F-NAME ")"
@@ -3561,9 +4305,17 @@
            MOVE    WK-PIN3-CNT TO      WK-PIN3-CNT-E
            DISPLAY WK-PGM-NAME " PIN3 ���� = " WK-PIN3-CNT-E
                    " (" WK-PIN3-F-NAME ")"
+           MOVE    WK-PIN3-UNMATCH-CNT TO WK-PIN3-UNMATCH-CNT-E
+           DISPLAY WK-PGM-NAME " PIN3 ﾐﾂｶﾗﾅｲ = "
+                   WK-PIN3-UNMATCH-CNT-E
            MOVE    WK-POT1-CNT TO      WK-POT1-CNT-E
            DISPLAY WK-PGM-NAME " POT1 ���� = " WK-POT1-CNT-E
                    " (" WK-POT1-F-NAME ")"
+           IF      SW-CSVOT    =       "Y"
+               MOVE    WK-POT2-CNT TO      WK-POT2-CNT-E
+               DISPLAY WK-PGM-NAME " POT2 ���� = " WK-POT2-CNT-E
+                       " (" WK-POT2-F-NAME ")"
+           END-IF
            MOVE    WK-PAGE     TO      WK-PAGE-E
            DISPLAY WK-PGM-NAME " POT1 ��   = " WK-PAGE-E
                    " (" WK-POT1-F-NAME ")"
