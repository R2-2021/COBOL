@@ -16,6 +16,7 @@
    03  WK-I3      PIC S9(9) VALUE ZERO PACKED-DECIMAL.
 01 enumerated-value CONSTANT AS 500.
 01 some-string      CONSTANT AS "immutable value".
+ COPY CPEXCLOG REPLACING ==:##:== BY ==WEX==.
  procedure division.
  demonstration section.
  MOVE 123456789 TO WK-I1
@@ -46,6 +47,11 @@
    display "Exception-status:    " exception-status upon syserr
    display "Exception-location:  " exception-location upon syserr
    display "Exception-statement: " exception-statement upon syserr
+   move WK-PGM-NAME to WEX-PGM
+   move exception-status to WEX-STATUS
+   move exception-location to WEX-LOCATION
+   move exception-statement to WEX-STATEMENT
+   call "EXCLOG" using WEX-EXCLOG-AREA
  .
 
  hard-exception.
