@@ -56,6 +56,7 @@
            03  WK-PRM1-F-NAME  PIC  X(032) VALUE "FILEDMPP.PRM1".
            03  WK-PIN1-F-NAME  PIC  X(032) VALUE "FILEDMPP.PIN1".
            03  WK-PIN2-F-NAME  PIC  X(032) VALUE "FILEDMPP.PIN2".
+           03  WK-PIN3-F-NAME  PIC  X(032) VALUE "FILEDMPP.PIN3".
 
            03  WK-PRM1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
@@ -79,8 +80,15 @@
            03  WK-PIN2-CNT-E   PIC --,---,---,--9 VALUE ZERO.
            03  WK-PIN2-0D0A-CNT-E
                                PIC --,---,---,--9 VALUE ZERO.
+           03  WK-PIN3-CNT-E   PIC --,---,---,--9 VALUE ZERO.
+           03  WK-PIN3-OFFSET-E
+                               PIC --,---,---,--9 VALUE ZERO.
 
            03  WK-MODE         PIC  X(001) VALUE SPACE.
+      *    *** 前回ダンプの続きから出力する開始件数(0=先頭から全件)
+           03  WK-START-REC    BINARY-LONG SYNC VALUE ZERO.
+           03  WK-START-REC-A  PIC  X(009) VALUE SPACE.
+           03  WK-PIN3-LEN-A   PIC  X(009) VALUE SPACE.
            03  WK-JYOKEN       PIC  X(080) VALUE SPACE.
            03  WK-KOMOKU       PIC  X(010) VALUE SPACE.
            03  WK-POS          PIC  X(005) VALUE SPACE.
@@ -102,6 +110,24 @@
            03  WK-BUF2-TBL     OCCURS 65536
                                PIC  X(001) VALUE SPACE.
 
+      *    *** PIN3(CBL バイトオフセット直接読込み)用ワーク
+       01  WK-PIN3-AREA.
+           03  WK-PIN3-FILEHANDLE
+                               USAGE IS POINTER.
+           03  WK-PIN3-CFILE   PIC  X(033) VALUE SPACE.
+           03  WK-PIN3-ACCESS-MODE
+                               BINARY-LONG SYNC VALUE 1.
+           03  WK-PIN3-FILE-LOCK
+                               PIC  X(001) VALUE SPACE.
+           03  WK-PIN3-DEVICE  PIC  X(001) VALUE SPACE.
+           03  WK-PIN3-RESULT  BINARY-LONG SYNC VALUE ZERO.
+           03  WK-PIN3-OFFSET  PIC  9(018) COMP VALUE ZERO.
+           03  WK-PIN3-READ-LEN
+                               PIC  9(008) COMP VALUE 256.
+           03  WK-PIN3-FLAGS   BINARY-CHAR SYNC VALUE ZERO.
+           03  WK-PIN3-BUF     PIC  X(65536) VALUE SPACE.
+           03  WK-PIN3-CNT     BINARY-LONG SYNC VALUE ZERO.
+
        01  WDE04-AREA.
            03  WDE04-SHORI     PIC  X(005) VALUE "FIRST".
            03  WDE04-BUF1-LEN  BINARY-LONG SYNC VALUE ZERO.
@@ -159,6 +185,14 @@
                                    PERFORM S060-10     THRU    S060-EX
                                END-IF
 
+                           WHEN PRM1-REC (1:5) = "START"
+      *    *** START= 開始件数セット
+                               PERFORM S080-10     THRU    S080-EX
+
+                           WHEN PRM1-REC (1:4) = "RLEN"
+      *    *** RLEN= PIN3(バイトオフセット)読込み長さセット
+                               PERFORM S085-10     THRU    S085-EX
+
                            WHEN OTHER
       *    *** PRM1 TBL SET
                                PERFORM S070-10     THRU    S070-EX
@@ -171,7 +205,8 @@
       *    *** OPEN PIN1,PIN2
            PERFORM S011-10     THRU    S011-EX
 
-           IF      WK-MODE     =       "B"
+           EVALUATE WK-MODE
+               WHEN    "B"
 
       *    *** READ PIN2(インプット　バイナリーファイル)
                    PERFORM S030-10     THRU    S030-EX
@@ -182,7 +217,12 @@
       *    *** READ PIN2(インプット　バイナリーファイル)
                            PERFORM S030-10     THRU    S030-EX
                    END-PERFORM
-           ELSE
+
+               WHEN    "R"
+      *    *** PIN3(CBL バイトオフセット直接アクセス)OPEN/READ/CLOSE
+                   PERFORM S400-10     THRU    S400-EX
+
+               WHEN    OTHER
 
       *    *** READ PIN1(インプット　バイナリーファイル)
                    PERFORM S020-10     THRU    S020-EX
@@ -193,7 +233,7 @@
       *    *** READ PIN1(インプット　バイナリーファイル)
                            PERFORM S020-10     THRU    S020-EX
                    END-PERFORM
-           END-IF
+           END-EVALUATE
 
       *    *** CLOSE
            PERFORM S900-10     THRU    S900-EX
@@ -229,6 +269,10 @@
       *    *** OPEN PIN1,PIN2
        S011-10.
 
+           IF      WK-MODE     =       "R"
+                   GO      TO      S011-EX
+           END-IF
+
            OPEN    INPUT       PIN1-F
            IF      WK-PIN1-STATUS NOT =  ZERO
                    DISPLAY WK-PGM-NAME " PIN1-F OPEN ERROR STATUS="
@@ -318,8 +362,9 @@
            MOVE    "N"         TO      SW-YES
            PERFORM UNTIL SW-YES =      "Y"
                    DISPLAY " "
-                   DISPLAY WK-PGM-NAME " INPUT FILE MODE L(SEQ) "
-                           "OR B(BINARY) ?  L OR B で入力"
+                   DISPLAY WK-PGM-NAME " INPUT FILE MODE L(SEQ),"
+                           " B(BINARY) OR R(RANDOM) ?"
+                           " L,B OR R で入力"
                    ACCEPT  WK-MODE
                    IF      WK-MODE     =       "B"
                            DISPLAY WK-PGM-NAME " BINARY FILE OK ? Y/N"
@@ -330,7 +375,13 @@
                                    " LINE SEQUENTIAL OK ? Y/N"
                            ACCEPT  SW-YES
                        ELSE
-                           DISPLAY " FILE MODE ERROR MODE=" WK-MODE
+                           IF      WK-MODE     =       "R"
+                               DISPLAY WK-PGM-NAME
+                                   " RANDOM BYTE OFFSET OK ? Y/N"
+                               ACCEPT  SW-YES
+                           ELSE
+                               DISPLAY " FILE MODE ERROR MODE=" WK-MODE
+                           END-IF
                        END-IF
                    END-IF
            END-PERFORM
@@ -346,15 +397,51 @@
                    ACCEPT  SW-YES
                END-PERFORM
            ELSE
-               MOVE    "N"         TO      SW-YES
-               PERFORM UNTIL SW-YES =      "Y"
-                   DISPLAY " "
-                   DISPLAY WK-PGM-NAME " INPUT FILE NAME"
-                   ACCEPT  WK-PIN1-F-NAME
-                   DISPLAY WK-PGM-NAME " FILE NAME=" WK-PIN1-F-NAME
-                           " OK ? Y/N"
-                   ACCEPT  SW-YES
-               END-PERFORM
+               IF      WK-MODE     =       "R"
+                   MOVE    "N"         TO      SW-YES
+                   PERFORM UNTIL SW-YES =      "Y"
+                       DISPLAY " "
+                       DISPLAY WK-PGM-NAME " INPUT FILE NAME"
+                       ACCEPT  WK-PIN3-F-NAME
+                       DISPLAY WK-PGM-NAME " FILE NAME=" WK-PIN3-F-NAME
+                               " OK ? Y/N"
+                       ACCEPT  SW-YES
+                   END-PERFORM
+
+                   MOVE    "N"         TO      SW-YES
+                   PERFORM UNTIL SW-YES =      "Y"
+                       DISPLAY " "
+                       DISPLAY WK-PGM-NAME " INPUT READ LENGTH"
+                               " (バイト、１回の"
+                               "読込みバイト数)"
+                       ACCEPT  WK-PIN3-LEN-A
+                       IF      WK-PIN3-LEN-A =    SPACE
+                           MOVE  "256"       TO      WK-PIN3-LEN-A
+                       END-IF
+                       IF  FUNCTION NUMVAL (WK-PIN3-LEN-A) > ZERO
+                       AND FUNCTION NUMVAL (WK-PIN3-LEN-A) NOT > 65536
+                           MOVE  FUNCTION NUMVAL (WK-PIN3-LEN-A)
+                                             TO  WK-PIN3-READ-LEN
+                           DISPLAY WK-PGM-NAME " READ LENGTH="
+                                   WK-PIN3-READ-LEN " OK ? Y/N"
+                           ACCEPT  SW-YES
+                       ELSE
+                           DISPLAY WK-PGM-NAME " READ LENGTH ERROR"
+                                   " (1-65536) ="
+                                   WK-PIN3-LEN-A
+                       END-IF
+                   END-PERFORM
+               ELSE
+                   MOVE    "N"         TO      SW-YES
+                   PERFORM UNTIL SW-YES =      "Y"
+                       DISPLAY " "
+                       DISPLAY WK-PGM-NAME " INPUT FILE NAME"
+                       ACCEPT  WK-PIN1-F-NAME
+                       DISPLAY WK-PGM-NAME " FILE NAME=" WK-PIN1-F-NAME
+                               " OK ? Y/N"
+                       ACCEPT  SW-YES
+                   END-PERFORM
+               END-IF
            END-IF
 
 
@@ -407,6 +494,16 @@
                    END-IF
            END-PERFORM
 
+           DISPLAY " "
+           DISPLAY WK-PGM-NAME " START RECORD NO(又は MODE=R"
+             " の場合はバイトオフセット) ? 0=ALL,"
+             " 前回続きから出力する場合は件数を入力"
+           ACCEPT  WK-START-REC-A
+           IF      WK-START-REC-A =     SPACE
+                   MOVE    "0"         TO      WK-START-REC-A
+           END-IF
+           MOVE    FUNCTION NUMVAL (WK-START-REC-A) TO WK-START-REC
+
            MOVE    1           TO      I
            IF      WFD-ID      =       "X"
                MOVE    "N"         TO      SW-YES
@@ -480,12 +577,12 @@
                    WK-ITEM10
 
            IF      WK-ITEM01   =       "MODE"
-                   IF      WK-ITEM02   =       "B" OR "L"
+                   IF      WK-ITEM02   =       "B" OR "L" OR "R"
                            MOVE    WK-ITEM02   TO      WK-MODE
                    ELSE
                            DISPLAY WK-PGM-NAME " INPUT FILE MODE ERROR"
-                                   " MODE=L OR MODE=B"
-                                   " L(SEQ), B(BINARY)"
+                                   " MODE=L OR MODE=B OR MODE=R"
+                                   " L(SEQ), B(BINARY), R(RANDOM)"
                    END-IF
            END-IF
 
@@ -496,7 +593,11 @@
                            IF      WK-MODE     =       "L"
                                    MOVE    WK-ITEM04  TO  WK-PIN1-F-NAME
                            ELSE
-                                   CONTINUE
+                                   IF      WK-MODE     =       "R"
+                                       MOVE WK-ITEM04 TO WK-PIN3-F-NAME
+                                   ELSE
+                                       CONTINUE
+                                   END-IF
                            END-IF
                    END-IF
            END-IF
@@ -566,14 +667,14 @@
                AND FUNCTION NUMVAL(WK-LEN) <= 65536
                    CONTINUE
            ELSE
-                   DISPLAY WK-PGM-NAME " ID=X 項目 パラメータERROR =" 
+            DISPLAY WK-PGM-NAME " ID=X 項目 パラメータERROR =" 
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " 項目名（スペース以外、１０バイト以内）"
+          " 項目名（スペース以外、１０バイト以内）"
                    DISPLAY WK-PGM-NAME 
-                           " 位置（数字、１ー６５５３６以内）"
+                   " 位置（数字、１ー６５５３６以内）"
                    DISPLAY WK-PGM-NAME 
-                           " 長さ（数字、１ー６５５３６以内）"
+                   " 長さ（数字、１ー６５５３６以内）"
                    STOP    RUN
            END-IF
 
@@ -583,10 +684,10 @@
                    FUNCTION NUMVAL(WK-LEN) - 1 ) <= 65536
                    CONTINUE
            ELSE
-                   DISPLAY WK-PGM-NAME " ID=X 項目 パラメータERROR =" 
+            DISPLAY WK-PGM-NAME " ID=X 項目 パラメータERROR =" 
                            PRM1-REC
                    DISPLAY WK-PGM-NAME 
-                           " 位置＋長さ（２ー６５５３６以内）"
+                   " 位置＋長さ（２ー６５５３６以内）"
                    STOP    RUN
            END-IF
 
@@ -606,43 +707,91 @@
        S070-EX.
            EXIT.
 
+      *    *** PRM1 START= 開始件数セット
+       S080-10.
+
+           UNSTRING PRM1-REC
+               DELIMITED BY "="
+               INTO
+                   WK-ITEM01
+                   WK-ITEM02
+
+           IF      WK-ITEM01   =       "START"
+               AND FUNCTION NUMVAL (WK-ITEM02) IS NUMERIC
+                   MOVE    FUNCTION NUMVAL (WK-ITEM02) TO WK-START-REC
+           ELSE
+                DISPLAY WK-PGM-NAME " ID=START パラメータERROR ="
+                           PRM1-REC
+                   STOP    RUN
+           END-IF
+           .
+       S080-EX.
+           EXIT.
+
+      *    *** PRM1 RLEN= PIN3 読込み長さセット
+       S085-10.
+
+           UNSTRING PRM1-REC
+               DELIMITED BY "="
+               INTO
+                   WK-ITEM01
+                   WK-ITEM02
+
+           IF      WK-ITEM01   =       "RLEN"
+               AND FUNCTION NUMVAL (WK-ITEM02) IS NUMERIC
+               AND FUNCTION NUMVAL (WK-ITEM02) > ZERO
+               AND FUNCTION NUMVAL (WK-ITEM02) NOT > 65536
+                   MOVE    FUNCTION NUMVAL (WK-ITEM02)
+                                       TO      WK-PIN3-READ-LEN
+           ELSE
+                DISPLAY WK-PGM-NAME " ID=RLEN パラメータERROR ="
+                           PRM1-REC
+                   STOP    RUN
+           END-IF
+           .
+       S085-EX.
+           EXIT.
+
       *    *** PRINT PIN1
        S100-10.
 
-           MOVE    WK-PIN1-CNT TO      WFD-SEQ
-           IF      WFD-ID     =        "P"
-                   MOVE    1           TO      WFD-SU
-                   MOVE    WK-PIN1-LEN TO      WFD-LEN
-                   CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
-                                               PIN1-REC
-                                               WFD-LEN
-           ELSE
-               PERFORM VARYING I FROM 1 BY 1
-                   UNTIL I > I-MAX
+      *    *** 開始件数（WK-START-REC）以前はダンプを抑止する
+           IF      WK-PIN1-CNT >       WK-START-REC
+               MOVE    WK-PIN1-CNT TO      WFD-SEQ
+               IF      WFD-ID     =        "P"
+                       MOVE    1           TO      WFD-SU
+                       MOVE    WK-PIN1-LEN TO      WFD-LEN
+                       CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
+                                                   PIN1-REC
+                                                   WFD-LEN
+               ELSE
+                   PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > I-MAX
 
-                   MOVE    2           TO      WFD-SU
-                   MOVE    TBL01-ITEM (I) TO   WFD-ITEM
-                   MOVE    TBL01-POS  (I) TO   P
-                   MOVE    TBL01-LEN  (I) TO   L
+                       MOVE    2           TO      WFD-SU
+                       MOVE    TBL01-ITEM (I) TO   WFD-ITEM
+                       MOVE    TBL01-POS  (I) TO   P
+                       MOVE    TBL01-LEN  (I) TO   L
 
-                   IF    ( P + L )     >=      2
-                     AND ( P + L - 1 ) <=      WK-PIN1-LEN
-                           CONTINUE
-                   ELSE
-                           DISPLAY WK-PGM-NAME 
-                                   " ID=X 項目 パラメータERROR " 
-                                   " P=" P " L=" L " WK-PIN1-LEN="
-                                   WK-PIN1-LEN
-                                   " I=" I " ITEM=" TBL01-ITEM (I)
-                                   " I-MAX=" I-MAX
-                           DISPLAY WK-PGM-NAME 
-                                   " 位置＋長さ（レコード長以内）"
-                           STOP    RUN
-                   END-IF
+                       IF    ( P + L )     >=      2
+                         AND ( P + L - 1 ) <=      WK-PIN1-LEN
+                               CONTINUE
+                       ELSE
+                               DISPLAY WK-PGM-NAME
+                                  " ID=X 項目 パラメータERROR "
+                                       " P=" P " L=" L " WK-PIN1-LEN="
+                                       WK-PIN1-LEN
+                                       " I=" I " ITEM=" TBL01-ITEM (I)
+                                       " I-MAX=" I-MAX
+                               DISPLAY WK-PGM-NAME
+                         " 位置＋長さ（レコード長以内）"
+                               STOP    RUN
+                       END-IF
 
-                   CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
-                                               PIN1-REC (P:L)
-               END-PERFORM
+                       CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
+                                                   PIN1-REC (P:L)
+                   END-PERFORM
+               END-IF
            END-IF
 
            .
@@ -665,10 +814,13 @@
                    IF      WDE04-SHORI    NOT =   "END  "
                            ADD     1           TO      WK-PIN2-0D0A-CNT
                            MOVE    WK-PIN2-0D0A-CNT TO WFD-SEQ
-                           MOVE    WDE04-REC-LEN TO    WFD-LEN
-                           CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
+      *    *** 開始件数（WK-START-REC）以前はダンプを抑止する
+                           IF      WK-PIN2-0D0A-CNT >  WK-START-REC
+                               MOVE    WDE04-REC-LEN TO    WFD-LEN
+                               CALL   "FILEDUMP" USING WFD-FILEDUMP-AREA
                                                        WK-BUF2
                                                        WFD-LEN
+                           END-IF
                    END-IF
            ELSE
                    MOVE    2           TO      WFD-SU
@@ -680,6 +832,8 @@
                    IF      WDE04-SHORI    NOT =   "END  "
                            ADD     1           TO      WK-PIN2-0D0A-CNT
                            MOVE    WK-PIN2-0D0A-CNT TO WFD-SEQ
+      *    *** 開始件数（WK-START-REC）以前はダンプを抑止する
+                       IF      WK-PIN2-0D0A-CNT >      WK-START-REC
                            PERFORM VARYING I FROM 1 BY 1
                                    UNTIL I > I-MAX
                                MOVE    TBL01-ITEM (I) TO   WFD-ITEM
@@ -690,26 +844,116 @@
                                  AND ( P + L - 1 ) <=      WDE04-REC-LEN
                                        CONTINUE
                                ELSE
-                                       DISPLAY WK-PGM-NAME 
-                                           " ID=X 項目 パラメータERROR " 
+                                       DISPLAY WK-PGM-NAME
+                                  " ID=X 項目 パラメータERROR "
                                          " P=" P " L=" L " WK-PIN2-LEN="
                                                WDE04-REC-LEN
                                          " I=" I " ITEM=" TBL01-ITEM (I)
                                          " I-MAX=" I-MAX
-                                       DISPLAY WK-PGM-NAME 
-                                         " 位置＋長さ（レコード長以内）"
+                                       DISPLAY WK-PGM-NAME
+                         " 位置＋長さ（レコード長以内）"
                                        STOP    RUN
                                END-IF
 
                                CALL   "FILEDUMP" USING WFD-FILEDUMP-AREA
                                                            WK-BUF2 (P:L)
                            END-PERFORM
+                       END-IF
                    END-IF
            END-IF
            .
        S200-EX.
            EXIT.
 
+      *    *** OPEN/READ/CLOSE PIN3(CBL バイトオフセット直接アクセス)
+      *    *** STREAMS.CBL/STREAMS2.CBL の CBL_OPEN_FILE 方式を流用
+       S400-10.
+
+           MOVE    1           TO      WK-PIN3-ACCESS-MODE
+           STRING  WK-PIN3-F-NAME  DELIMITED BY SPACE
+                   LOW-VALUE       DELIMITED BY SIZE
+                   INTO    WK-PIN3-CFILE
+           END-STRING
+
+           CALL    "CBL_OPEN_FILE" USING   WK-PIN3-CFILE
+                                           WK-PIN3-ACCESS-MODE
+                                           WK-PIN3-FILE-LOCK
+                                           WK-PIN3-DEVICE
+                                           WK-PIN3-FILEHANDLE
+                                   RETURNING WK-PIN3-RESULT
+           END-CALL
+
+           IF      WK-PIN3-RESULT NOT =  ZERO
+                   DISPLAY WK-PGM-NAME " PIN3-F OPEN ERROR RESULT="
+                           WK-PIN3-RESULT " (" WK-PIN3-F-NAME ")"
+                   STOP    RUN
+           END-IF
+
+           MOVE    WK-START-REC    TO      WK-PIN3-OFFSET
+           MOVE    ZERO            TO      WK-PIN3-FLAGS
+           MOVE    ZERO            TO      WK-PIN3-CNT
+           MOVE    ZERO            TO      WK-PIN3-RESULT
+
+           PERFORM UNTIL   WK-PIN3-RESULT NOT =  ZERO
+                   CALL    "CBL_READ_FILE" USING   WK-PIN3-FILEHANDLE
+                                                   WK-PIN3-OFFSET
+                                                   WK-PIN3-READ-LEN
+                                                   WK-PIN3-FLAGS
+                                                   WK-PIN3-BUF
+                                           RETURNING WK-PIN3-RESULT
+                   END-CALL
+
+                   IF      WK-PIN3-RESULT =    ZERO
+                           ADD     1           TO      WK-PIN3-CNT
+                           MOVE    WK-PIN3-CNT TO      WFD-SEQ
+
+                           IF      WFD-ID      =       "P"
+                               MOVE    1           TO      WFD-SU
+                               MOVE  WK-PIN3-READ-LEN TO   WFD-LEN
+                               CALL "FILEDUMP" USING WFD-FILEDUMP-AREA
+                                                       WK-PIN3-BUF
+                                                       WFD-LEN
+                           ELSE
+                               PERFORM VARYING I FROM 1 BY 1
+                                       UNTIL I > I-MAX
+
+                                   MOVE    2       TO      WFD-SU
+                                   MOVE  TBL01-ITEM (I) TO WFD-ITEM
+                                   MOVE  TBL01-POS  (I) TO P
+                                   MOVE  TBL01-LEN  (I) TO L
+
+                                   IF    ( P + L )     >=      2
+                                     AND ( P + L - 1 ) <=
+                                               WK-PIN3-READ-LEN
+                                           CONTINUE
+                                   ELSE
+                                       DISPLAY WK-PGM-NAME
+                                          " ID=X ERROR"
+                                               " P=" P " L=" L
+                                               " WK-PIN3-READ-LEN="
+                                               WK-PIN3-READ-LEN
+                                               " I=" I " ITEM="
+                                               TBL01-ITEM (I)
+                                               " I-MAX=" I-MAX
+                                       STOP    RUN
+                                   END-IF
+
+                                   CALL "FILEDUMP" USING
+                                               WFD-FILEDUMP-AREA
+                                               WK-PIN3-BUF (P:L)
+                               END-PERFORM
+                           END-IF
+
+                           ADD     WK-PIN3-READ-LEN TO  WK-PIN3-OFFSET
+                   END-IF
+           END-PERFORM
+
+           CALL    "CBL_CLOSE_FILE" USING   WK-PIN3-FILEHANDLE
+                                    RETURNING WK-PIN3-RESULT
+           .
+       S400-EX.
+           EXIT.
+
       *    *** CLOSE
        S900-10.
 
@@ -720,18 +964,20 @@
                    STOP    RUN
            END-IF
 
-           CLOSE   PIN1-F
-           IF      WK-PIN1-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN1-F CLOSE ERROR STATUS="
-                           WK-PIN1-STATUS
-                   STOP    RUN
-           END-IF
+           IF      WK-MODE     NOT =   "R"
+               CLOSE   PIN1-F
+               IF      WK-PIN1-STATUS NOT =  ZERO
+                       DISPLAY WK-PGM-NAME " PIN1-F CLOSE ERROR"
+                               " STATUS=" WK-PIN1-STATUS
+                       STOP    RUN
+               END-IF
 
-           CLOSE   PIN2-F
-           IF      WK-PIN2-STATUS NOT =  ZERO
-                   DISPLAY WK-PGM-NAME " PIN2-F CLOSE ERROR STATUS="
-                           WK-PIN2-STATUS
-                   STOP    RUN
+               CLOSE   PIN2-F
+               IF      WK-PIN2-STATUS NOT =  ZERO
+                       DISPLAY WK-PGM-NAME " PIN2-F CLOSE ERROR"
+                               " STATUS=" WK-PIN2-STATUS
+                       STOP    RUN
+               END-IF
            END-IF
 
            MOVE    "C"         TO      WFD-ID
@@ -751,6 +997,23 @@
            MOVE    WK-PIN2-0D0A-CNT TO WK-PIN2-0D0A-CNT-E
            DISPLAY WK-PGM-NAME " PIN2 (0D0A)=" WK-PIN2-0D0A-CNT-E
 
+           IF      WK-MODE     =       "R"
+                   MOVE    WK-PIN3-CNT TO      WK-PIN3-CNT-E
+                   DISPLAY WK-PGM-NAME " PIN3 ｹﾝｽｳ ="
+                           WK-PIN3-CNT-E " (" WK-PIN3-F-NAME ")"
+           END-IF
+
+      *    *** 次回 START= に指定する値（今回の最終件数、又はオフセット）
+           EVALUATE WK-MODE
+               WHEN    "B"
+                   DISPLAY WK-PGM-NAME " NEXT START=" WK-PIN2-0D0A-CNT-E
+               WHEN    "R"
+                   MOVE    WK-PIN3-OFFSET TO   WK-PIN3-OFFSET-E
+                   DISPLAY WK-PGM-NAME " NEXT START=" WK-PIN3-OFFSET-E
+               WHEN    OTHER
+                   DISPLAY WK-PGM-NAME " NEXT START=" WK-PIN1-CNT-E
+           END-EVALUATE
+
            MOVE    "E"         TO      WDT-DATE-TIME-ID
            CALL    "DATETIME"  USING   WDT-DATETIME-AREA
            .
